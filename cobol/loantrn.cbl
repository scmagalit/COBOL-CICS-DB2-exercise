@@ -0,0 +1,426 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    LOANTRN.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  06/29/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * CIRCULATION DESK TRANSACTION - CHECK BOOKS OUT/IN - DB2        *
+      *----------------------------------------------------------------*
+      * - LETS STAFF CHECK A BOOK (BY THE BOOK_ID SHOWN ON TRAN1DB2'S  *
+      *   LIST SCREEN) OUT TO A PATRON, OR CHECK IT BACK IN            *
+      * - ENTER A BOOK ID AND PRESS ENTER TO SEE ITS CURRENT STATUS    *
+      *   (AVAILABLE, OR ON LOAN WITH PATRON ID AND DUE DATE)          *
+      * - WHEN AVAILABLE: ENTER A PATRON ID AND DUE DATE, PRESS PF5    *
+      *   TO CHECK THE BOOK OUT (INSERTS A IBMUSER.LOANS ROW)          *
+      * - WHEN ON LOAN: PRESS PF6 TO CHECK THE BOOK BACK IN (SETS      *
+      *   RETURN_DATE ON THE OPEN LOAN ROW)                            *
+      * - PRESS PF3 TO EXIT                                            *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JUNE  29,2020 - INITIAL VERSION                        (0629LC)*
+      * JUNE  30,2020 - NOTIFY DESK OF OLDEST HOLD ON CHECK-IN (0630HD)*
+      *                                                                *
+      * FILES:                                                         *
+      * IBMUSER.BOOKS (INPUT)  - BOOK TITLE LOOKUP (SEE DCLBOOKS)      *
+      * IBMUSER.LOANS (I/O)    - CIRCULATION LOAN RECORDS              *
+      * IBMUSER.HOLDS (I/O)    - PENDING HOLDS, CHECKED ON CHECK-IN    *
+      *                                                                *
+      * 0000-MAIN                      2300-CHECKIN-BOOK               *
+      * 1000-SEND-BLANK-MAP            2310-CHECK-HOLD-NOTIFY          *
+      * 2000-RECEIVE-MAP               3000-SEND-RECEIVE-SCREEN        *
+      * 2100-LOOKUP-BOOK               9999-ERROR-HANDLING             *
+      * 2200-CHECKOUT-BOOK             9999-TERMINATE                  *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-BOOK-ID           PIC S9(09) COMP   VALUE 0.
+           05  WS-BOOK-TITLE        PIC X(60)         VALUE SPACES.
+           05  WS-STATUS-LINE       PIC X(60)         VALUE SPACES.
+           05  WS-PATRON-DISP       PIC Z(8)9.
+           05  WS-BOOK-FOUND-SW     PIC 9             VALUE 0.
+               88  BOOK-FOUND                         VALUE 1.
+           05  WS-LOAN-OPEN-SW      PIC 9             VALUE 0.
+               88  LOAN-OPEN                          VALUE 1.
+           05  WS-IND-VARS.
+               10  IND-RETURN-DATE  PIC S9(04) COMP   VALUE 0.
+0630HD     05  WS-HOLD-LINE         PIC X(40)         VALUE SPACES.
+0630HD     05  WS-HOLD-BOOKID-DISP  PIC Z(8)9.
+0630HD     05  WS-HOLD-PATRON-DISP  PIC Z(8)9.
+
+       01  WS-CONST-VARS.
+           05  WS-TRNIDS.
+               10  WS-LOAN-TRNID    PIC X(04)         VALUE 'LOAN'.
+           05  WS-MAPIDS.
+               10  WS-LOANMAP-NAME  PIC X(07)         VALUE 'LOANMAP'.
+               10  WS-LOANSET-NAME  PIC X(07)         VALUE 'LOANSET'.
+
+       01  WS-SYS-VARS.
+           05  WS-SEND-MSG          PIC  X(80)        VALUE SPACES.
+           05  EVAL-CODE            PIC S9(08) COMP   VALUE 0.
+               88  ERR-OK                             VALUE 0.
+               88  SQL-NOTFOUND                       VALUE 100.
+
+       01  WS-ERROR.
+           05  FILLER               PIC X(09)         VALUE 'ERROR AT '.
+           05  ERR-LOC              PIC X(26)         VALUE SPACES     .
+           05  FILLER               PIC X(05)         VALUE ' RC: '    .
+           05  ERR-CODE             PIC X(08)         VALUE SPACES     .
+           05  FILLER               PIC X(06)         VALUE ' MSG: '   .
+           05  ERR-MSG              PIC X(26)         VALUE SPACES     .
+
+      **COPYBOOK FOR SYMBOLIC MAP
+       COPY LOANSET.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+           EXEC SQL INCLUDE DCLBOOKS END-EXEC.
+           EXEC SQL INCLUDE DCLLOAN END-EXEC.
+0630HD     EXEC SQL INCLUDE DCLHOLD END-EXEC.
+
+       01  WS-COMMAREA.
+           05  LS-DUMMY-FLAG        PIC X             VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-DUMMY-FLAG        PIC X.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+
+            IF EIBCALEN = 0
+               PERFORM 1000-SEND-BLANK-MAP
+            ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               EVALUATE EIBAID
+                   WHEN DFHPF3
+                        MOVE 'TRANSACTION TERMINATED' TO WS-SEND-MSG
+                        PERFORM 9999-TERMINATE
+                   WHEN DFHENTER
+                        PERFORM 2000-RECEIVE-MAP
+                        PERFORM 2100-LOOKUP-BOOK
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+                   WHEN DFHPF5
+                        PERFORM 2000-RECEIVE-MAP
+                        PERFORM 2200-CHECKOUT-BOOK
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+                   WHEN DFHPF6
+                        PERFORM 2000-RECEIVE-MAP
+                        PERFORM 2300-CHECKIN-BOOK
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+                   WHEN OTHER
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+               END-EVALUATE
+            END-IF
+
+            MOVE WS-COMMAREA TO DFHCOMMAREA
+
+            EXEC CICS
+                 RETURN TRANSID  (WS-LOAN-TRNID)
+                        COMMAREA (DFHCOMMAREA)
+                        RESP     (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'RETURN TRANSID' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1000-SEND-BLANK-MAP.
+            MOVE '1000-SEND-BLANK-MAP' TO ERR-LOC
+
+            MOVE LOW-VALUES TO LOANMAPO
+            MOVE 'ENTER A BOOK ID AND PRESS ENTER' TO MSGLNO
+
+            EXEC CICS
+                 SEND MAP    (WS-LOANMAP-NAME)
+                      MAPSET (WS-LOANSET-NAME)
+                      FROM   (LOANMAPO)
+                      ERASE
+                      RESP   (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'SEND MAP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       2000-RECEIVE-MAP.
+            MOVE '2000-RECEIVE-MAP' TO ERR-LOC
+
+            EXEC CICS
+                 RECEIVE MAP    (WS-LOANMAP-NAME)
+                         MAPSET (WS-LOANSET-NAME)
+                         INTO   (LOANMAPI)
+                         RESP   (EVAL-CODE)
+                         ASIS
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+            AND EVAL-CODE NOT = DFHRESP (MAPFAIL)
+               MOVE 'RECEIVE MAP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            MOVE FUNCTION NUMVAL (BOOKIDI) TO WS-BOOK-ID
+            .
+
+       2100-LOOKUP-BOOK.
+            MOVE '2100-LOOKUP-BOOK' TO ERR-LOC
+
+            MOVE 0 TO WS-BOOK-FOUND-SW
+                      WS-LOAN-OPEN-SW
+            MOVE SPACES TO WS-BOOK-TITLE
+                           WS-STATUS-LINE
+
+            MOVE WS-BOOK-ID TO TBLBKS-BOOK-ID
+
+            EXEC SQL
+                 SELECT TITLE
+                   INTO :TBLBKS-TITLE
+                   FROM IBMUSER.BOOKS
+                  WHERE BOOK_ID = :TBLBKS-BOOK-ID
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            EVALUATE TRUE
+                WHEN ERR-OK
+                     SET BOOK-FOUND TO TRUE
+                     MOVE TBLBKS-TITLE-TEXT TO WS-BOOK-TITLE
+                     PERFORM 2110-LOOKUP-OPEN-LOAN
+                WHEN SQL-NOTFOUND
+                     MOVE 'BOOK ID NOT FOUND' TO WS-STATUS-LINE
+                WHEN OTHER
+                     MOVE 'SELECT BOOKS' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+
+            MOVE WS-BOOK-ID    TO BOOKIDO
+            MOVE WS-BOOK-TITLE TO LNTITLO
+            MOVE WS-STATUS-LINE TO STATLNO
+            MOVE SPACES TO MSGLNO
+            .
+
+       2110-LOOKUP-OPEN-LOAN.
+            MOVE '2110-LOOKUP-OPEN-LOAN' TO ERR-LOC
+
+            EXEC SQL
+                 SELECT PATRON_ID, DUE_DATE
+                   INTO :TBLLOAN-PATRON-ID, :TBLLOAN-DUE-DATE
+                   FROM IBMUSER.LOANS
+                  WHERE BOOK_ID = :TBLBKS-BOOK-ID
+                    AND RETURN_DATE IS NULL
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            EVALUATE TRUE
+                WHEN ERR-OK
+                     SET LOAN-OPEN TO TRUE
+                     MOVE TBLLOAN-PATRON-ID TO WS-PATRON-DISP
+                     STRING 'ON LOAN TO PATRON '  DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-PATRON-DISP)
+                                           DELIMITED BY SIZE
+                            ' DUE '                DELIMITED BY SIZE
+                            TBLLOAN-DUE-DATE       DELIMITED BY SIZE
+                       INTO WS-STATUS-LINE
+                     END-STRING
+                WHEN SQL-NOTFOUND
+                     MOVE 'AVAILABLE' TO WS-STATUS-LINE
+                WHEN OTHER
+                     MOVE 'SELECT LOANS' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+       2200-CHECKOUT-BOOK.
+            MOVE '2200-CHECKOUT-BOOK' TO ERR-LOC
+
+            PERFORM 2100-LOOKUP-BOOK
+
+            IF NOT BOOK-FOUND
+               MOVE 'CANNOT CHECK OUT - BOOK ID NOT FOUND' TO MSGLNO
+            ELSE
+               IF LOAN-OPEN
+                  MOVE 'CANNOT CHECK OUT - BOOK ALREADY ON LOAN'
+                    TO MSGLNO
+               ELSE
+                  IF FUNCTION TRIM (PATRONI) = SPACES
+                  OR FUNCTION TRIM (DUEDATI) = SPACES
+                     MOVE 'PATRON ID AND DUE DATE ARE REQUIRED'
+                       TO MSGLNO
+                  ELSE
+                     PERFORM 2210-INSERT-LOAN
+                     PERFORM 2100-LOOKUP-BOOK
+                     MOVE 'BOOK CHECKED OUT' TO MSGLNO
+                  END-IF
+               END-IF
+            END-IF
+            .
+
+       2210-INSERT-LOAN.
+            MOVE '2210-INSERT-LOAN' TO ERR-LOC
+
+            EXEC SQL
+                 SELECT COALESCE(MAX(LOAN_ID), 0) + 1
+                   INTO :TBLLOAN-LOAN-ID
+                   FROM IBMUSER.LOANS
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'SELECT NEXT LOAN_ID' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            MOVE WS-BOOK-ID TO TBLLOAN-BOOK-ID
+            MOVE FUNCTION NUMVAL (PATRONI) TO TBLLOAN-PATRON-ID
+            MOVE DUEDATI    TO TBLLOAN-DUE-DATE
+
+            EXEC SQL
+                 INSERT INTO IBMUSER.LOANS
+                        (LOAN_ID, BOOK_ID, PATRON_ID,
+                         CHECKOUT_DATE, DUE_DATE, RETURN_DATE)
+                 VALUES (:TBLLOAN-LOAN-ID, :TBLLOAN-BOOK-ID,
+                         :TBLLOAN-PATRON-ID, CURRENT DATE,
+                         :TBLLOAN-DUE-DATE, NULL)
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'INSERT LOANS' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       2300-CHECKIN-BOOK.
+            MOVE '2300-CHECKIN-BOOK' TO ERR-LOC
+
+            PERFORM 2100-LOOKUP-BOOK
+
+            IF NOT BOOK-FOUND
+               MOVE 'CANNOT CHECK IN - BOOK ID NOT FOUND' TO MSGLNO
+            ELSE
+               IF NOT LOAN-OPEN
+                  MOVE 'CANNOT CHECK IN - BOOK IS NOT ON LOAN'
+                    TO MSGLNO
+               ELSE
+                  EXEC SQL
+                       UPDATE IBMUSER.LOANS
+                          SET RETURN_DATE = CURRENT DATE
+                        WHERE BOOK_ID = :TBLBKS-BOOK-ID
+                          AND RETURN_DATE IS NULL
+                  END-EXEC
+
+                  MOVE SQLCODE TO EVAL-CODE
+                  IF NOT ERR-OK
+                     MOVE 'UPDATE LOANS' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+                  END-IF
+
+0630HD            PERFORM 2310-CHECK-HOLD-NOTIFY
+
+                  PERFORM 2100-LOOKUP-BOOK
+                  MOVE 'BOOK CHECKED IN' TO MSGLNO
+               END-IF
+            END-IF
+            .
+
+0630HD 2310-CHECK-HOLD-NOTIFY.
+0630HD      MOVE '2310-CHECK-HOLD-NOTIFY' TO ERR-LOC
+
+0630HD      EXEC SQL
+0630HD           SELECT HOLD_ID, PATRON_ID
+0630HD             INTO :TBLHOLD-HOLD-ID, :TBLHOLD-PATRON-ID
+0630HD             FROM IBMUSER.HOLDS
+0630HD            WHERE BOOK_ID = :TBLBKS-BOOK-ID
+0630HD            ORDER BY HOLD_DATE
+0630HD            FETCH FIRST 1 ROW ONLY
+0630HD      END-EXEC
+
+0630HD      MOVE SQLCODE TO EVAL-CODE
+0630HD      IF ERR-OK
+0630HD         MOVE TBLBKS-BOOK-ID      TO WS-HOLD-BOOKID-DISP
+0630HD         MOVE TBLHOLD-PATRON-ID   TO WS-HOLD-PATRON-DISP
+
+0630HD         STRING 'BOOK ' DELIMITED BY SIZE
+0630HD                FUNCTION TRIM (WS-HOLD-BOOKID-DISP)
+0630HD                                 DELIMITED BY SIZE
+0630HD                ' AVAILABLE FOR PATRON '
+0630HD                                 DELIMITED BY SIZE
+0630HD                FUNCTION TRIM (WS-HOLD-PATRON-DISP)
+0630HD                                 DELIMITED BY SIZE
+0630HD           INTO WS-HOLD-LINE
+0630HD         END-STRING
+
+0630HD         EXEC CICS WRITEQ TD
+0630HD              QUEUE ('HDSK')
+0630HD              FROM  (WS-HOLD-LINE)
+0630HD              RESP  (EVAL-CODE)
+0630HD         END-EXEC
+
+0630HD         IF EVAL-CODE NOT = DFHRESP (NORMAL)
+0630HD            MOVE 'WRITEQ TD' TO ERR-MSG
+0630HD            PERFORM 9999-ERROR-HANDLING
+0630HD         END-IF
+
+0630HD         EXEC SQL
+0630HD              DELETE FROM IBMUSER.HOLDS
+0630HD               WHERE HOLD_ID = :TBLHOLD-HOLD-ID
+0630HD         END-EXEC
+
+0630HD         MOVE SQLCODE TO EVAL-CODE
+0630HD         IF NOT ERR-OK
+0630HD            MOVE 'DELETE HOLDS' TO ERR-MSG
+0630HD            PERFORM 9999-ERROR-HANDLING
+0630HD         END-IF
+0630HD      END-IF
+0630HD      .
+
+       3000-SEND-RECEIVE-SCREEN.
+            MOVE '3000-SEND-RECEIVE-SCREEN' TO ERR-LOC
+
+            EXEC CICS
+                 SEND MAP    (WS-LOANMAP-NAME)
+                      MAPSET (WS-LOANSET-NAME)
+                      FROM   (LOANMAPO)
+                      ERASE
+                      RESP   (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'SEND MAP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            MOVE WS-ERROR  TO WS-SEND-MSG
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            EXEC CICS
+                 SEND TEXT
+                      FROM  (WS-SEND-MSG)
+                      RESP  (EVAL-CODE)
+                      ERASE
+            END-EXEC
+
+            EXEC CICS
+                 RETURN
+            END-EXEC
+            .
