@@ -0,0 +1,1288 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    TRAN2DB2.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  06/03/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * PROGRAM FOR BOOK DETAIL SCREEN - DB2 VERSION                   *
+      *----------------------------------------------------------------*
+      * - XCTL'D FROM TRAN1DB2 TO ADD, VIEW, UPDATE, OR DELETE BOOKS   *
+      * - ADD MODE: LS-ADD-RECORD-SW SET, SENDS A BLANK INFOMAP        *
+      * - VIEW/UPDATE MODE: WALKS SELQ/UPDQ TS QUEUES, ONE SCREEN EACH *
+      * - DELETE MODE: WALKS DELQ TS QUEUE, NO SCREEN, SOFT DELETE     *
+      * - RESTORE MODE: WALKS RESQ TS QUEUE, NO SCREEN, UNDOES DELETE  *
+      * - SHOWS AUTHOR NAME(S) ALONGSIDE TITLE ON THE DETAIL SCREEN    *
+      * - RETURNS TRANSID (T2DB) TO TRAN1DB2 TO REFRESH THE LIST       *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JUNE  03,2020 - INITIAL VERSION                        (0603AU)*
+      * JUNE  05,2020 - SOFT DELETE/RESTORE (PF6, 'R')         (0605SD)*
+      * JUNE  06,2020 - AUDIT TRAIL FOR ADD/UPDATE/DELETE/     (0606AT)*
+      *               RESTORE (BOOKS_AUDIT)                            *
+      * JUNE  10,2020 - OPTIMISTIC CONCURRENCY CHECK ON UPDATE (0610OC)*
+      * JUNE  13,2020 - ISBN FORMAT/CHECK-DIGIT VALIDATION     (0613IV)*
+      * JUNE  14,2020 - RATING RANGE VALIDATION (0.00-5.00)    (0614RV)*
+      * JUNE  15,2020 - WARN/OVERRIDE ON DUPLICATE ISBN ADD    (0615DI)*
+      * JUNE  30,2020 - PROCESS QUEUED BOOK HOLDS (HLDQ)        (0630HD)*
+      * JULY  05,2020 - PRE-FILL TITLE/PAGES/PUBLISHER FROM AN  (0705ML)*
+      *               X EXTERNAL ISBN METADATA SERVICE LOOKUP           *
+      *               X (SEE ISBNMETA) ONCE A WELL-FORMED ISBN IS       *
+      *               X ENTERED ON THE ADD SCREEN, FOR STAFF TO REVIEW  *
+      *               X OR EDIT BEFORE CONFIRMING                       *
+      * JULY  12,2020 - CONVERTED INLINE LOOPS TO NAMED PARAS  (0712IL)*
+      * JULY  13,2020 - FIXED BOOK ID/PAGES/RATING/PUBLISHER   (0713DM)*
+      *               X FIELDS DISPLAYING AS ZEROS ON THE DETAIL       *
+      *               X SCREEN (NUMERIC VALUES WERE MOVED DIRECTLY     *
+      *               X TO ALPHANUMERIC MAP FIELDS, TRUNCATING THE     *
+      *               X LOW-ORDER DIGITS)                              *
+      *                                                                *
+      * PARAGRAPHS:                                                    *
+      * 0000-MAIN                      2230-INSERT-AUTHORS             *
+      * 1000-PROCESS-ADD               2235-INSERT-ONE-AUTHOR          *
+      * 1100-SEND-BLANK-MAP            2300-PROCESS-UPDATES            *
+      * 1200-RECEIVE-ADD-MAP           2305-UPDATE-ONE-SELECTED        *
+      * 1250-VALIDATE-PUBLISHER        2307-REVALIDATE-UPDATE          *
+      * 1255-REVALIDATE-ADD            2310-UPDATE-ONE-BOOK            *
+      * 1260-VALIDATE-ISBN             2320-REPLACE-AUTHORS            *
+      * 1265-CHECK-ISBN-DIGITS         2400-BUILD-DETAIL-MAP           *
+      * 1266-SUM-ONE-DIGIT             2420-FETCH-BOOK-ROW             *
+      * 1270-VALIDATE-RATING           2430-FETCH-PUBLISHER-NAME       *
+      * 1280-CHECK-DUPLICATE-ISBN      2410-FETCH-AUTHOR-NAMES         *
+      * 1285-WAIT-FOR-CONFIRM          2500-PROCESS-RESTORES           *
+      * 1290-LOOKUP-ISBN-METADATA      2510-RESTORE-ONE-BOOK           *
+      * 1300-INSERT-ONE-BOOK           2600-PROCESS-HOLDS              *
+      * 2000-PROCESS-DELETES           2650-INSERT-ONE-HOLD            *
+      * 2010-DELETE-ONE-BOOK           2610-BUILD-AUDIT-BEFORE         *
+      * 2100-PROCESS-VIEWS             2620-BUILD-AUDIT-AFTER          *
+      * 2110-VIEW-ONE-BOOK             2630-WRITE-AUDIT-ROW            *
+      *                                3000-SEND-RECEIVE-DETAIL        *
+      *                                9999-ERROR-HANDLING             *
+      *                                9999-TERMINATE                  *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-RECORD            PIC X(08)         VALUE SPACES.
+           05  WS-BOOK-ID           PIC S9(09) COMP   VALUE 0.
+           05  WS-COUNTERS.
+               10  WS-ITEM-NUM      PIC S9(04) COMP   VALUE 1.
+               10  WS-AUTH-IDX      PIC S9(04) COMP   VALUE 1.
+           05  WS-AUTH-PARSE.
+               10  WS-AUTH-TOK      OCCURS 3 TIMES
+                                    PIC X(60)         VALUE SPACES.
+           05  WS-AUTH-DISPLAY      PIC X(60)         VALUE SPACES.
+           05  WS-PUB-DISPLAY       PIC X(40)         VALUE SPACES.
+           05  WS-ANY-CHANGE-SW     PIC 9             VALUE 0.
+               88  ANY-CHANGE                         VALUE 1.
+           05  WS-PUB-VALID-SW      PIC 9             VALUE 0.
+               88  VALID-PUB                          VALUE 1.
+0610OC     05  WS-BOOK-VERSION      PIC X(26)         VALUE SPACES.
+0610OC     05  WS-UPD-STALE-SW      PIC 9             VALUE 0.
+0610OC         88  UPDATE-STALE                       VALUE 1.
+0613IV     05  WS-ISBN-VARS.
+0613IV         10  WS-ISBN-WORK.
+0613IV             15  WS-ISBN-CHAR     PIC X     OCCURS 13 TIMES.
+0613IV         10  WS-ISBN-LEN          PIC S9(04) COMP   VALUE 0.
+0613IV         10  WS-ISBN-IDX          PIC S9(04) COMP   VALUE 0.
+0613IV         10  WS-ISBN-WEIGHT       PIC S9(04) COMP   VALUE 0.
+0613IV         10  WS-ISBN-DIGIT        PIC S9(04) COMP   VALUE 0.
+0613IV         10  WS-ISBN-PRODUCT      PIC S9(06) COMP   VALUE 0.
+0613IV         10  WS-ISBN-SUM          PIC S9(06) COMP   VALUE 0.
+0613IV         10  WS-ISBN-QUOT         PIC S9(06) COMP   VALUE 0.
+0613IV         10  WS-ISBN-REM          PIC S9(06) COMP   VALUE 0.
+0613IV         10  WS-ISBN-OK-SW        PIC 9             VALUE 0.
+0613IV             88  ISBN-CHARS-OK                       VALUE 1.
+0613IV         10  WS-ISBN-VALID-SW     PIC 9             VALUE 0.
+0613IV             88  VALID-ISBN                          VALUE 1.
+0614RV     05  WS-RATING-VARS.
+0614RV         10  WS-RATING-WORK       PIC 9(02)V9(02)   VALUE 0.
+0614RV         10  WS-RATING-VALID-SW   PIC 9             VALUE 0.
+0614RV             88  VALID-RATING                        VALUE 1.
+0615DI     05  WS-DUP-ISBN-VARS.
+0615DI         10  WS-DUP-COUNT         PIC S9(08) COMP   VALUE 0.
+0615DI         10  WS-DUP-REJECT-SW     PIC 9             VALUE 0.
+0615DI             88  DUPLICATE-REJECTED                  VALUE 1.
+0705ML     05  WS-MDL-COMMAREA.
+0705ML         10  WS-MDL-ISBN          PIC X(13)         VALUE SPACES.
+0705ML         10  WS-MDL-TITLE         PIC X(42)         VALUE SPACES.
+0705ML         10  WS-MDL-TOTAL-PAGES   PIC S9(09) COMP   VALUE 0.
+0705ML         10  WS-MDL-PUBLISHER-ID  PIC S9(09) COMP   VALUE 0.
+0705ML         10  WS-MDL-FOUND-SW      PIC 9             VALUE 0.
+0705ML             88  MDL-FOUND                           VALUE 1.
+0705ML     05  WS-MDL-PREFILL-SW    PIC 9             VALUE 0.
+0705ML         88  METADATA-PREFILLED                 VALUE 1.
+0630HD     05  WS-HLD-RECORD.
+0630HD         10  WS-HLD-REC-BOOK-ID    PIC X(08).
+0630HD         10  WS-HLD-REC-PATRON-ID  PIC X(09).
+0630HD     05  WS-LOAN-COUNT        PIC S9(08) COMP   VALUE 0.
+           05  WS-AUDIT-VARS.
+               10  WS-AUDIT-ACTION      PIC X         VALUE SPACES.
+               10  WS-AUDIT-BEFORE      PIC X(200)    VALUE SPACES.
+               10  WS-AUDIT-AFTER       PIC X(200)    VALUE SPACES.
+               10  WS-AUDIT-RATING-DISP PIC ZZ9.99.
+               10  WS-AUDIT-PUBID-DISP  PIC Z(8)9.
+0713DM     05  WS-DTL-MAP-VARS.
+0713DM         10  WS-DTL-BOOK-ID-NUM   PIC 9(008)     VALUE 0.
+0713DM         10  WS-DTL-BOOK-ID-TXT   REDEFINES WS-DTL-BOOK-ID-NUM
+0713DM                                  PIC X(008)                   .
+0713DM         10  WS-DTL-PAGES-NUM     PIC 9(004)     VALUE 0.
+0713DM         10  WS-DTL-PAGES-TXT     REDEFINES WS-DTL-PAGES-NUM
+0713DM                                  PIC X(004)                   .
+0713DM         10  WS-DTL-PUBID-NUM     PIC 9(004)     VALUE 0.
+0713DM         10  WS-DTL-PUBID-TXT     REDEFINES WS-DTL-PUBID-NUM
+0713DM                                  PIC X(004)                   .
+0713DM         10  WS-DTL-RATING-NUM    PIC 9(02)V9(02) VALUE 0.
+0713DM         10  WS-DTL-RATING-TXT    PIC X(005)     VALUE SPACES.
+0713DM         10  WS-DTL-RATING-TXT-FMT REDEFINES WS-DTL-RATING-TXT
+0713DM                                  PIC 99.99                    .
+
+       01  WS-CONST-VARS.
+           05  WS-TRNIDS.
+               10  WS-INFO-TRNID    PIC X(04)         VALUE 'T2DB'.
+           05  WS-MAPIDS.
+               10  WS-INFOMAP-NAME  PIC X(07)         VALUE 'INFOMAP'.
+               10  WS-INFOSET-NAME  PIC X(07)         VALUE 'INFOSET'.
+0705ML     05  WS-ISBNMETA-PGMID    PIC X(08)         VALUE 'ISBNMETA'.
+
+       01  WS-SYS-VARS.
+           05  WS-SEND-MSG          PIC  X(80)        VALUE SPACES.
+           05  EVAL-CODE            PIC S9(08) COMP.
+               88  ERR-OK                             VALUE 0.
+               88  SQL-NOTFOUND                       VALUE 100.
+
+       01  WS-ERROR.
+           05  FILLER               PIC X(09)         VALUE 'ERROR AT '.
+           05  ERR-LOC              PIC X(32)         VALUE SPACES     .
+           05  FILLER               PIC X(05)         VALUE ' RC: '    .
+           05  ERR-CODE             PIC X(08)         VALUE SPACES     .
+           05  FILLER               PIC X(06)         VALUE ' MSG: '   .
+           05  ERR-MSG              PIC X(20)         VALUE SPACES     .
+
+      **COPYBOOK FOR SYMBOLIC MAP
+       COPY INFOSET.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       01  WS-COMMAREA.
+           05  WS-PG-NUM            PIC S9(04) COMP   VALUE 1.
+           05  WS-TOTAL-PG          PIC S9(04) COMP   VALUE 1.
+           05  WS-SEL-NUM           PIC S9(04) COMP   VALUE 1.
+           05  WS-TOTAL-SEL         PIC S9(04) COMP   VALUE 1.
+           05  WS-SRCH-NUM          PIC S9(04) COMP   VALUE 1.
+           05  WS-TOTAL-SRCH        PIC S9(04) COMP   VALUE 1.
+           05  WS-DEL-NUM           PIC S9(04) COMP   VALUE 1.
+           05  WS-TOTAL-DEL         PIC S9(04) COMP   VALUE 1.
+           05  WS-UPD-NUM           PIC S9(04) COMP   VALUE 1.
+           05  WS-TOTAL-UPD         PIC S9(04) COMP   VALUE 1.
+           05  WS-SEARCH-STR        PIC  X(58)        VALUE SPACES.
+           05  WS-PAGE-QUEUE-NAME   PIC X(08)         VALUE SPACES.
+           05  WS-SEL-QUEUE-NAME    PIC X(08)         VALUE SPACES.
+           05  WS-SRCH-QUEUE-NAME   PIC X(08)         VALUE SPACES.
+           05  WS-DEL-QUEUE-NAME    PIC X(08)         VALUE SPACES.
+           05  WS-UPD-QUEUE-NAME    PIC X(08)         VALUE SPACES.
+           05  WS-REBUILD-SW        PIC 9             VALUE 0.
+               88  REBUILD                            VALUE 1.
+0628TQ     05  WS-TSQ-RETRY-SW      PIC 9             VALUE 0.
+           05  WS-ADD-RECORD-SW     PIC 9             VALUE 0.
+               88  ADD-RECORD                         VALUE 1.
+           05  WS-RJCL-PGMID        PIC X(08)         VALUE SPACES.
+0624JC     05  WS-STAT-PGMID        PIC X(08)         VALUE SPACES.
+0701HK     05  WS-HELP-PGMID        PIC X(08)         VALUE SPACES.
+0625PJ     05  WS-RJCL-PARMS.
+0625PJ         10  WS-RJCL-SEARCH   PIC X(58)         VALUE SPACES.
+0625PJ         10  WS-RJCL-SUFFIX   PIC X(08)         VALUE SPACES.
+           05  WS-SORT-COL          PIC X             VALUE '1'.
+           05  WS-SHOW-DEL-SW       PIC 9             VALUE 0.
+           05  WS-RES-NUM           PIC S9(04) COMP   VALUE 1.
+           05  WS-TOTAL-RES         PIC S9(04) COMP   VALUE 1.
+           05  WS-RES-QUEUE-NAME    PIC X(08)         VALUE SPACES.
+0607CF     05  WS-CONFIRM-SW        PIC 9             VALUE 0.
+0608PS     05  WS-PAGE-SIZE         PIC S9(04) COMP   VALUE 15.
+0609RT     05  WS-TOTAL-BOOKS       PIC S9(04) COMP   VALUE 0.
+0609RT     05  WS-TOTAL-SRCH-BOOKS  PIC S9(04) COMP   VALUE 0.
+0630HD     05  WS-HOLD-PATRON       PIC S9(09) COMP   VALUE 0.
+0630HD     05  WS-HLD-NUM           PIC S9(04) COMP   VALUE 1.
+0630HD     05  WS-TOTAL-HLD         PIC S9(04) COMP   VALUE 1.
+0630HD     05  WS-HLD-QUEUE-NAME    PIC X(08)         VALUE SPACES.
+0703SD     05  WS-SORT-DIR          PIC X             VALUE 'A'.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLBOOKS END-EXEC.
+           EXEC SQL INCLUDE DCLAUTH END-EXEC.
+           EXEC SQL INCLUDE DCLBKAU END-EXEC.
+           EXEC SQL INCLUDE DCLPUB END-EXEC.
+           EXEC SQL INCLUDE DCLAUD END-EXEC.
+0630HD     EXEC SQL INCLUDE DCLLOAN END-EXEC.
+0630HD     EXEC SQL INCLUDE DCLHOLD END-EXEC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-PG-NUM            PIC S9(04) COMP.
+           05  LS-TOTAL-PG          PIC S9(04) COMP.
+           05  LS-SEL-NUM           PIC S9(04) COMP.
+           05  LS-TOTAL-SEL         PIC S9(04) COMP.
+           05  LS-SRCH-NUM          PIC S9(04) COMP.
+           05  LS-TOTAL-SRCH        PIC S9(04) COMP.
+           05  LS-DEL-NUM           PIC S9(04) COMP.
+           05  LS-TOTAL-DEL         PIC S9(04) COMP.
+           05  LS-UPD-NUM           PIC S9(04) COMP.
+           05  LS-TOTAL-UPD         PIC S9(04) COMP.
+           05  LS-SEARCH-STR        PIC  X(58).
+           05  LS-PAGE-QUEUE-NAME   PIC X(08).
+           05  LS-SEL-QUEUE-NAME    PIC X(08).
+           05  LS-SRCH-QUEUE-NAME   PIC X(08).
+           05  LS-DEL-QUEUE-NAME    PIC X(08).
+           05  LS-UPD-QUEUE-NAME    PIC X(08).
+           05  LS-REBUILD-SW        PIC 9.
+0628TQ     05  LS-TSQ-RETRY-SW      PIC 9.
+           05  LS-ADD-RECORD-SW     PIC 9.
+           05  LS-RJCL-PGMID        PIC X(08).
+0624JC     05  LS-STAT-PGMID        PIC X(08).
+0701HK     05  LS-HELP-PGMID        PIC X(08).
+0625PJ     05  LS-RJCL-PARMS.
+0625PJ         10  LS-RJCL-SEARCH   PIC X(58).
+0625PJ         10  LS-RJCL-SUFFIX   PIC X(08).
+           05  LS-SORT-COL          PIC X.
+           05  LS-SHOW-DEL-SW       PIC 9.
+           05  LS-RES-NUM           PIC S9(04) COMP.
+           05  LS-TOTAL-RES         PIC S9(04) COMP.
+           05  LS-RES-QUEUE-NAME    PIC X(08).
+0607CF     05  LS-CONFIRM-SW        PIC 9.
+0608PS     05  LS-PAGE-SIZE         PIC S9(04) COMP.
+0609RT     05  LS-TOTAL-BOOKS       PIC S9(04) COMP.
+0609RT     05  LS-TOTAL-SRCH-BOOKS  PIC S9(04) COMP.
+0630HD     05  LS-HOLD-PATRON       PIC S9(09) COMP.
+0630HD     05  LS-HLD-NUM           PIC S9(04) COMP.
+0630HD     05  LS-TOTAL-HLD         PIC S9(04) COMP.
+0630HD     05  LS-HLD-QUEUE-NAME    PIC X(08).
+0703SD     05  LS-SORT-DIR          PIC X.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+
+            IF EIBCALEN = 0
+               MOVE 'CALL FROM TERMINAL NOT ALLOWED' TO WS-SEND-MSG
+               PERFORM 9999-TERMINATE
+            END-IF
+
+            MOVE DFHCOMMAREA TO WS-COMMAREA
+
+            IF ADD-RECORD
+               PERFORM 1000-PROCESS-ADD
+            ELSE
+               PERFORM 2000-PROCESS-DELETES
+               PERFORM 2100-PROCESS-VIEWS
+               PERFORM 2300-PROCESS-UPDATES
+               PERFORM 2500-PROCESS-RESTORES
+0630HD         PERFORM 2600-PROCESS-HOLDS
+            END-IF
+
+            IF ANY-CHANGE
+               SET REBUILD TO TRUE
+            END-IF
+
+            MOVE WS-COMMAREA TO DFHCOMMAREA
+
+            EXEC CICS
+                 RETURN TRANSID  (WS-INFO-TRNID)
+                        COMMAREA (DFHCOMMAREA)
+                        RESP     (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'RETURN TRANSID' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1000-PROCESS-ADD.
+            MOVE '1000-PROCESS-ADD' TO ERR-LOC
+
+            PERFORM 1100-SEND-BLANK-MAP
+            PERFORM 1200-RECEIVE-ADD-MAP
+0613IV      PERFORM 1260-VALIDATE-ISBN
+0705ML      PERFORM 1290-LOOKUP-ISBN-METADATA
+0705ML      IF METADATA-PREFILLED
+0705ML         PERFORM 3000-SEND-RECEIVE-DETAIL
+0705ML      END-IF
+            PERFORM 1250-VALIDATE-PUBLISHER
+0613IV      PERFORM 1260-VALIDATE-ISBN
+0614RV      PERFORM 1270-VALIDATE-RATING
+
+0712IL      PERFORM 1255-REVALIDATE-ADD UNTIL EIBAID = DFHPF3
+0712IL                 OR (VALID-PUB AND VALID-ISBN AND VALID-RATING)
+
+0615DI      IF EIBAID NOT = DFHPF3
+0615DI         PERFORM 1280-CHECK-DUPLICATE-ISBN
+0615DI      END-IF
+
+            IF EIBAID NOT = DFHPF3
+0615DI      AND NOT DUPLICATE-REJECTED
+               PERFORM 1300-INSERT-ONE-BOOK
+            END-IF
+            .
+
+0712IL 1255-REVALIDATE-ADD.
+0712IL      MOVE '1255-REVALIDATE-ADD' TO ERR-LOC
+
+0712IL      IF NOT VALID-PUB
+0712IL         MOVE 'INVALID PUBLISHER ID - REENTER OR PF3' TO
+0712IL              MODEMSGO
+0712IL      ELSE
+0712IL         IF NOT VALID-ISBN
+0712IL            MOVE 'INVALID ISBN - REENTER OR PF3' TO MODEMSGO
+0712IL         ELSE
+0712IL            MOVE 'INVALID RATING - REENTER OR PF3'
+0712IL              TO MODEMSGO
+0712IL         END-IF
+0712IL      END-IF
+0712IL      PERFORM 3000-SEND-RECEIVE-DETAIL
+0712IL      PERFORM 1250-VALIDATE-PUBLISHER
+0712IL      PERFORM 1260-VALIDATE-ISBN
+0712IL      PERFORM 1270-VALIDATE-RATING
+0712IL      .
+
+       1100-SEND-BLANK-MAP.
+            MOVE '1100-SEND-BLANK-MAP' TO ERR-LOC
+
+            MOVE LOW-VALUES TO INFOMAPO
+            MOVE 'ADD A NEW BOOK - PF3 TO CANCEL' TO MODEMSGO
+
+            EXEC CICS
+                 SEND MAP    (WS-INFOMAP-NAME)
+                      MAPSET (WS-INFOSET-NAME)
+                      FROM   (INFOMAPO)
+                      ERASE
+                      RESP   (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'SEND MAP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1200-RECEIVE-ADD-MAP.
+            MOVE '1200-RECEIVE-ADD-MAP' TO ERR-LOC
+
+            EXEC CICS
+                 RECEIVE MAP    (WS-INFOMAP-NAME)
+                         MAPSET (WS-INFOSET-NAME)
+                         INTO   (INFOMAPI)
+                         RESP   (EVAL-CODE)
+                         ASIS
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+            AND EVAL-CODE NOT = DFHRESP (MAPFAIL)
+               MOVE 'RECEIVE MAP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1250-VALIDATE-PUBLISHER.
+            MOVE '1250-VALIDATE-PUBLISHER' TO ERR-LOC
+
+            MOVE 0 TO WS-PUB-VALID-SW
+            MOVE SPACES TO WS-PUB-DISPLAY
+            MOVE FUNCTION NUMVAL (BKPUBIDI) TO TBLPUB-PUBLISHER-ID
+
+            EXEC SQL
+                 SELECT PUBLISHER_NAME
+                   INTO :TBLPUB-PUBLISHER-NAME
+                   FROM IBMUSER.PUBLISHERS
+                  WHERE PUBLISHER_ID = :TBLPUB-PUBLISHER-ID
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            EVALUATE TRUE
+                WHEN ERR-OK
+                     SET VALID-PUB TO TRUE
+                     MOVE TBLPUB-PUBLISHER-NAME-TEXT TO WS-PUB-DISPLAY
+                WHEN SQL-NOTFOUND
+                     CONTINUE
+                WHEN OTHER
+                     MOVE 'SELECT PUBLISHERS' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+0613IV 1260-VALIDATE-ISBN.
+0613IV      MOVE '1260-VALIDATE-ISBN' TO ERR-LOC
+
+0613IV      MOVE 0      TO WS-ISBN-VALID-SW
+0613IV      MOVE SPACES TO WS-ISBN-WORK
+0613IV      MOVE FUNCTION TRIM (BKISBNI) TO WS-ISBN-WORK
+0613IV      MOVE FUNCTION LENGTH (FUNCTION TRIM (BKISBNI))
+0613IV        TO WS-ISBN-LEN
+
+0613IV      IF WS-ISBN-LEN = 10 OR WS-ISBN-LEN = 13
+0613IV         PERFORM 1265-CHECK-ISBN-DIGITS
+
+0613IV         IF ISBN-CHARS-OK
+0613IV            IF WS-ISBN-LEN = 10
+0613IV               DIVIDE WS-ISBN-SUM BY 11 GIVING WS-ISBN-QUOT
+0613IV                      REMAINDER WS-ISBN-REM
+0613IV            ELSE
+0613IV               DIVIDE WS-ISBN-SUM BY 10 GIVING WS-ISBN-QUOT
+0613IV                      REMAINDER WS-ISBN-REM
+0613IV            END-IF
+
+0613IV            IF WS-ISBN-REM = 0
+0613IV               SET VALID-ISBN TO TRUE
+0613IV            END-IF
+0613IV         END-IF
+0613IV      END-IF
+0613IV      .
+
+0613IV 1265-CHECK-ISBN-DIGITS.
+0613IV      MOVE '1265-CHECK-ISBN-DIGITS' TO ERR-LOC
+
+0613IV      SET ISBN-CHARS-OK TO TRUE
+0613IV      MOVE 0 TO WS-ISBN-SUM
+
+0712IL      PERFORM 1266-SUM-ONE-DIGIT VARYING WS-ISBN-IDX FROM 1 BY 1
+0712IL                UNTIL WS-ISBN-IDX > WS-ISBN-LEN
+0613IV      .
+
+0712IL 1266-SUM-ONE-DIGIT.
+0712IL      MOVE '1266-SUM-ONE-DIGIT' TO ERR-LOC
+
+0613IV      IF WS-ISBN-LEN = 10
+0613IV         SUBTRACT WS-ISBN-IDX FROM 11 GIVING WS-ISBN-WEIGHT
+0613IV      ELSE
+0613IV         DIVIDE WS-ISBN-IDX BY 2 GIVING WS-ISBN-QUOT
+0613IV                REMAINDER WS-ISBN-REM
+0613IV         IF WS-ISBN-REM = 1
+0613IV            MOVE 1 TO WS-ISBN-WEIGHT
+0613IV         ELSE
+0613IV            MOVE 3 TO WS-ISBN-WEIGHT
+0613IV         END-IF
+0613IV      END-IF
+
+0613IV      IF  WS-ISBN-LEN = 10
+0613IV      AND WS-ISBN-IDX = 10
+0613IV      AND FUNCTION UPPER-CASE (WS-ISBN-CHAR (WS-ISBN-IDX))
+0613IV            = 'X'
+0613IV         MOVE 10 TO WS-ISBN-DIGIT
+0613IV      ELSE
+0613IV         IF WS-ISBN-CHAR (WS-ISBN-IDX) IS NUMERIC
+0613IV            MOVE FUNCTION NUMVAL (WS-ISBN-CHAR (WS-ISBN-IDX))
+0613IV              TO WS-ISBN-DIGIT
+0613IV         ELSE
+0613IV            MOVE 0 TO WS-ISBN-DIGIT
+0613IV            MOVE 0 TO WS-ISBN-OK-SW
+0613IV         END-IF
+0613IV      END-IF
+
+0613IV      MULTIPLY WS-ISBN-WEIGHT BY WS-ISBN-DIGIT
+0613IV               GIVING WS-ISBN-PRODUCT
+0613IV      ADD WS-ISBN-PRODUCT TO WS-ISBN-SUM
+0712IL      .
+
+0614RV 1270-VALIDATE-RATING.
+0614RV      MOVE '1270-VALIDATE-RATING' TO ERR-LOC
+
+0614RV      MOVE 0 TO WS-RATING-VALID-SW
+0614RV      MOVE FUNCTION NUMVAL (BKRATNGI) TO WS-RATING-WORK
+
+0614RV      IF WS-RATING-WORK NOT < 0 AND WS-RATING-WORK NOT > 5
+0614RV         SET VALID-RATING TO TRUE
+0614RV      END-IF
+0614RV      .
+
+0705ML 1290-LOOKUP-ISBN-METADATA.
+0705ML      MOVE '1290-LOOKUP-ISBN-METADATA' TO ERR-LOC
+
+0705ML      MOVE 0 TO WS-MDL-PREFILL-SW
+
+0705ML      IF VALID-ISBN AND BTITLE1L = 0
+0705ML         MOVE SPACES TO WS-MDL-COMMAREA
+0705ML         MOVE FUNCTION TRIM (BKISBNI) TO WS-MDL-ISBN
+
+0705ML         EXEC CICS LINK
+0705ML              PROGRAM  (WS-ISBNMETA-PGMID)
+0705ML              COMMAREA (WS-MDL-COMMAREA)
+0705ML              LENGTH   (LENGTH OF WS-MDL-COMMAREA)
+0705ML              RESP     (EVAL-CODE)
+0705ML         END-EXEC
+
+0705ML         IF EVAL-CODE NOT = DFHRESP (NORMAL)
+0705ML            MOVE 'LINK ISBNMETA' TO ERR-MSG
+0705ML            PERFORM 9999-ERROR-HANDLING
+0705ML         END-IF
+
+0705ML         IF MDL-FOUND
+0705ML            MOVE WS-MDL-TITLE        TO BTITLE1O
+0713DM            MOVE WS-MDL-TOTAL-PAGES  TO WS-DTL-PAGES-NUM
+0713DM            MOVE WS-DTL-PAGES-TXT    TO BKPAGESO
+0713DM            MOVE WS-MDL-PUBLISHER-ID TO WS-DTL-PUBID-NUM
+0713DM            MOVE WS-DTL-PUBID-TXT    TO BKPUBIDO
+0705ML            MOVE 'METADATA FOUND - REVIEW/CONFIRM'
+0705ML              TO MODEMSGO
+0705ML            SET METADATA-PREFILLED TO TRUE
+0705ML         END-IF
+0705ML      END-IF
+0705ML      .
+
+0615DI 1280-CHECK-DUPLICATE-ISBN.
+0615DI      MOVE '1280-CHECK-DUPLICATE-ISBN' TO ERR-LOC
+
+0615DI      MOVE 0 TO WS-DUP-REJECT-SW
+0615DI      MOVE FUNCTION TRIM (BKISBNI) TO TBLBKS-ISBN-TEXT
+0615DI      MOVE FUNCTION LENGTH (FUNCTION TRIM (BKISBNI))
+0615DI        TO TBLBKS-ISBN-LEN
+
+0615DI      EXEC SQL
+0615DI           SELECT COUNT(*)
+0615DI             INTO :WS-DUP-COUNT
+0615DI             FROM IBMUSER.BOOKS
+0615DI            WHERE ISBN = :TBLBKS-ISBN
+0615DI      END-EXEC
+
+0615DI      MOVE SQLCODE TO EVAL-CODE
+0615DI      IF NOT ERR-OK
+0615DI         MOVE 'SELECT COUNT ISBN' TO ERR-MSG
+0615DI         PERFORM 9999-ERROR-HANDLING
+0615DI      END-IF
+
+0615DI      IF WS-DUP-COUNT > 0
+0615DI         MOVE SPACES TO CONFRMIO
+0615DI         MOVE 'DUPE ISBN - Y TO ADD, PF3=CANCEL' TO MODEMSGO
+
+0712IL         PERFORM 1285-WAIT-FOR-CONFIRM UNTIL EIBAID = DFHPF3
+0712IL                    OR CONFRMII = 'Y' OR CONFRMII = 'y'
+0712IL                    OR CONFRMII = 'N' OR CONFRMII = 'n'
+
+0615DI         IF EIBAID = DFHPF3
+0615DI         OR CONFRMII = 'N' OR CONFRMII = 'n'
+0615DI            SET DUPLICATE-REJECTED TO TRUE
+0615DI         END-IF
+0615DI      END-IF
+0615DI      .
+
+0712IL 1285-WAIT-FOR-CONFIRM.
+0712IL      MOVE '1285-WAIT-FOR-CONFIRM' TO ERR-LOC
+0712IL      PERFORM 3000-SEND-RECEIVE-DETAIL
+0712IL      .
+
+       1300-INSERT-ONE-BOOK.
+            MOVE '1300-INSERT-ONE-BOOK' TO ERR-LOC
+
+            EXEC SQL
+                 SELECT COALESCE(MAX(BOOK_ID), 0) + 1
+                   INTO :WS-BOOK-ID
+                   FROM IBMUSER.BOOKS
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'SELECT NEXT BOOK_ID' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            MOVE WS-BOOK-ID       TO TBLBKS-BOOK-ID
+            MOVE FUNCTION TRIM (BTITLE1I) TO TBLBKS-TITLE-TEXT
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (BTITLE1I))
+              TO TBLBKS-TITLE-LEN
+            MOVE FUNCTION NUMVAL (BKPAGESI) TO TBLBKS-TOTAL-PAGES
+            MOVE FUNCTION NUMVAL (BKRATNGI) TO TBLBKS-RATING
+            MOVE BKISBNI          TO TBLBKS-ISBN-TEXT
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (BKISBNI))
+              TO TBLBKS-ISBN-LEN
+            MOVE BKPBDATI          TO TBLBKS-PUBLISHED-DATE
+            MOVE TBLPUB-PUBLISHER-ID TO TBLBKS-PUBLISHER-ID
+            MOVE FUNCTION TRIM (GENREI) TO TBLBKS-GENRE-TEXT
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (GENREI))
+              TO TBLBKS-GENRE-LEN
+
+            EXEC SQL
+                 INSERT INTO IBMUSER.BOOKS
+                        (BOOK_ID, TITLE, TOTAL_PAGES, RATING,
+                         ISBN, PUBLISHED_DATE, PUBLISHER_ID, GENRE,
+0712DF                   DELETED_FLAG, LAST_CHANGED_TS)
+                 VALUES (:TBLBKS-BOOK-ID, :TBLBKS-TITLE,
+                         :TBLBKS-TOTAL-PAGES, :TBLBKS-RATING,
+                         :TBLBKS-ISBN, :TBLBKS-PUBLISHED-DATE,
+0610OC                   :TBLBKS-PUBLISHER-ID, :TBLBKS-GENRE,
+0712DF                   'N', CURRENT TIMESTAMP)
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'INSERT BOOKS' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            PERFORM 2230-INSERT-AUTHORS
+
+            MOVE 'A'    TO WS-AUDIT-ACTION
+            MOVE SPACES TO WS-AUDIT-BEFORE
+            PERFORM 2620-BUILD-AUDIT-AFTER
+            PERFORM 2630-WRITE-AUDIT-ROW
+
+            SET ANY-CHANGE TO TRUE
+            .
+
+       2000-PROCESS-DELETES.
+            MOVE '2000-PROCESS-DELETES' TO ERR-LOC
+
+            PERFORM 2010-DELETE-ONE-BOOK VARYING WS-ITEM-NUM
+                         FROM 1 BY 1    UNTIL WS-ITEM-NUM > LS-TOTAL-DEL
+            .
+
+       2010-DELETE-ONE-BOOK.
+            MOVE '2010-DELETE-ONE-BOOK' TO ERR-LOC
+
+            EXEC CICS
+                 READQ TS
+                       QUEUE (LS-DEL-QUEUE-NAME)
+                       INTO  (WS-RECORD)
+                       ITEM  (WS-ITEM-NUM)
+                       RESP  (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'READQ TS' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            MOVE FUNCTION NUMVAL (WS-RECORD) TO WS-BOOK-ID
+
+            PERFORM 2420-FETCH-BOOK-ROW
+            PERFORM 2610-BUILD-AUDIT-BEFORE
+
+            EXEC SQL
+                 UPDATE IBMUSER.BOOKS
+                    SET DELETED_FLAG    = 'Y',
+                        DELETED_DATE    = CURRENT DATE,
+0610OC                  LAST_CHANGED_TS = CURRENT TIMESTAMP
+                  WHERE BOOK_ID = :WS-BOOK-ID
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'DELETE BOOKS' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            MOVE 'D'              TO WS-AUDIT-ACTION
+            MOVE '(DELETED)'      TO WS-AUDIT-AFTER
+            PERFORM 2630-WRITE-AUDIT-ROW
+
+            SET ANY-CHANGE TO TRUE
+            .
+
+       2100-PROCESS-VIEWS.
+            MOVE '2100-PROCESS-VIEWS' TO ERR-LOC
+
+0712IL      PERFORM 2110-VIEW-ONE-BOOK VARYING WS-ITEM-NUM FROM 1 BY 1
+0712IL                UNTIL WS-ITEM-NUM > LS-TOTAL-SEL
+            .
+
+0712IL 2110-VIEW-ONE-BOOK.
+0712IL      MOVE '2110-VIEW-ONE-BOOK' TO ERR-LOC
+
+0712IL      EXEC CICS
+0712IL           READQ TS
+0712IL                 QUEUE (LS-SEL-QUEUE-NAME)
+0712IL                 INTO  (WS-RECORD)
+0712IL                 ITEM  (WS-ITEM-NUM)
+0712IL                 RESP  (EVAL-CODE)
+0712IL      END-EXEC
+
+0712IL      IF EVAL-CODE NOT = DFHRESP (NORMAL)
+0712IL         MOVE 'READQ TS' TO ERR-MSG
+0712IL         PERFORM 9999-ERROR-HANDLING
+0712IL      END-IF
+
+0712IL      MOVE FUNCTION NUMVAL (WS-RECORD) TO WS-BOOK-ID
+
+0712IL      PERFORM 2420-FETCH-BOOK-ROW
+0712IL      PERFORM 2410-FETCH-AUTHOR-NAMES
+0712IL      PERFORM 2430-FETCH-PUBLISHER-NAME
+0712IL      PERFORM 2400-BUILD-DETAIL-MAP
+
+0712IL      MOVE DFHBMASK TO BTITLE1A BTITLE2A BTITLE3A BTITLE4A
+0712IL                        BKPAGESA BKRATNGA BKISBNA  BKPBDATA
+0712IL                        BKPUBIDA AUTHORA
+0712IL      MOVE 'VIEW ONLY - PRESS ENTER FOR NEXT BOOK' TO
+0712IL           MODEMSGO
+
+0712IL      PERFORM 3000-SEND-RECEIVE-DETAIL
+0712IL      .
+
+       2500-PROCESS-RESTORES.
+            MOVE '2500-PROCESS-RESTORES' TO ERR-LOC
+
+            PERFORM 2510-RESTORE-ONE-BOOK VARYING WS-ITEM-NUM
+                         FROM 1 BY 1    UNTIL WS-ITEM-NUM > LS-TOTAL-RES
+            .
+
+       2510-RESTORE-ONE-BOOK.
+            MOVE '2510-RESTORE-ONE-BOOK' TO ERR-LOC
+
+            EXEC CICS
+                 READQ TS
+                       QUEUE (LS-RES-QUEUE-NAME)
+                       INTO  (WS-RECORD)
+                       ITEM  (WS-ITEM-NUM)
+                       RESP  (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'READQ TS' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            MOVE FUNCTION NUMVAL (WS-RECORD) TO WS-BOOK-ID
+
+            MOVE '(DELETED)' TO WS-AUDIT-BEFORE
+
+            EXEC SQL
+                 UPDATE IBMUSER.BOOKS
+                    SET DELETED_FLAG    = 'N',
+                        DELETED_DATE    = NULL,
+0610OC                  LAST_CHANGED_TS = CURRENT TIMESTAMP
+                  WHERE BOOK_ID = :WS-BOOK-ID
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'RESTORE BOOKS' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            PERFORM 2420-FETCH-BOOK-ROW
+            MOVE 'R' TO WS-AUDIT-ACTION
+            PERFORM 2620-BUILD-AUDIT-AFTER
+            PERFORM 2630-WRITE-AUDIT-ROW
+
+            SET ANY-CHANGE TO TRUE
+            .
+
+0630HD 2600-PROCESS-HOLDS.
+0630HD      MOVE '2600-PROCESS-HOLDS' TO ERR-LOC
+
+0630HD      PERFORM 2650-INSERT-ONE-HOLD VARYING WS-ITEM-NUM
+0630HD                   FROM 1 BY 1    UNTIL WS-ITEM-NUM > LS-TOTAL-HLD
+0630HD      .
+
+0630HD 2650-INSERT-ONE-HOLD.
+0630HD      MOVE '2650-INSERT-ONE-HOLD' TO ERR-LOC
+
+0630HD      EXEC CICS
+0630HD           READQ TS
+0630HD                 QUEUE (LS-HLD-QUEUE-NAME)
+0630HD                 INTO  (WS-HLD-RECORD)
+0630HD                 ITEM  (WS-ITEM-NUM)
+0630HD                 RESP  (EVAL-CODE)
+0630HD      END-EXEC
+
+0630HD      IF EVAL-CODE NOT = DFHRESP (NORMAL)
+0630HD         MOVE 'READQ TS' TO ERR-MSG
+0630HD         PERFORM 9999-ERROR-HANDLING
+0630HD      END-IF
+
+0630HD      MOVE FUNCTION NUMVAL (WS-HLD-REC-BOOK-ID)   TO WS-BOOK-ID
+0630HD      MOVE FUNCTION NUMVAL (WS-HLD-REC-PATRON-ID)
+0630HD        TO TBLHOLD-PATRON-ID
+
+0630HD      EXEC SQL
+0630HD           SELECT COUNT(*)
+0630HD             INTO :WS-LOAN-COUNT
+0630HD             FROM IBMUSER.LOANS
+0630HD            WHERE BOOK_ID = :WS-BOOK-ID
+0630HD              AND RETURN_DATE IS NULL
+0630HD      END-EXEC
+
+0630HD      MOVE SQLCODE TO EVAL-CODE
+0630HD      IF NOT ERR-OK
+0630HD         MOVE 'SELECT LOANS' TO ERR-MSG
+0630HD         PERFORM 9999-ERROR-HANDLING
+0630HD      END-IF
+
+0630HD      IF WS-LOAN-COUNT > 0
+0630HD         MOVE WS-BOOK-ID TO TBLHOLD-BOOK-ID
+
+0630HD         EXEC SQL
+0630HD              SELECT COALESCE(MAX(HOLD_ID), 0) + 1
+0630HD                INTO :TBLHOLD-HOLD-ID
+0630HD                FROM IBMUSER.HOLDS
+0630HD         END-EXEC
+
+0630HD         EXEC SQL
+0630HD              INSERT INTO IBMUSER.HOLDS
+0630HD                     (HOLD_ID, BOOK_ID, PATRON_ID, HOLD_DATE)
+0630HD              VALUES (:TBLHOLD-HOLD-ID, :TBLHOLD-BOOK-ID,
+0630HD                      :TBLHOLD-PATRON-ID, CURRENT DATE)
+0630HD         END-EXEC
+
+0630HD         MOVE SQLCODE TO EVAL-CODE
+0630HD         IF NOT ERR-OK
+0630HD            MOVE 'INSERT HOLDS' TO ERR-MSG
+0630HD            PERFORM 9999-ERROR-HANDLING
+0630HD         END-IF
+
+0630HD         SET ANY-CHANGE TO TRUE
+0630HD      END-IF
+0630HD      .
+
+       2230-INSERT-AUTHORS.
+            MOVE '2230-INSERT-AUTHORS' TO ERR-LOC
+
+            MOVE AUTHORI TO WS-AUTH-DISPLAY
+
+            UNSTRING WS-AUTH-DISPLAY DELIMITED BY ','
+                INTO WS-AUTH-TOK (1) WS-AUTH-TOK (2) WS-AUTH-TOK (3)
+            END-UNSTRING
+
+0712IL      PERFORM 2235-INSERT-ONE-AUTHOR VARYING WS-AUTH-IDX
+0712IL                FROM 1 BY 1 UNTIL WS-AUTH-IDX > 3
+            .
+
+0712IL 2235-INSERT-ONE-AUTHOR.
+0712IL      MOVE '2235-INSERT-ONE-AUTHOR' TO ERR-LOC
+
+0712IL      IF FUNCTION TRIM (WS-AUTH-TOK (WS-AUTH-IDX))
+0712IL            NOT = SPACES
+
+0712IL         MOVE FUNCTION TRIM (WS-AUTH-TOK (WS-AUTH-IDX))
+0712IL           TO TBLAUT-AUTHOR-NAME-TEXT
+0712IL         MOVE FUNCTION LENGTH
+0712IL                (FUNCTION TRIM (WS-AUTH-TOK (WS-AUTH-IDX)))
+0712IL           TO TBLAUT-AUTHOR-NAME-LEN
+
+0712IL         EXEC SQL
+0712IL              SELECT AUTHOR_ID
+0712IL                INTO :TBLAUT-AUTHOR-ID
+0712IL                FROM IBMUSER.AUTHORS
+0712IL               WHERE AUTHOR_NAME = :TBLAUT-AUTHOR-NAME
+0712IL         END-EXEC
+
+0712IL         MOVE SQLCODE TO EVAL-CODE
+0712IL         IF SQL-NOTFOUND
+0712IL            EXEC SQL
+0712IL                 SELECT COALESCE(MAX(AUTHOR_ID), 0) + 1
+0712IL                   INTO :TBLAUT-AUTHOR-ID
+0712IL                   FROM IBMUSER.AUTHORS
+0712IL            END-EXEC
+
+0712IL            EXEC SQL
+0712IL                 INSERT INTO IBMUSER.AUTHORS
+0712IL                        (AUTHOR_ID, AUTHOR_NAME)
+0712IL                 VALUES (:TBLAUT-AUTHOR-ID,
+0712IL                         :TBLAUT-AUTHOR-NAME)
+0712IL            END-EXEC
+
+0712IL            MOVE SQLCODE TO EVAL-CODE
+0712IL            IF NOT ERR-OK
+0712IL               MOVE 'INSERT AUTHORS' TO ERR-MSG
+0712IL               PERFORM 9999-ERROR-HANDLING
+0712IL            END-IF
+0712IL         ELSE
+0712IL            IF NOT ERR-OK
+0712IL               MOVE 'SELECT AUTHORS' TO ERR-MSG
+0712IL               PERFORM 9999-ERROR-HANDLING
+0712IL            END-IF
+0712IL         END-IF
+
+0712IL         MOVE WS-BOOK-ID         TO TBLBKAU-BOOK-ID
+0712IL         MOVE TBLAUT-AUTHOR-ID   TO TBLBKAU-AUTHOR-ID
+
+0712IL         EXEC SQL
+0712IL              INSERT INTO IBMUSER.BOOK_AUTHORS
+0712IL                     (BOOK_ID, AUTHOR_ID)
+0712IL              VALUES (:TBLBKAU-BOOK-ID, :TBLBKAU-AUTHOR-ID)
+0712IL         END-EXEC
+
+0712IL         MOVE SQLCODE TO EVAL-CODE
+0712IL         IF NOT ERR-OK
+0712IL            MOVE 'INSERT BOOK_AUTHORS' TO ERR-MSG
+0712IL            PERFORM 9999-ERROR-HANDLING
+0712IL         END-IF
+0712IL      END-IF
+0712IL      .
+
+       2300-PROCESS-UPDATES.
+            MOVE '2300-PROCESS-UPDATES' TO ERR-LOC
+
+0712IL      PERFORM 2305-UPDATE-ONE-SELECTED VARYING WS-ITEM-NUM
+0712IL                FROM 1 BY 1 UNTIL WS-ITEM-NUM > LS-TOTAL-UPD
+            .
+
+0712IL 2305-UPDATE-ONE-SELECTED.
+0712IL      MOVE '2305-UPDATE-ONE-SELECTED' TO ERR-LOC
+
+0712IL      EXEC CICS
+0712IL           READQ TS
+0712IL                 QUEUE (LS-UPD-QUEUE-NAME)
+0712IL                 INTO  (WS-RECORD)
+0712IL                 ITEM  (WS-ITEM-NUM)
+0712IL                 RESP  (EVAL-CODE)
+0712IL      END-EXEC
+
+0712IL      IF EVAL-CODE NOT = DFHRESP (NORMAL)
+0712IL         MOVE 'READQ TS' TO ERR-MSG
+0712IL         PERFORM 9999-ERROR-HANDLING
+0712IL      END-IF
+
+0712IL      MOVE FUNCTION NUMVAL (WS-RECORD) TO WS-BOOK-ID
+
+0712IL      PERFORM 2420-FETCH-BOOK-ROW
+0610OC      MOVE TBLBKS-LAST-CHANGED-TS TO WS-BOOK-VERSION
+0712IL      PERFORM 2410-FETCH-AUTHOR-NAMES
+0712IL      PERFORM 2430-FETCH-PUBLISHER-NAME
+0712IL      PERFORM 2400-BUILD-DETAIL-MAP
+
+0712IL      MOVE 'ENTER CHANGES - PF3 TO SKIP THIS BOOK' TO
+0712IL           MODEMSGO
+
+0712IL      PERFORM 3000-SEND-RECEIVE-DETAIL
+0712IL      PERFORM 1250-VALIDATE-PUBLISHER
+0613IV      PERFORM 1260-VALIDATE-ISBN
+0614RV      PERFORM 1270-VALIDATE-RATING
+
+0712IL      PERFORM 2307-REVALIDATE-UPDATE UNTIL EIBAID = DFHPF3
+0712IL                 OR (VALID-PUB AND VALID-ISBN AND VALID-RATING)
+
+0712IL      IF EIBAID NOT = DFHPF3
+0712IL         PERFORM 2310-UPDATE-ONE-BOOK
+0610OC         IF UPDATE-STALE
+0610OC            MOVE DFHBMASK TO BTITLE1A BTITLE2A BTITLE3A
+0610OC                             BTITLE4A BKPAGESA BKRATNGA
+0610OC                             BKISBNA  BKPBDATA BKPUBIDA
+0610OC                             AUTHORA
+0610OC            MOVE 'RECORD CHANGED - NOT UPDATED' TO MODEMSGO
+0610OC            PERFORM 3000-SEND-RECEIVE-DETAIL
+0610OC         END-IF
+0712IL      END-IF
+0712IL      .
+
+0712IL 2307-REVALIDATE-UPDATE.
+0712IL      MOVE '2307-REVALIDATE-UPDATE' TO ERR-LOC
+
+0613IV      IF NOT VALID-PUB
+0613IV         MOVE 'INVALID PUBLISHER ID - REENTER OR PF3'
+0613IV           TO MODEMSGO
+0613IV      ELSE
+0614RV         IF NOT VALID-ISBN
+0614RV            MOVE 'INVALID ISBN - REENTER OR PF3'
+0614RV              TO MODEMSGO
+0614RV         ELSE
+0614RV            MOVE 'INVALID RATING - REENTER OR PF3'
+0614RV              TO MODEMSGO
+0614RV         END-IF
+0613IV      END-IF
+0613IV      PERFORM 3000-SEND-RECEIVE-DETAIL
+0613IV      PERFORM 1250-VALIDATE-PUBLISHER
+0613IV      PERFORM 1260-VALIDATE-ISBN
+0614RV      PERFORM 1270-VALIDATE-RATING
+0712IL      .
+
+       2310-UPDATE-ONE-BOOK.
+            MOVE '2310-UPDATE-ONE-BOOK' TO ERR-LOC
+
+0610OC      MOVE 0 TO WS-UPD-STALE-SW
+
+            PERFORM 2610-BUILD-AUDIT-BEFORE
+
+            MOVE FUNCTION TRIM (BTITLE1I) TO TBLBKS-TITLE-TEXT
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (BTITLE1I))
+              TO TBLBKS-TITLE-LEN
+            MOVE FUNCTION NUMVAL (BKPAGESI) TO TBLBKS-TOTAL-PAGES
+            MOVE FUNCTION NUMVAL (BKRATNGI) TO TBLBKS-RATING
+            MOVE BKISBNI          TO TBLBKS-ISBN-TEXT
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (BKISBNI))
+              TO TBLBKS-ISBN-LEN
+            MOVE BKPBDATI          TO TBLBKS-PUBLISHED-DATE
+            MOVE TBLPUB-PUBLISHER-ID TO TBLBKS-PUBLISHER-ID
+            MOVE FUNCTION TRIM (GENREI) TO TBLBKS-GENRE-TEXT
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (GENREI))
+              TO TBLBKS-GENRE-LEN
+
+            EXEC SQL
+                 UPDATE IBMUSER.BOOKS
+                    SET TITLE           = :TBLBKS-TITLE,
+                        TOTAL_PAGES     = :TBLBKS-TOTAL-PAGES,
+                        RATING          = :TBLBKS-RATING,
+                        ISBN            = :TBLBKS-ISBN,
+                        PUBLISHED_DATE  = :TBLBKS-PUBLISHED-DATE,
+                        PUBLISHER_ID    = :TBLBKS-PUBLISHER-ID,
+                        GENRE           = :TBLBKS-GENRE,
+0610OC                  LAST_CHANGED_TS = CURRENT TIMESTAMP
+                  WHERE BOOK_ID = :WS-BOOK-ID
+0610OC            AND LAST_CHANGED_TS = :WS-BOOK-VERSION
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            EVALUATE TRUE
+0610OC          WHEN ERR-OK
+0610OC             PERFORM 2320-REPLACE-AUTHORS
+
+0610OC             MOVE 'U' TO WS-AUDIT-ACTION
+0610OC             PERFORM 2620-BUILD-AUDIT-AFTER
+0610OC             PERFORM 2630-WRITE-AUDIT-ROW
+
+0610OC             SET ANY-CHANGE TO TRUE
+0610OC          WHEN SQL-NOTFOUND
+0610OC             SET UPDATE-STALE TO TRUE
+0610OC          WHEN OTHER
+0610OC             MOVE 'UPDATE BOOKS' TO ERR-MSG
+0610OC             PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+       2320-REPLACE-AUTHORS.
+            MOVE '2320-REPLACE-AUTHORS' TO ERR-LOC
+
+            EXEC SQL
+                 DELETE FROM IBMUSER.BOOK_AUTHORS
+                       WHERE BOOK_ID = :WS-BOOK-ID
+            END-EXEC
+
+            PERFORM 2230-INSERT-AUTHORS
+            .
+
+       2400-BUILD-DETAIL-MAP.
+            MOVE '2400-BUILD-DETAIL-MAP' TO ERR-LOC
+
+            MOVE LOW-VALUES       TO INFOMAPO
+
+0713DM      MOVE WS-BOOK-ID       TO WS-DTL-BOOK-ID-NUM
+0713DM      MOVE WS-DTL-BOOK-ID-TXT TO BKIDNUMO
+            MOVE TBLBKS-TITLE-TEXT TO BTITLE1O
+0713DM      MOVE TBLBKS-TOTAL-PAGES TO WS-DTL-PAGES-NUM
+0713DM      MOVE WS-DTL-PAGES-TXT TO BKPAGESO
+0713DM      MOVE TBLBKS-RATING    TO WS-DTL-RATING-NUM
+0713DM      MOVE WS-DTL-RATING-NUM TO WS-DTL-RATING-TXT-FMT
+0713DM      MOVE WS-DTL-RATING-TXT TO BKRATNGO
+            MOVE TBLBKS-ISBN-TEXT        TO BKISBNO
+            MOVE TBLBKS-PUBLISHED-DATE   TO BKPBDATO
+0713DM      MOVE TBLBKS-PUBLISHER-ID TO WS-DTL-PUBID-NUM
+0713DM      MOVE WS-DTL-PUBID-TXT TO BKPUBIDO
+            MOVE WS-AUTH-DISPLAY  TO AUTHORO
+            MOVE WS-PUB-DISPLAY   TO PUBNAMO
+            MOVE TBLBKS-GENRE-TEXT TO GENREO
+            .
+
+       2420-FETCH-BOOK-ROW.
+            MOVE '2420-FETCH-BOOK-ROW' TO ERR-LOC
+
+            EXEC SQL
+                 SELECT TITLE, TOTAL_PAGES, RATING,
+                        ISBN, PUBLISHED_DATE, PUBLISHER_ID, GENRE,
+0610OC                  LAST_CHANGED_TS
+                   INTO :TBLBKS-TITLE, :TBLBKS-TOTAL-PAGES,
+                        :TBLBKS-RATING, :TBLBKS-ISBN,
+                        :TBLBKS-PUBLISHED-DATE, :TBLBKS-PUBLISHER-ID,
+0610OC                  :TBLBKS-GENRE, :TBLBKS-LAST-CHANGED-TS
+                   FROM IBMUSER.BOOKS
+                  WHERE BOOK_ID = :WS-BOOK-ID
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'SELECT BOOKS' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       2430-FETCH-PUBLISHER-NAME.
+            MOVE '2430-FETCH-PUBLISHER-NAME' TO ERR-LOC
+
+            MOVE SPACES TO WS-PUB-DISPLAY
+            MOVE TBLBKS-PUBLISHER-ID TO TBLPUB-PUBLISHER-ID
+
+            EXEC SQL
+                 SELECT PUBLISHER_NAME
+                   INTO :TBLPUB-PUBLISHER-NAME
+                   FROM IBMUSER.PUBLISHERS
+                  WHERE PUBLISHER_ID = :TBLPUB-PUBLISHER-ID
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF ERR-OK
+               MOVE TBLPUB-PUBLISHER-NAME-TEXT TO WS-PUB-DISPLAY
+            END-IF
+            .
+
+       2410-FETCH-AUTHOR-NAMES.
+            MOVE '2410-FETCH-AUTHOR-NAMES' TO ERR-LOC
+
+            MOVE SPACES TO WS-AUTH-DISPLAY
+
+            EXEC SQL
+                 SELECT AUTHOR_NAME
+                   INTO :TBLAUT-AUTHOR-NAME
+                   FROM IBMUSER.AUTHORS A, IBMUSER.BOOK_AUTHORS BA
+                  WHERE BA.BOOK_ID   = :WS-BOOK-ID
+                    AND BA.AUTHOR_ID = A.AUTHOR_ID
+                  ORDER BY A.AUTHOR_ID
+                  FETCH FIRST 1 ROW ONLY
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF ERR-OK
+               MOVE TBLAUT-AUTHOR-NAME-TEXT TO WS-AUTH-DISPLAY
+            END-IF
+            .
+
+       2610-BUILD-AUDIT-BEFORE.
+            MOVE '2610-BUILD-AUDIT-BEFORE' TO ERR-LOC
+
+            MOVE TBLBKS-RATING      TO WS-AUDIT-RATING-DISP
+            MOVE TBLBKS-PUBLISHER-ID TO WS-AUDIT-PUBID-DISP
+
+            MOVE SPACES TO WS-AUDIT-BEFORE
+            STRING 'TITLE='      DELIMITED BY SIZE
+                   FUNCTION TRIM (TBLBKS-TITLE-TEXT)
+                                  DELIMITED BY SIZE
+                   ' RATING='    DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-AUDIT-RATING-DISP)
+                                  DELIMITED BY SIZE
+                   ' ISBN='      DELIMITED BY SIZE
+                   FUNCTION TRIM (TBLBKS-ISBN-TEXT)
+                                  DELIMITED BY SIZE
+                   ' PUBID='     DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-AUDIT-PUBID-DISP)
+                                  DELIMITED BY SIZE
+                   ' GENRE='     DELIMITED BY SIZE
+                   FUNCTION TRIM (TBLBKS-GENRE-TEXT)
+                                  DELIMITED BY SIZE
+              INTO WS-AUDIT-BEFORE
+            END-STRING
+            .
+
+       2620-BUILD-AUDIT-AFTER.
+            MOVE '2620-BUILD-AUDIT-AFTER' TO ERR-LOC
+
+            MOVE TBLBKS-RATING      TO WS-AUDIT-RATING-DISP
+            MOVE TBLBKS-PUBLISHER-ID TO WS-AUDIT-PUBID-DISP
+
+            MOVE SPACES TO WS-AUDIT-AFTER
+            STRING 'TITLE='      DELIMITED BY SIZE
+                   FUNCTION TRIM (TBLBKS-TITLE-TEXT)
+                                  DELIMITED BY SIZE
+                   ' RATING='    DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-AUDIT-RATING-DISP)
+                                  DELIMITED BY SIZE
+                   ' ISBN='      DELIMITED BY SIZE
+                   FUNCTION TRIM (TBLBKS-ISBN-TEXT)
+                                  DELIMITED BY SIZE
+                   ' PUBID='     DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-AUDIT-PUBID-DISP)
+                                  DELIMITED BY SIZE
+                   ' GENRE='     DELIMITED BY SIZE
+                   FUNCTION TRIM (TBLBKS-GENRE-TEXT)
+                                  DELIMITED BY SIZE
+              INTO WS-AUDIT-AFTER
+            END-STRING
+            .
+
+       2630-WRITE-AUDIT-ROW.
+            MOVE '2630-WRITE-AUDIT-ROW' TO ERR-LOC
+
+            EXEC SQL
+                 SELECT COALESCE(MAX(AUDIT_ID), 0) + 1
+                   INTO :TBLAUD-AUDIT-ID
+                   FROM IBMUSER.BOOKS_AUDIT
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'SELECT NEXT AUDIT_ID' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            MOVE WS-BOOK-ID       TO TBLAUD-BOOK-ID
+            MOVE WS-AUDIT-ACTION  TO TBLAUD-ACTION-CODE
+            MOVE EIBTRMID         TO TBLAUD-OPERATOR-ID-TEXT
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (EIBTRMID))
+              TO TBLAUD-OPERATOR-ID-LEN
+            MOVE WS-AUDIT-BEFORE  TO TBLAUD-BEFORE-VALUES-TEXT
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-AUDIT-BEFORE))
+              TO TBLAUD-BEFORE-VALUES-LEN
+            MOVE WS-AUDIT-AFTER   TO TBLAUD-AFTER-VALUES-TEXT
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-AUDIT-AFTER))
+              TO TBLAUD-AFTER-VALUES-LEN
+
+            EXEC SQL
+                 INSERT INTO IBMUSER.BOOKS_AUDIT
+                        (AUDIT_ID, BOOK_ID, ACTION_CODE, OPERATOR_ID,
+                         AUDIT_DATE, AUDIT_TIME,
+                         BEFORE_VALUES, AFTER_VALUES)
+                 VALUES (:TBLAUD-AUDIT-ID, :TBLAUD-BOOK-ID,
+                         :TBLAUD-ACTION-CODE, :TBLAUD-OPERATOR-ID,
+                         CURRENT DATE, CURRENT TIME,
+                         :TBLAUD-BEFORE-VALUES, :TBLAUD-AFTER-VALUES)
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'INSERT BOOKS_AUDIT' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       3000-SEND-RECEIVE-DETAIL.
+            MOVE '3000-SEND-RECEIVE-DETAIL' TO ERR-LOC
+
+            EXEC CICS
+                 SEND MAP    (WS-INFOMAP-NAME)
+                      MAPSET (WS-INFOSET-NAME)
+                      FROM   (INFOMAPO)
+                      ERASE
+                      RESP   (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'SEND MAP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            EXEC CICS
+                 RECEIVE MAP    (WS-INFOMAP-NAME)
+                         MAPSET (WS-INFOSET-NAME)
+                         INTO   (INFOMAPI)
+                         RESP   (EVAL-CODE)
+                         ASIS
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+            AND EVAL-CODE NOT = DFHRESP (MAPFAIL)
+               MOVE 'RECEIVE MAP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            MOVE WS-ERROR  TO WS-SEND-MSG
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            EXEC CICS
+                 SEND TEXT
+                      FROM   (WS-SEND-MSG)
+                      ERASE
+                      FREEKB
+            END-EXEC
+
+            EXEC CICS
+                 RETURN
+            END-EXEC
+
+            GOBACK
+            .
