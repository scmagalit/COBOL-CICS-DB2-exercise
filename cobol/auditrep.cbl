@@ -0,0 +1,372 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    AUDITREP.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  06/06/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * PROGRAM TO GENERATE REPORT ON BOOKS_AUDIT ACTIVITY             *
+      *----------------------------------------------------------------*
+      * - FETCH ALL ROWS IN BOOKS_AUDIT, NEWEST FIRST                  *
+      * - PROCESS AUDIT INFO TO BE DISPLAYABLE IN REPORT FORMAT        *
+      * - WRITE AUDIT INFO IN REPORT FILE                              *
+      *                                                                *
+      * CHANGELOG:                                                    *
+      * JUNE 06,2020                                                   *
+      *      0606AT - INITIAL VERSION                                 *
+      *                                                                *
+      * FILES:                                                        *
+      * AUDREPOP (OUTPUT) - IBMUSER.SMAGALIT.AUDREPOP                  *
+      *                                                                *
+      * 0000-MAIN                      2220-WRITE-INFO                *
+      * 1000-INIT                      2300-WRITE-SUMMARY              *
+      * 1100-GET-TIMESTAMP             3000-CLEANUP                    *
+      * 1200-OPEN-CURSOR               3100-CLOSE-FILE                 *
+      * 1300-OPEN-FILE                 3200-CLOSE-CURSOR               *
+      * 1400-SET-REPVARS               9999-ERROR-HANDLING             *
+      * 2000-MAIN-LOGIC                9999-TERMINATE                  *
+      * 2100-WRITE-HEADERS                                             *
+      * 2200-FETCH-CURSOR                                              *
+      * 2210-MOVE-TO-VARS                                              *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-AUDREPOP ASSIGN       TO    AUDREPOP
+                              FILE STATUS  IS FS-AUDREPOP
+                              ORGANIZATION IS SEQUENTIAL.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  FD-AUDREPOP
+           RECORDING MODE F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REC-AUDREPOP                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-AUDIT-INFO.
+               10  WS-AUDIT-ID-NUM     PIC 9(008)     VALUE 0       .
+               10  WS-AUDIT-ID-TXT     REDEFINES WS-AUDIT-ID-NUM
+                                       PIC X(008)                   .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-BOOK-ID-NUM      PIC 9(008)     VALUE 0       .
+               10  WS-BOOK-ID-TXT      REDEFINES WS-BOOK-ID-NUM
+                                       PIC X(008)                   .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-ACTION-TXT       PIC X(001)     VALUE SPACES  .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-OPERATOR-TXT     PIC X(008)     VALUE SPACES  .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-AUDIT-DATE-TXT   PIC X(010)     VALUE SPACES  .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-AUDIT-TIME-TXT   PIC X(008)     VALUE SPACES  .
+           05  WS-FIX-FORMATTING.
+               10  WS-BEFORE-FULL      PIC X(200)      VALUE SPACES.
+               10  WS-AFTER-FULL       PIC X(200)      VALUE SPACES.
+           05  WS-BEFORE-LINE          PIC X(132)      VALUE SPACES.
+           05  WS-AFTER-LINE           PIC X(132)      VALUE SPACES.
+           05  WS-COUNTERS.
+               10  WS-REC-TOTAL-CNTR   PIC S9(04) COMP VALUE 0.
+               10  WS-REC-PAGE-CNTR    PIC S9(04) COMP VALUE 0.
+               10  WS-REP-LINE         PIC S9(04) COMP VALUE 0.
+           05  WS-REP-VARS.
+               10  WS-CUR-PAGE         PIC 9(04)            .
+               10  WS-HDR-TITLE        PIC X(19)
+                                       VALUE 'BOOK AUDIT HISTORY'.
+           05  WS-REP-MSG.
+               10  FILLER               PIC X(053) VALUE SPACES.
+               10  WS-REC-TXT           PIC XXXX   VALUE SPACES.
+               10  WS-REC-NUM           REDEFINES WS-REC-TXT
+                                        PIC 9999               .
+               10  FILLER               PIC X      VALUE SPACES.
+               10  WS-REC-MSG           PIC X(020) VALUE SPACES.
+               10  FILLER               PIC X(054) VALUE SPACES.
+
+       01  WS-SYS-VARS.
+           05  WS-TIMESTAMP             PIC X(26)       VALUE SPACES.
+           05  WS-TIMESTAMP-FMT         REDEFINES WS-TIMESTAMP.
+               10  WS-DATE              PIC X(10).
+               10  FILLER               PIC X    .
+               10  WS-TIME              PIC X(08).
+               10  FILLER               PIC X    .
+               10  WS-MICROSEC          PIC X(06).
+           05  WS-FILESTAT.
+               10  FS-AUDREPOP          PIC 99          VALUE 0.
+           05  EVAL-CODE                PIC S9(08) COMP VALUE 0.
+               88  ERR-OK                               VALUE 0.
+               88  SQL-EOC                              VALUE 100.
+           05  WS-PGM-NAME              PIC X(08)      VALUE 'AUDITREP'.
+
+       01  WS-ERROR.
+           05  FILLER                   PIC X(09)       VALUE 'ERR AT '.
+           05  ERR-LOC                  PIC X(26)       VALUE SPACES   .
+           05  FILLER                   PIC X(05)       VALUE ' RC: '  .
+           05  ERR-CODE                 PIC X(08)       VALUE SPACES   .
+           05  FILLER                   PIC X(06)       VALUE ' MSG: ' .
+           05  ERR-MSG                  PIC X(26)       VALUE SPACES   .
+
+       COPY REPVARS.
+
+      *** SQL COPYBOOKS
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLAUD END-EXEC.
+
+           EXEC SQL DECLARE CURAUDIT CURSOR FOR
+                SELECT AUDIT_ID
+                      ,BOOK_ID
+                      ,ACTION_CODE
+                      ,OPERATOR_ID
+                      ,AUDIT_DATE
+                      ,AUDIT_TIME
+                      ,BEFORE_VALUES
+                      ,AFTER_VALUES
+                  FROM IBMUSER.BOOKS_AUDIT
+                  ORDER BY AUDIT_ID DESC
+           END-EXEC.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+
+            PERFORM 1000-INIT
+            PERFORM 2000-MAIN-LOGIC
+            PERFORM 3000-CLEANUP
+            .
+
+       1000-INIT.
+            MOVE '1000-INIT' TO ERR-LOC
+
+            PERFORM 1100-GET-TIMESTAMP
+            PERFORM 1200-OPEN-CURSOR
+            PERFORM 1300-OPEN-FILE
+            PERFORM 1400-SET-REPVARS
+            .
+
+       1100-GET-TIMESTAMP.
+            MOVE '1100-GET-TIMESTAMP' TO ERR-LOC
+
+            EXEC SQL
+                 SELECT CURRENT TIMESTAMP
+                   INTO :WS-TIMESTAMP
+                   FROM SYSIBM.SYSDUMMY1
+            END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+
+            IF ERR-OK
+               DISPLAY WS-TIMESTAMP
+            ELSE
+               MOVE 'SELECT CURRENT TIMESTAMP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1200-OPEN-CURSOR.
+            MOVE '1200-OPEN-CURSOR' TO ERR-LOC
+
+            EXEC SQL
+                 OPEN CURAUDIT
+            END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+
+            IF NOT ERR-OK
+               MOVE 'OPEN CURAUDIT' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1300-OPEN-FILE.
+            MOVE '1300-OPEN-FILE' TO ERR-LOC
+
+            OPEN OUTPUT FD-AUDREPOP
+            MOVE FS-AUDREPOP TO EVAL-CODE
+
+            IF NOT ERR-OK
+               MOVE 'OPEN OUTPUT FD-AUDREPOP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1400-SET-REPVARS.
+            MOVE '1400-SET-REPVARS' TO ERR-LOC
+
+            MOVE WS-PGM-NAME  TO WS-REP-PGM
+            MOVE WS-HDR-TITLE TO WS-REP-TITLE(32:)
+            MOVE WS-DATE      TO WS-REP-DATE
+
+            INSPECT WS-TIME REPLACING ALL '.' BY ':'
+            MOVE WS-TIME      TO WS-REP-TIME
+            .
+
+       2000-MAIN-LOGIC.
+            MOVE '2000-MAIN-LOGIC' TO ERR-LOC
+
+            INITIALIZE WS-COUNTERS
+
+            PERFORM 2100-WRITE-HEADERS
+            PERFORM 2200-FETCH-CURSOR UNTIL SQL-EOC
+
+            DISPLAY 'SEE FULL REPORT AT IBMUSER.SMAGALIT.AUDREPOP'
+
+            PERFORM 2300-WRITE-SUMMARY
+            WRITE REC-AUDREPOP FROM WS-REP-FOOTER
+            .
+
+       2100-WRITE-HEADERS.
+            MOVE '2100-WRITE-HEADERS' TO ERR-LOC
+
+            ADD  1            TO WS-CUR-PAGE
+            MOVE WS-CUR-PAGE  TO WS-REP-CURP
+
+            WRITE REC-AUDREPOP FROM WS-REP-HEADER1
+            WRITE REC-AUDREPOP FROM WS-REP-HEADER2
+            WRITE REC-AUDREPOP FROM WS-REP-SPACES
+            .
+
+       2200-FETCH-CURSOR.
+            MOVE '2200-FETCH-CURSOR' TO ERR-LOC
+
+            INITIALIZE WS-AUDIT-INFO
+                       DCLAUD
+
+            EXEC SQL
+                 FETCH CURAUDIT
+                  INTO :TBLAUD-AUDIT-ID
+                      ,:TBLAUD-BOOK-ID
+                      ,:TBLAUD-ACTION-CODE
+                      ,:TBLAUD-OPERATOR-ID
+                      ,:TBLAUD-AUDIT-DATE
+                      ,:TBLAUD-AUDIT-TIME
+                      ,:TBLAUD-BEFORE-VALUES
+                      ,:TBLAUD-AFTER-VALUES
+            END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+
+            EVALUATE TRUE
+                WHEN ERR-OK
+                     ADD 1 TO WS-REC-TOTAL-CNTR
+                               WS-REC-PAGE-CNTR
+                     PERFORM 2210-MOVE-TO-VARS
+                     PERFORM 2220-WRITE-INFO
+                WHEN SQL-EOC
+                     DISPLAY 'END OF FILE REACHED'
+                     DISPLAY WS-REC-TOTAL-CNTR ' ROWS READ FROM TABLE'
+                WHEN OTHER
+                     MOVE 'FETCH CURAUDIT' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+       2210-MOVE-TO-VARS.
+            MOVE '2210-MOVE-TO-VARS' TO ERR-LOC
+
+            MOVE TBLAUD-AUDIT-ID           TO WS-AUDIT-ID-NUM
+            MOVE TBLAUD-BOOK-ID            TO WS-BOOK-ID-NUM
+            MOVE TBLAUD-ACTION-CODE        TO WS-ACTION-TXT
+            MOVE TBLAUD-OPERATOR-ID-TEXT   TO WS-OPERATOR-TXT
+            MOVE TBLAUD-AUDIT-DATE         TO WS-AUDIT-DATE-TXT
+            MOVE TBLAUD-AUDIT-TIME         TO WS-AUDIT-TIME-TXT
+            MOVE TBLAUD-BEFORE-VALUES-TEXT TO WS-BEFORE-FULL
+            MOVE TBLAUD-AFTER-VALUES-TEXT  TO WS-AFTER-FULL
+            .
+
+       2220-WRITE-INFO.
+            MOVE '2220-WRITE-INFO' TO ERR-LOC
+
+            WRITE REC-AUDREPOP FROM WS-AUDIT-INFO
+            ADD 1 TO WS-REP-LINE
+
+            MOVE SPACES TO WS-BEFORE-LINE
+            STRING '  BEFORE: ' DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-BEFORE-FULL) DELIMITED BY SIZE
+              INTO WS-BEFORE-LINE
+            END-STRING
+            WRITE REC-AUDREPOP FROM WS-BEFORE-LINE
+            ADD 1 TO WS-REP-LINE
+
+            MOVE SPACES TO WS-AFTER-LINE
+            STRING '  AFTER:  ' DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-AFTER-FULL) DELIMITED BY SIZE
+              INTO WS-AFTER-LINE
+            END-STRING
+            WRITE REC-AUDREPOP FROM WS-AFTER-LINE
+            ADD 1 TO WS-REP-LINE
+
+            WRITE REC-AUDREPOP FROM WS-REP-SPACES
+            ADD 1 TO WS-REP-LINE
+
+            IF WS-REP-LINE > 24
+               PERFORM 2300-WRITE-SUMMARY
+               WRITE REC-AUDREPOP FROM WS-REP-SPACES
+               MOVE 0 TO WS-REC-PAGE-CNTR
+
+               PERFORM 2100-WRITE-HEADERS
+               MOVE 0 TO WS-REP-LINE
+            END-IF
+            .
+
+       2300-WRITE-SUMMARY.
+            MOVE '2300-WRITE-SUMMARY' TO ERR-LOC
+
+            WRITE REC-AUDREPOP FROM WS-REP-SPACES
+
+            MOVE  WS-REC-PAGE-CNTR       TO WS-REC-NUM
+            MOVE  'RECORDS ON THIS PAGE' TO WS-REC-MSG
+            WRITE REC-AUDREPOP FROM WS-REP-MSG
+
+            MOVE  WS-REC-TOTAL-CNTR      TO WS-REC-NUM
+            MOVE  'TOTAL RECORDS READ  ' TO WS-REC-MSG
+            WRITE REC-AUDREPOP FROM WS-REP-MSG
+
+            WRITE REC-AUDREPOP FROM WS-REP-SPACES
+            .
+
+       3000-CLEANUP.
+            MOVE '3000-CLEANUP' TO ERR-LOC
+
+            PERFORM 3100-CLOSE-FILE
+            PERFORM 3200-CLOSE-CURSOR
+
+            PERFORM 9999-TERMINATE
+            .
+
+       3100-CLOSE-FILE.
+            MOVE '3100-CLOSE-FILE' TO ERR-LOC
+
+            CLOSE FD-AUDREPOP
+            MOVE FS-AUDREPOP TO EVAL-CODE
+
+            IF NOT ERR-OK
+               MOVE 'CLOSE FD-AUDREPOP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       3200-CLOSE-CURSOR.
+            MOVE '3200-CLOSE-CURSOR' TO ERR-LOC
+
+            EXEC SQL
+                 CLOSE CURAUDIT
+            END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+
+            IF NOT ERR-OK
+               MOVE 'CLOSE CURAUDIT' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            DISPLAY WS-ERROR
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            STOP RUN
+            .
