@@ -17,19 +17,83 @@
       *      0508RP - ADDED REPORT HEADERS/FOOTERS                     *
       * MAY 11,2020                                                    *
       *      0511SM - ADDED PAGE SUMMARY                               *
+      * JUNE  17,2020                                                  *
+      *      0617PF - PARM-DRIVEN FILTER (PUBID/DATE RANGE/RATING      *
+      *               FLOOR) NARROWS THE CURBOOK SELECTION             *
+      * JUNE  18,2020                                                  *
+      *      0618CS - FMT=CSV PARM SWITCHES BKREPOP TO COMMA-          *
+      *               SEPARATED OUTPUT (NO HEADERS/FOOTER/PAGING)      *
+      * JUNE  19,2020                                                  *
+      *      0619DQ - FMT=EXC PARM SWITCHES BKREPOP TO A DATA-QUALITY  *
+      *               EXCEPTIONS LIST (ROWS WITH A NULL COLUMN ONLY,   *
+      *               PLUS A MISSING-FIELD COUNT SUMMARY)              *
+      * JUNE  22,2020                                                  *
+      *      0622DR - FMT=DELTA PARM LIMITS CURBOOK TO ROWS CHANGED    *
+      *               SINCE THE LAST SUCCESSFUL BOOKREP RUN (LAST_     *
+      *               CHANGED_TS, MAINTAINED BY TRAN2DB2 SINCE 0610OC) *
+      *               TRACKED IN THE LASTRUN BOOKMARK FILE             *
+      * JUNE  23,2020                                                  *
+      *      0623SR - SEARCH=text PARM NARROWS CURBOOK THE SAME WAY    *
+      *               CICSRJCL/TRAN1DB2'S PF12 SCOPES A REPORT TO THE  *
+      *               CURRENT WS-SEARCH-STR, REUSING THE SAME ISBN:/   *
+      *               PUB: PREFIX CONVENTION AS QUEUEDB2'S CURSEARCH   *
+      * JUNE  24,2020                                                  *
+      *      0624JC - EVERY RUN (SUCCESS OR FAILURE) WRITES A ONE-     *
+      *               RECORD STATUS TO RUNSTAT SO AN OPERATOR CAN SEE  *
+      *               WHETHER THE JOB SUBMITTED VIA CICSRJCL ACTUALLY  *
+      *               FINISHED CLEANLY (SEE JOBSTAT)                   *
+      *                                                                *
+      * PARM CARD (ALL OPTIONAL, COMMA-SEPARATED, ANY ORDER):          *
+      *   PUBID=nnnn      - ONLY THIS PUBLISHER_ID                     *
+      *   FROM=yyyy-mm-dd - PUBLISHED_DATE ON OR AFTER                 *
+      *   TO=yyyy-mm-dd   - PUBLISHED_DATE ON OR BEFORE                *
+      *   RATMIN=n.nn     - RATING AT OR ABOVE THIS FLOOR              *
+      *   FMT=CSV         - WRITE ONE COMMA-SEPARATED ROW PER BOOK     *
+      *                     INSTEAD OF THE PAGED FIXED-WIDTH REPORT    *
+      *   FMT=EXC         - LIST ONLY ROWS WITH A NULL TOTAL_PAGES/    *
+      *                     RATING/ISBN/PUBLISHED_DATE/PUBLISHER_ID,   *
+      *                     ENDING WITH A PER-FIELD MISSING-DATA COUNT *
+      *   FMT=DELTA       - ONLY ROWS WITH LAST_CHANGED_TS LATER THAN  *
+      *                     THE LASTRUN BOOKMARK (SEE BELOW)           *
+      *   SEARCH=text     - TITLE CONTAINS text (SAME FREE-TEXT MATCH  *
+      *                     QUEUEDB2'S CURSEARCH USES)                 *
+      *   SEARCH=ISBN:nnn - EXACT ISBN MATCH                           *
+      *   SEARCH=PUB:nnn  - SAME AS PUBID=nnn (SETS WS-FILT-PUBID)     *
+      *   E.G. PARM='PUBID=0005,RATMIN=4.00'                           *
+      *   E.G. PARM='FMT=CSV,PUBID=0005'                               *
+      *   E.G. PARM='FMT=EXC'                                          *
+      *   E.G. PARM='FMT=DELTA'                                        *
+      *   E.G. PARM='SEARCH=ISBN:9780000000001'                        *
+      *   NO PARM = UNFILTERED PAGED REPORT, SAME AS BEFORE 0617PF     *
       *                                                                *
       * FILES:                                                         *
-      * BKREPOP  (OUTPUT) - IBMUSER.SMAGALIT.BKREPOP                   *
+      * BKREPOP  (OUTPUT)     - IBMUSER.SMAGALIT.BKREPOP               *
+      * LASTRUN  (INPUT/OUTPUT) - IBMUSER.SMAGALIT.LASTRUN - ONE-RECORD*
+      *          BOOKMARK OF THE TIMESTAMP OF THE LAST SUCCESSFUL RUN, *
+      *          READ BY 1175-READ-LASTRUN WHEN FMT=DELTA, REWRITTEN   *
+      *          BY 3150-WRITE-LASTRUN AT THE END OF EVERY SUCCESSFUL  *
+      *          RUN REGARDLESS OF FMT SO A LATER FMT=DELTA RUN HAS A  *
+      *          CORRECT BOOKMARK                                      *
+      * RUNSTAT  (OUTPUT)       - IBMUSER.SMAGALIT.RUNSTAT - ONE-RECORD*
+      *          STATUS (SUCCESS/FAILED, TIMESTAMP, ERR-LOC/ERR-MSG ON *
+      *          FAILURE), REWRITTEN BY 3160-WRITE-RUNSTAT AT THE END  *
+      *          OF EVERY RUN. READ BY THE JOBSTAT STATUS-INQUIRY      *
+      *          TRANSACTION (SEE CICS PROGRAM JOBSTAT)                *
       *                                                                *
-      * 0000-MAIN                      2220-WRITE-INFO                 *
-      * 1000-INIT                      2221-WRITE-REP-DATA             *
-      * 1100-GET-TIMESTAMP             2300-WRITE-SUMMARY              *
+      * 0000-MAIN                      2230-WRITE-CSV-ROW              *
+      * 1000-INIT                      2240-CHECK-EXCEPTION            *
+      * 1100-GET-TIMESTAMP             2241-WRITE-EXCEPTION-ROW        *
+      * 1150-PARSE-PARM                2300-WRITE-SUMMARY              *
+      * 1175-READ-LASTRUN              2310-WRITE-EXCEPTION-SUMMARY    *
       * 1200-OPEN-CURSOR               3000-CLEANUP                    *
       * 1300-OPEN-FILE                 3100-CLOSE-FILE                 *
-      * 2000-MAIN-LOGIC                3200-CLOSE-CURSOR               *
-      * 2100-WRITE-HEADERS             9999-ERROR-HANDLING             *
-      * 2200-FETCH-CURSOR              9999-TERMINATE                  *
-      * 2210-MOVE-TO-VARS                                              *
+      * 2000-MAIN-LOGIC                3150-WRITE-LASTRUN              *
+      * 2100-WRITE-HEADERS             3160-WRITE-RUNSTAT              *
+      * 2200-FETCH-CURSOR              3200-CLOSE-CURSOR               *
+      * 2210-MOVE-TO-VARS              9999-ERROR-HANDLING             *
+      * 2220-WRITE-INFO                9999-TERMINATE                  *
+      * 2221-WRITE-REP-DATA                                            *
+      * 2222-WRITE-REMAINING-TITLE                                     *
       *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *--------------------
@@ -38,6 +102,12 @@
            SELECT FD-BKREPOP  ASSIGN       TO    BKREPOP
                               FILE STATUS  IS FS-BKREPOP
                               ORGANIZATION IS SEQUENTIAL.
+0622DR     SELECT FD-LASTRUN  ASSIGN       TO    LASTRUN
+0622DR                        FILE STATUS  IS FS-LASTRUN
+0622DR                        ORGANIZATION IS SEQUENTIAL.
+0624JC     SELECT FD-RUNSTAT  ASSIGN       TO    RUNSTAT
+0624JC                        FILE STATUS  IS FS-RUNSTAT
+0624JC                        ORGANIZATION IS SEQUENTIAL.
       *-------------
        DATA DIVISION.
       *-------------
@@ -47,6 +117,16 @@
            RECORD CONTAINS 132 CHARACTERS.
        01  REC-BKREPOP                  PIC X(132).
 
+0622DR FD  FD-LASTRUN
+0622DR     RECORDING MODE F
+0622DR     RECORD CONTAINS 26 CHARACTERS.
+0622DR 01  REC-LASTRUN                  PIC X(26).
+
+0624JC FD  FD-RUNSTAT
+0624JC     RECORDING MODE F
+0624JC     RECORD CONTAINS 80 CHARACTERS.
+0624JC 01  REC-RUNSTAT                  PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-VARS.
            05  WS-BOOK-INFO.
@@ -97,6 +177,54 @@
 0511SM         10  FILLER               PIC X      VALUE SPACES.
 0511SM         10  WS-REC-MSG           PIC X(020) VALUE SPACES.
 0511SM         10  FILLER               PIC X(054) VALUE SPACES.
+0617PF     05  WS-PARM-VARS.
+0623SR         10  WS-PARM-TOK          OCCURS 6 TIMES
+0623SR                                  PIC X(64)  VALUE SPACES.
+0617PF         10  WS-PARM-IDX          PIC S9(04) COMP VALUE 0.
+0617PF         10  WS-PARM-KEY          PIC X(10)  VALUE SPACES.
+0623SR         10  WS-PARM-VAL          PIC X(54)  VALUE SPACES.
+0617PF     05  WS-FILT-VARS.
+0617PF         10  WS-FILT-PUBID        PIC S9(09) COMP VALUE 0.
+0617PF         10  WS-FILT-FROM         PIC X(10)
+0617PF                                  VALUE '0001-01-01'.
+0617PF         10  WS-FILT-TO           PIC X(10)
+0617PF                                  VALUE '9999-12-31'.
+0617PF         10  WS-FILT-RATMIN       PIC S9(2)V9(2) COMP-3
+0617PF                                  VALUE -1.
+0622DR         10  WS-FILT-SINCE        PIC X(26)
+0622DR                   VALUE '0001-01-01-00.00.00.000000'.
+0623SR         10  WS-FILT-TITLE        PIC X(30)  VALUE SPACES.
+0623SR         10  WS-FILT-ISBN         PIC X(13)  VALUE SPACES.
+0618CS     05  WS-CSV-VARS.
+0618CS         10  WS-CSV-SW            PIC 9          VALUE 0.
+0618CS             88  CSV-OUTPUT                       VALUE 1.
+0618CS         10  WS-CSV-LINE          PIC X(255)     VALUE SPACES.
+0619DQ     05  WS-EXC-VARS.
+0619DQ         10  WS-EXC-SW            PIC 9          VALUE 0.
+0619DQ             88  EXCEPTIONS-MODE                  VALUE 1.
+0619DQ         10  WS-EXC-ROW-SW        PIC 9          VALUE 0.
+0619DQ             88  EXC-ROW-HAS-NULL                 VALUE 1.
+0619DQ         10  WS-EXC-LINE          PIC X(132)     VALUE SPACES.
+0619DQ         10  WS-EXC-MISS-PAGES    PIC X(006)     VALUE SPACES.
+0619DQ         10  WS-EXC-MISS-RATING   PIC X(007)     VALUE SPACES.
+0619DQ         10  WS-EXC-MISS-ISBN     PIC X(005)     VALUE SPACES.
+0619DQ         10  WS-EXC-MISS-PUBDT    PIC X(007)     VALUE SPACES.
+0619DQ         10  WS-EXC-MISS-PUBID    PIC X(006)     VALUE SPACES.
+0619DQ         10  WS-EXC-COUNTERS.
+0619DQ             15  WS-EXC-ROW-CNTR     PIC S9(04) COMP VALUE 0.
+0619DQ             15  WS-EXC-PAGES-CNTR   PIC S9(04) COMP VALUE 0.
+0619DQ             15  WS-EXC-RATING-CNTR  PIC S9(04) COMP VALUE 0.
+0619DQ             15  WS-EXC-ISBN-CNTR    PIC S9(04) COMP VALUE 0.
+0619DQ             15  WS-EXC-PUBDT-CNTR   PIC S9(04) COMP VALUE 0.
+0619DQ             15  WS-EXC-PUBID-CNTR   PIC S9(04) COMP VALUE 0.
+0622DR     05  WS-DELTA-VARS.
+0622DR         10  WS-DELTA-SW          PIC 9          VALUE 0.
+0622DR             88  DELTA-MODE                       VALUE 1.
+0624JC     05  WS-RUNSTAT-VARS.
+0624JC         10  WS-RUNSTAT-STATUS    PIC X(007)     VALUE SPACES.
+0624JC         10  WS-RUNSTAT-TS        PIC X(026)     VALUE SPACES.
+0624JC         10  WS-RUNSTAT-LOC       PIC X(026)     VALUE SPACES.
+0624JC         10  WS-RUNSTAT-MSG       PIC X(020)     VALUE SPACES.
 
        01  WS-SYS-VARS.
            05  WS-TIMESTAMP             PIC X(26)       VALUE SPACES.
@@ -108,6 +236,8 @@
 0508RP         10  WS-MICROSEC          PIC X(06).
            05  WS-FILESTAT.
                10  FS-BKREPOP           PIC 99          VALUE 0.
+0622DR         10  FS-LASTRUN           PIC 99          VALUE 0.
+0624JC         10  FS-RUNSTAT           PIC 99          VALUE 0.
            05  EVAL-CODE                PIC S9(08) COMP VALUE 0.
                88  ERR-OK                               VALUE 0.
                88  SQL-EOC                              VALUE 100.
@@ -136,12 +266,35 @@
                       ,PUBLISHED_DATE
                       ,PUBLISHER_ID
                   FROM IBMUSER.BOOKS
+0617PF            WHERE (:WS-FILT-PUBID = 0
+0617PF                   OR PUBLISHER_ID = :WS-FILT-PUBID)
+0617PF              AND (:WS-FILT-FROM = '0001-01-01'
+0617PF                   OR PUBLISHED_DATE >= :WS-FILT-FROM)
+0617PF              AND (:WS-FILT-TO = '9999-12-31'
+0617PF                   OR PUBLISHED_DATE <= :WS-FILT-TO)
+0617PF              AND (:WS-FILT-RATMIN = -1
+0617PF                   OR RATING >= :WS-FILT-RATMIN)
+0622DR              AND (:WS-FILT-SINCE = '0001-01-01-00.00.00.000000'
+0622DR                   OR LAST_CHANGED_TS > :WS-FILT-SINCE)
+0623SR              AND (:WS-FILT-TITLE = SPACES
+0623SR                   OR UPPER(TITLE) LIKE '%'
+0623SR                      || UPPER(:WS-FILT-TITLE) || '%')
+0623SR              AND (:WS-FILT-ISBN = SPACES
+0623SR                   OR ISBN = :WS-FILT-ISBN)
                   ORDER BY BOOK_ID
            END-EXEC.
 
-      *------------------
-       PROCEDURE DIVISION.
-      *------------------
+      *--------------------------------------------------------------*
+      * LS-PARM HOLDS THE BATCH PARM CARD (SEE HEADER FOR GRAMMAR)    *
+      *--------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  LS-PARM.
+0617PF     05  LS-PARM-LEN              PIC S9(04) COMP.
+0617PF     05  LS-PARM-TEXT             PIC X(100).
+
+      *------------------------------
+       PROCEDURE DIVISION USING LS-PARM.
+      *------------------------------
        0000-MAIN.
             MOVE '0000-MAIN' TO ERR-LOC
 
@@ -154,11 +307,80 @@
             MOVE '1000-INIT' TO ERR-LOC
 
             PERFORM 1100-GET-TIMESTAMP
+0617PF      PERFORM 1150-PARSE-PARM
+0622DR      PERFORM 1175-READ-LASTRUN
             PERFORM 1200-OPEN-CURSOR
             PERFORM 1300-OPEN-FILE
 0508RP      PERFORM 1400-SET-REPVARS
             .
 
+0617PF 1150-PARSE-PARM.
+0617PF      MOVE '1150-PARSE-PARM' TO ERR-LOC
+
+0617PF      IF LS-PARM-LEN > 0
+0617PF         UNSTRING LS-PARM-TEXT (1:LS-PARM-LEN) DELIMITED BY ','
+0623SR                  INTO WS-PARM-TOK (1) WS-PARM-TOK (2)
+0623SR                       WS-PARM-TOK (3) WS-PARM-TOK (4)
+0623SR                       WS-PARM-TOK (5) WS-PARM-TOK (6)
+0617PF         END-UNSTRING
+
+0617PF         PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+0623SR                   UNTIL WS-PARM-IDX > 6
+0617PF            IF FUNCTION TRIM (WS-PARM-TOK (WS-PARM-IDX))
+0617PF                  NOT = SPACES
+0617PF               MOVE SPACES TO WS-PARM-KEY WS-PARM-VAL
+0617PF               UNSTRING WS-PARM-TOK (WS-PARM-IDX)
+0617PF                        DELIMITED BY '='
+0617PF                        INTO WS-PARM-KEY WS-PARM-VAL
+0617PF               END-UNSTRING
+
+0617PF               EVALUATE FUNCTION TRIM (WS-PARM-KEY)
+0617PF                  WHEN 'PUBID'
+0617PF                     MOVE FUNCTION NUMVAL (WS-PARM-VAL)
+0617PF                       TO WS-FILT-PUBID
+0617PF                  WHEN 'FROM'
+0617PF                     MOVE FUNCTION TRIM (WS-PARM-VAL)
+0617PF                       TO WS-FILT-FROM
+0617PF                  WHEN 'TO'
+0617PF                     MOVE FUNCTION TRIM (WS-PARM-VAL)
+0617PF                       TO WS-FILT-TO
+0617PF                  WHEN 'RATMIN'
+0617PF                     MOVE FUNCTION NUMVAL (WS-PARM-VAL)
+0617PF                       TO WS-FILT-RATMIN
+0618CS                  WHEN 'FMT'
+0618CS                     IF FUNCTION TRIM (WS-PARM-VAL) = 'CSV'
+0618CS                        SET CSV-OUTPUT TO TRUE
+0619DQ                     ELSE
+0619DQ                        IF FUNCTION TRIM (WS-PARM-VAL) = 'EXC'
+0619DQ                           SET EXCEPTIONS-MODE TO TRUE
+0622DR                        ELSE
+0622DR                          IF FUNCTION TRIM (WS-PARM-VAL) = 'DELTA'
+0622DR                             SET DELTA-MODE TO TRUE
+0622DR                          END-IF
+0619DQ                        END-IF
+0618CS                     END-IF
+0623SR                  WHEN 'SEARCH'
+0623SR                     IF FUNCTION UPPER-CASE (WS-PARM-VAL (1:5))
+0623SR                           = 'ISBN:'
+0623SR                        MOVE FUNCTION TRIM (WS-PARM-VAL (6:))
+0623SR                          TO WS-FILT-ISBN
+0623SR                     ELSE
+0623SR                       IF FUNCTION UPPER-CASE (WS-PARM-VAL (1:4))
+0623SR                             = 'PUB:'
+0623SR                          MOVE FUNCTION NUMVAL
+0623SR                               (FUNCTION TRIM (WS-PARM-VAL (5:)))
+0623SR                            TO WS-FILT-PUBID
+0623SR                       ELSE
+0623SR                          MOVE FUNCTION TRIM (WS-PARM-VAL)
+0623SR                            TO WS-FILT-TITLE
+0623SR                       END-IF
+0623SR                     END-IF
+0617PF               END-EVALUATE
+0617PF            END-IF
+0617PF         END-PERFORM
+0617PF      END-IF
+0617PF      .
+
        1100-GET-TIMESTAMP.
             MOVE '1100-GET-TIMESTAMP' TO ERR-LOC
 
@@ -177,6 +399,23 @@
             END-IF
             .
 
+0622DR 1175-READ-LASTRUN.
+0622DR      MOVE '1175-READ-LASTRUN' TO ERR-LOC
+
+0622DR      IF DELTA-MODE
+0622DR         OPEN INPUT FD-LASTRUN
+0622DR         IF FS-LASTRUN = 35
+0622DR            CONTINUE
+0622DR         ELSE
+0622DR            READ FD-LASTRUN INTO WS-FILT-SINCE
+0622DR               AT END
+0622DR                  CONTINUE
+0622DR            END-READ
+0622DR            CLOSE FD-LASTRUN
+0622DR         END-IF
+0622DR      END-IF
+0622DR      .
+
        1200-OPEN-CURSOR.
             MOVE '1200-OPEN-CURSOR' TO ERR-LOC
 
@@ -219,13 +458,21 @@
 
             INITIALIZE WS-COUNTERS
 
-0508RP      PERFORM 2100-WRITE-HEADERS
+0619DQ      IF NOT CSV-OUTPUT AND NOT EXCEPTIONS-MODE
+0508RP         PERFORM 2100-WRITE-HEADERS
+0619DQ      END-IF
             PERFORM 2200-FETCH-CURSOR UNTIL SQL-EOC
 
             DISPLAY 'SEE FULL REPORT AT IBMUSER.SMAGALIT.BKREPOP'
 
-0511SM      PERFORM 2300-WRITE-SUMMARY
-0508RP      WRITE REC-BKREPOP FROM WS-REP-FOOTER
+0619DQ      IF EXCEPTIONS-MODE
+0619DQ         PERFORM 2310-WRITE-EXCEPTION-SUMMARY
+0619DQ      ELSE
+0619DQ         IF NOT CSV-OUTPUT
+0511SM            PERFORM 2300-WRITE-SUMMARY
+0508RP            WRITE REC-BKREPOP FROM WS-REP-FOOTER
+0619DQ         END-IF
+0619DQ      END-IF
             .
 
 0508RP 2100-WRITE-HEADERS.
@@ -313,16 +560,150 @@
        2220-WRITE-INFO.
             MOVE '2220-MOVE-TO-VARS' TO ERR-LOC
 
-            INITIALIZE REC-BKREPOP
-
-            MOVE WS-TITLE-FULL      TO WS-TITLE
-            MOVE LENGTH OF WS-TITLE TO WS-TITLE-LEN
-
-0508RP      PERFORM 2221-WRITE-REP-DATA
-0508RP      PERFORM 2222-WRITE-REMAINING-TITLE
-0508RP        UNTIL WS-TITLE-LEN >= TBLBKS-TITLE-LEN
+0619DQ      IF EXCEPTIONS-MODE
+0619DQ         PERFORM 2240-CHECK-EXCEPTION
+0618CS      ELSE
+0618CS      IF CSV-OUTPUT
+0618CS         PERFORM 2230-WRITE-CSV-ROW
+0618CS      ELSE
+               INITIALIZE REC-BKREPOP
+
+               MOVE WS-TITLE-FULL      TO WS-TITLE
+               MOVE LENGTH OF WS-TITLE TO WS-TITLE-LEN
+
+0508RP         PERFORM 2221-WRITE-REP-DATA
+0508RP         PERFORM 2222-WRITE-REMAINING-TITLE
+0508RP           UNTIL WS-TITLE-LEN >= TBLBKS-TITLE-LEN
+0618CS      END-IF
+0619DQ      END-IF
             .
 
+0618CS 2230-WRITE-CSV-ROW.
+0618CS      MOVE '2230-WRITE-CSV-ROW' TO ERR-LOC
+
+0618CS      MOVE SPACES TO WS-CSV-LINE
+0618CS      STRING WS-BOOK-ID-TXT          DELIMITED BY SIZE
+0618CS             ','                     DELIMITED BY SIZE
+0618CS             '"'                     DELIMITED BY SIZE
+0618CS             FUNCTION TRIM (WS-TITLE-FULL)
+0618CS                                     DELIMITED BY SIZE
+0618CS             '"'                     DELIMITED BY SIZE
+0618CS             ','                     DELIMITED BY SIZE
+0618CS             WS-TOTAL-PAGES-TXT      DELIMITED BY SIZE
+0618CS             ','                     DELIMITED BY SIZE
+0618CS             WS-RATING-TXT           DELIMITED BY SIZE
+0618CS             ','                     DELIMITED BY SIZE
+0618CS             WS-ISBN                 DELIMITED BY SIZE
+0618CS             ','                     DELIMITED BY SIZE
+0618CS             WS-PUBLISHED-DATE       DELIMITED BY SIZE
+0618CS             ','                     DELIMITED BY SIZE
+0618CS             WS-PUBLISHER-ID-TXT     DELIMITED BY SIZE
+0618CS        INTO WS-CSV-LINE
+0618CS      END-STRING
+
+0618CS      MOVE WS-CSV-LINE TO REC-BKREPOP
+0618CS      WRITE REC-BKREPOP
+0618CS      .
+
+0619DQ 2240-CHECK-EXCEPTION.
+0619DQ      MOVE '2240-CHECK-EXCEPTION' TO ERR-LOC
+
+0619DQ      MOVE 0 TO WS-EXC-ROW-SW
+0619DQ      MOVE SPACES TO WS-EXC-MISS-PAGES  WS-EXC-MISS-RATING
+0619DQ                     WS-EXC-MISS-ISBN   WS-EXC-MISS-PUBDT
+0619DQ                     WS-EXC-MISS-PUBID
+
+0619DQ      IF IND-TOTAL-PAGES = -1
+0619DQ         ADD 1 TO WS-EXC-PAGES-CNTR
+0619DQ         MOVE 'PAGES '   TO WS-EXC-MISS-PAGES
+0619DQ         SET EXC-ROW-HAS-NULL TO TRUE
+0619DQ      END-IF
+
+0619DQ      IF IND-RATING = -1
+0619DQ         ADD 1 TO WS-EXC-RATING-CNTR
+0619DQ         MOVE 'RATING '  TO WS-EXC-MISS-RATING
+0619DQ         SET EXC-ROW-HAS-NULL TO TRUE
+0619DQ      END-IF
+
+0619DQ      IF IND-ISBN = -1
+0619DQ         ADD 1 TO WS-EXC-ISBN-CNTR
+0619DQ         MOVE 'ISBN '    TO WS-EXC-MISS-ISBN
+0619DQ         SET EXC-ROW-HAS-NULL TO TRUE
+0619DQ      END-IF
+
+0619DQ      IF IND-PUB-DATE = -1
+0619DQ         ADD 1 TO WS-EXC-PUBDT-CNTR
+0619DQ         MOVE 'PUBDT '   TO WS-EXC-MISS-PUBDT
+0619DQ         SET EXC-ROW-HAS-NULL TO TRUE
+0619DQ      END-IF
+
+0619DQ      IF IND-PUB-ID = -1
+0619DQ         ADD 1 TO WS-EXC-PUBID-CNTR
+0619DQ         MOVE 'PUBID '   TO WS-EXC-MISS-PUBID
+0619DQ         SET EXC-ROW-HAS-NULL TO TRUE
+0619DQ      END-IF
+
+0619DQ      IF EXC-ROW-HAS-NULL
+0619DQ         ADD 1 TO WS-EXC-ROW-CNTR
+0619DQ         PERFORM 2241-WRITE-EXCEPTION-ROW
+0619DQ      END-IF
+0619DQ      .
+
+0619DQ 2241-WRITE-EXCEPTION-ROW.
+0619DQ      MOVE '2241-WRITE-EXCEPTION-ROW' TO ERR-LOC
+
+0619DQ      MOVE SPACES TO WS-EXC-LINE
+0619DQ      STRING WS-BOOK-ID-TXT          DELIMITED BY SIZE
+0619DQ             ' '                     DELIMITED BY SIZE
+0619DQ             FUNCTION TRIM (WS-TITLE-FULL)
+0619DQ                                     DELIMITED BY SIZE
+0619DQ             ' MISSING: '            DELIMITED BY SIZE
+0619DQ             WS-EXC-MISS-PAGES       DELIMITED BY SIZE
+0619DQ             WS-EXC-MISS-RATING      DELIMITED BY SIZE
+0619DQ             WS-EXC-MISS-ISBN        DELIMITED BY SIZE
+0619DQ             WS-EXC-MISS-PUBDT       DELIMITED BY SIZE
+0619DQ             WS-EXC-MISS-PUBID       DELIMITED BY SIZE
+0619DQ        INTO WS-EXC-LINE
+0619DQ      END-STRING
+
+0619DQ      MOVE WS-EXC-LINE TO REC-BKREPOP
+0619DQ      WRITE REC-BKREPOP
+0619DQ      .
+
+0619DQ 2310-WRITE-EXCEPTION-SUMMARY.
+0619DQ      MOVE '2310-WRITE-EXCEPTION-SUMMARY' TO ERR-LOC
+
+0619DQ      MOVE SPACES TO REC-BKREPOP
+0619DQ      WRITE REC-BKREPOP
+
+0619DQ      MOVE WS-EXC-ROW-CNTR         TO WS-REC-NUM
+0619DQ      MOVE 'ROWS MISSING DATA'    TO WS-REC-MSG
+0619DQ      WRITE REC-BKREPOP FROM WS-REP-MSG
+
+0619DQ      MOVE WS-EXC-PAGES-CNTR       TO WS-REC-NUM
+0619DQ      MOVE 'MISSING TOTAL_PAGES'  TO WS-REC-MSG
+0619DQ      WRITE REC-BKREPOP FROM WS-REP-MSG
+
+0619DQ      MOVE WS-EXC-RATING-CNTR      TO WS-REC-NUM
+0619DQ      MOVE 'MISSING RATING'       TO WS-REC-MSG
+0619DQ      WRITE REC-BKREPOP FROM WS-REP-MSG
+
+0619DQ      MOVE WS-EXC-ISBN-CNTR        TO WS-REC-NUM
+0619DQ      MOVE 'MISSING ISBN'         TO WS-REC-MSG
+0619DQ      WRITE REC-BKREPOP FROM WS-REP-MSG
+
+0619DQ      MOVE WS-EXC-PUBDT-CNTR       TO WS-REC-NUM
+0619DQ      MOVE 'MISSING PUB_DATE'     TO WS-REC-MSG
+0619DQ      WRITE REC-BKREPOP FROM WS-REP-MSG
+
+0619DQ      MOVE WS-EXC-PUBID-CNTR       TO WS-REC-NUM
+0619DQ      MOVE 'MISSING PUBLISHER_ID' TO WS-REC-MSG
+0619DQ      WRITE REC-BKREPOP FROM WS-REP-MSG
+
+0619DQ      MOVE SPACES TO REC-BKREPOP
+0619DQ      WRITE REC-BKREPOP
+0619DQ      .
+
 0508RP 2221-WRITE-REP-DATA.
 0508RP      MOVE '2221-WRITE-REP-DATA' TO ERR-LOC
 
@@ -371,8 +752,14 @@
             MOVE '3000-CLEANUP' TO ERR-LOC
 
             PERFORM 3100-CLOSE-FILE
+0622DR      PERFORM 3150-WRITE-LASTRUN
             PERFORM 3200-CLOSE-CURSOR
 
+0624JC      MOVE 'SUCCESS' TO WS-RUNSTAT-STATUS
+0624JC      MOVE '3000-CLEANUP' TO WS-RUNSTAT-LOC
+0624JC      MOVE SPACES    TO WS-RUNSTAT-MSG
+0624JC      PERFORM 3160-WRITE-RUNSTAT
+
             PERFORM 9999-TERMINATE
             .
 
@@ -388,6 +775,15 @@
             END-IF
             .
 
+0622DR 3150-WRITE-LASTRUN.
+0622DR      MOVE '3150-WRITE-LASTRUN' TO ERR-LOC
+
+0622DR      MOVE WS-TIMESTAMP TO REC-LASTRUN
+0622DR      OPEN OUTPUT FD-LASTRUN
+0622DR      WRITE REC-LASTRUN
+0622DR      CLOSE FD-LASTRUN
+0622DR      .
+
        3200-CLOSE-CURSOR.
             MOVE '3200-CLOSE-CURSOR' TO ERR-LOC
 
@@ -402,9 +798,21 @@
             END-IF
             .
 
+0624JC 3160-WRITE-RUNSTAT.
+0624JC      MOVE WS-TIMESTAMP      TO WS-RUNSTAT-TS
+
+0624JC      OPEN OUTPUT FD-RUNSTAT
+0624JC      WRITE REC-RUNSTAT FROM WS-RUNSTAT-VARS
+0624JC      CLOSE FD-RUNSTAT
+0624JC      .
+
        9999-ERROR-HANDLING.
             MOVE EVAL-CODE TO ERR-CODE
             DISPLAY WS-ERROR
+0624JC      MOVE 'FAILED'  TO WS-RUNSTAT-STATUS
+0624JC      MOVE ERR-LOC   TO WS-RUNSTAT-LOC
+0624JC      MOVE ERR-MSG   TO WS-RUNSTAT-MSG
+0624JC      PERFORM 3160-WRITE-RUNSTAT
             PERFORM 9999-TERMINATE
             .
 
