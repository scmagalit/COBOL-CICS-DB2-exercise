@@ -15,21 +15,92 @@
       * CHANGELOG:                                                     *
       * JUN 01,2020                                                    *
       *      0601TD - USE TDQ INSTEAD OF SPOOL                         *
+      * JUN 23,2020                                                    *
+      *      0623SR - WHEN CALLED WITH A COMMAREA, APPENDS A           *
+      *               SEARCH=text PARM TO THE EXEC PGM=BOOKREP STEP    *
+      *               SO THE REPORT IS SCOPED TO THE CALLER'S CURRENT  *
+      *               WS-SEARCH-STR INSTEAD OF THE WHOLE CATALOG       *
+      * JUN 25,2020                                                    *
+      *      0625PJ - GENERALIZED 0623SR'S ONE-OFF "FIND PGM=BOOKREP"  *
+      *               SUBSTRING PATCH INTO SYMBOLIC JCL PARAMETER      *
+      *               SUBSTITUTION: ANY LINE READ FROM JCLBKREP MAY    *
+      *               CARRY THE PLACEHOLDERS &SEARCH. AND/OR &SUFFIX.  *
+      *               (THE SAME &NAME. SYMBOLIC-PARM STYLE JCL ITSELF  *
+      *               USES), REPLACED WITH THE CALLER'S SEARCH FILTER  *
+      *               AND OUTPUT-DATASET SUFFIX BEFORE THE LINE IS     *
+      *               WRITTEN TO IRDR - NO LONGER TIED TO ONE PGM NAME *
+      * JUN 27,2020                                                    *
+      *      0627CK - CHECKPOINT THE LAST KEY SUCCESSFULLY WRITTEN TO  *
+      *               IRDR IN CHKPOINT SO A RUN THAT FAILS PARTWAY     *
+      *               THROUGH (E.G. IRDR FULL) RESUMES FROM THERE      *
+      *               INSTEAD OF RESUBMITTING THE WHOLE JOB FROM THE   *
+      *               TOP. CLEARED ON A CLEAN FINISH SO THE NEXT RUN   *
+      *               STARTS FROM THE BEGINNING AGAIN                  *
+      * JUL 05,2020                                                    *
+      *      0705DR - ADDED THE &MGRLST. SYMBOLIC PLACEHOLDER,       *
+      *               SUBSTITUTED THE SAME WAY AS &SEARCH./&SUFFIX.,   *
+      *               SO A FOLLOW-ON FTP/EMAIL STEP STORED IN JCLBKREP *
+      *               CAN DISTRIBUTE THE FINISHED BKREPOP DATASET TO   *
+      *               THE BRANCH MANAGER DISTRIBUTION LIST WITHOUT     *
+      *               HARDCODING IT INTO THE STORED JCL TEXT           *
+      * JUL 12,2020                                                    *
+      *      0712QF - WS-SEARCH-STR IS OPERATOR-TYPED TEXT SUBSTITUTED *
+      *               DIRECTLY INTO A JCL STATEMENT (SEE &SEARCH.      *
+      *               ABOVE); STRIPPED JCL-SIGNIFICANT CHARACTERS      *
+      *               (QUOTES AND OTHER STRING/STATEMENT DELIMITERS)   *
+      *               BEFORE SUBSTITUTION SO A SEARCH VALUE CANNOT     *
+      *               BREAK OUT OF THE QUOTED PARM AND INJECT JCL.     *
+      *               ALSO GUARDED THE TOKEN SUBSTITUTE AGAINST        *
+      *               OVERFLOWING WS-JCL-LINE                          *
+      *      0712FS - 1150-READ-CHKPOINT READ HAD NO AT END CLAUSE AND *
+      *               NEVER CHECKED FS-CHKPOINT; ADDED BOTH SO A BAD   *
+      *               READ ON THE CHECKPOINT FILE IS CAUGHT INSTEAD OF *
+      *               SILENTLY LEAVING WS-CHKPOINT-KEY UNRELIABLE      *
       *                                                                *
       * FILES:                                                         *
-      * JCLBKREP (INPUT ) - IBMUSER.SMAGALIT.VSAM.JCLBKREP             *
+      * JCLBKREP (INPUT ) - IBMUSER.SMAGALIT.VSAM.JCLBKREP - MAY       *
+      *           CONTAIN THE SYMBOLIC PLACEHOLDERS &SEARCH., &SUFFIX. *
+      *           AND &MGRLST. ANYWHERE ON A LINE, SUBSTITUTED AT    *
+      *           SUBMIT TIME. A BLANK PLACEHOLDER VALUE LEAVES THE    *
+      *           LINE UNCHANGED (E.G. A PLAIN PF3/PF12 PRESS WITH NO  *
+      *           ACTIVE SEARCH). E.G. STORED JCL LINES:               *
+      *             //BKREP  EXEC PGM=BOOKREP,PARM='SEARCH=&SEARCH.'   *
+      *             //BKREPOP DD DSN=IBMUSER.SMAGALIT.BKREPOP&SUFFIX.  *
+      *             //BKDIST  EXEC PGM=FTP                             *
+      *             //SYSIN    DD *                                   *
+      *             PUT IBMUSER.SMAGALIT.BKREPOP&SUFFIX. &MGRLST.    *
+      *             /*                                                 *
+      * CHKPOINT (INPUT/OUTPUT) - IBMUSER.SMAGALIT.CHKPOINT - ONE-     *
+      *           RECORD BOOKMARK HOLDING THE LAST JCLBKREP KEY        *
+      *           WRITTEN TO IRDR, REWRITTEN AFTER EVERY LINE AND      *
+      *           CLEARED TO LOW-VALUES AT A CLEAN FINISH              *
       *                                                                *
       * 1000-INIT                      3000-CLEANUP                    *
-      * 1100-STARTBR                   3100-ENDBR                      *
-      * 2000-MAIN-LOGIC                9999-ERROR-HANDLING             *
-      * 2100-READ-JCL                  9999-TERMINATE                  *
+      * 1050-SANITIZE-SEARCH-STR       3100-ENDBR                      *
+      * 1100-STARTBR                   9999-ERROR-HANDLING             *
+      * 1150-READ-CHKPOINT                                             *
+      * 2000-MAIN-LOGIC                9999-TERMINATE                  *
+      * 2100-READ-JCL                                                  *
       * 2110-WRITE-IRDR                                                *
+      * 2115-SUBSTITUTE-TOKEN                                          *
+      * 2120-WRITE-CHKPOINT                                            *
       *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+0627CK     SELECT FD-CHKPOINT ASSIGN       TO    CHKPOINT
+0627CK                        FILE STATUS  IS FS-CHKPOINT
+0627CK                        ORGANIZATION IS SEQUENTIAL.
       *-------------
        DATA DIVISION.
       *-------------
+       FILE SECTION.
+0627CK FD  FD-CHKPOINT
+0627CK     RECORDING MODE F
+0627CK     RECORD CONTAINS 8 CHARACTERS.
+0627CK 01  REC-CHKPOINT                 PIC X(08).
+
        WORKING-STORAGE SECTION.
        01  WS-VARS.
            05  WS-JCL-FILE           PIC X(08)       VALUE 'JCLBKREP'.
@@ -38,10 +109,25 @@
            05  WS-TOKEN              PIC X(08)       VALUE SPACES.
            05  WS-VSAM-EOF-SW        PIC 9           VALUE 0.
                88  VSAM-EOF                          VALUE 1.
+0623SR     05  WS-SEARCH-STR         PIC X(58)       VALUE SPACES    .
+0625PJ     05  WS-OUT-SUFFIX         PIC X(08)       VALUE SPACES    .
+0623SR     05  WS-JCL-PRE            PIC X(80)       VALUE SPACES    .
+0623SR     05  WS-JCL-POST           PIC X(80)       VALUE SPACES    .
+0623SR     05  WS-UNSTRING-CNT       PIC 9           VALUE 0.
+0625PJ     05  WS-SUBST-TOKEN        PIC X(08)       VALUE SPACES    .
+0625PJ     05  WS-SUBST-VALUE        PIC X(58)       VALUE SPACES    .
+0627CK     05  WS-CHKPOINT-KEY       PIC X(08)       VALUE LOW-VALUES.
+0627CK     05  WS-RESUME-SW          PIC 9           VALUE 0.
+0627CK         88  RESUMING-RUN                      VALUE 1.
+0705DR     05  WS-DIST-LIST          PIC X(58)
+0705DR         VALUE 'BRMGR01.BRANCH,BRMGR02.BRANCH,BRMGR03.BRANCH'.
 
        01  WS-SYS-VARS.
            05  EVAL-CODE             PIC S9(08) COMP VALUE 0.
+0712FS         88  ERR-OK                             VALUE 0.
+0712FS         88  CHKPOINT-EOF                        VALUE 10.
            05  WS-SEND-MSG           PIC X(80)       VALUE SPACES.
+0627CK     05  FS-CHKPOINT           PIC 99          VALUE 0.
 
        01  WS-ERROR.
            05  FILLER                PIC X(09)       VALUE 'ERROR AT '.
@@ -51,6 +137,11 @@
            05  FILLER                PIC X(06)       VALUE ' MSG: '   .
            05  ERR-MSG               PIC X(26)       VALUE SPACES     .
 
+0623SR LINKAGE SECTION.
+0623SR 01  DFHCOMMAREA.
+0623SR     05  LS-SEARCH-STR         PIC X(58).
+0625PJ     05  LS-OUT-SUFFIX         PIC X(08).
+
       *------------------
        PROCEDURE DIVISION.
       *------------------
@@ -65,6 +156,12 @@
        1000-INIT.
             MOVE '1000-INIT' TO ERR-LOC
 
+0623SR      IF EIBCALEN > 0
+0623SR         MOVE LS-SEARCH-STR TO WS-SEARCH-STR
+0625PJ         MOVE LS-OUT-SUFFIX TO WS-OUT-SUFFIX
+0712QF         PERFORM 1050-SANITIZE-SEARCH-STR
+0623SR      END-IF
+
             MOVE 'EXECUTING JOB...' TO WS-SEND-MSG
             EXEC CICS
                  SEND TEXT
@@ -76,16 +173,37 @@
             PERFORM 1100-STARTBR
             .
 
+0712QF 1050-SANITIZE-SEARCH-STR.
+0712QF      MOVE '1050-SANITIZE-SEARCH-STR' TO ERR-LOC
+0712QF
+0712QF      INSPECT WS-SEARCH-STR REPLACING ALL "'" BY SPACE
+0712QF                                      ALL '"' BY SPACE
+0712QF                                      ALL '/' BY SPACE
+0712QF                                      ALL '*' BY SPACE
+0712QF                                      ALL '=' BY SPACE
+0712QF                                      ALL ',' BY SPACE
+0712QF                                      ALL '(' BY SPACE
+0712QF                                      ALL ')' BY SPACE
+0712QF                                      ALL '&' BY SPACE
+0712QF      .
+
        1100-STARTBR.
             MOVE '1100-STARTBR' TO ERR-LOC
 
             MOVE LOW-VALUES TO WS-VSAM-KEY
             INITIALIZE WS-VSAM-EOF-SW
 
+0627CK      PERFORM 1150-READ-CHKPOINT
+
+0627CK      IF RESUMING-RUN
+0627CK         MOVE WS-CHKPOINT-KEY TO WS-VSAM-KEY
+0627CK      END-IF
+
             EXEC CICS
-                 STARTBR FILE   (WS-JCL-FILE)
-                         RIDFLD (WS-VSAM-KEY)
-                         RESP   (EVAL-CODE)
+0627CK           STARTBR FILE   (WS-JCL-FILE)
+0627CK                   RIDFLD (WS-VSAM-KEY)
+0627CK                   GTEQ
+0627CK                   RESP   (EVAL-CODE)
             END-EXEC
 
             IF EVAL-CODE NOT = DFHRESP (NORMAL)
@@ -94,6 +212,31 @@
             END-IF
             .
 
+0627CK 1150-READ-CHKPOINT.
+0627CK      MOVE '1150-READ-CHKPOINT' TO ERR-LOC
+
+0627CK      MOVE 0 TO WS-RESUME-SW
+0627CK      OPEN INPUT FD-CHKPOINT
+
+0627CK      IF FS-CHKPOINT = 35
+0627CK         CONTINUE
+0627CK      ELSE
+0627CK         READ FD-CHKPOINT INTO WS-CHKPOINT-KEY
+0712FS              AT END
+0712FS                 CONTINUE
+0712FS         END-READ
+0712FS         MOVE FS-CHKPOINT TO EVAL-CODE
+0712FS         IF NOT ERR-OK AND NOT CHKPOINT-EOF
+0712FS            MOVE 'READ FD-CHKPOINT' TO ERR-MSG
+0712FS            PERFORM 9999-ERROR-HANDLING
+0712FS         END-IF
+0627CK         IF WS-CHKPOINT-KEY NOT = LOW-VALUES
+0627CK            SET RESUMING-RUN TO TRUE
+0627CK         END-IF
+0627CK         CLOSE FD-CHKPOINT
+0627CK      END-IF
+0627CK      .
+
        2000-MAIN-LOGIC.
             MOVE 'X000-MAIN-LOGIC' TO ERR-LOC
 
@@ -115,7 +258,12 @@
 
             EVALUATE EVAL-CODE
                 WHEN DFHRESP (NORMAL)
-                     PERFORM 2110-WRITE-IRDR
+0627CK               IF RESUMING-RUN
+0627CK               AND WS-VSAM-KEY = WS-CHKPOINT-KEY
+0627CK                  MOVE 0 TO WS-RESUME-SW
+0627CK               ELSE
+                        PERFORM 2110-WRITE-IRDR
+0627CK               END-IF
                 WHEN DFHRESP (ENDFILE)
                      SET VSAM-EOF TO TRUE
                 WHEN OTHER
@@ -127,6 +275,24 @@
        2110-WRITE-IRDR.
             MOVE '2110-WRITE-IRDR' TO ERR-LOC
 
+0625PJ      IF WS-SEARCH-STR NOT = SPACES
+0625PJ         MOVE '&SEARCH.'    TO WS-SUBST-TOKEN
+0625PJ         MOVE WS-SEARCH-STR TO WS-SUBST-VALUE
+0625PJ         PERFORM 2115-SUBSTITUTE-TOKEN
+0625PJ      END-IF
+
+0625PJ      IF WS-OUT-SUFFIX NOT = SPACES
+0625PJ         MOVE '&SUFFIX.'    TO WS-SUBST-TOKEN
+0625PJ         MOVE WS-OUT-SUFFIX TO WS-SUBST-VALUE
+0625PJ         PERFORM 2115-SUBSTITUTE-TOKEN
+0625PJ      END-IF
+
+0705DR      IF WS-DIST-LIST NOT = SPACES
+0705DR         MOVE '&MGRLST.' TO WS-SUBST-TOKEN
+0705DR         MOVE WS-DIST-LIST TO WS-SUBST-VALUE
+0705DR         PERFORM 2115-SUBSTITUTE-TOKEN
+0705DR      END-IF
+
 0601TD      EXEC CICS WRITEQ TD
 0601TD           QUEUE ('IRDR')
 0601TD           FROM  (WS-JCL-LINE)
@@ -137,13 +303,48 @@
 0601TD         MOVE 'WRITEQ TD' TO ERR-MSG
                PERFORM 9999-ERROR-HANDLING
             END-IF
+
+0627CK      PERFORM 2120-WRITE-CHKPOINT
             .
 
+0625PJ 2115-SUBSTITUTE-TOKEN.
+0625PJ      MOVE '2115-SUBSTITUTE-TOKEN' TO ERR-LOC
+
+0625PJ      UNSTRING WS-JCL-LINE DELIMITED BY WS-SUBST-TOKEN
+0625PJ               INTO WS-JCL-PRE WS-JCL-POST
+0625PJ               TALLYING IN WS-UNSTRING-CNT
+0625PJ      END-UNSTRING
+
+0625PJ      IF WS-UNSTRING-CNT > 1
+0625PJ         STRING FUNCTION TRIM (WS-JCL-PRE)   DELIMITED BY SIZE
+0625PJ                FUNCTION TRIM (WS-SUBST-VALUE)
+0625PJ                                             DELIMITED BY SIZE
+0625PJ                FUNCTION TRIM (WS-JCL-POST)  DELIMITED BY SIZE
+0625PJ                INTO WS-JCL-LINE
+0712QF         ON OVERFLOW
+0712QF            MOVE 'SUBSTITUTE TOKEN' TO ERR-MSG
+0712QF            PERFORM 9999-ERROR-HANDLING
+0625PJ         END-STRING
+0625PJ      END-IF
+0625PJ      .
+
+0627CK 2120-WRITE-CHKPOINT.
+0627CK      MOVE '2120-WRITE-CHKPOINT' TO ERR-LOC
+
+0627CK      MOVE WS-VSAM-KEY TO REC-CHKPOINT
+0627CK      OPEN OUTPUT FD-CHKPOINT
+0627CK      WRITE REC-CHKPOINT
+0627CK      CLOSE FD-CHKPOINT
+0627CK      .
+
        3000-CLEANUP.
             MOVE '3000-CLEANUP' TO ERR-LOC
 
             PERFORM 3100-ENDBR
 
+0627CK      MOVE LOW-VALUES TO WS-VSAM-KEY
+0627CK      PERFORM 2120-WRITE-CHKPOINT
+
             MOVE 'JOB EXECUTED' TO WS-SEND-MSG
             PERFORM 9999-TERMINATE
             .
