@@ -0,0 +1,177 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ISBNMETA.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  07/05/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * SUBPROGRAM TO LOOK UP BOOK METADATA FROM AN EXTERNAL SERVICE   *
+      *----------------------------------------------------------------*
+      * - LINK'D FROM TRAN2DB2 ONCE A WELL-FORMED ISBN IS ENTERED ON   *
+      *   THE ADD-A-BOOK SCREEN, BEFORE THE TITLE IS TYPED IN          *
+      * - ISSUES AN OUTBOUND HTTP GET AGAINST A FIXED EXTERNAL BOOK    *
+      *   METADATA HOST (EXEC CICS WEB), THE SAME WAY THIS SHOP WOULD  *
+      *   CALL ANY OTHER HTTP-BASED PARTNER SERVICE FROM CICS          *
+      * - RESPONSE IS A SINGLE '|'-DELIMITED LINE: TITLE|PAGES|PUBID   *
+      * - ANY FAILURE (CONNECT, TIMEOUT, NOT FOUND, BAD RESPONSE) IS   *
+      *   RETURNED AS NOT-FOUND RATHER THAN AN ERROR - A LOOKUP MISS   *
+      *   JUST LEAVES THE ADD SCREEN FOR THE STAFF TO FILL IN BY HAND  *
+      * - ONLY T2DB IS ALLOWED TO CALL THIS PROGRAM                    *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JULY  05,2020 - INITIAL VERSION                        (0705ML)*
+      *                                                                *
+      * PARAGRAPHS:                                                    *
+      * 0000-MAIN                      9999-ERROR-HANDLING             *
+      * 1000-CALL-METADATA-SERVICE     9999-TERMINATE                  *
+      * 1100-PARSE-RESPONSE                                            *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+       01  WS-CONST-VARS.
+           05  WS-DETAIL-TRNID      PIC X(04)         VALUE 'T2DB'.
+           05  WS-MDL-HOST          PIC X(32)
+               VALUE 'BOOKMETA.EXTERNAL.SVC'.
+           05  WS-MDL-PATH          PIC X(20)
+               VALUE '/isbn/lookup'.
+
+       01  WS-SYS-VARS.
+           05  WS-SEND-MSG          PIC  X(80)        VALUE SPACES.
+           05  EVAL-CODE            PIC S9(08) COMP   VALUE 0.
+           05  WS-SESSTOK           PIC X(08)         VALUE SPACES.
+           05  WS-RESP-LEN          PIC S9(08) COMP   VALUE 0.
+
+       01  WS-ERROR.
+           05  FILLER               PIC X(09)         VALUE 'ERROR AT '.
+           05  ERR-LOC              PIC X(32)         VALUE SPACES     .
+           05  FILLER               PIC X(05)         VALUE ' RC: '    .
+           05  ERR-CODE             PIC X(08)         VALUE SPACES     .
+           05  FILLER               PIC X(06)         VALUE ' MSG: '   .
+           05  ERR-MSG              PIC X(20)         VALUE SPACES     .
+
+       01  WS-RESPONSE-VARS.
+           05  WS-RESP-TEXT         PIC X(80)         VALUE SPACES.
+           05  WS-RESP-PAGES-TEXT   PIC X(09)         VALUE SPACES.
+           05  WS-RESP-PUBID-TEXT   PIC X(09)         VALUE SPACES.
+           05  WS-RESP-TOK-CNT      PIC S9(04) COMP   VALUE 0.
+
+       01  WS-COMMAREA.
+           05  WS-MDL-ISBN          PIC X(13)         VALUE SPACES.
+           05  WS-MDL-TITLE         PIC X(42)         VALUE SPACES.
+           05  WS-MDL-TOTAL-PAGES   PIC S9(09) COMP   VALUE 0.
+           05  WS-MDL-PUBLISHER-ID  PIC S9(09) COMP   VALUE 0.
+           05  WS-MDL-FOUND-SW      PIC 9             VALUE 0.
+               88  MDL-FOUND                          VALUE 1.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-MDL-ISBN          PIC X(13).
+           05  LS-MDL-TITLE         PIC X(42).
+           05  LS-MDL-TOTAL-PAGES   PIC S9(09) COMP.
+           05  LS-MDL-PUBLISHER-ID  PIC S9(09) COMP.
+           05  LS-MDL-FOUND-SW      PIC 9.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+
+            IF EIBCALEN = 0
+               MOVE 'CALL FROM TERMINAL NOT ALLOWED' TO WS-SEND-MSG
+               PERFORM 9999-TERMINATE
+            ELSE
+               IF EIBTRNID NOT = WS-DETAIL-TRNID
+                  MOVE 'INVALID CALLEE TRANSACTION' TO WS-SEND-MSG
+                  PERFORM 9999-TERMINATE
+               ELSE
+                  MOVE DFHCOMMAREA TO WS-COMMAREA
+                  MOVE 0 TO WS-MDL-FOUND-SW
+                  PERFORM 1000-CALL-METADATA-SERVICE
+               END-IF
+            END-IF
+
+            MOVE WS-COMMAREA TO DFHCOMMAREA
+
+            EXEC CICS
+                 RETURN
+            END-EXEC
+            .
+
+       1000-CALL-METADATA-SERVICE.
+            MOVE '1000-CALL-METADATA-SERVICE' TO ERR-LOC
+
+            EXEC CICS WEB OPEN
+                 HOST     (WS-MDL-HOST)
+                 SESSTOKEN(WS-SESSTOK)
+                 RESP     (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE = DFHRESP (NORMAL)
+               EXEC CICS WEB SEND
+                    SESSTOKEN (WS-SESSTOK)
+                    PATH      (WS-MDL-PATH)
+                    RESP      (EVAL-CODE)
+               END-EXEC
+
+               IF EVAL-CODE = DFHRESP (NORMAL)
+                  EXEC CICS WEB RECEIVE
+                       SESSTOKEN (WS-SESSTOK)
+                       INTO      (WS-RESP-TEXT)
+                       LENGTH    (WS-RESP-LEN)
+                       RESP      (EVAL-CODE)
+                  END-EXEC
+
+                  IF EVAL-CODE = DFHRESP (NORMAL)
+                     PERFORM 1100-PARSE-RESPONSE
+                  END-IF
+               END-IF
+
+               EXEC CICS WEB CLOSE
+                    SESSTOKEN (WS-SESSTOK)
+                    RESP      (EVAL-CODE)
+               END-EXEC
+            END-IF
+            .
+
+       1100-PARSE-RESPONSE.
+            MOVE '1100-PARSE-RESPONSE' TO ERR-LOC
+
+            UNSTRING WS-RESP-TEXT DELIMITED BY '|'
+                     INTO WS-MDL-TITLE WS-RESP-PAGES-TEXT
+                          WS-RESP-PUBID-TEXT
+                     TALLYING IN WS-RESP-TOK-CNT
+            END-UNSTRING
+
+            IF WS-RESP-TOK-CNT = 3
+               MOVE FUNCTION NUMVAL (WS-RESP-PAGES-TEXT)
+                 TO WS-MDL-TOTAL-PAGES
+               MOVE FUNCTION NUMVAL (WS-RESP-PUBID-TEXT)
+                 TO WS-MDL-PUBLISHER-ID
+               SET MDL-FOUND TO TRUE
+            END-IF
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            MOVE WS-ERROR  TO WS-SEND-MSG
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            EXEC CICS
+                 SEND TEXT
+                      FROM   (WS-SEND-MSG)
+                      ERASE
+                      FREEKB
+            END-EXEC
+
+            EXEC CICS
+                 RETURN
+            END-EXEC
+            .
