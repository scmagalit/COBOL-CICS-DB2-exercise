@@ -0,0 +1,204 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BKRECON.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  06/30/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * STANDALONE RECONCILIATION JOB - BOOKS COUNT VS PAGE TSQ COUNT  *
+      *----------------------------------------------------------------*
+      * - RUN FROM THE SAME TERMINAL A CLERK HAS TRAN1DB2'S LIST       *
+      *   SCREEN OPEN ON (SAME 'T1DB'+EIBTRMID QUEUE NAME QUEUEDB2     *
+      *   BUILDS THE PAGE TSQ UNDER), TO CATCH A REBUILD THAT LEFT     *
+      *   THE TSQ SHORT OF THE LIVE IBMUSER.BOOKS ROW COUNT - E.G. A   *
+      *   PARTIAL REBUILD OR A CURSOR FETCH THAT GOT TRUNCATED         *
+      * - COUNTS UNDELETED IBMUSER.BOOKS ROWS THE SAME WAY QUEUEDB2'S  *
+      *   1160-COUNT-BOOKS DOES (DELETED_FLAG = 'N'), THEN READS THE   *
+      *   PAGE TSQ ITEM BY ITEM, TALLYING NON-BLANK WS-TBL-ID SLOTS    *
+      *   ACROSS ALL PAGES, AND SENDS A TEXT SCREEN COMPARING THE TWO  *
+      * - NOTE: IBMUSER.BOOKS ITSELF HAS NOT BEEN A VSAM FILE SINCE    *
+      *   0422DB MOVED THE LIST/SEARCH QUEUES OVER TO DB2 - THE ONLY   *
+      *   VSAM DATASET LEFT IN THE SYSTEM IS CICSRJCL'S JCLBKREP JOB-  *
+      *   STREAM FILE (JCL TEXT LINES, NOT BOOK ROWS), SO THERE IS NO  *
+      *   VSAM BOOK COUNT LEFT TO RECONCILE AGAINST - THIS JOB COVERS  *
+      *   THE COMPARISON THAT STILL APPLIES TO THE CURRENT DB2 DESIGN *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JUNE  30,2020 - INITIAL VERSION                        (0630RC)*
+      *                                                                *
+      * 0000-MAIN                      2100-COUNT-TSQ-PAGE             *
+      * 1000-COUNT-BOOKS               3000-REPORT-RESULT              *
+      * 2000-COUNT-TSQ                 9999-ERROR-HANDLING             *
+      *                                9999-TERMINATE                  *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-DB2-COUNT         PIC S9(09) COMP   VALUE 0.
+           05  WS-TSQ-COUNT         PIC S9(09) COMP   VALUE 0.
+           05  WS-TSQ-ITEM          PIC S9(04) COMP   VALUE 1.
+           05  WS-DIFF-NUM          PIC S9(09) COMP   VALUE 0.
+           05  WS-DIFF-DISP         PIC -(8)9.
+           05  WS-DB2-DISP          PIC Z(8)9.
+           05  WS-TSQ-DISP          PIC Z(8)9.
+           05  WS-COUNTERS.
+               10  BK-IDX           PIC S9(04) COMP   VALUE 1.
+           05  WS-TBL-PAGE.
+               10  WS-TBL-BOOK
+               OCCURS 25 TIMES.
+                   15  WS-TBL-ID    PIC 9(008).
+                   15  WS-TBL-TITLE PIC X(062).
+
+       01  WS-CONST-VARS.
+           05  WS-PAGE-QUEUE-NAME.
+               10  WS-PQ-TRNID      PIC X(04)         VALUE 'T1DB'.
+               10  WS-PQ-TRMID      PIC X(04)         VALUE SPACES.
+           05  WS-DEL-FILTER        PIC X             VALUE 'N'.
+
+       01  WS-SYS-VARS.
+           05  WS-SEND-MSG          PIC X(80)         VALUE SPACES.
+           05  EVAL-CODE            PIC S9(08) COMP   VALUE 0.
+               88  ERR-OK                             VALUE 0.
+
+       01  WS-ERROR.
+           05  FILLER               PIC X(09)         VALUE 'ERROR AT '.
+           05  ERR-LOC              PIC X(26)         VALUE SPACES     .
+           05  FILLER               PIC X(05)         VALUE ' RC: '    .
+           05  ERR-CODE             PIC X(08)         VALUE SPACES     .
+           05  FILLER               PIC X(06)         VALUE ' MSG: '   .
+           05  ERR-MSG              PIC X(26)         VALUE SPACES     .
+
+       01  WS-RESULT-LINE           PIC X(80)         VALUE SPACES.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+           EXEC SQL INCLUDE SQLCA    END-EXEC.
+           EXEC SQL INCLUDE DCLBOOKS END-EXEC.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+
+            MOVE EIBTRMID TO WS-PQ-TRMID
+
+            PERFORM 1000-COUNT-BOOKS
+            PERFORM 2000-COUNT-TSQ
+            PERFORM 3000-REPORT-RESULT
+            .
+
+       1000-COUNT-BOOKS.
+            MOVE '1000-COUNT-BOOKS' TO ERR-LOC
+
+            EXEC SQL
+                 SELECT COUNT(*)
+                   INTO :WS-DB2-COUNT
+                   FROM IBMUSER.BOOKS
+                  WHERE DELETED_FLAG = :WS-DEL-FILTER
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'SELECT COUNT BOOKS' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       2000-COUNT-TSQ.
+            MOVE '2000-COUNT-TSQ' TO ERR-LOC
+
+            MOVE 0 TO WS-TSQ-COUNT
+            MOVE 1 TO WS-TSQ-ITEM
+
+            PERFORM 2100-COUNT-TSQ-PAGE
+                    UNTIL EVAL-CODE = DFHRESP (QIDERR)
+            .
+
+       2100-COUNT-TSQ-PAGE.
+            MOVE '2100-COUNT-TSQ-PAGE' TO ERR-LOC
+
+            EXEC CICS READQ TS
+                      QUEUE (WS-PAGE-QUEUE-NAME)
+                      INTO  (WS-TBL-PAGE)
+                      ITEM  (WS-TSQ-ITEM)
+                      RESP  (EVAL-CODE)
+            END-EXEC
+
+            EVALUATE EVAL-CODE
+                WHEN DFHRESP (NORMAL)
+                     PERFORM VARYING BK-IDX FROM 1 BY 1
+                             UNTIL BK-IDX > 25
+                        IF WS-TBL-ID (BK-IDX) NOT = 0
+                           ADD 1 TO WS-TSQ-COUNT
+                        END-IF
+                     END-PERFORM
+
+                     ADD 1 TO WS-TSQ-ITEM
+                WHEN DFHRESP (QIDERR)
+                     CONTINUE
+                WHEN OTHER
+                     MOVE 'READQ TS' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+       3000-REPORT-RESULT.
+            MOVE '3000-REPORT-RESULT' TO ERR-LOC
+
+            MOVE WS-DB2-COUNT TO WS-DB2-DISP
+            MOVE WS-TSQ-COUNT TO WS-TSQ-DISP
+
+            COMPUTE WS-DIFF-NUM = WS-DB2-COUNT - WS-TSQ-COUNT
+            MOVE WS-DIFF-NUM TO WS-DIFF-DISP
+
+            IF WS-DB2-COUNT = WS-TSQ-COUNT
+               STRING 'BOOKS/TSQ IN SYNC - COUNT '
+                                     DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-DB2-DISP)
+                                     DELIMITED BY SIZE
+                 INTO WS-RESULT-LINE
+               END-STRING
+            ELSE
+               STRING 'DISCREPANCY - BOOKS='
+                                     DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-DB2-DISP)
+                                     DELIMITED BY SIZE
+                      ' TSQ='        DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-TSQ-DISP)
+                                     DELIMITED BY SIZE
+                      ' DIFF='       DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-DIFF-DISP)
+                                     DELIMITED BY SIZE
+                 INTO WS-RESULT-LINE
+               END-STRING
+            END-IF
+
+            MOVE WS-RESULT-LINE TO WS-SEND-MSG
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            MOVE WS-ERROR  TO WS-SEND-MSG
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            EXEC CICS
+                 SEND TEXT
+                      FROM  (WS-SEND-MSG)
+                      RESP  (EVAL-CODE)
+                      ERASE
+            END-EXEC
+
+            EXEC CICS
+                 RETURN
+            END-EXEC
+            .
