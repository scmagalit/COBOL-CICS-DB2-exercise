@@ -0,0 +1,302 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    LOANRPT.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  07/09/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * COMPANION BATCH REPORT TO BOOKREP/PUBSUMM - OVERDUE LOANS      *
+      *----------------------------------------------------------------*
+      * - SAME SQLCA/REPVARS PLUMBING AS BOOKREP/BOOKRANK/PUBSUMM      *
+      * - CUROVRDU JOINS LOANS TO PATRONS AND BOOKS AND LISTS EVERY    *
+      *   OPEN LOAN (RETURN_DATE IS NULL) PAST ITS DUE_DATE, WITH DAYS *
+      *   OVERDUE COMPUTED IN COBOL FROM DAYS(CURRENT DATE) -          *
+      *   DAYS(DUE_DATE), SINCE DB2 DOES THE JOIN/FILTER/ORDER BUT     *
+      *   DATE ARITHMETIC IS LEFT TO THE HOST LANGUAGE THE SAME WAY    *
+      *   BOOKRANK LEAVES "STOP AFTER N ROWS" TO COBOL RATHER THAN A   *
+      *   HOST-VARIABLE FETCH FIRST CLAUSE                             *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JULY  09,2020 - INITIAL VERSION                        (0709OD)*
+      *                                                                *
+      * FILES:                                                         *
+      * LOANRPOP (OUTPUT) - IBMUSER.SMAGALIT.LOANRPOP                  *
+      *                                                                *
+      * 0000-MAIN                      2210-MOVE-TO-VARS               *
+      * 1000-INIT                      2220-WRITE-INFO                 *
+      * 1100-GET-TIMESTAMP             3000-CLEANUP                    *
+      * 1200-OPEN-CURSOR               3100-CLOSE-FILE                 *
+      * 1300-OPEN-FILE                 3200-CLOSE-CURSOR               *
+      * 1400-SET-REPVARS               9999-ERROR-HANDLING             *
+      * 2000-MAIN-LOGIC                9999-TERMINATE                  *
+      * 2100-WRITE-HEADERS                                             *
+      * 2200-FETCH-CURSOR                                              *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-LOANRPOP ASSIGN       TO    LOANRPOP
+                              FILE STATUS  IS FS-LOANRPOP
+                              ORGANIZATION IS SEQUENTIAL.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  FD-LOANRPOP
+           RECORDING MODE F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REC-LOANRPOP                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-LOAN-INFO.
+               10  WS-BOOK-ID-NUM      PIC 9(008)     VALUE 0       .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-BOOK-TITLE       PIC X(040)     VALUE SPACES  .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-PATRON-ID-NUM    PIC 9(008)     VALUE 0       .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-PATRON-NAME      PIC X(030)     VALUE SPACES  .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-DUE-DATE-TXT     PIC X(010)     VALUE SPACES  .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-DAYS-OVER-TXT    PIC ZZZ9       VALUE ZEROS   .
+           05  WS-FIX-FORMATTING.
+               10  WS-DUE-DATE-NUM     PIC 9(008)      VALUE 0     .
+               10  WS-CUR-DATE-NUM     PIC 9(008)      VALUE 0     .
+               10  WS-DUE-DAYS         PIC S9(009) COMP VALUE 0    .
+               10  WS-CUR-DAYS         PIC S9(009) COMP VALUE 0    .
+               10  WS-DAYS-OVER-NUM    PIC S9(009) COMP VALUE 0    .
+           05  WS-COUNTERS.
+               10  WS-REC-TOTAL-CNTR   PIC S9(04) COMP VALUE 0.
+
+           05  WS-REP-VARS.
+               10  WS-CUR-PAGE          PIC 9(04)            .
+               10  WS-HDR-TITLE         PIC X(108)
+                                        VALUE 'OVERDUE LOANS REPORT'
+                                        .
+
+       COPY REPVARS.
+
+       01  WS-SYS-VARS.
+           05  WS-TIMESTAMP             PIC X(26)       VALUE SPACES.
+           05  WS-TIMESTAMP-FMT         REDEFINES WS-TIMESTAMP.
+               10  WS-DATE              PIC X(10).
+               10  FILLER               PIC X    .
+               10  WS-TIME              PIC X(08).
+               10  FILLER               PIC X    .
+               10  WS-MICROSEC          PIC X(06).
+           05  WS-FILESTAT.
+               10  FS-LOANRPOP          PIC 99          VALUE 0.
+           05  EVAL-CODE                PIC S9(08) COMP VALUE 0.
+               88  ERR-OK                               VALUE 0.
+               88  SQL-EOC                               VALUE 100.
+           05  WS-PGM-NAME              PIC X(08)      VALUE 'LOANRPT'.
+
+       01  WS-ERROR.
+           05  FILLER                   PIC X(09)       VALUE 'ERR AT '.
+           05  ERR-LOC                  PIC X(26)       VALUE SPACES   .
+           05  FILLER                   PIC X(05)       VALUE ' RC: '  .
+           05  ERR-CODE                 PIC X(08)       VALUE SPACES   .
+           05  FILLER                   PIC X(06)       VALUE ' MSG: ' .
+           05  ERR-MSG                  PIC X(26)       VALUE SPACES   .
+
+      *** SQL COPYBOOKS
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLBOOKS END-EXEC.
+           EXEC SQL INCLUDE DCLLOAN END-EXEC.
+           EXEC SQL INCLUDE DCLPATR END-EXEC.
+
+           EXEC SQL DECLARE CUROVRDU CURSOR FOR
+                SELECT L.BOOK_ID
+                      ,B.TITLE
+                      ,L.PATRON_ID
+                      ,P.PATRON_NAME
+                      ,L.DUE_DATE
+                  FROM IBMUSER.LOANS L
+                 INNER JOIN IBMUSER.BOOKS B
+                    ON L.BOOK_ID = B.BOOK_ID
+                 INNER JOIN IBMUSER.PATRONS P
+                    ON L.PATRON_ID = P.PATRON_ID
+                 WHERE L.RETURN_DATE IS NULL
+                   AND L.DUE_DATE < CURRENT DATE
+                 ORDER BY L.DUE_DATE
+           END-EXEC.
+
+      *------------------------------
+       PROCEDURE DIVISION.
+      *------------------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+            PERFORM 1000-INIT
+            PERFORM 2000-MAIN-LOGIC
+            PERFORM 3000-CLEANUP
+            .
+
+       1000-INIT.
+            MOVE '1000-INIT' TO ERR-LOC
+            PERFORM 1100-GET-TIMESTAMP
+            PERFORM 1200-OPEN-CURSOR
+            PERFORM 1300-OPEN-FILE
+            PERFORM 1400-SET-REPVARS
+            .
+
+       1100-GET-TIMESTAMP.
+            MOVE '1100-GET-TIMESTAMP' TO ERR-LOC
+            EXEC SQL
+                 SELECT CURRENT TIMESTAMP
+                   INTO :WS-TIMESTAMP
+                   FROM SYSIBM.SYSDUMMY1
+            END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            IF ERR-OK
+               DISPLAY WS-TIMESTAMP
+            ELSE
+               MOVE 'SELECT CURRENT TIMESTAMP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1200-OPEN-CURSOR.
+            MOVE '1200-OPEN-CURSOR' TO ERR-LOC
+            EXEC SQL OPEN CUROVRDU END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'OPEN CUROVRDU' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1300-OPEN-FILE.
+            MOVE '1300-OPEN-FILE' TO ERR-LOC
+            OPEN OUTPUT FD-LOANRPOP
+            MOVE FS-LOANRPOP TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'OPEN OUTPUT FD-LOANRPOP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1400-SET-REPVARS.
+            MOVE '1400-SET-REPVARS' TO ERR-LOC
+            MOVE WS-PGM-NAME  TO WS-REP-PGM
+            MOVE WS-HDR-TITLE TO WS-REP-TITLE(32:)
+            MOVE WS-DATE      TO WS-REP-DATE
+            INSPECT WS-TIME REPLACING ALL '.' BY ':'
+            MOVE WS-TIME      TO WS-REP-TIME
+
+      *** CURRENT DATE AS YYYYMMDD, USED FOR DAYS-OVERDUE ARITHMETIC
+            MOVE WS-DATE (1:4) TO WS-CUR-DATE-NUM (1:4)
+            MOVE WS-DATE (6:2) TO WS-CUR-DATE-NUM (5:2)
+            MOVE WS-DATE (9:2) TO WS-CUR-DATE-NUM (7:2)
+            COMPUTE WS-CUR-DAYS =
+                    FUNCTION INTEGER-OF-DATE (WS-CUR-DATE-NUM)
+            .
+
+       2000-MAIN-LOGIC.
+            MOVE '2000-MAIN-LOGIC' TO ERR-LOC
+            INITIALIZE WS-COUNTERS
+            PERFORM 2100-WRITE-HEADERS
+            PERFORM 2200-FETCH-CURSOR UNTIL SQL-EOC
+            DISPLAY 'SEE FULL REPORT AT IBMUSER.SMAGALIT.LOANRPOP'
+            WRITE REC-LOANRPOP FROM WS-REP-FOOTER
+            .
+
+       2100-WRITE-HEADERS.
+            MOVE '2100-WRITE-HEADERS' TO ERR-LOC
+            ADD  1            TO WS-CUR-PAGE
+            MOVE WS-CUR-PAGE  TO WS-REP-CURP
+            WRITE REC-LOANRPOP FROM WS-REP-HEADER1
+            WRITE REC-LOANRPOP FROM WS-REP-HEADER2
+            WRITE REC-LOANRPOP FROM WS-REP-SPACES
+            .
+
+       2200-FETCH-CURSOR.
+            MOVE '2200-FETCH-CURSOR' TO ERR-LOC
+            INITIALIZE WS-LOAN-INFO
+                       DCLLOAN
+                       DCLBOOKS
+                       DCLPATR
+            EXEC SQL
+                 FETCH CUROVRDU
+                  INTO :TBLLOAN-BOOK-ID
+                      ,:TBLBKS-TITLE
+                      ,:TBLLOAN-PATRON-ID
+                      ,:TBLPATR-PATRON-NAME
+                      ,:TBLLOAN-DUE-DATE
+            END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            EVALUATE TRUE
+                WHEN ERR-OK
+                     ADD 1 TO WS-REC-TOTAL-CNTR
+                     PERFORM 2210-MOVE-TO-VARS
+                     PERFORM 2220-WRITE-INFO
+                WHEN SQL-EOC
+                     DISPLAY 'END OF FILE REACHED'
+                     DISPLAY WS-REC-TOTAL-CNTR ' OVERDUE LOANS LISTED'
+                WHEN OTHER
+                     MOVE 'FETCH CUROVRDU' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+       2210-MOVE-TO-VARS.
+            MOVE '2210-MOVE-TO-VARS' TO ERR-LOC
+            MOVE TBLLOAN-BOOK-ID               TO WS-BOOK-ID-NUM
+            MOVE TBLBKS-TITLE-TEXT (1:40)       TO WS-BOOK-TITLE
+            MOVE TBLLOAN-PATRON-ID              TO WS-PATRON-ID-NUM
+            MOVE TBLPATR-PATRON-NAME-TEXT (1:30) TO WS-PATRON-NAME
+            MOVE TBLLOAN-DUE-DATE                TO WS-DUE-DATE-TXT
+
+            MOVE TBLLOAN-DUE-DATE (1:4) TO WS-DUE-DATE-NUM (1:4)
+            MOVE TBLLOAN-DUE-DATE (6:2) TO WS-DUE-DATE-NUM (5:2)
+            MOVE TBLLOAN-DUE-DATE (9:2) TO WS-DUE-DATE-NUM (7:2)
+            COMPUTE WS-DUE-DAYS =
+                    FUNCTION INTEGER-OF-DATE (WS-DUE-DATE-NUM)
+            COMPUTE WS-DAYS-OVER-NUM = WS-CUR-DAYS - WS-DUE-DAYS
+            MOVE WS-DAYS-OVER-NUM TO WS-DAYS-OVER-TXT
+            .
+
+       2220-WRITE-INFO.
+            MOVE '2220-WRITE-INFO' TO ERR-LOC
+            WRITE REC-LOANRPOP FROM WS-LOAN-INFO
+            .
+
+       3000-CLEANUP.
+            MOVE '3000-CLEANUP' TO ERR-LOC
+            PERFORM 3100-CLOSE-FILE
+            PERFORM 3200-CLOSE-CURSOR
+            PERFORM 9999-TERMINATE
+            .
+
+       3100-CLOSE-FILE.
+            MOVE '3100-CLOSE-FILE' TO ERR-LOC
+            CLOSE FD-LOANRPOP
+            MOVE FS-LOANRPOP TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'CLOSE FD-LOANRPOP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       3200-CLOSE-CURSOR.
+            MOVE '3200-CLOSE-CURSOR' TO ERR-LOC
+            EXEC SQL CLOSE CUROVRDU END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'CLOSE CUROVRDU' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            DISPLAY WS-ERROR
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            STOP RUN
+            .
