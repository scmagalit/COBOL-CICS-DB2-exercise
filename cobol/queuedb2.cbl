@@ -9,11 +9,12 @@
       * SUBPROGRAM TO LOAD BOOKS DATABASE INTO TSQ                     *
       *----------------------------------------------------------------*
       * - SET OF 15 BOOKS = 1 PAGE = 1 TSQ ENTRY                       *
-      * - QUEUE NAME PASSED FROM MAIN TRANSACTION (T1DB)               *
-      * - ONLY T1DB IS ALLOWED TO CALL THIS PROGRAM                    *
+      * - QUEUE NAME PASSED FROM MAIN TRANSACTION (T1DB/T1RO)          *
+      * - ONLY T1DB, T1RO OR T2DB IS ALLOWED TO CALL THIS PROGRAM      *
       * - TSQS ARE DELETED ON STARTUP                                  *
       * - REBUILD FLAG TO REFRESH QUEUE                                *
       * - SEARCH QUEUE FOR PAGING IN SEARCH MODE                       *
+      * - PLAIN TITLE SEARCH SPLITS ON SPACES; ALL WORDS REQUIRED      *
       *                                                                *
       * CHANGELOG:                                                     *
       * APRIL 22,2020 - CHANGED CODE TO COBOL 2               (0422C2) *
@@ -26,14 +27,29 @@
       *               - UPDATE RECORDS                        (0427UP) *
       * APRIL 30,2020 - ADD RECORD                            (0430AD) *
       * MAY   15,2020 - LINK TO SUBPGM FOR JCL BATCH REPORT   (0515RP) *
+      * JUNE  01,2020 - SORT BY TITLE OR RATING                (0601SR)*
+      * JUNE  02,2020 - SEARCH BY ISBN: / PUB: PREFIX          (0602SI)*
+      * JUNE  03,2020 - SHOW AUTHOR NAME(S) NEXT TO TITLE      (0603AU)*
+      * JUNE  04,2020 - BROWSE BY GENRE (GENRE: PREFIX)        (0604GN)*
+      * JUNE  05,2020 - FILTER OUT SOFT-DELETED BOOKS          (0605SD)*
+      * JUNE  08,2020 - CONFIGURABLE PAGE SIZE (1-25)          (0608PS)*
+      * JUNE  09,2020 - RUNNING TOTAL BOOK COUNT               (0609RT)*
+      * JUNE  12,2020 - ALLOW T1RO READ-ONLY TRANSACTION       (0612RO)*
+      * JULY  02,2020 - PLAIN TITLE SEARCH NOW REQUIRES EVERY   (0702MT)*
+      *               X SPACE-SEPARATED WORD TO APPEAR (UP TO 3        *
+      *               X WORDS) INSTEAD OF ONE EXACT SUBSTRING           *
+      * JULY  03,2020 - DESCENDING SORT DIRECTION (SEE TRAN1DB2 (0703SD)*
+      *               X PF16) FOR ID/TITLE/RATING SORT ORDER            *
       *                                                                *
       * PARAGRAPHS:                                                    *
       * 0000-MAIN                      1400-WRITE-TO-SRCH-QUEUE        *
       * 1000-CREATE-TSQ                1410-FETCH-SRCH-ROWS            *
       * 1100-DELETE-TSQ                1500-CLOSE-CURSOR               *
-      * 1200-OPEN-CURSOR               9999-ERROR-HANDLING             *
-      * 1300-WRITE-TO-MAIN-QUEUE       9999-TERMINATE                  *
-      * 1310-FETCH-MAIN-ROWS                                           *
+      * 1150-PARSE-SEARCH-STR          9999-ERROR-HANDLING             *
+      * 1160-COUNT-BOOKS               9999-TERMINATE                  *
+      * 1200-OPEN-CURSOR                                               *
+      * 1300-WRITE-TO-MAIN-QUEUE                                       *
+      * 1310-FETCH-MAIN-ROWS           1320-BUILD-TITLE-AUTHOR         *
       *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *--------------------
@@ -44,19 +60,34 @@
        01  WS-VARS.
            05  WS-COUNTERS.
                10  BK-IDX           PIC S9(04) COMP   VALUE 1.
+0602SI     05  WS-SRCH-PARSE.
+0602SI         10  WS-SRCH-TYPE     PIC X             VALUE 'T'.
+0602SI             88  SRCH-BY-TITLE                  VALUE 'T'.
+0602SI             88  SRCH-BY-ISBN                   VALUE 'I'.
+0602SI             88  SRCH-BY-PUB                    VALUE 'P'.
+0604GN             88  SRCH-BY-GENRE                  VALUE 'G'.
+0602SI         10  WS-SRCH-TERM     PIC X(58)         VALUE SPACES.
+0602SI         10  WS-SRCH-PUBID    PIC S9(09) COMP   VALUE 0.
+0702MT         10  WS-SRCH-TERM1    PIC X(58)         VALUE SPACES.
+0702MT         10  WS-SRCH-TERM2    PIC X(58)         VALUE SPACES.
+0702MT         10  WS-SRCH-TERM3    PIC X(58)         VALUE SPACES.
 
        01  WS-CONST-VARS.
            05  WS-TRNIDS.
                10  WS-LIST-TRNID    PIC X(04)         VALUE 'T1DB'.
                10  WS-INFO-TRNID    PIC X(04)         VALUE 'T2DB'.
+0612RO         10  WS-RO-TRNID      PIC X(04)         VALUE 'T1RO'.
            05  WS-PGMIDS.
                10  WS-CBKQ-PGMID    PIC X(08)         VALUE 'QUEUEDB2'.
            05  WS-VSAMIDS.
                10 WS-BKS-VSAM-NAME  PIC X(08)         VALUE 'BOOKS'.
 0423SQ     05  WS-DUMMY-PERCENT     PIC X             VALUE '%'.
+0605SD     05  WS-DEL-FILTER        PIC X             VALUE 'N'.
+0603AU     05  WS-AUTHOR-NAME       PIC X(60)         VALUE SPACES.
+0603AU     05  IND-AUTHOR-NAME      PIC S9(04) COMP   VALUE 0.
            05  WS-TBL-PAGE.
                10  WS-TBL-BOOK
-               OCCURS 15 TIMES.
+0608PS         OCCURS 25 TIMES.
                    15  WS-TBL-ID    PIC 9(008).
 0424MP             15  WS-TBL-TITLE PIC X(062).
 
@@ -106,31 +137,543 @@
 0427UP         10  WS-UP-TRMID      PIC X(04)         VALUE 'L702'.
 0427RQ     05  WS-REBUILD-SW        PIC 9             VALUE 0.
 0427RQ         88  REBUILD                            VALUE 1.
+0712QF     05  FILLER               PIC X(01)         VALUE SPACES.
 0430AD     05  WS-ADD-RECORD-SW     PIC 9             VALUE 0.
 0430AD         88  ADD-RECORD                         VALUE 1.
 0515RP     05  WS-RJCL-PGMID        PIC X(08)         VALUE 'CICSRJCL'.
+0712QF     05  FILLER               PIC X(08)         VALUE SPACES.
+0712QF     05  FILLER               PIC X(08)         VALUE SPACES.
+0712QF     05  FILLER               PIC X(66)         VALUE SPACES.
+0601SR     05  WS-SORT-COL          PIC X             VALUE '1'.
+0601SR         88  SORT-BY-ID                         VALUE '1'.
+0601SR         88  SORT-BY-TITLE                      VALUE '2'.
+0601SR         88  SORT-BY-RATING                     VALUE '3'.
+0605SD     05  WS-SHOW-DEL-SW       PIC 9             VALUE 0.
+0605SD         88  SHOW-DELETED                       VALUE 1.
+0712QF     05  FILLER               PIC X(02)         VALUE SPACES.
+0712QF     05  FILLER               PIC X(02)         VALUE SPACES.
+0608PS     05  FILLER               PIC X(08)         VALUE SPACES.
+0608PS     05  FILLER               PIC X(01)         VALUE SPACES.
+0608PS     05  WS-PAGE-SIZE         PIC S9(04) COMP   VALUE 15.
+0609RT     05  WS-TOTAL-BOOKS       PIC S9(04) COMP   VALUE 0.
+0609RT     05  WS-TOTAL-SRCH-BOOKS  PIC S9(04) COMP   VALUE 0.
+0712QF     05  FILLER               PIC X(04)         VALUE SPACES.
+0712QF     05  FILLER               PIC X(02)         VALUE SPACES.
+0712QF     05  FILLER               PIC X(02)         VALUE SPACES.
+0712QF     05  FILLER               PIC X(08)         VALUE SPACES.
+0703SD     05  WS-SORT-DIR          PIC X             VALUE 'A'.
+0703SD         88  SORT-ASCENDING                     VALUE 'A'.
+0703SD         88  SORT-DESCENDING                    VALUE 'D'.
 
 0422DB     EXEC SQL INCLUDE SQLCA END-EXEC.
 0422DB     EXEC SQL INCLUDE DCLBOOKS END-EXEC.
+0603AU     EXEC SQL INCLUDE DCLAUTH END-EXEC.
+0603AU     EXEC SQL INCLUDE DCLBKAU END-EXEC.
 
-0422DB     EXEC SQL DECLARE CURBOOKS CURSOR FOR
+0603AU     EXEC SQL DECLARE CURBOOKS CURSOR FOR
 0422DB          SELECT BOOK_ID
 0422DB                ,TITLE
+0603AU                ,(SELECT MIN(AUTHOR_NAME)
+0603AU                    FROM IBMUSER.AUTHORS A,
+0603AU                         IBMUSER.BOOK_AUTHORS BA
+0603AU                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0603AU                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
 0422DB            FROM IBMUSER.BOOKS
+0605SD           WHERE DELETED_FLAG = :WS-DEL-FILTER
 0430AD           ORDER BY BOOK_ID
 0422DB     END-EXEC.
 
-0423SQ     EXEC SQL DECLARE CURSEARCH CURSOR FOR
+0603AU     EXEC SQL DECLARE CURBKTTL CURSOR FOR
+0601SR          SELECT BOOK_ID
+0601SR                ,TITLE
+0603AU                ,(SELECT MIN(AUTHOR_NAME)
+0603AU                    FROM IBMUSER.AUTHORS A,
+0603AU                         IBMUSER.BOOK_AUTHORS BA
+0603AU                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0603AU                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0601SR            FROM IBMUSER.BOOKS
+0605SD           WHERE DELETED_FLAG = :WS-DEL-FILTER
+0601SR           ORDER BY TITLE, BOOK_ID
+0601SR     END-EXEC.
+
+0603AU     EXEC SQL DECLARE CURBKRTG CURSOR FOR
+0601SR          SELECT BOOK_ID
+0601SR                ,TITLE
+0603AU                ,(SELECT MIN(AUTHOR_NAME)
+0603AU                    FROM IBMUSER.AUTHORS A,
+0603AU                         IBMUSER.BOOK_AUTHORS BA
+0603AU                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0603AU                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0601SR            FROM IBMUSER.BOOKS
+0605SD           WHERE DELETED_FLAG = :WS-DEL-FILTER
+0601SR           ORDER BY RATING, BOOK_ID
+0601SR     END-EXEC.
+
+0703SD     EXEC SQL DECLARE CURBOOKSD CURSOR FOR
+0703SD          SELECT BOOK_ID
+0703SD                ,TITLE
+0703SD                ,(SELECT MIN(AUTHOR_NAME)
+0703SD                    FROM IBMUSER.AUTHORS A,
+0703SD                         IBMUSER.BOOK_AUTHORS BA
+0703SD                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0703SD                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0703SD            FROM IBMUSER.BOOKS
+0703SD           WHERE DELETED_FLAG = :WS-DEL-FILTER
+0703SD           ORDER BY BOOK_ID DESC
+0703SD     END-EXEC.
+
+0703SD     EXEC SQL DECLARE CURBKTTLD CURSOR FOR
+0703SD          SELECT BOOK_ID
+0703SD                ,TITLE
+0703SD                ,(SELECT MIN(AUTHOR_NAME)
+0703SD                    FROM IBMUSER.AUTHORS A,
+0703SD                         IBMUSER.BOOK_AUTHORS BA
+0703SD                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0703SD                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0703SD            FROM IBMUSER.BOOKS
+0703SD           WHERE DELETED_FLAG = :WS-DEL-FILTER
+0703SD           ORDER BY TITLE DESC, BOOK_ID
+0703SD     END-EXEC.
+
+0703SD     EXEC SQL DECLARE CURBKRTGD CURSOR FOR
+0703SD          SELECT BOOK_ID
+0703SD                ,TITLE
+0703SD                ,(SELECT MIN(AUTHOR_NAME)
+0703SD                    FROM IBMUSER.AUTHORS A,
+0703SD                         IBMUSER.BOOK_AUTHORS BA
+0703SD                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0703SD                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0703SD            FROM IBMUSER.BOOKS
+0703SD           WHERE DELETED_FLAG = :WS-DEL-FILTER
+0703SD           ORDER BY RATING DESC, BOOK_ID
+0703SD     END-EXEC.
+
+0603AU     EXEC SQL DECLARE CURSEARCH CURSOR FOR
 0423SQ          SELECT BOOK_ID
 0423SQ                ,TITLE
+0603AU                ,(SELECT MIN(AUTHOR_NAME)
+0603AU                    FROM IBMUSER.AUTHORS A,
+0603AU                         IBMUSER.BOOK_AUTHORS BA
+0603AU                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0603AU                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
 0423SQ            FROM IBMUSER.BOOKS
 0427UC           WHERE UPPER(TITLE)
 0427UC                 LIKE :WS-DUMMY-PERCENT
-0427UC                   || RTRIM(LTRIM(UPPER(:WS-SEARCH-STR)))
+0702MT                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM1)))
 0427UC                   || :WS-DUMMY-PERCENT
+0702MT             AND UPPER(TITLE)
+0702MT                 LIKE :WS-DUMMY-PERCENT
+0702MT                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM2)))
+0702MT                   || :WS-DUMMY-PERCENT
+0702MT             AND UPPER(TITLE)
+0702MT                 LIKE :WS-DUMMY-PERCENT
+0702MT                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM3)))
+0702MT                   || :WS-DUMMY-PERCENT
+0605SD             AND DELETED_FLAG = :WS-DEL-FILTER
 0430AD           ORDER BY BOOK_ID
 0423SQ     END-EXEC.
 
+0603AU     EXEC SQL DECLARE CURSRTTL CURSOR FOR
+0601SR          SELECT BOOK_ID
+0601SR                ,TITLE
+0603AU                ,(SELECT MIN(AUTHOR_NAME)
+0603AU                    FROM IBMUSER.AUTHORS A,
+0603AU                         IBMUSER.BOOK_AUTHORS BA
+0603AU                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0603AU                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0601SR            FROM IBMUSER.BOOKS
+0601SR           WHERE UPPER(TITLE)
+0601SR                 LIKE :WS-DUMMY-PERCENT
+0702MT                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM1)))
+0601SR                   || :WS-DUMMY-PERCENT
+0702MT             AND UPPER(TITLE)
+0702MT                 LIKE :WS-DUMMY-PERCENT
+0702MT                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM2)))
+0702MT                   || :WS-DUMMY-PERCENT
+0702MT             AND UPPER(TITLE)
+0702MT                 LIKE :WS-DUMMY-PERCENT
+0702MT                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM3)))
+0702MT                   || :WS-DUMMY-PERCENT
+0605SD             AND DELETED_FLAG = :WS-DEL-FILTER
+0601SR           ORDER BY TITLE, BOOK_ID
+0601SR     END-EXEC.
+
+0603AU     EXEC SQL DECLARE CURSRRTG CURSOR FOR
+0601SR          SELECT BOOK_ID
+0601SR                ,TITLE
+0603AU                ,(SELECT MIN(AUTHOR_NAME)
+0603AU                    FROM IBMUSER.AUTHORS A,
+0603AU                         IBMUSER.BOOK_AUTHORS BA
+0603AU                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0603AU                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0601SR            FROM IBMUSER.BOOKS
+0601SR           WHERE UPPER(TITLE)
+0601SR                 LIKE :WS-DUMMY-PERCENT
+0702MT                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM1)))
+0601SR                   || :WS-DUMMY-PERCENT
+0702MT             AND UPPER(TITLE)
+0702MT                 LIKE :WS-DUMMY-PERCENT
+0702MT                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM2)))
+0702MT                   || :WS-DUMMY-PERCENT
+0702MT             AND UPPER(TITLE)
+0702MT                 LIKE :WS-DUMMY-PERCENT
+0702MT                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM3)))
+0702MT                   || :WS-DUMMY-PERCENT
+0605SD             AND DELETED_FLAG = :WS-DEL-FILTER
+0601SR           ORDER BY RATING, BOOK_ID
+0601SR     END-EXEC.
+
+0703SD     EXEC SQL DECLARE CURSEARCHD CURSOR FOR
+0703SD          SELECT BOOK_ID
+0703SD                ,TITLE
+0703SD                ,(SELECT MIN(AUTHOR_NAME)
+0703SD                    FROM IBMUSER.AUTHORS A,
+0703SD                         IBMUSER.BOOK_AUTHORS BA
+0703SD                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0703SD                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0703SD            FROM IBMUSER.BOOKS
+0703SD           WHERE UPPER(TITLE)
+0703SD                 LIKE :WS-DUMMY-PERCENT
+0703SD                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM1)))
+0703SD                   || :WS-DUMMY-PERCENT
+0703SD             AND UPPER(TITLE)
+0703SD                 LIKE :WS-DUMMY-PERCENT
+0703SD                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM2)))
+0703SD                   || :WS-DUMMY-PERCENT
+0703SD             AND UPPER(TITLE)
+0703SD                 LIKE :WS-DUMMY-PERCENT
+0703SD                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM3)))
+0703SD                   || :WS-DUMMY-PERCENT
+0703SD             AND DELETED_FLAG = :WS-DEL-FILTER
+0703SD           ORDER BY BOOK_ID DESC
+0703SD     END-EXEC.
+
+0703SD     EXEC SQL DECLARE CURSRTTLD CURSOR FOR
+0703SD          SELECT BOOK_ID
+0703SD                ,TITLE
+0703SD                ,(SELECT MIN(AUTHOR_NAME)
+0703SD                    FROM IBMUSER.AUTHORS A,
+0703SD                         IBMUSER.BOOK_AUTHORS BA
+0703SD                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0703SD                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0703SD            FROM IBMUSER.BOOKS
+0703SD           WHERE UPPER(TITLE)
+0703SD                 LIKE :WS-DUMMY-PERCENT
+0703SD                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM1)))
+0703SD                   || :WS-DUMMY-PERCENT
+0703SD             AND UPPER(TITLE)
+0703SD                 LIKE :WS-DUMMY-PERCENT
+0703SD                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM2)))
+0703SD                   || :WS-DUMMY-PERCENT
+0703SD             AND UPPER(TITLE)
+0703SD                 LIKE :WS-DUMMY-PERCENT
+0703SD                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM3)))
+0703SD                   || :WS-DUMMY-PERCENT
+0703SD             AND DELETED_FLAG = :WS-DEL-FILTER
+0703SD           ORDER BY TITLE DESC, BOOK_ID
+0703SD     END-EXEC.
+
+0703SD     EXEC SQL DECLARE CURSRRTGD CURSOR FOR
+0703SD          SELECT BOOK_ID
+0703SD                ,TITLE
+0703SD                ,(SELECT MIN(AUTHOR_NAME)
+0703SD                    FROM IBMUSER.AUTHORS A,
+0703SD                         IBMUSER.BOOK_AUTHORS BA
+0703SD                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0703SD                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0703SD            FROM IBMUSER.BOOKS
+0703SD           WHERE UPPER(TITLE)
+0703SD                 LIKE :WS-DUMMY-PERCENT
+0703SD                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM1)))
+0703SD                   || :WS-DUMMY-PERCENT
+0703SD             AND UPPER(TITLE)
+0703SD                 LIKE :WS-DUMMY-PERCENT
+0703SD                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM2)))
+0703SD                   || :WS-DUMMY-PERCENT
+0703SD             AND UPPER(TITLE)
+0703SD                 LIKE :WS-DUMMY-PERCENT
+0703SD                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM3)))
+0703SD                   || :WS-DUMMY-PERCENT
+0703SD             AND DELETED_FLAG = :WS-DEL-FILTER
+0703SD           ORDER BY RATING DESC, BOOK_ID
+0703SD     END-EXEC.
+
+0603AU     EXEC SQL DECLARE CURSRISB CURSOR FOR
+0602SI          SELECT BOOK_ID
+0602SI                ,TITLE
+0603AU                ,(SELECT MIN(AUTHOR_NAME)
+0603AU                    FROM IBMUSER.AUTHORS A,
+0603AU                         IBMUSER.BOOK_AUTHORS BA
+0603AU                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0603AU                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0602SI            FROM IBMUSER.BOOKS
+0602SI           WHERE UPPER(ISBN)
+0602SI                 LIKE :WS-DUMMY-PERCENT
+0602SI                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0602SI                   || :WS-DUMMY-PERCENT
+0605SD             AND DELETED_FLAG = :WS-DEL-FILTER
+0602SI           ORDER BY BOOK_ID
+0602SI     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRISBD CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE UPPER(ISBN)
+0712SX                 LIKE :WS-DUMMY-PERCENT
+0712SX                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0712SX                   || :WS-DUMMY-PERCENT
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY BOOK_ID DESC
+0712SX     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRISBT CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE UPPER(ISBN)
+0712SX                 LIKE :WS-DUMMY-PERCENT
+0712SX                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0712SX                   || :WS-DUMMY-PERCENT
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY TITLE, BOOK_ID
+0712SX     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRISBTD CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE UPPER(ISBN)
+0712SX                 LIKE :WS-DUMMY-PERCENT
+0712SX                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0712SX                   || :WS-DUMMY-PERCENT
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY TITLE DESC, BOOK_ID
+0712SX     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRISBR CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE UPPER(ISBN)
+0712SX                 LIKE :WS-DUMMY-PERCENT
+0712SX                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0712SX                   || :WS-DUMMY-PERCENT
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY RATING, BOOK_ID
+0712SX     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRISBRD CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE UPPER(ISBN)
+0712SX                 LIKE :WS-DUMMY-PERCENT
+0712SX                   || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0712SX                   || :WS-DUMMY-PERCENT
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY RATING DESC, BOOK_ID
+0712SX     END-EXEC.
+
+0603AU     EXEC SQL DECLARE CURSRPUB CURSOR FOR
+0602SI          SELECT BOOK_ID
+0602SI                ,TITLE
+0603AU                ,(SELECT MIN(AUTHOR_NAME)
+0603AU                    FROM IBMUSER.AUTHORS A,
+0603AU                         IBMUSER.BOOK_AUTHORS BA
+0603AU                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0603AU                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0602SI            FROM IBMUSER.BOOKS
+0602SI           WHERE PUBLISHER_ID = :WS-SRCH-PUBID
+0605SD             AND DELETED_FLAG = :WS-DEL-FILTER
+0602SI           ORDER BY BOOK_ID
+0602SI     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRPUBD CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE PUBLISHER_ID = :WS-SRCH-PUBID
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY BOOK_ID DESC
+0712SX     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRPUBT CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE PUBLISHER_ID = :WS-SRCH-PUBID
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY TITLE, BOOK_ID
+0712SX     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRPUBTD CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE PUBLISHER_ID = :WS-SRCH-PUBID
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY TITLE DESC, BOOK_ID
+0712SX     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRPUBR CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE PUBLISHER_ID = :WS-SRCH-PUBID
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY RATING, BOOK_ID
+0712SX     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRPUBRD CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE PUBLISHER_ID = :WS-SRCH-PUBID
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY RATING DESC, BOOK_ID
+0712SX     END-EXEC.
+
+0604GN     EXEC SQL DECLARE CURSRGEN CURSOR FOR
+0604GN          SELECT BOOK_ID
+0604GN                ,TITLE
+0604GN                ,(SELECT MIN(AUTHOR_NAME)
+0604GN                    FROM IBMUSER.AUTHORS A,
+0604GN                         IBMUSER.BOOK_AUTHORS BA
+0604GN                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0604GN                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0604GN            FROM IBMUSER.BOOKS
+0604GN           WHERE UPPER(GENRE)
+0604GN                 = RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0605SD             AND DELETED_FLAG = :WS-DEL-FILTER
+0604GN           ORDER BY BOOK_ID
+0604GN     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRGEND CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE UPPER(GENRE)
+0712SX                 = RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY BOOK_ID DESC
+0712SX     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRGENT CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE UPPER(GENRE)
+0712SX                 = RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY TITLE, BOOK_ID
+0712SX     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRGENTD CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE UPPER(GENRE)
+0712SX                 = RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY TITLE DESC, BOOK_ID
+0712SX     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRGENR CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE UPPER(GENRE)
+0712SX                 = RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY RATING, BOOK_ID
+0712SX     END-EXEC.
+
+0712SX     EXEC SQL DECLARE CURSRGENRD CURSOR FOR
+0712SX          SELECT BOOK_ID
+0712SX                ,TITLE
+0712SX                ,(SELECT MIN(AUTHOR_NAME)
+0712SX                    FROM IBMUSER.AUTHORS A,
+0712SX                         IBMUSER.BOOK_AUTHORS BA
+0712SX                   WHERE BA.BOOK_ID   = IBMUSER.BOOKS.BOOK_ID
+0712SX                     AND BA.AUTHOR_ID = A.AUTHOR_ID)
+0712SX            FROM IBMUSER.BOOKS
+0712SX           WHERE UPPER(GENRE)
+0712SX                 = RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0712SX             AND DELETED_FLAG = :WS-DEL-FILTER
+0712SX           ORDER BY RATING DESC, BOOK_ID
+0712SX     END-EXEC.
+
        LINKAGE SECTION.
        01  DFHCOMMAREA.
            05  LS-PG-NUM            PIC S9(04) COMP.
@@ -150,8 +693,26 @@
 0427DE     05  LS-DEL-QUEUE-NAME    PIC X(08).
 0427UP     05  LS-UPD-QUEUE-NAME    PIC X(08).
 0427RQ     05  LS-REBUILD-SW        PIC 9.
+0712QF     05  FILLER               PIC X(01).
 0430AD     05  LS-ADD-RECORD-SW     PIC 9.
 0515RP     05  WS-RJCL-PGMID        PIC X(08).
+0712QF     05  FILLER               PIC X(08).
+0712QF     05  FILLER               PIC X(08).
+0712QF     05  FILLER               PIC X(66).
+0601SR     05  LS-SORT-COL          PIC X.
+0605SD     05  LS-SHOW-DEL-SW       PIC 9.
+0712QF     05  FILLER               PIC X(02).
+0712QF     05  FILLER               PIC X(02).
+0608PS     05  FILLER               PIC X(08).
+0608PS     05  FILLER               PIC X(01).
+0608PS     05  LS-PAGE-SIZE         PIC S9(04) COMP.
+0609RT     05  LS-TOTAL-BOOKS       PIC S9(04) COMP.
+0609RT     05  LS-TOTAL-SRCH-BOOKS  PIC S9(04) COMP.
+0712QF     05  FILLER               PIC X(04).
+0712QF     05  FILLER               PIC X(02).
+0712QF     05  FILLER               PIC X(02).
+0712QF     05  FILLER               PIC X(08).
+0703SD     05  LS-SORT-DIR          PIC X.
 
       *------------------
        PROCEDURE DIVISION.
@@ -167,7 +728,14 @@
             ELSE
                MOVE DFHCOMMAREA TO WS-COMMAREA
 
-               IF EIBTRNID = WS-LIST-TRNID OR WS-INFO-TRNID
+0605SD         MOVE 'N' TO WS-DEL-FILTER
+0605SD         IF SHOW-DELETED
+0605SD            MOVE 'Y' TO WS-DEL-FILTER
+0605SD         END-IF
+
+0612RO         IF  EIBTRNID = WS-LIST-TRNID
+0612RO         OR  EIBTRNID = WS-INFO-TRNID
+0612RO         OR  EIBTRNID = WS-RO-TRNID
                   MOVE 'LOADING DATA TO QUEUE...' TO WS-SEND-MSG
 
                   EXEC CICS
@@ -195,6 +763,8 @@
             MOVE '1000-CREATE-TSQ' TO ERR-LOC
 
             PERFORM 1100-DELETE-TSQ
+0602SI      PERFORM 1150-PARSE-SEARCH-STR
+0609RT      PERFORM 1160-COUNT-BOOKS
             PERFORM 1200-OPEN-CURSOR
 
 0427RQ      IF REBUILD
@@ -229,11 +799,137 @@
 0423SQ      END-IF
             .
 
+0602SI 1150-PARSE-SEARCH-STR.
+0602SI      MOVE '1150-PARSE-SEARCH-STR' TO ERR-LOC
+
+0602SI      SET SRCH-BY-TITLE TO TRUE
+0602SI      MOVE SPACES       TO WS-SRCH-TERM
+0602SI      MOVE WS-SEARCH-STR TO WS-SRCH-TERM
+0702MT      MOVE SPACES       TO WS-SRCH-TERM1
+0702MT                           WS-SRCH-TERM2
+0702MT                           WS-SRCH-TERM3
+
+0602SI      IF NOT NOSEARCH
+0602SI         IF FUNCTION UPPER-CASE (WS-SEARCH-STR (1:5)) = 'ISBN:'
+0602SI            SET SRCH-BY-ISBN TO TRUE
+0602SI            MOVE WS-SEARCH-STR (6:53) TO WS-SRCH-TERM (1:53)
+0602SI         ELSE
+0602SI            IF FUNCTION UPPER-CASE (WS-SEARCH-STR (1:4)) = 'PUB:'
+0602SI               SET SRCH-BY-PUB TO TRUE
+0602SI               MOVE WS-SEARCH-STR (5:54) TO WS-SRCH-TERM (1:54)
+0602SI               MOVE FUNCTION NUMVAL (WS-SRCH-TERM)
+0602SI                 TO WS-SRCH-PUBID
+0604GN            ELSE
+0604GN               IF FUNCTION UPPER-CASE (WS-SEARCH-STR (1:6))
+0604GN                  = 'GENRE:'
+0604GN                  SET SRCH-BY-GENRE TO TRUE
+0604GN                  MOVE WS-SEARCH-STR (7:52) TO WS-SRCH-TERM (1:52)
+0604GN               END-IF
+0602SI            END-IF
+0602SI         END-IF
+0602SI      END-IF
+
+0702MT      IF SRCH-BY-TITLE
+0702MT         UNSTRING WS-SRCH-TERM DELIMITED BY ALL SPACE
+0702MT                  INTO WS-SRCH-TERM1 WS-SRCH-TERM2 WS-SRCH-TERM3
+0702MT      END-IF
+0602SI      .
+
+0609RT 1160-COUNT-BOOKS.
+0609RT      MOVE '1160-COUNT-BOOKS' TO ERR-LOC
+
+0609RT      IF REBUILD
+0609RT         EXEC SQL
+0609RT              SELECT COUNT(*)
+0609RT                INTO :WS-TOTAL-BOOKS
+0609RT                FROM IBMUSER.BOOKS
+0609RT               WHERE DELETED_FLAG = :WS-DEL-FILTER
+0609RT         END-EXEC
+0609RT         MOVE SQLCODE TO EVAL-CODE
+
+0609RT         IF NOT ERR-OK
+0609RT            MOVE 'SELECT COUNT BOOKS' TO ERR-MSG
+0609RT            PERFORM 9999-ERROR-HANDLING
+0609RT         END-IF
+0609RT      END-IF
+
+0609RT      IF NOT NOSEARCH
+0609RT         EVALUATE TRUE
+0609RT             WHEN SRCH-BY-ISBN
+0609RT                  EXEC SQL
+0609RT                       SELECT COUNT(*)
+0609RT                         INTO :WS-TOTAL-SRCH-BOOKS
+0609RT                         FROM IBMUSER.BOOKS
+0609RT                        WHERE UPPER(ISBN)
+0609RT                              LIKE :WS-DUMMY-PERCENT
+0609RT                             || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0609RT                                || :WS-DUMMY-PERCENT
+0609RT                          AND DELETED_FLAG = :WS-DEL-FILTER
+0609RT                  END-EXEC
+0609RT             WHEN SRCH-BY-PUB
+0609RT                  EXEC SQL
+0609RT                       SELECT COUNT(*)
+0609RT                         INTO :WS-TOTAL-SRCH-BOOKS
+0609RT                         FROM IBMUSER.BOOKS
+0609RT                        WHERE PUBLISHER_ID = :WS-SRCH-PUBID
+0609RT                          AND DELETED_FLAG = :WS-DEL-FILTER
+0609RT                  END-EXEC
+0609RT             WHEN SRCH-BY-GENRE
+0609RT                  EXEC SQL
+0609RT                       SELECT COUNT(*)
+0609RT                         INTO :WS-TOTAL-SRCH-BOOKS
+0609RT                         FROM IBMUSER.BOOKS
+0609RT                        WHERE UPPER(GENRE)
+0609RT                              = RTRIM(LTRIM(UPPER(:WS-SRCH-TERM)))
+0609RT                          AND DELETED_FLAG = :WS-DEL-FILTER
+0609RT                  END-EXEC
+0609RT             WHEN OTHER
+0609RT                  EXEC SQL
+0609RT                       SELECT COUNT(*)
+0609RT                         INTO :WS-TOTAL-SRCH-BOOKS
+0609RT                         FROM IBMUSER.BOOKS
+0609RT                        WHERE UPPER(TITLE)
+0609RT                             LIKE :WS-DUMMY-PERCENT
+0702MT                            || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM1)))
+0609RT                                || :WS-DUMMY-PERCENT
+0702MT                          AND UPPER(TITLE)
+0702MT                             LIKE :WS-DUMMY-PERCENT
+0702MT                            || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM2)))
+0702MT                                || :WS-DUMMY-PERCENT
+0702MT                          AND UPPER(TITLE)
+0702MT                             LIKE :WS-DUMMY-PERCENT
+0702MT                            || RTRIM(LTRIM(UPPER(:WS-SRCH-TERM3)))
+0702MT                                || :WS-DUMMY-PERCENT
+0609RT                          AND DELETED_FLAG = :WS-DEL-FILTER
+0609RT                  END-EXEC
+0609RT         END-EVALUATE
+0609RT         MOVE SQLCODE TO EVAL-CODE
+
+0609RT         IF NOT ERR-OK
+0609RT            MOVE 'SELECT COUNT SEARCH' TO ERR-MSG
+0609RT            PERFORM 9999-ERROR-HANDLING
+0609RT         END-IF
+0609RT      END-IF
+0609RT      .
+
        1200-OPEN-CURSOR.
             MOVE '1200-OPEN-CURSOR' TO ERR-LOC
 
 0427RQ      IF REBUILD
-0422DB         EXEC SQL OPEN CURBOOKS END-EXEC
+0601SR         EVALUATE TRUE
+0703SD             WHEN SORT-BY-TITLE AND SORT-DESCENDING
+0703SD                  EXEC SQL OPEN CURBKTTLD END-EXEC
+0601SR             WHEN SORT-BY-TITLE
+0601SR                  EXEC SQL OPEN CURBKTTL END-EXEC
+0703SD             WHEN SORT-BY-RATING AND SORT-DESCENDING
+0703SD                  EXEC SQL OPEN CURBKRTGD END-EXEC
+0601SR             WHEN SORT-BY-RATING
+0601SR                  EXEC SQL OPEN CURBKRTG END-EXEC
+0703SD             WHEN SORT-DESCENDING
+0703SD                  EXEC SQL OPEN CURBOOKSD END-EXEC
+0601SR             WHEN OTHER
+0422DB                   EXEC SQL OPEN CURBOOKS END-EXEC
+0601SR         END-EVALUATE
 0422DB         MOVE SQLCODE TO EVAL-CODE
 
                IF NOT ERR-OK
@@ -243,7 +939,62 @@
 0423SQ      END-IF
 
 0427RQ      IF NOT NOSEARCH
-0423SQ         EXEC SQL OPEN CURSEARCH END-EXEC
+0601SR         EVALUATE TRUE
+0712SX             WHEN SRCH-BY-ISBN AND SORT-BY-TITLE
+0712SX             AND SORT-DESCENDING
+0712SX                  EXEC SQL OPEN CURSRISBTD END-EXEC
+0712SX             WHEN SRCH-BY-ISBN AND SORT-BY-TITLE
+0712SX                  EXEC SQL OPEN CURSRISBT END-EXEC
+0712SX             WHEN SRCH-BY-ISBN AND SORT-BY-RATING
+0712SX             AND SORT-DESCENDING
+0712SX                  EXEC SQL OPEN CURSRISBRD END-EXEC
+0712SX             WHEN SRCH-BY-ISBN AND SORT-BY-RATING
+0712SX                  EXEC SQL OPEN CURSRISBR END-EXEC
+0712SX             WHEN SRCH-BY-ISBN AND SORT-DESCENDING
+0712SX                  EXEC SQL OPEN CURSRISBD END-EXEC
+0602SI             WHEN SRCH-BY-ISBN
+0602SI                  EXEC SQL OPEN CURSRISB END-EXEC
+0712SX             WHEN SRCH-BY-PUB AND SORT-BY-TITLE
+0712SX             AND SORT-DESCENDING
+0712SX                  EXEC SQL OPEN CURSRPUBTD END-EXEC
+0712SX             WHEN SRCH-BY-PUB AND SORT-BY-TITLE
+0712SX                  EXEC SQL OPEN CURSRPUBT END-EXEC
+0712SX             WHEN SRCH-BY-PUB AND SORT-BY-RATING
+0712SX             AND SORT-DESCENDING
+0712SX                  EXEC SQL OPEN CURSRPUBRD END-EXEC
+0712SX             WHEN SRCH-BY-PUB AND SORT-BY-RATING
+0712SX                  EXEC SQL OPEN CURSRPUBR END-EXEC
+0712SX             WHEN SRCH-BY-PUB AND SORT-DESCENDING
+0712SX                  EXEC SQL OPEN CURSRPUBD END-EXEC
+0602SI             WHEN SRCH-BY-PUB
+0602SI                  EXEC SQL OPEN CURSRPUB END-EXEC
+0712SX             WHEN SRCH-BY-GENRE AND SORT-BY-TITLE
+0712SX             AND SORT-DESCENDING
+0712SX                  EXEC SQL OPEN CURSRGENTD END-EXEC
+0712SX             WHEN SRCH-BY-GENRE AND SORT-BY-TITLE
+0712SX                  EXEC SQL OPEN CURSRGENT END-EXEC
+0712SX             WHEN SRCH-BY-GENRE AND SORT-BY-RATING
+0712SX             AND SORT-DESCENDING
+0712SX                  EXEC SQL OPEN CURSRGENRD END-EXEC
+0712SX             WHEN SRCH-BY-GENRE AND SORT-BY-RATING
+0712SX                  EXEC SQL OPEN CURSRGENR END-EXEC
+0712SX             WHEN SRCH-BY-GENRE AND SORT-DESCENDING
+0712SX                  EXEC SQL OPEN CURSRGEND END-EXEC
+0604GN             WHEN SRCH-BY-GENRE
+0604GN                  EXEC SQL OPEN CURSRGEN END-EXEC
+0703SD             WHEN SORT-BY-TITLE AND SORT-DESCENDING
+0703SD                  EXEC SQL OPEN CURSRTTLD END-EXEC
+0601SR             WHEN SORT-BY-TITLE
+0601SR                  EXEC SQL OPEN CURSRTTL END-EXEC
+0703SD             WHEN SORT-BY-RATING AND SORT-DESCENDING
+0703SD                  EXEC SQL OPEN CURSRRTGD END-EXEC
+0601SR             WHEN SORT-BY-RATING
+0601SR                  EXEC SQL OPEN CURSRRTG END-EXEC
+0703SD             WHEN SORT-DESCENDING
+0703SD                  EXEC SQL OPEN CURSEARCHD END-EXEC
+0601SR             WHEN OTHER
+0423SQ                   EXEC SQL OPEN CURSEARCH END-EXEC
+0601SR         END-EVALUATE
 0422DB         MOVE SQLCODE TO EVAL-CODE
 
                IF NOT ERR-OK
@@ -257,7 +1008,7 @@
             MOVE '1300-WRITE-TO-MAIN-QUEUE' TO ERR-LOC
 
             PERFORM 1310-FETCH-MAIN-ROWS VARYING BK-IDX
-                         FROM 1 BY 1    UNTIL BK-IDX > 15
+0608PS                   FROM 1 BY 1    UNTIL BK-IDX > WS-PAGE-SIZE
 
             IF WS-TBL-PAGE NOT = SPACES
                EXEC CICS
@@ -281,18 +1032,58 @@
             INITIALIZE WS-TBL-BOOK (BK-IDX)
                        TBLBKS-BOOK-ID
                        TBLBKS-TITLE
+0603AU                 WS-AUTHOR-NAME
 
-0422DB      EXEC SQL
-0422DB           FETCH CURBOOKS
-0422DB            INTO :TBLBKS-BOOK-ID
-0422DB                ,:TBLBKS-TITLE
-0422DB      END-EXEC
+0601SR      EVALUATE TRUE
+0703SD          WHEN SORT-BY-TITLE AND SORT-DESCENDING
+0703SD               EXEC SQL
+0703SD                    FETCH CURBKTTLD
+0703SD                     INTO :TBLBKS-BOOK-ID
+0703SD                         ,:TBLBKS-TITLE
+0703SD                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0703SD               END-EXEC
+0601SR          WHEN SORT-BY-TITLE
+0601SR               EXEC SQL
+0601SR                    FETCH CURBKTTL
+0601SR                     INTO :TBLBKS-BOOK-ID
+0601SR                         ,:TBLBKS-TITLE
+0603AU                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0601SR               END-EXEC
+0703SD          WHEN SORT-BY-RATING AND SORT-DESCENDING
+0703SD               EXEC SQL
+0703SD                    FETCH CURBKRTGD
+0703SD                     INTO :TBLBKS-BOOK-ID
+0703SD                         ,:TBLBKS-TITLE
+0703SD                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0703SD               END-EXEC
+0601SR          WHEN SORT-BY-RATING
+0601SR               EXEC SQL
+0601SR                    FETCH CURBKRTG
+0601SR                     INTO :TBLBKS-BOOK-ID
+0601SR                         ,:TBLBKS-TITLE
+0603AU                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0601SR               END-EXEC
+0703SD          WHEN SORT-DESCENDING
+0703SD               EXEC SQL
+0703SD                    FETCH CURBOOKSD
+0703SD                     INTO :TBLBKS-BOOK-ID
+0703SD                         ,:TBLBKS-TITLE
+0703SD                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0703SD               END-EXEC
+0601SR          WHEN OTHER
+0422DB               EXEC SQL
+0422DB                    FETCH CURBOOKS
+0422DB                     INTO :TBLBKS-BOOK-ID
+0422DB                         ,:TBLBKS-TITLE
+0603AU                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0422DB               END-EXEC
+0601SR      END-EVALUATE
 0422DB      MOVE SQLCODE TO EVAL-CODE
 
 0422C2      EVALUATE TRUE
 0422C2          WHEN ERR-OK
                      MOVE TBLBKS-BOOK-ID    TO WS-TBL-ID    (BK-IDX)
-                     MOVE TBLBKS-TITLE-TEXT TO WS-TBL-TITLE (BK-IDX)
+0603AU               PERFORM 1320-BUILD-TITLE-AUTHOR
 0422C2          WHEN SQL-EOC
                      MOVE SPACES    TO WS-TBL-BOOK (BK-IDX)
 0422C2          WHEN OTHER
@@ -301,11 +1092,27 @@
 0422C2      END-EVALUATE
             .
 
+0603AU 1320-BUILD-TITLE-AUTHOR.
+0603AU      MOVE '1320-BUILD-TITLE-AUTHOR' TO ERR-LOC
+
+0603AU      IF IND-AUTHOR-NAME < 0 OR WS-AUTHOR-NAME = SPACES
+0603AU         MOVE TBLBKS-TITLE-TEXT TO WS-TBL-TITLE (BK-IDX)
+0603AU      ELSE
+0603AU         STRING FUNCTION TRIM (TBLBKS-TITLE-TEXT)
+0603AU                  DELIMITED BY SIZE
+0603AU                ' / '                 DELIMITED BY SIZE
+0603AU                FUNCTION TRIM (WS-AUTHOR-NAME)
+0603AU                  DELIMITED BY SIZE
+0603AU           INTO WS-TBL-TITLE (BK-IDX)
+0603AU         END-STRING
+0603AU      END-IF
+0603AU      .
+
 0427RQ 1400-WRITE-TO-SRCH-QUEUE.
 0427RQ      MOVE '1400-WRITE-TO-SRCH-QUEUE' TO ERR-LOC
 
 0427RQ      PERFORM 1410-FETCH-SRCH-ROWS VARYING BK-IDX
-                         FROM 1 BY 1    UNTIL BK-IDX > 15
+0608PS                   FROM 1 BY 1    UNTIL BK-IDX > WS-PAGE-SIZE
 
             IF WS-TBL-PAGE NOT = SPACES
 0423SQ         EXEC CICS
@@ -329,18 +1136,185 @@
             INITIALIZE WS-TBL-BOOK (BK-IDX)
                        TBLBKS-BOOK-ID
                        TBLBKS-TITLE
+0603AU                 WS-AUTHOR-NAME
 
-0423SQ      EXEC SQL
-0423SQ           FETCH CURSEARCH
-0423SQ            INTO :TBLBKS-BOOK-ID
-0423SQ                ,:TBLBKS-TITLE
-0423SQ      END-EXEC
+0601SR      EVALUATE TRUE
+0712SX          WHEN SRCH-BY-ISBN AND SORT-BY-TITLE AND SORT-DESCENDING
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRISBTD
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0712SX          WHEN SRCH-BY-ISBN AND SORT-BY-TITLE
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRISBT
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0712SX          WHEN SRCH-BY-ISBN AND SORT-BY-RATING AND SORT-DESCENDING
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRISBRD
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0712SX          WHEN SRCH-BY-ISBN AND SORT-BY-RATING
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRISBR
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0712SX          WHEN SRCH-BY-ISBN AND SORT-DESCENDING
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRISBD
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0602SI          WHEN SRCH-BY-ISBN
+0602SI               EXEC SQL
+0602SI                    FETCH CURSRISB
+0602SI                     INTO :TBLBKS-BOOK-ID
+0602SI                         ,:TBLBKS-TITLE
+0603AU                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0602SI               END-EXEC
+0712SX          WHEN SRCH-BY-PUB AND SORT-BY-TITLE AND SORT-DESCENDING
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRPUBTD
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0712SX          WHEN SRCH-BY-PUB AND SORT-BY-TITLE
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRPUBT
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0712SX          WHEN SRCH-BY-PUB AND SORT-BY-RATING AND SORT-DESCENDING
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRPUBRD
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0712SX          WHEN SRCH-BY-PUB AND SORT-BY-RATING
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRPUBR
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0712SX          WHEN SRCH-BY-PUB AND SORT-DESCENDING
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRPUBD
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0602SI          WHEN SRCH-BY-PUB
+0602SI               EXEC SQL
+0602SI                    FETCH CURSRPUB
+0602SI                     INTO :TBLBKS-BOOK-ID
+0602SI                         ,:TBLBKS-TITLE
+0603AU                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0602SI               END-EXEC
+0712SX          WHEN SRCH-BY-GENRE AND SORT-BY-TITLE AND SORT-DESCENDING
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRGENTD
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0712SX          WHEN SRCH-BY-GENRE AND SORT-BY-TITLE
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRGENT
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0712SX          WHEN SRCH-BY-GENRE AND SORT-BY-RATING
+0712SX          AND SORT-DESCENDING
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRGENRD
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0712SX          WHEN SRCH-BY-GENRE AND SORT-BY-RATING
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRGENR
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0712SX          WHEN SRCH-BY-GENRE AND SORT-DESCENDING
+0712SX               EXEC SQL
+0712SX                    FETCH CURSRGEND
+0712SX                     INTO :TBLBKS-BOOK-ID
+0712SX                         ,:TBLBKS-TITLE
+0712SX                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0712SX               END-EXEC
+0604GN          WHEN SRCH-BY-GENRE
+0604GN               EXEC SQL
+0604GN                    FETCH CURSRGEN
+0604GN                     INTO :TBLBKS-BOOK-ID
+0604GN                         ,:TBLBKS-TITLE
+0604GN                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0604GN               END-EXEC
+0703SD          WHEN SORT-BY-TITLE AND SORT-DESCENDING
+0703SD               EXEC SQL
+0703SD                    FETCH CURSRTTLD
+0703SD                     INTO :TBLBKS-BOOK-ID
+0703SD                         ,:TBLBKS-TITLE
+0703SD                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0703SD               END-EXEC
+0601SR          WHEN SORT-BY-TITLE
+0601SR               EXEC SQL
+0601SR                    FETCH CURSRTTL
+0601SR                     INTO :TBLBKS-BOOK-ID
+0601SR                         ,:TBLBKS-TITLE
+0603AU                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0601SR               END-EXEC
+0703SD          WHEN SORT-BY-RATING AND SORT-DESCENDING
+0703SD               EXEC SQL
+0703SD                    FETCH CURSRRTGD
+0703SD                     INTO :TBLBKS-BOOK-ID
+0703SD                         ,:TBLBKS-TITLE
+0703SD                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0703SD               END-EXEC
+0601SR          WHEN SORT-BY-RATING
+0601SR               EXEC SQL
+0601SR                    FETCH CURSRRTG
+0601SR                     INTO :TBLBKS-BOOK-ID
+0601SR                         ,:TBLBKS-TITLE
+0603AU                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0601SR               END-EXEC
+0703SD          WHEN SORT-DESCENDING
+0703SD               EXEC SQL
+0703SD                    FETCH CURSEARCHD
+0703SD                     INTO :TBLBKS-BOOK-ID
+0703SD                         ,:TBLBKS-TITLE
+0703SD                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0703SD               END-EXEC
+0601SR          WHEN OTHER
+0423SQ               EXEC SQL
+0423SQ                    FETCH CURSEARCH
+0423SQ                     INTO :TBLBKS-BOOK-ID
+0423SQ                         ,:TBLBKS-TITLE
+0603AU                         ,:WS-AUTHOR-NAME :IND-AUTHOR-NAME
+0423SQ               END-EXEC
+0601SR      END-EVALUATE
 0422DB      MOVE SQLCODE TO EVAL-CODE
 
 0422C2      EVALUATE TRUE
 0422C2          WHEN ERR-OK
                      MOVE TBLBKS-BOOK-ID    TO WS-TBL-ID    (BK-IDX)
-                     MOVE TBLBKS-TITLE-TEXT TO WS-TBL-TITLE (BK-IDX)
+0603AU               PERFORM 1320-BUILD-TITLE-AUTHOR
 0422C2          WHEN SQL-EOC
                      MOVE SPACES    TO WS-TBL-BOOK (BK-IDX)
 0422C2          WHEN OTHER
@@ -353,7 +1327,20 @@
             MOVE '1500-CLOSE-CURSOR' TO ERR-LOC
 
 0427RQ      IF REBUILD
-0422DB         EXEC SQL CLOSE CURBOOKS END-EXEC
+0601SR         EVALUATE TRUE
+0703SD             WHEN SORT-BY-TITLE AND SORT-DESCENDING
+0703SD                  EXEC SQL CLOSE CURBKTTLD END-EXEC
+0601SR             WHEN SORT-BY-TITLE
+0601SR                  EXEC SQL CLOSE CURBKTTL END-EXEC
+0703SD             WHEN SORT-BY-RATING AND SORT-DESCENDING
+0703SD                  EXEC SQL CLOSE CURBKRTGD END-EXEC
+0601SR             WHEN SORT-BY-RATING
+0601SR                  EXEC SQL CLOSE CURBKRTG END-EXEC
+0703SD             WHEN SORT-DESCENDING
+0703SD                  EXEC SQL CLOSE CURBOOKSD END-EXEC
+0601SR             WHEN OTHER
+0422DB                   EXEC SQL CLOSE CURBOOKS END-EXEC
+0601SR         END-EVALUATE
 0422DB         MOVE SQLCODE TO EVAL-CODE
 
                IF NOT ERR-OK
@@ -363,7 +1350,62 @@
 0427RQ      END-IF
 
 0427RQ      IF NOT NOSEARCH
-0423SQ         EXEC SQL CLOSE CURSEARCH END-EXEC
+0601SR         EVALUATE TRUE
+0712SX             WHEN SRCH-BY-ISBN AND SORT-BY-TITLE
+0712SX             AND SORT-DESCENDING
+0712SX                  EXEC SQL CLOSE CURSRISBTD END-EXEC
+0712SX             WHEN SRCH-BY-ISBN AND SORT-BY-TITLE
+0712SX                  EXEC SQL CLOSE CURSRISBT END-EXEC
+0712SX             WHEN SRCH-BY-ISBN AND SORT-BY-RATING
+0712SX             AND SORT-DESCENDING
+0712SX                  EXEC SQL CLOSE CURSRISBRD END-EXEC
+0712SX             WHEN SRCH-BY-ISBN AND SORT-BY-RATING
+0712SX                  EXEC SQL CLOSE CURSRISBR END-EXEC
+0712SX             WHEN SRCH-BY-ISBN AND SORT-DESCENDING
+0712SX                  EXEC SQL CLOSE CURSRISBD END-EXEC
+0602SI             WHEN SRCH-BY-ISBN
+0602SI                  EXEC SQL CLOSE CURSRISB END-EXEC
+0712SX             WHEN SRCH-BY-PUB AND SORT-BY-TITLE
+0712SX             AND SORT-DESCENDING
+0712SX                  EXEC SQL CLOSE CURSRPUBTD END-EXEC
+0712SX             WHEN SRCH-BY-PUB AND SORT-BY-TITLE
+0712SX                  EXEC SQL CLOSE CURSRPUBT END-EXEC
+0712SX             WHEN SRCH-BY-PUB AND SORT-BY-RATING
+0712SX             AND SORT-DESCENDING
+0712SX                  EXEC SQL CLOSE CURSRPUBRD END-EXEC
+0712SX             WHEN SRCH-BY-PUB AND SORT-BY-RATING
+0712SX                  EXEC SQL CLOSE CURSRPUBR END-EXEC
+0712SX             WHEN SRCH-BY-PUB AND SORT-DESCENDING
+0712SX                  EXEC SQL CLOSE CURSRPUBD END-EXEC
+0602SI             WHEN SRCH-BY-PUB
+0602SI                  EXEC SQL CLOSE CURSRPUB END-EXEC
+0712SX             WHEN SRCH-BY-GENRE AND SORT-BY-TITLE
+0712SX             AND SORT-DESCENDING
+0712SX                  EXEC SQL CLOSE CURSRGENTD END-EXEC
+0712SX             WHEN SRCH-BY-GENRE AND SORT-BY-TITLE
+0712SX                  EXEC SQL CLOSE CURSRGENT END-EXEC
+0712SX             WHEN SRCH-BY-GENRE AND SORT-BY-RATING
+0712SX             AND SORT-DESCENDING
+0712SX                  EXEC SQL CLOSE CURSRGENRD END-EXEC
+0712SX             WHEN SRCH-BY-GENRE AND SORT-BY-RATING
+0712SX                  EXEC SQL CLOSE CURSRGENR END-EXEC
+0712SX             WHEN SRCH-BY-GENRE AND SORT-DESCENDING
+0712SX                  EXEC SQL CLOSE CURSRGEND END-EXEC
+0604GN             WHEN SRCH-BY-GENRE
+0604GN                  EXEC SQL CLOSE CURSRGEN END-EXEC
+0703SD             WHEN SORT-BY-TITLE AND SORT-DESCENDING
+0703SD                  EXEC SQL CLOSE CURSRTTLD END-EXEC
+0601SR             WHEN SORT-BY-TITLE
+0601SR                  EXEC SQL CLOSE CURSRTTL END-EXEC
+0703SD             WHEN SORT-BY-RATING AND SORT-DESCENDING
+0703SD                  EXEC SQL CLOSE CURSRRTGD END-EXEC
+0601SR             WHEN SORT-BY-RATING
+0601SR                  EXEC SQL CLOSE CURSRRTG END-EXEC
+0703SD             WHEN SORT-DESCENDING
+0703SD                  EXEC SQL CLOSE CURSEARCHD END-EXEC
+0601SR             WHEN OTHER
+0423SQ                   EXEC SQL CLOSE CURSEARCH END-EXEC
+0601SR         END-EVALUATE
 0422DB         MOVE SQLCODE TO EVAL-CODE
 
                IF NOT ERR-OK
