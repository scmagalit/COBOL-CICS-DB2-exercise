@@ -0,0 +1,282 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BOOKLOAD.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  06/16/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * BATCH PROGRAM TO BULK-LOAD BOOKS INTO IBMUSER.BOOKS            *
+      *----------------------------------------------------------------*
+      * - MIRRORS BOOKREP'S FD/RECORD LAYOUT IN REVERSE: READS A       *
+      *   FIXED SEQUENTIAL INPUT FILE OF BOOK RECORDS AND INSERTS      *
+      *   EACH ONE INTO IBMUSER.BOOKS VIA DCLBOOKS                     *
+      * - INPUT RECORD LAYOUT MATCHES BOOKREP'S WS-BOOK-INFO COLUMNS   *
+      *   (BOOK_ID, TITLE, TOTAL_PAGES, RATING, ISBN, PUBLISHED_DATE,  *
+      *   PUBLISHER_ID) SO A PRIOR BOOKREP RUN CAN BE FED BACK IN AS   *
+      *   A MIGRATION SOURCE; THE INPUT BOOK_ID IS IGNORED - A FRESH   *
+      *   ID IS ASSIGNED THE SAME MAX+1 WAY TRAN2DB2 DOES ON ADD, SO   *
+      *   IDS FROM ANOTHER SYSTEM CAN'T COLLIDE WITH THIS ONE'S        *
+      *   GENRE/DELETED_FLAG/LAST_CHANGED_TS ARE LEFT OUT OF THE LOAD  *
+      *   RECORD, SAME SCOPE BOOKREP ITSELF NEVER COVERED              *
+      * - BLANK TITLE OR NON-NUMERIC TOTAL_PAGES/RATING/PUBLISHER_ID   *
+      *   SKIPS THE RECORD (COUNTED, NOT INSERTED) RATHER THAN         *
+      *   ABENDING THE WHOLE RUN ON ONE BAD ROW                       *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JUNE  16,2020 - INITIAL VERSION                        (0616BL)*
+      * JULY  12,2020                                                  *
+      *      0712DF - DCLBOOKS.DELETED_FLAG IS NOT NULL WITH NO        *
+      *               DEFAULT; THE INSERT NEVER SUPPLIED IT, SO EVERY  *
+      *               LOAD ROW WAS FAILING THE NOT-NULL CONSTRAINT.    *
+      *               ADDED DELETED_FLAG('N') TO THE INSERT, SAME      *
+      *               LITERAL TRAN2DB2'S ADD-BOOK PATH USES            *
+      *                                                                *
+      * FILES:                                                         *
+      * BKLOADI  (INPUT)  - IBMUSER.SMAGALIT.BKLOADI                   *
+      *                                                                *
+      * 0000-MAIN                      2220-INSERT-ONE-BOOK            *
+      * 1000-INIT                      3000-CLEANUP                    *
+      * 1100-OPEN-FILE                 3100-CLOSE-FILE                 *
+      * 2000-MAIN-LOGIC                9999-ERROR-HANDLING             *
+      * 2100-READ-RECORD               9999-TERMINATE                 *
+      * 2200-PROCESS-RECORD                                            *
+      * 2210-MOVE-TO-VARS                                              *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-BKLOADI  ASSIGN       TO    BKLOADI
+                              FILE STATUS  IS FS-BKLOADI
+                              ORGANIZATION IS SEQUENTIAL.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  FD-BKLOADI
+           RECORDING MODE F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REC-BKLOADI                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-BOOK-INFO.
+               10  WS-BOOK-ID-NUM      PIC 9(008)     VALUE 0       .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-TITLE            PIC X(076)     VALUE SPACES  .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-TOTAL-PAGES-TXT  PIC X(004)     VALUE SPACES  .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-RATING-TXT       PIC X(005)     VALUE SPACES  .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-ISBN             PIC X(013)     VALUE SPACES  .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-PUBLISHED-DATE   PIC X(010)     VALUE SPACES  .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-PUBLISHER-ID-TXT PIC X(004)     VALUE SPACES  .
+           05  WS-SKIP-SW              PIC 9          VALUE 0.
+               88  SKIP-RECORD                        VALUE 1.
+           05  WS-COUNTERS.
+               10  WS-REC-READ-CNTR    PIC S9(08) COMP VALUE 0.
+               10  WS-REC-LOAD-CNTR    PIC S9(08) COMP VALUE 0.
+               10  WS-REC-SKIP-CNTR    PIC S9(08) COMP VALUE 0.
+
+       01  WS-SYS-VARS.
+           05  WS-EOF-SW               PIC 9          VALUE 0.
+               88  END-OF-FILE                        VALUE 1.
+           05  WS-FILESTAT.
+               10  FS-BKLOADI          PIC 99          VALUE 0.
+           05  EVAL-CODE               PIC S9(08) COMP VALUE 0.
+               88  ERR-OK                              VALUE 0.
+           05  WS-PGM-NAME             PIC X(08)       VALUE 'BOOKLOAD'.
+
+       01  WS-ERROR.
+           05  FILLER                   PIC X(09)       VALUE 'ERR AT '.
+           05  ERR-LOC                  PIC X(26)       VALUE SPACES   .
+           05  FILLER                   PIC X(05)       VALUE ' RC: '  .
+           05  ERR-CODE                 PIC X(08)       VALUE SPACES   .
+           05  FILLER                   PIC X(06)       VALUE ' MSG: ' .
+           05  ERR-MSG                  PIC X(26)       VALUE SPACES   .
+
+      *** SQL COPYBOOKS
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+           EXEC SQL INCLUDE DCLBOOKS END-EXEC.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+
+            PERFORM 1000-INIT
+            PERFORM 2000-MAIN-LOGIC
+            PERFORM 3000-CLEANUP
+            .
+
+       1000-INIT.
+            MOVE '1000-INIT' TO ERR-LOC
+
+            PERFORM 1100-OPEN-FILE
+            .
+
+       1100-OPEN-FILE.
+            MOVE '1100-OPEN-FILE' TO ERR-LOC
+
+            OPEN INPUT FD-BKLOADI
+            MOVE FS-BKLOADI TO EVAL-CODE
+
+            IF NOT ERR-OK
+               MOVE 'OPEN INPUT FD-BKLOADI' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       2000-MAIN-LOGIC.
+            MOVE '2000-MAIN-LOGIC' TO ERR-LOC
+
+            INITIALIZE WS-COUNTERS
+
+            PERFORM 2100-READ-RECORD
+            PERFORM 2200-PROCESS-RECORD UNTIL END-OF-FILE
+
+            DISPLAY WS-REC-READ-CNTR ' RECORDS READ FROM BKLOADI'
+            DISPLAY WS-REC-LOAD-CNTR ' RECORDS LOADED INTO BOOKS'
+            DISPLAY WS-REC-SKIP-CNTR ' RECORDS SKIPPED'
+            .
+
+       2100-READ-RECORD.
+            MOVE '2100-READ-RECORD' TO ERR-LOC
+
+            READ FD-BKLOADI INTO WS-BOOK-INFO
+                 AT END
+                    SET END-OF-FILE TO TRUE
+            END-READ
+
+            MOVE FS-BKLOADI TO EVAL-CODE
+            IF NOT ERR-OK AND NOT END-OF-FILE
+               MOVE 'READ FD-BKLOADI' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       2200-PROCESS-RECORD.
+            MOVE '2200-PROCESS-RECORD' TO ERR-LOC
+
+            ADD 1 TO WS-REC-READ-CNTR
+            MOVE 0 TO WS-SKIP-SW
+
+            PERFORM 2210-MOVE-TO-VARS
+
+            IF SKIP-RECORD
+               ADD 1 TO WS-REC-SKIP-CNTR
+            ELSE
+               PERFORM 2220-INSERT-ONE-BOOK
+               ADD 1 TO WS-REC-LOAD-CNTR
+            END-IF
+
+            PERFORM 2100-READ-RECORD
+            .
+
+       2210-MOVE-TO-VARS.
+            MOVE '2210-MOVE-TO-VARS' TO ERR-LOC
+
+            INITIALIZE DCLBOOKS
+
+            IF FUNCTION TRIM (WS-TITLE) = SPACES
+               SET SKIP-RECORD TO TRUE
+            ELSE
+               MOVE FUNCTION TRIM (WS-TITLE) TO TBLBKS-TITLE-TEXT
+               MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-TITLE))
+                 TO TBLBKS-TITLE-LEN
+            END-IF
+
+            IF WS-TOTAL-PAGES-TXT IS NUMERIC
+               MOVE FUNCTION NUMVAL (WS-TOTAL-PAGES-TXT)
+                 TO TBLBKS-TOTAL-PAGES
+            ELSE
+               SET SKIP-RECORD TO TRUE
+            END-IF
+
+            IF WS-RATING-TXT IS NUMERIC
+               MOVE FUNCTION NUMVAL (WS-RATING-TXT) TO TBLBKS-RATING
+            ELSE
+               SET SKIP-RECORD TO TRUE
+            END-IF
+
+            MOVE FUNCTION TRIM (WS-ISBN) TO TBLBKS-ISBN-TEXT
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-ISBN))
+              TO TBLBKS-ISBN-LEN
+
+            MOVE WS-PUBLISHED-DATE TO TBLBKS-PUBLISHED-DATE
+
+            IF WS-PUBLISHER-ID-TXT IS NUMERIC
+               MOVE FUNCTION NUMVAL (WS-PUBLISHER-ID-TXT)
+                 TO TBLBKS-PUBLISHER-ID
+            ELSE
+               SET SKIP-RECORD TO TRUE
+            END-IF
+            .
+
+       2220-INSERT-ONE-BOOK.
+            MOVE '2220-INSERT-ONE-BOOK' TO ERR-LOC
+
+            EXEC SQL
+                 SELECT COALESCE(MAX(BOOK_ID), 0) + 1
+                   INTO :TBLBKS-BOOK-ID
+                   FROM IBMUSER.BOOKS
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'SELECT NEXT BOOK_ID' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            EXEC SQL
+                 INSERT INTO IBMUSER.BOOKS
+                        (BOOK_ID, TITLE, TOTAL_PAGES, RATING,
+                         ISBN, PUBLISHED_DATE, PUBLISHER_ID,
+0712DF                   DELETED_FLAG, LAST_CHANGED_TS)
+                 VALUES (:TBLBKS-BOOK-ID, :TBLBKS-TITLE,
+                         :TBLBKS-TOTAL-PAGES, :TBLBKS-RATING,
+                         :TBLBKS-ISBN, :TBLBKS-PUBLISHED-DATE,
+0712DF                   :TBLBKS-PUBLISHER-ID, 'N', CURRENT TIMESTAMP)
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'INSERT BOOKS' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       3000-CLEANUP.
+            MOVE '3000-CLEANUP' TO ERR-LOC
+
+            PERFORM 3100-CLOSE-FILE
+
+            PERFORM 9999-TERMINATE
+            .
+
+       3100-CLOSE-FILE.
+            MOVE '3100-CLOSE-FILE' TO ERR-LOC
+
+            CLOSE FD-BKLOADI
+            MOVE FS-BKLOADI TO EVAL-CODE
+
+            IF NOT ERR-OK
+               MOVE 'CLOSE FD-BKLOADI' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            DISPLAY WS-ERROR
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            STOP RUN
+            .
