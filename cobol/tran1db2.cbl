@@ -21,6 +21,9 @@
       * - PRESS F2 TO ADD RECORD                                       *
       * - REFRESH BOOK LIST QUEUE AFTER ADD/DELETE/UPDATE              *
       * - EXECUTES JCL TO GENERATE REPORT UPON TERMINATION             *
+      * - PRESS PF13 TO CHECK THE STATUS OF THE LAST REPORT SUBMITTED  *
+      * - PRESS PF15 FOR A STATIC PF KEY HELP PANEL                    *
+      * - PRESS PF16 TO TOGGLE ASCENDING/DESCENDING SORT ORDER         *
       *                                                                *
       * CHANGELOG:                                                     *
       * APRIL 22,2020 - CHANGED CODE TO COBOL 2               (0422C2) *
@@ -38,19 +41,72 @@
       * APRIL 30,2020 - ADD RECORD                            (0430AD) *
       * MAY   04,2020 - FIX INTERFACE                         (0504FI) *
       * MAY   15,2020 - LINK TO SUBPGM FOR JCL BATCH REPORT   (0515RP) *
+      * JUNE  01,2020 - SORT BY TITLE OR RATING (PF4)          (0601SR)*
+      * JUNE  02,2020 - SEARCH BY ISBN: / PUB: PREFIX          (0602SI)*
+      * JUNE  04,2020 - BROWSE BY GENRE (PF5)                  (0604GN)*
+      * JUNE  05,2020 - SOFT DELETE/RESTORE (PF6, 'R')         (0605SD)*
+      * JUNE  07,2020 - CONFIRM SCREEN BEFORE COMMITTING       (0607CF)*
+      *               X A BATCH OF MIXED SELECTIONS                   *
+      * JUNE  08,2020 - CONFIGURABLE PAGE SIZE (PF1, 1-25)     (0608PS)*
+      * JUNE  09,2020 - RUNNING TOTAL BOOK COUNT, JUMP TO      (0609RT)*
+      *               X PAGE (PF11)                                    *
+      * JUNE  11,2020 - SUPERVISOR AUTHORITY CHECK BEFORE      (0611AU)*
+      *               X QUEUING A DELETE                              *
+      * JUNE  12,2020 - READ-ONLY INQUIRY TRANSACTION T1RO     (0612RO)*
+      * JUNE  23,2020 - PASS WS-SEARCH-STR TO CICSRJCL SO PF12 (0623SR)*
+      *               X SCOPES THE BATCH REPORT TO THE CURRENT        *
+      *               X SEARCH INSTEAD OF ALWAYS RUNNING THE FULL     *
+      *               X CATALOG REPORT                                *
+      * JUNE  24,2020 - PF13 LINKS TO JOBSTAT SO THE OPERATOR  (0624JC)*
+      *               X CAN CHECK WHETHER THE LAST REPORT JOB         *
+      *               X SUBMITTED VIA PF3/PF12 ACTUALLY FINISHED      *
+      * JUNE  25,2020 - PF3/PF12 NOW PASS EIBTRMID AS AN       (0625PJ)*
+      *               X OUTPUT DATASET SUFFIX ALONGSIDE THE           *
+      *               X SEARCH FILTER, SO CICSRJCL CAN SUBSTITUTE     *
+      *               X BOTH INTO THE JCL IT SUBMITS (SEE CICSRJCL)   *
+      * JUNE  28,2020 - RETRY FILL-PAGE ON QIDERR WITH A TSQ   (0628TQ)*
+      *               X QIDERR INSTEAD OF ASSUMING THE QUEUE           *
+      *               X WAS NEVER BUILT, SO AN AGED-OUT TSQ            *
+      *               X RECOVERS SILENTLY MID-SESSION                 *
+      * JUNE  30,2020 - HOLD A CHECKED-OUT BOOK FOR A PATRON   (0630HD)*
+      *               X (PF14 SETS THE HOLD PATRON, 'H' SELECTION      *
+      *               X QUEUES THE HOLD; SEE HLDQ/HOLDS)               *
+      * JULY  01,2020 - PF15 LINKS TO BKHELP FOR A STATIC KEY  (0701HK)*
+      *               X REFERENCE PANEL - PF1 WAS ALREADY TAKEN BY    *
+      *               X PAGE SIZE ENTRY (0608PS), SO HELP GOT THE     *
+      *               X NEXT FREE PF KEY INSTEAD OF PF1                *
+      * JULY  03,2020 - PF16 TOGGLES ASCENDING/DESCENDING      (0703SD)*
+      *               X ORDER ON WHICHEVER COLUMN IS CURRENTLY        *
+      *               X ACTIVE FOR SORT (SEE QUEUEDB2 FOR THE         *
+      *               X MATCHING DESCENDING CURSOR SET)               *
+      * JULY  12,2020 - CONVERTED INLINE LOOPS TO NAMED PARAS  (0712IL)*
       *                                                                *
       * PARAGRAPHS:                                                    *
-      * 0000-MAIN                      4300-CHECK-INPUT                *
-      * 0100-CREATE-TSQ                4310-FIND-SEL-INPUTS            *
-      * 1000-FILL-PAGE                 4311-WRITE-SELQ                 *
-      * 1100-MOVE-TO-MAP               4312-WRITE-DELQ                 *
-      * 1110-LOCK-INPUT                4313-WRITE-UPDQ                 *
-      * 2000-DISPLAY-MAP               4320-CHECK-VALID-SELECTION      *
-      * 2100-GET-DATETIME              5000-REFRESH-PAGE               *
-      * 3000-RECEIVE-MAP               5200-CLEAR-INPUT                *
-      * 4000-CHECK-PFKEYS              9999-ERROR-HANDLING             *
-      * 4100-PAGE-UP                   9999-TERMINATE                  *
-      * 4200-PAGE-DOWN                                                 *
+      * 0000-MAIN                      4310-FIND-SEL-INPUTS            *
+      * 0100-CREATE-TSQ                4311-WRITE-SELQ                 *
+      * 1000-FILL-PAGE                 4312-WRITE-DELQ                 *
+      * 1100-MOVE-TO-MAP               4313-WRITE-UPDQ                 *
+      * 1110-LOCK-INPUT                4314-WRITE-RESQ                 *
+      * 2000-DISPLAY-MAP               4315-CHECK-DELETE-AUTHORITY     *
+      * 2100-GET-DATETIME              4316-WRITE-HLDQ                 *
+      * 3000-RECEIVE-MAP               4320-CHECK-VALID-SELECTION      *
+      * 4000-CHECK-PFKEYS              4325-BUILD-RECAP                *
+      * 4100-PAGE-UP                   4326-CANCEL-RECAP               *
+      * 4150-TOGGLE-SORT               4327-CLEAR-RECAP-ROW            *
+      * 4160-TOGGLE-SHOWDEL            4328-RECAP-VIEW-ROW             *
+      * 4170-TOGGLE-SORT-DIR           4329-RECAP-DELETE-ROW           *
+      * 4200-PAGE-DOWN                 4330-CHECK-CONFIRM-INPUT        *
+      * 4300-CHECK-INPUT               4331-RECAP-UPDATE-ROW           *
+      *                                4332-RECAP-RESTORE-ROW          *
+      *                                4333-RECAP-HOLD-ROW             *
+      *                                4350-CHECK-GENRE-INPUT          *
+      *                                4360-CHECK-PAGESZ-INPUT         *
+      *                                4370-CHECK-JUMPPAGE-INPUT       *
+      *                                4380-CHECK-HOLD-PATRON-INPUT    *
+      *                                5000-REFRESH-PAGE               *
+      *                                5200-CLEAR-INPUT                *
+      *                                9999-ERROR-HANDLING             *
+      *                                9999-TERMINATE                  *
       *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *--------------------
@@ -60,17 +116,31 @@
        WORKING-STORAGE SECTION.
        01  WS-VARS.
 0424MP     05  WS-RECORD            PIC X(08)         VALUE SPACES.
+0630HD     05  WS-HLD-RECORD.
+0630HD         10  WS-HLD-REC-BOOK-ID    PIC X(08).
+0630HD         10  WS-HLD-REC-PATRON-ID  PIC X(09).
+0630HD     05  WS-HOLD-PATRON-DISP  PIC 9(09)         VALUE 0.
            05  WS-COUNTERS.
                10  BK-IDX           PIC S9(04) COMP   VALUE 1.
 0427MD         10  WS-VALID-CTR     PIC S9(04) COMP   VALUE 0.
+0607CF         10  WS-RECAP-IDX     PIC S9(04) COMP   VALUE 1.
+0607CF         10  WS-Q-ITEM        PIC S9(04) COMP   VALUE 1.
+0608PS         10  WS-PAGESZ-NUM    PIC S9(04) COMP   VALUE 0.
+0609RT         10  WS-JUMPPG-NUM    PIC S9(04) COMP   VALUE 0.
            05  WS-SWITCHES.
                10  WS-KEY-SW        PIC 9             VALUE 0.
                    88  INVALID-CHAR                   VALUE 1.
                10  WS-CLEAR-SW      PIC 9             VALUE 0.
                    88  CLEAR                          VALUE 1.
+0611AU         10  WS-NOTAUTH-SW    PIC 9             VALUE 0.
+0611AU             88  NOT-AUTH-TO-DEL                VALUE 1.
+0612RO         10  WS-RO-REJECT-SW  PIC 9             VALUE 0.
+0612RO             88  READONLY-REJECTED              VALUE 1.
+0630HD         10  WS-NO-HOLD-SW    PIC 9             VALUE 0.
+0630HD             88  NO-HOLD-PATRON                 VALUE 1.
            05  WS-TBL-PAGE.
                10  WS-TBL-BOOK
-               OCCURS 15 TIMES.
+0608PS         OCCURS 25 TIMES.
                    15  WS-TBL-ID    PIC 9(008).
 0424MP             15  WS-TBL-TITLE PIC X(062).
 
@@ -78,9 +148,13 @@
            05  WS-TRNIDS.
                10  WS-LIST-TRNID    PIC X(04)         VALUE 'T1DB'.
                10  WS-INFO-TRNID    PIC X(04)         VALUE 'T2DB'.
+0612RO         10  WS-RO-TRNID      PIC X(04)         VALUE 'T1RO'.
+0608PS     05  WS-MAX-PAGE-SIZE     PIC S9(04) COMP   VALUE 25.
+0608PS     05  WS-MIN-PAGE-SIZE     PIC S9(04) COMP   VALUE 1.
            05  WS-PGMIDS.
                10  WS-CBKQ-PGMID    PIC X(08)         VALUE 'QUEUEDB2'.
                10  WS-INFO-PGMID    PIC X(08)         VALUE 'TRAN2DB2'.
+0611AU         10  WS-AUTHCHK-PGMID PIC X(08)         VALUE 'AUTHCHK'.
            05  WS-MAPIDS.
                10  WS-LISTMAP-NAME  PIC X(07)         VALUE 'LISTMAP'.
                10  WS-LISTSET-NAME  PIC X(07)         VALUE 'LISTSET'.
@@ -101,6 +175,11 @@
            05  FILLER               PIC X(06)         VALUE ' MSG: '   .
            05  ERR-MSG              PIC X(20)         VALUE SPACES     .
 
+0611AU 01  WS-AUTHCHK-COMMAREA.
+0611AU     05  WS-OPERATOR-ID       PIC X(08)         VALUE SPACES.
+0611AU     05  WS-AUTHORIZED-SW     PIC 9             VALUE 0.
+0611AU         88  AUTHORIZED                         VALUE 1.
+
       **COPYBOOK FOR SYMBOLIC MAP
        COPY LISTSET.
 
@@ -137,9 +216,41 @@
 0427UP         10  WS-UP-TRMID      PIC X(04)         VALUE 'L702'.
 0427RQ     05  WS-REBUILD-SW        PIC 9             VALUE 0.
 0427RQ         88  REBUILD                            VALUE 1.
+0628TQ     05  WS-TSQ-RETRY-SW      PIC 9             VALUE 0.
+0628TQ         88  TSQ-RETRIED                        VALUE 1.
 0430AD     05  WS-ADD-RECORD-SW     PIC 9             VALUE 0.
 0430AD         88  ADD-RECORD                         VALUE 1.
 0515RP     05  WS-RJCL-PGMID        PIC X(08)         VALUE 'CICSRJCL'.
+0624JC     05  WS-STAT-PGMID        PIC X(08)         VALUE 'JOBSTAT'.
+0701HK     05  WS-HELP-PGMID        PIC X(08)         VALUE 'BKHELP'.
+0625PJ     05  WS-RJCL-PARMS.
+0625PJ         10  WS-RJCL-SEARCH   PIC X(58)         VALUE SPACES.
+0625PJ         10  WS-RJCL-SUFFIX   PIC X(08)         VALUE SPACES.
+0601SR     05  WS-SORT-COL          PIC X             VALUE '1'.
+0601SR         88  SORT-BY-ID                         VALUE '1'.
+0601SR         88  SORT-BY-TITLE                      VALUE '2'.
+0601SR         88  SORT-BY-RATING                     VALUE '3'.
+0605SD     05  WS-SHOW-DEL-SW       PIC 9             VALUE 0.
+0605SD         88  SHOW-DELETED                       VALUE 1.
+0605SD     05  WS-RES-NUM           PIC S9(04) COMP   VALUE 1.
+0605SD     05  WS-TOTAL-RES         PIC S9(04) COMP   VALUE 1.
+0605SD     05  WS-RES-QUEUE-NAME.
+0605SD         10  WS-RS-TRNID      PIC X(04)         VALUE 'RESQ'.
+0605SD         10  WS-RS-TRMID      PIC X(04)         VALUE 'L702'.
+0607CF     05  WS-CONFIRM-SW        PIC 9             VALUE 0.
+0607CF         88  CONFIRM-PENDING                    VALUE 1.
+0608PS     05  WS-PAGE-SIZE         PIC S9(04) COMP   VALUE 15.
+0609RT     05  WS-TOTAL-BOOKS       PIC S9(04) COMP   VALUE 0.
+0609RT     05  WS-TOTAL-SRCH-BOOKS  PIC S9(04) COMP   VALUE 0.
+0630HD     05  WS-HOLD-PATRON       PIC S9(09) COMP   VALUE 0.
+0630HD     05  WS-HLD-NUM           PIC S9(04) COMP   VALUE 1.
+0630HD     05  WS-TOTAL-HLD         PIC S9(04) COMP   VALUE 1.
+0630HD     05  WS-HLD-QUEUE-NAME.
+0630HD         10  WS-HL-TRNID      PIC X(04)         VALUE 'HLDQ'.
+0630HD         10  WS-HL-TRMID      PIC X(04)         VALUE 'L702'.
+0703SD     05  WS-SORT-DIR          PIC X             VALUE 'A'.
+0703SD         88  SORT-ASCENDING                     VALUE 'A'.
+0703SD         88  SORT-DESCENDING                    VALUE 'D'.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
@@ -160,8 +271,28 @@
 0427DE     05  LS-DEL-QUEUE-NAME    PIC X(08).
 0427UP     05  LS-UPD-QUEUE-NAME    PIC X(08).
 0427RQ     05  LS-REBUILD-SW        PIC 9.
+0628TQ     05  LS-TSQ-RETRY-SW      PIC 9.
 0430AD     05  LS-ADD-RECORD-SW     PIC 9.
 0515RP     05  LS-RJCL-PGMID        PIC X(08).
+0624JC     05  LS-STAT-PGMID        PIC X(08).
+0701HK     05  LS-HELP-PGMID        PIC X(08).
+0625PJ     05  LS-RJCL-PARMS.
+0625PJ         10  LS-RJCL-SEARCH   PIC X(58).
+0625PJ         10  LS-RJCL-SUFFIX   PIC X(08).
+0601SR     05  LS-SORT-COL          PIC X.
+0605SD     05  LS-SHOW-DEL-SW       PIC 9.
+0605SD     05  LS-RES-NUM           PIC S9(04) COMP.
+0605SD     05  LS-TOTAL-RES         PIC S9(04) COMP.
+0605SD     05  LS-RES-QUEUE-NAME    PIC X(08).
+0607CF     05  LS-CONFIRM-SW        PIC 9.
+0608PS     05  LS-PAGE-SIZE         PIC S9(04) COMP.
+0609RT     05  LS-TOTAL-BOOKS       PIC S9(04) COMP.
+0609RT     05  LS-TOTAL-SRCH-BOOKS  PIC S9(04) COMP.
+0630HD     05  LS-HOLD-PATRON       PIC S9(09) COMP.
+0630HD     05  LS-HLD-NUM           PIC S9(04) COMP.
+0630HD     05  LS-TOTAL-HLD         PIC S9(04) COMP.
+0630HD     05  LS-HLD-QUEUE-NAME    PIC X(08).
+0703SD     05  LS-SORT-DIR          PIC X.
 
       *------------------
        PROCEDURE DIVISION.
@@ -195,6 +326,8 @@
 0423SQ                          WS-SR-TRMID
 0427DE                          WS-DL-TRMID
 0427UP                          WS-UP-TRMID
+0605SD                          WS-RS-TRMID
+0630HD                          WS-HL-TRMID
 
                PERFORM 0100-CREATE-TSQ
 
@@ -205,6 +338,7 @@
 
 0422C2         EVALUATE EIBTRNID
 0422C2             WHEN WS-LIST-TRNID
+0612RO              WHEN WS-RO-TRNID
                         PERFORM 3000-RECEIVE-MAP
                         PERFORM 4000-CHECK-PFKEYS
 0422C2             WHEN WS-INFO-TRNID
@@ -221,7 +355,7 @@
 0422C2      END-IF
 
             EXEC CICS
-                 RETURN TRANSID  (WS-LIST-TRNID)
+0612RO          RETURN TRANSID  (EIBTRNID)
                         COMMAREA (WS-COMMAREA)
                         RESP     (EVAL-CODE)
             END-EXEC
@@ -279,8 +413,13 @@
 0428RQ      EVALUATE EVAL-CODE
 0428RQ          WHEN DFHRESP (NORMAL)
                      PERFORM 1100-MOVE-TO-MAP VARYING BK-IDX
-                                  FROM 1 BY 1   UNTIL BK-IDX > 15
+0608PS FROM 1 BY 1 UNTIL BK-IDX > WS-PAGE-SIZE
 0428RQ          WHEN DFHRESP (QIDERR)
+0628TQ               IF NOT TSQ-RETRIED
+0628TQ                  SET TSQ-RETRIED TO TRUE
+0628TQ                  PERFORM 0100-CREATE-TSQ
+0628TQ                  PERFORM 1000-FILL-PAGE
+0628TQ               ELSE
 0423SQ               IF NOSEARCH
 0428RQ                  MOVE 'QUEUE NOT CREATED. DATABASE MAY BE EMPTY'
 0428RQ                    TO MESSAGEO
@@ -289,7 +428,7 @@
 0428RQ                  MOVE 0        TO TTLSRCHH
 0428RQ                  MOVE SPACES   TO WS-TBL-PAGE
 0428RQ                  PERFORM 1100-MOVE-TO-MAP VARYING BK-IDX
-0428RQ                               FROM 1 BY 1   UNTIL BK-IDX > 15
+0608PS FROM 1 BY 1 UNTIL BK-IDX > WS-PAGE-SIZE
 0423SQ               ELSE
 0423SQ                  MOVE 'SEARCH STRING NOT FOUND' TO MESSAGEO
 0423SQ                  SET NOSEARCH TO TRUE
@@ -300,6 +439,7 @@
 
 0423SQ                  PERFORM 1000-FILL-PAGE
 0428RQ               END-IF
+0628TQ               END-IF
 0423SQ          WHEN OTHER
                      MOVE 'READQ TS' TO ERR-MSG
                      PERFORM 9999-ERROR-HANDLING
@@ -331,23 +471,34 @@
 
             IF CLEAR
                PERFORM 5200-CLEAR-INPUT VARYING BK-IDX
-                            FROM 1 BY 1   UNTIL BK-IDX > 15
+0608PS                      FROM 1 BY 1   UNTIL BK-IDX > WS-PAGE-SIZE
 0423IC         MOVE -1 TO SELBKL (1)
 0422C2      END-IF
 
 0423SQ      IF NOT NOSEARCH
-0423SQ         MOVE WS-SEARCH-STR TO TTLSRCHO
-0424MP         MOVE WS-SRCH-NUM   TO CURPAGEO
-0424MP         MOVE WS-TOTAL-SRCH TO TOTPAGEO
-0424MP         MOVE 'ON'          TO SRCHMODO
+0423SQ         MOVE WS-SEARCH-STR     TO TTLSRCHO
+0424MP         MOVE WS-SRCH-NUM       TO CURPAGEO
+0424MP         MOVE WS-TOTAL-SRCH     TO TOTPAGEO
+0609RT         MOVE WS-TOTAL-SRCH-BOOKS TO TOTBKSO
+0424MP         MOVE 'ON'              TO SRCHMODO
 0424MP      ELSE
-0424MP         MOVE WS-PG-NUM     TO CURPAGEO
-0424MP         MOVE WS-TOTAL-PG   TO TOTPAGEO
-0424MP         MOVE 'OFF'         TO SRCHMODO
+0424MP         MOVE WS-PG-NUM         TO CURPAGEO
+0424MP         MOVE WS-TOTAL-PG       TO TOTPAGEO
+0609RT         MOVE WS-TOTAL-BOOKS    TO TOTBKSO
+0424MP         MOVE 'OFF'             TO SRCHMODO
 0423SQ      END-IF
 
+0601SR      EVALUATE TRUE
+0601SR          WHEN SORT-BY-TITLE
+0601SR               MOVE 'TITLE'  TO SORTMODO
+0601SR          WHEN SORT-BY-RATING
+0601SR               MOVE 'RATING' TO SORTMODO
+0601SR          WHEN OTHER
+0601SR               MOVE 'BOOK ID' TO SORTMODO
+0601SR      END-EVALUATE
+
             PERFORM 2100-GET-DATETIME
-            MOVE WS-LIST-TRNID TO TRANSIDO
+0612RO      MOVE EIBTRNID TO TRANSIDO
 
             EXEC CICS
                  SEND MAP    (WS-LISTMAP-NAME)
@@ -408,6 +559,8 @@
             MOVE '4000-CHECK-PFKEYS' TO ERR-LOC
 
 0422C2      EVALUATE EIBAID
+0608PS          WHEN DFHPF1
+0608PS               PERFORM 4360-CHECK-PAGESZ-INPUT
 0430AD          WHEN DFHPF2
 0430AD               SET ADD-RECORD TO TRUE
 
@@ -416,7 +569,7 @@
 0430AD                         WS-TOTAL-UPD
 
 0430AD               PERFORM 1110-LOCK-INPUT VARYING BK-IDX
-0430AD                            FROM 1 BY 1  UNTIL BK-IDX > 15
+0608PS FROM 1 BY 1 UNTIL BK-IDX > WS-PAGE-SIZE
 
 0430AD**             ATTRB = ASKIP,HILIGHT = NONE
 0430AD               MOVE DFHBMASK TO TTLSRCHA
@@ -430,9 +583,14 @@
 0430AD               END-EXEC
 0422C2          WHEN DFHPF3
 0422C2          WHEN DFHPF12
+0625PJ               MOVE WS-SEARCH-STR TO WS-RJCL-SEARCH
+0625PJ               MOVE EIBTRMID      TO WS-RJCL-SUFFIX
+
 0515RP               EXEC CICS LINK
-0515RP                    PROGRAM (WS-RJCL-PGMID)
-0515RP                    RESP    (EVAL-CODE)
+0515RP                    PROGRAM  (WS-RJCL-PGMID)
+0625PJ                    COMMAREA (WS-RJCL-PARMS)
+0625PJ                    LENGTH   (LENGTH OF WS-RJCL-PARMS)
+0515RP                    RESP     (EVAL-CODE)
 0515RP               END-EXEC
 
 0515RP               IF EVAL-CODE NOT = DFHRESP (NORMAL)
@@ -442,6 +600,12 @@
 
                      MOVE 'TRANSACTION TERMINATED' TO WS-SEND-MSG
                      PERFORM 9999-TERMINATE
+0601SR          WHEN DFHPF4
+0601SR               PERFORM 4150-TOGGLE-SORT
+0604GN          WHEN DFHPF5
+0604GN               PERFORM 4350-CHECK-GENRE-INPUT
+0605SD          WHEN DFHPF6
+0605SD               PERFORM 4160-TOGGLE-SHOWDEL
 0422C2          WHEN DFHPF7
                      PERFORM 4100-PAGE-UP
 0422C2          WHEN DFHPF8
@@ -464,8 +628,38 @@
 
                      PERFORM 5000-REFRESH-PAGE
                      PERFORM 4200-PAGE-DOWN
+0609RT          WHEN DFHPF11
+0609RT               PERFORM 4370-CHECK-JUMPPAGE-INPUT
+0624JC          WHEN DFHPF13
+0624JC               EXEC CICS LINK
+0624JC                    PROGRAM (WS-STAT-PGMID)
+0624JC                    RESP    (EVAL-CODE)
+0624JC               END-EXEC
+
+0624JC               IF EVAL-CODE NOT = DFHRESP (NORMAL)
+0624JC                  MOVE 'LINK PROGRAM' TO ERR-MSG
+0624JC                  PERFORM 9999-ERROR-HANDLING
+0624JC               END-IF
+0630HD          WHEN DFHPF14
+0630HD               PERFORM 4380-CHECK-HOLD-PATRON-INPUT
+0701HK          WHEN DFHPF15
+0701HK               EXEC CICS LINK
+0701HK                    PROGRAM (WS-HELP-PGMID)
+0701HK                    RESP    (EVAL-CODE)
+0701HK               END-EXEC
+
+0701HK               IF EVAL-CODE NOT = DFHRESP (NORMAL)
+0701HK                  MOVE 'LINK PROGRAM' TO ERR-MSG
+0701HK                  PERFORM 9999-ERROR-HANDLING
+0701HK               END-IF
+0703SD          WHEN DFHPF16
+0703SD               PERFORM 4170-TOGGLE-SORT-DIR
 0422C2          WHEN DFHENTER
-                     PERFORM 4300-CHECK-INPUT
+0607CF               IF CONFIRM-PENDING
+0607CF                  PERFORM 4330-CHECK-CONFIRM-INPUT
+0607CF               ELSE
+                        PERFORM 4300-CHECK-INPUT
+0607CF               END-IF
 0422C2          WHEN OTHER
                      MOVE 'INVALID KEY PRESSED' TO MESSAGEO
                      PERFORM 5000-REFRESH-PAGE
@@ -502,6 +696,73 @@
             PERFORM 2000-DISPLAY-MAP
             .
 
+0601SR 4150-TOGGLE-SORT.
+0601SR      MOVE '4150-TOGGLE-SORT' TO ERR-LOC
+
+0601SR      EVALUATE TRUE
+0601SR          WHEN SORT-BY-ID
+0601SR               SET SORT-BY-TITLE  TO TRUE
+0601SR          WHEN SORT-BY-TITLE
+0601SR               SET SORT-BY-RATING TO TRUE
+0601SR          WHEN OTHER
+0601SR               SET SORT-BY-ID     TO TRUE
+0601SR      END-EVALUATE
+
+0601SR      SET REBUILD TO TRUE
+0601SR      MOVE 1 TO WS-PG-NUM
+0601SR               WS-SRCH-NUM
+
+0601SR      PERFORM 0100-CREATE-TSQ
+0601SR      INITIALIZE WS-REBUILD-SW
+0601SR      SET CLEAR TO TRUE
+
+0601SR      PERFORM 5000-REFRESH-PAGE
+0601SR      .
+
+0605SD 4160-TOGGLE-SHOWDEL.
+0605SD      MOVE '4160-TOGGLE-SHOWDEL' TO ERR-LOC
+
+0605SD      IF SHOW-DELETED
+0605SD         INITIALIZE WS-SHOW-DEL-SW
+0605SD         MOVE 'NOW SHOWING ACTIVE BOOKS ONLY' TO MESSAGEO
+0605SD      ELSE
+0605SD         SET SHOW-DELETED TO TRUE
+0605SD         MOVE 'NOW SHOWING DELETED BOOKS'      TO MESSAGEO
+0605SD      END-IF
+
+0605SD      SET REBUILD TO TRUE
+0605SD      MOVE 1 TO WS-PG-NUM
+0605SD               WS-SRCH-NUM
+
+0605SD      PERFORM 0100-CREATE-TSQ
+0605SD      INITIALIZE WS-REBUILD-SW
+0605SD      SET CLEAR TO TRUE
+
+0605SD      PERFORM 5000-REFRESH-PAGE
+0605SD      .
+
+0703SD 4170-TOGGLE-SORT-DIR.
+0703SD      MOVE '4170-TOGGLE-SORT-DIR' TO ERR-LOC
+
+0703SD      IF SORT-DESCENDING
+0703SD         SET SORT-ASCENDING  TO TRUE
+0703SD         MOVE 'SORT DIRECTION NOW ASCENDING'  TO MESSAGEO
+0703SD      ELSE
+0703SD         SET SORT-DESCENDING TO TRUE
+0703SD         MOVE 'SORT DIRECTION NOW DESCENDING' TO MESSAGEO
+0703SD      END-IF
+
+0703SD      SET REBUILD TO TRUE
+0703SD      MOVE 1 TO WS-PG-NUM
+0703SD               WS-SRCH-NUM
+
+0703SD      PERFORM 0100-CREATE-TSQ
+0703SD      INITIALIZE WS-REBUILD-SW
+0703SD      SET CLEAR TO TRUE
+
+0703SD      PERFORM 5000-REFRESH-PAGE
+0703SD      .
+
        4200-PAGE-DOWN.
             MOVE '4200-PAGE-DOWN' TO ERR-LOC
 
@@ -535,6 +796,9 @@
             MOVE '4300-CHECK-INPUT' TO ERR-LOC
 
 0422C2      INITIALIZE WS-KEY-SW
+0611AU      INITIALIZE WS-NOTAUTH-SW
+0612RO      INITIALIZE WS-RO-REJECT-SW
+0630HD      INITIALIZE WS-NO-HOLD-SW
 
             IF TTLSRCHL > 0
                MOVE TTLSRCHI TO WS-SEARCH-STR
@@ -551,6 +815,8 @@
 0427MD         MOVE 0 TO WS-TOTAL-SEL
 0427MD                   WS-TOTAL-DEL
 0427MD                   WS-TOTAL-UPD
+0605SD                   WS-TOTAL-RES
+0630HD                   WS-TOTAL-HLD
 
                EXEC CICS
                     DELETEQ TS
@@ -570,8 +836,20 @@
                             RESP  (EVAL-CODE)
                END-EXEC
 
+               EXEC CICS
+                    DELETEQ TS
+0605SD                      QUEUE (WS-RES-QUEUE-NAME)
+                            RESP  (EVAL-CODE)
+               END-EXEC
+
+               EXEC CICS
+                    DELETEQ TS
+0630HD                      QUEUE (WS-HLD-QUEUE-NAME)
+                            RESP  (EVAL-CODE)
+               END-EXEC
+
                PERFORM 4310-FIND-SEL-INPUTS VARYING BK-IDX
-                            FROM 1 BY 1       UNTIL BK-IDX > 15
+0608PS FROM 1 BY 1 UNTIL BK-IDX > WS-PAGE-SIZE
                PERFORM 4320-CHECK-VALID-SELECTION
 0422C2      END-IF
             .
@@ -590,13 +868,51 @@
 0428RQ                   MOVE IDNUMO (BK-IDX) TO WS-RECORD
                          PERFORM 4311-WRITE-SELQ
 0427DE              WHEN 'D'
-0427MD                   ADD 1 TO WS-VALID-CTR
-0428RQ                   MOVE IDNUMO (BK-IDX) TO WS-RECORD
-0427DE                   PERFORM 4312-WRITE-DELQ
+0612RO                   IF EIBTRNID = WS-RO-TRNID
+0612RO                      SET READONLY-REJECTED TO TRUE
+0612RO                      MOVE -1 TO SELBKL (BK-IDX)
+0612RO                   ELSE
+0611AU                      PERFORM 4315-CHECK-DELETE-AUTHORITY
+0611AU                      IF NOT-AUTH-TO-DEL
+0611AU                         MOVE -1 TO SELBKL (BK-IDX)
+0611AU                      ELSE
+0427MD                         ADD 1 TO WS-VALID-CTR
+0428RQ                         MOVE IDNUMO (BK-IDX) TO WS-RECORD
+0427DE                         PERFORM 4312-WRITE-DELQ
+0611AU                      END-IF
+0612RO                   END-IF
 0427UP              WHEN 'U'
-0427MD                   ADD 1 TO WS-VALID-CTR
-0428RQ                   MOVE IDNUMO (BK-IDX) TO WS-RECORD
-0427UP                   PERFORM 4313-WRITE-UPDQ
+0612RO                   IF EIBTRNID = WS-RO-TRNID
+0612RO                      SET READONLY-REJECTED TO TRUE
+0612RO                      MOVE -1 TO SELBKL (BK-IDX)
+0612RO                   ELSE
+0427MD                      ADD 1 TO WS-VALID-CTR
+0428RQ                      MOVE IDNUMO (BK-IDX) TO WS-RECORD
+0427UP                      PERFORM 4313-WRITE-UPDQ
+0612RO                   END-IF
+0605SD              WHEN 'R'
+0605SD                   ADD 1 TO WS-VALID-CTR
+0605SD                   MOVE IDNUMO (BK-IDX) TO WS-RECORD
+0605SD                   PERFORM 4314-WRITE-RESQ
+0630HD              WHEN 'H'
+0712RH                   IF EIBTRNID = WS-RO-TRNID
+0712RH                      SET READONLY-REJECTED TO TRUE
+0712RH                      MOVE -1 TO SELBKL (BK-IDX)
+0712RH                   ELSE
+0630HD                      IF WS-HOLD-PATRON = 0
+0630HD                         SET NO-HOLD-PATRON TO TRUE
+0630HD                         MOVE -1 TO SELBKL (BK-IDX)
+0630HD                      ELSE
+0630HD                         ADD 1 TO WS-VALID-CTR
+0630HD                         MOVE IDNUMO (BK-IDX)
+0630HD                           TO WS-HLD-REC-BOOK-ID
+0630HD                         MOVE WS-HOLD-PATRON
+0630HD                           TO WS-HOLD-PATRON-DISP
+0630HD                         MOVE WS-HOLD-PATRON-DISP
+0630HD                           TO WS-HLD-REC-PATRON-ID
+0630HD                         PERFORM 4316-WRITE-HLDQ
+0630HD                      END-IF
+0712RH                   END-IF
                     WHEN OTHER
 0422C2                   SET INVALID-CHAR TO TRUE
 0423IC                   MOVE -1 TO SELBKL (BK-IDX)
@@ -604,6 +920,122 @@
 0422C2      END-IF
             .
 
+0604GN 4350-CHECK-GENRE-INPUT.
+0604GN      MOVE '4350-CHECK-GENRE-INPUT' TO ERR-LOC
+
+0604GN      IF TTLSRCHL > 0
+0604GN         MOVE SPACES      TO WS-SEARCH-STR
+0604GN         STRING 'GENRE:'             DELIMITED BY SIZE
+0604GN                FUNCTION TRIM (TTLSRCHI) DELIMITED BY SIZE
+0604GN           INTO WS-SEARCH-STR
+0604GN         END-STRING
+
+0604GN         MOVE 0        TO WS-TOTAL-SRCH
+0604GN         MOVE 1        TO WS-SRCH-NUM
+
+0604GN         PERFORM 0100-CREATE-TSQ
+
+0604GN         SET CLEAR TO TRUE
+0604GN         PERFORM 5000-REFRESH-PAGE
+0604GN      ELSE
+0604GN         MOVE 'ENTER A GENRE BEFORE PRESSING PF5' TO MESSAGEO
+0604GN         PERFORM 5000-REFRESH-PAGE
+0604GN         PERFORM 2000-DISPLAY-MAP
+0604GN      END-IF
+0604GN      .
+
+0608PS 4360-CHECK-PAGESZ-INPUT.
+0608PS      MOVE '4360-CHECK-PAGESZ-INPUT' TO ERR-LOC
+
+0608PS      IF TTLSRCHL > 0
+0608PS         MOVE FUNCTION NUMVAL (FUNCTION TRIM (TTLSRCHI))
+0608PS           TO WS-PAGESZ-NUM
+0608PS      ELSE
+0608PS         MOVE 0 TO WS-PAGESZ-NUM
+0608PS      END-IF
+
+0608PS      IF  WS-PAGESZ-NUM >= WS-MIN-PAGE-SIZE
+0608PS      AND WS-PAGESZ-NUM <= WS-MAX-PAGE-SIZE
+0608PS         MOVE WS-PAGESZ-NUM TO WS-PAGE-SIZE
+
+0608PS         SET REBUILD TO TRUE
+0608PS         MOVE 1 TO WS-PG-NUM
+0608PS                  WS-SRCH-NUM
+
+0608PS         PERFORM 0100-CREATE-TSQ
+0608PS         INITIALIZE WS-REBUILD-SW
+0608PS         SET CLEAR TO TRUE
+
+0608PS         MOVE 'PAGE SIZE CHANGED' TO MESSAGEO
+0608PS         PERFORM 5000-REFRESH-PAGE
+0608PS      ELSE
+0608PS         MOVE 'ENTER A PAGE SIZE FROM 1 TO 25, THEN PRESS PF1'
+0608PS           TO MESSAGEO
+0608PS         PERFORM 5000-REFRESH-PAGE
+0608PS         PERFORM 2000-DISPLAY-MAP
+0608PS      END-IF
+0608PS      .
+
+0609RT 4370-CHECK-JUMPPAGE-INPUT.
+0609RT      MOVE '4370-CHECK-JUMPPAGE-INPUT' TO ERR-LOC
+
+0609RT      IF TTLSRCHL > 0
+0609RT         MOVE FUNCTION NUMVAL (FUNCTION TRIM (TTLSRCHI))
+0609RT           TO WS-JUMPPG-NUM
+0609RT      ELSE
+0609RT         MOVE 0 TO WS-JUMPPG-NUM
+0609RT      END-IF
+
+0609RT      IF NOSEARCH
+0609RT         IF  WS-JUMPPG-NUM >= 1
+0609RT         AND WS-JUMPPG-NUM <= WS-TOTAL-PG
+0609RT            MOVE WS-JUMPPG-NUM TO WS-PG-NUM
+0609RT            SET CLEAR TO TRUE
+0609RT            MOVE SPACES TO MESSAGEO
+0609RT            PERFORM 5000-REFRESH-PAGE
+0609RT         ELSE
+0609RT            MOVE 'ENTER A VALID PAGE NUMBER, THEN PRESS PF11'
+0609RT              TO MESSAGEO
+0609RT            PERFORM 5000-REFRESH-PAGE
+0609RT            PERFORM 2000-DISPLAY-MAP
+0609RT         END-IF
+0609RT      ELSE
+0609RT         IF  WS-JUMPPG-NUM >= 1
+0609RT         AND WS-JUMPPG-NUM <= WS-TOTAL-SRCH
+0609RT            MOVE WS-JUMPPG-NUM TO WS-SRCH-NUM
+0609RT            SET CLEAR TO TRUE
+0609RT            MOVE SPACES TO MESSAGEO
+0609RT            PERFORM 5000-REFRESH-PAGE
+0609RT         ELSE
+0609RT            MOVE 'ENTER A VALID PAGE NUMBER, THEN PRESS PF11'
+0609RT              TO MESSAGEO
+0609RT            PERFORM 5000-REFRESH-PAGE
+0609RT            PERFORM 2000-DISPLAY-MAP
+0609RT         END-IF
+0609RT      END-IF
+0609RT      .
+
+0630HD 4380-CHECK-HOLD-PATRON-INPUT.
+0630HD      MOVE '4380-CHECK-HOLD-PATRON-INPUT' TO ERR-LOC
+
+0630HD      IF TTLSRCHL > 0
+0630HD         MOVE FUNCTION NUMVAL (FUNCTION TRIM (TTLSRCHI))
+0630HD           TO WS-HOLD-PATRON
+0630HD      ELSE
+0630HD         MOVE 0 TO WS-HOLD-PATRON
+0630HD      END-IF
+
+0630HD      IF WS-HOLD-PATRON > 0
+0630HD         MOVE 'HOLD PATRON SET - TYPE H TO HOLD A BOOK'
+0630HD           TO MESSAGEO
+0630HD      ELSE
+0630HD         MOVE 'ENTER A VALID PATRON ID, THEN PRESS PF14'
+0630HD           TO MESSAGEO
+0630HD      END-IF
+0630HD      PERFORM 5000-REFRESH-PAGE
+0630HD      PERFORM 2000-DISPLAY-MAP
+0630HD      .
+
        4311-WRITE-SELQ.
             MOVE '4311-WRITE-SELQ' TO ERR-LOC
 
@@ -655,28 +1087,86 @@
 0422C2      END-IF
             .
 
+0605SD 4314-WRITE-RESQ.
+0605SD      MOVE '4314-WRITE-RESQ' TO ERR-LOC
+
+            EXEC CICS
+                 WRITEQ TS
+0605SD                  QUEUE    (WS-RES-QUEUE-NAME)
+                        FROM     (WS-RECORD)
+0605SD                  NUMITEMS (WS-TOTAL-RES)
+                        RESP     (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'WRITEQ TS' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+0422C2      END-IF
+            .
+
+0611AU 4315-CHECK-DELETE-AUTHORITY.
+0611AU      MOVE '4315-CHECK-DELETE-AUTHORITY' TO ERR-LOC
+
+0611AU      MOVE EIBTRMID TO WS-OPERATOR-ID
+0611AU      MOVE 0 TO WS-AUTHORIZED-SW
+
+0611AU      EXEC CICS LINK
+0611AU           PROGRAM  (WS-AUTHCHK-PGMID)
+0611AU           COMMAREA (WS-AUTHCHK-COMMAREA)
+0611AU           RESP     (EVAL-CODE)
+0611AU      END-EXEC
+
+0611AU      IF EVAL-CODE NOT = DFHRESP (NORMAL)
+0611AU         MOVE 'LINK PROGRAM' TO ERR-MSG
+0611AU         PERFORM 9999-ERROR-HANDLING
+0611AU      END-IF
+
+0611AU      IF AUTHORIZED
+0611AU         MOVE 0 TO WS-NOTAUTH-SW
+0611AU      ELSE
+0611AU         SET NOT-AUTH-TO-DEL TO TRUE
+0611AU      END-IF
+0611AU      .
+
+0630HD 4316-WRITE-HLDQ.
+0630HD      MOVE '4316-WRITE-HLDQ' TO ERR-LOC
+
+0630HD      EXEC CICS
+0630HD           WRITEQ TS
+0630HD                  QUEUE    (WS-HLD-QUEUE-NAME)
+0630HD                  FROM     (WS-HLD-RECORD)
+0630HD                  NUMITEMS (WS-TOTAL-HLD)
+0630HD                  RESP     (EVAL-CODE)
+0630HD      END-EXEC
+
+0630HD      IF EVAL-CODE NOT = DFHRESP (NORMAL)
+0630HD         MOVE 'WRITEQ TS' TO ERR-MSG
+0630HD         PERFORM 9999-ERROR-HANDLING
+0630HD      END-IF
+0630HD      .
+
        4320-CHECK-VALID-SELECTION.
             MOVE '4320-CHECK-VALID-SELECTION' TO ERR-LOC
 
             IF INVALID-CHAR
-               MOVE 'ONLY VALID INPUTS ARE ''S'', ''U'', AND ''D'''
+0630HD         MOVE 'VALID INPUTS: ''S'',''U'',''D'',''R'',''H'''
 0515RP              TO MESSAGEO
                PERFORM 5000-REFRESH-PAGE
+0611AU      ELSE IF NOT-AUTH-TO-DEL
+0611AU         MOVE 'NOT AUTHORIZED TO DELETE - SEE SUPERVISOR'
+0611AU              TO MESSAGEO
+0611AU         PERFORM 5000-REFRESH-PAGE
+0612RO      ELSE IF READONLY-REJECTED
+0612RO         MOVE 'READ-ONLY MODE - ''S'' IS THE ONLY VALID INPUT'
+0612RO              TO MESSAGEO
+0612RO         PERFORM 5000-REFRESH-PAGE
+0630HD      ELSE IF NO-HOLD-PATRON
+0630HD         MOVE 'ENTER A PATRON ID, PRESS PF14, THEN TYPE H'
+0630HD              TO MESSAGEO
+0630HD         PERFORM 5000-REFRESH-PAGE
             ELSE
 0427MD         IF WS-VALID-CTR > 0
-                  PERFORM 1110-LOCK-INPUT VARYING BK-IDX
-                               FROM 1 BY 1  UNTIL BK-IDX > 15
-
-      **          ATTRB = ASKIP,HILIGHT = NONE
-                  MOVE DFHBMASK TO TTLSRCHA
-                  INITIALIZE WS-CLEAR-SW
-
-                  PERFORM 5000-REFRESH-PAGE
-
-                  EXEC CICS
-                       XCTL PROGRAM  (WS-INFO-PGMID)
-                            COMMAREA (WS-COMMAREA)
-                  END-EXEC
+0607CF            PERFORM 4325-BUILD-RECAP
                ELSE
                   MOVE -1 TO SELBKL (1)
                   MOVE 'PLEASE USE THE SEARCH BAR OR SELECT A BOOK'
@@ -684,8 +1174,206 @@
                   PERFORM 5000-REFRESH-PAGE
 0422C2         END-IF
 0422C2      END-IF
+0611AU      END-IF
+0612RO      END-IF
             .
 
+0607CF 4325-BUILD-RECAP.
+0607CF      MOVE '4325-BUILD-RECAP' TO ERR-LOC
+
+0712IL PERFORM 4327-CLEAR-RECAP-ROW VARYING BK-IDX
+0712IL           FROM 1 BY 1 UNTIL BK-IDX > WS-PAGE-SIZE
+0607CF      MOVE 1 TO WS-RECAP-IDX
+
+0712IL      PERFORM 4328-RECAP-VIEW-ROW VARYING WS-Q-ITEM FROM 1 BY 1
+0712IL                UNTIL WS-Q-ITEM > WS-TOTAL-SEL
+
+0712IL      PERFORM 4329-RECAP-DELETE-ROW VARYING WS-Q-ITEM FROM 1 BY 1
+0712IL                UNTIL WS-Q-ITEM > WS-TOTAL-DEL
+
+0712IL      PERFORM 4331-RECAP-UPDATE-ROW VARYING WS-Q-ITEM FROM 1 BY 1
+0712IL                UNTIL WS-Q-ITEM > WS-TOTAL-UPD
+
+0712IL      PERFORM 4332-RECAP-RESTORE-ROW VARYING WS-Q-ITEM FROM 1 BY 1
+0712IL                UNTIL WS-Q-ITEM > WS-TOTAL-RES
+
+0712IL      PERFORM 4333-RECAP-HOLD-ROW VARYING WS-Q-ITEM FROM 1 BY 1
+0712IL                UNTIL WS-Q-ITEM > WS-TOTAL-HLD
+
+0607CF      PERFORM 1110-LOCK-INPUT VARYING BK-IDX
+0608PS                   FROM 1 BY 1  UNTIL BK-IDX > WS-PAGE-SIZE
+
+0607CF      SET CONFIRM-PENDING TO TRUE
+0607CF      MOVE 'CONFIRM? TYPE Y OR N IN SEARCH BOX, PRESS ENTER'
+0607CF           TO MESSAGEO
+
+0607CF      PERFORM 2000-DISPLAY-MAP
+0607CF      .
+
+0607CF 4326-CANCEL-RECAP.
+0607CF      MOVE '4326-CANCEL-RECAP' TO ERR-LOC
+
+0607CF      MOVE 0 TO WS-TOTAL-SEL
+0607CF                WS-TOTAL-DEL
+0607CF                WS-TOTAL-UPD
+0607CF                WS-TOTAL-RES
+0630HD                WS-TOTAL-HLD
+
+0607CF      EXEC CICS
+0607CF           DELETEQ TS
+0607CF                   QUEUE (WS-SEL-QUEUE-NAME)
+0607CF                   RESP  (EVAL-CODE)
+0607CF      END-EXEC
+
+0607CF      EXEC CICS
+0607CF           DELETEQ TS
+0607CF                   QUEUE (WS-DEL-QUEUE-NAME)
+0607CF                   RESP  (EVAL-CODE)
+0607CF      END-EXEC
+
+0607CF      EXEC CICS
+0607CF           DELETEQ TS
+0607CF                   QUEUE (WS-UPD-QUEUE-NAME)
+0607CF                   RESP  (EVAL-CODE)
+0607CF      END-EXEC
+
+0607CF      EXEC CICS
+0607CF           DELETEQ TS
+0607CF                   QUEUE (WS-RES-QUEUE-NAME)
+0607CF                   RESP  (EVAL-CODE)
+0607CF      END-EXEC
+
+0630HD      EXEC CICS
+0630HD           DELETEQ TS
+0630HD                   QUEUE (WS-HLD-QUEUE-NAME)
+0630HD                   RESP  (EVAL-CODE)
+0630HD      END-EXEC
+
+0607CF      INITIALIZE WS-CONFIRM-SW
+0607CF      SET CLEAR TO TRUE
+0607CF      MOVE 'SELECTIONS CANCELLED' TO MESSAGEO
+
+0607CF      PERFORM 5000-REFRESH-PAGE
+0607CF      .
+
+0712IL 4327-CLEAR-RECAP-ROW.
+0712IL      MOVE '4327-CLEAR-RECAP-ROW' TO ERR-LOC
+0712IL      MOVE SPACES TO IDNUMO (BK-IDX)
+0712IL                     TITLEO (BK-IDX)
+0712IL      .
+
+0712IL 4328-RECAP-VIEW-ROW.
+0712IL      MOVE '4328-RECAP-VIEW-ROW' TO ERR-LOC
+
+0712IL      EXEC CICS READQ TS
+0712IL                QUEUE (WS-SEL-QUEUE-NAME)
+0712IL                INTO  (WS-RECORD)
+0712IL                ITEM  (WS-Q-ITEM)
+0712IL                RESP  (EVAL-CODE)
+0712IL      END-EXEC
+
+0712IL      IF EVAL-CODE = DFHRESP (NORMAL)
+0712IL         MOVE WS-RECORD          TO IDNUMO (WS-RECAP-IDX)
+0712IL         MOVE 'ACTION: VIEW'     TO TITLEO (WS-RECAP-IDX)
+0712IL         ADD 1 TO WS-RECAP-IDX
+0712IL      END-IF
+0712IL      .
+
+0712IL 4329-RECAP-DELETE-ROW.
+0712IL      MOVE '4329-RECAP-DELETE-ROW' TO ERR-LOC
+
+0712IL      EXEC CICS READQ TS
+0712IL                QUEUE (WS-DEL-QUEUE-NAME)
+0712IL                INTO  (WS-RECORD)
+0712IL                ITEM  (WS-Q-ITEM)
+0712IL                RESP  (EVAL-CODE)
+0712IL      END-EXEC
+
+0712IL      IF EVAL-CODE = DFHRESP (NORMAL)
+0712IL         MOVE WS-RECORD          TO IDNUMO (WS-RECAP-IDX)
+0712IL         MOVE 'ACTION: DELETE'   TO TITLEO (WS-RECAP-IDX)
+0712IL         ADD 1 TO WS-RECAP-IDX
+0712IL      END-IF
+0712IL      .
+
+0712IL 4331-RECAP-UPDATE-ROW.
+0712IL      MOVE '4331-RECAP-UPDATE-ROW' TO ERR-LOC
+
+0712IL      EXEC CICS READQ TS
+0712IL                QUEUE (WS-UPD-QUEUE-NAME)
+0712IL                INTO  (WS-RECORD)
+0712IL                ITEM  (WS-Q-ITEM)
+0712IL                RESP  (EVAL-CODE)
+0712IL      END-EXEC
+
+0712IL      IF EVAL-CODE = DFHRESP (NORMAL)
+0712IL         MOVE WS-RECORD          TO IDNUMO (WS-RECAP-IDX)
+0712IL         MOVE 'ACTION: UPDATE'   TO TITLEO (WS-RECAP-IDX)
+0712IL         ADD 1 TO WS-RECAP-IDX
+0712IL      END-IF
+0712IL      .
+
+0712IL 4332-RECAP-RESTORE-ROW.
+0712IL      MOVE '4332-RECAP-RESTORE-ROW' TO ERR-LOC
+
+0712IL      EXEC CICS READQ TS
+0712IL                QUEUE (WS-RES-QUEUE-NAME)
+0712IL                INTO  (WS-RECORD)
+0712IL                ITEM  (WS-Q-ITEM)
+0712IL                RESP  (EVAL-CODE)
+0712IL      END-EXEC
+
+0712IL      IF EVAL-CODE = DFHRESP (NORMAL)
+0712IL         MOVE WS-RECORD          TO IDNUMO (WS-RECAP-IDX)
+0712IL         MOVE 'ACTION: RESTORE'  TO TITLEO (WS-RECAP-IDX)
+0712IL         ADD 1 TO WS-RECAP-IDX
+0712IL      END-IF
+0712IL      .
+
+0712IL 4333-RECAP-HOLD-ROW.
+0712IL      MOVE '4333-RECAP-HOLD-ROW' TO ERR-LOC
+
+0712IL      EXEC CICS READQ TS
+0712IL                QUEUE (WS-HLD-QUEUE-NAME)
+0712IL                INTO  (WS-HLD-RECORD)
+0712IL                ITEM  (WS-Q-ITEM)
+0712IL                RESP  (EVAL-CODE)
+0712IL      END-EXEC
+
+0712IL      IF EVAL-CODE = DFHRESP (NORMAL)
+0712IL         MOVE WS-HLD-REC-BOOK-ID  TO IDNUMO (WS-RECAP-IDX)
+0712IL         MOVE 'ACTION: HOLD'      TO TITLEO (WS-RECAP-IDX)
+0712IL         ADD 1 TO WS-RECAP-IDX
+0712IL      END-IF
+0712IL      .
+
+0607CF 4330-CHECK-CONFIRM-INPUT.
+0607CF      MOVE '4330-CHECK-CONFIRM-INPUT' TO ERR-LOC
+
+0607CF      EVALUATE FUNCTION UPPER-CASE (TTLSRCHI (1:1))
+0607CF          WHEN 'Y'
+0607CF               PERFORM 1110-LOCK-INPUT VARYING BK-IDX
+0608PS FROM 1 BY 1 UNTIL BK-IDX > WS-PAGE-SIZE
+
+      **               ATTRB = ASKIP,HILIGHT = NONE
+0607CF               MOVE DFHBMASK TO TTLSRCHA
+0607CF               INITIALIZE WS-CONFIRM-SW
+0607CF                          WS-CLEAR-SW
+
+0607CF               PERFORM 5000-REFRESH-PAGE
+
+0607CF               EXEC CICS
+0607CF                    XCTL PROGRAM  (WS-INFO-PGMID)
+0607CF                         COMMAREA (WS-COMMAREA)
+0607CF               END-EXEC
+0607CF          WHEN 'N'
+0607CF               PERFORM 4326-CANCEL-RECAP
+0607CF          WHEN OTHER
+0607CF               MOVE 'PLEASE ENTER Y OR N TO CONFIRM' TO MESSAGEO
+0607CF               PERFORM 2000-DISPLAY-MAP
+0607CF      END-EVALUATE
+0607CF      .
+
        5000-REFRESH-PAGE.
             MOVE '5000-REFRESH-PAGE' TO ERR-LOC
 
