@@ -0,0 +1,278 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    PUBSUMM.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  06/21/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * COMPANION BATCH REPORT TO BOOKREP - PUBLISHER ROLLUP SUMMARY   *
+      *----------------------------------------------------------------*
+      * - SAME SQLCA/REPVARS PLUMBING AS BOOKREP AND BOOKRANK, BUT     *
+      *   PRINTS ONE LINE PER PUBLISHER INSTEAD OF ONE LINE PER BOOK   *
+      * - CURPUBSM JOINS PUBLISHERS TO BOOKS AND GROUPS BY PUBLISHER_  *
+      *   ID, LETTING DB2 DO THE COUNT(*)/AVG(RATING)/AVG(TOTAL_PAGES) *
+      *   AGGREGATION INSTEAD OF ACCUMULATING TOTALS ROW BY ROW IN     *
+      *   WORKING-STORAGE                                              *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JUNE  21,2020 - INITIAL VERSION                        (0621PS)*
+      *                                                                *
+      * FILES:                                                         *
+      * PUBSUMOP (OUTPUT) - IBMUSER.SMAGALIT.PUBSUMOP                  *
+      *                                                                *
+      * 0000-MAIN                      2210-MOVE-TO-VARS               *
+      * 1000-INIT                      2220-WRITE-INFO                 *
+      * 1100-GET-TIMESTAMP             3000-CLEANUP                    *
+      * 1200-OPEN-CURSOR               3100-CLOSE-FILE                 *
+      * 1300-OPEN-FILE                 3200-CLOSE-CURSOR               *
+      * 1400-SET-REPVARS               9999-ERROR-HANDLING             *
+      * 2000-MAIN-LOGIC                9999-TERMINATE                 *
+      * 2100-WRITE-HEADERS                                             *
+      * 2200-FETCH-CURSOR                                              *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-PUBSUMOP ASSIGN       TO    PUBSUMOP
+                              FILE STATUS  IS FS-PUBSUMOP
+                              ORGANIZATION IS SEQUENTIAL.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  FD-PUBSUMOP
+           RECORDING MODE F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REC-PUBSUMOP                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-PUB-INFO.
+               10  WS-PUB-ID-NUM       PIC 9(008)     VALUE 0       .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-PUB-NAME         PIC X(040)     VALUE SPACES  .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-BOOK-CNT-TXT     PIC ZZZ,ZZ9    VALUE ZEROS   .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-AVG-RATING-TXT   PIC X(005)     VALUE SPACES  .
+               10  WS-AVG-RATING-FMT   REDEFINES WS-AVG-RATING-TXT
+                                       PIC ZZ.99                    .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-AVG-PAGES-TXT    PIC ZZZZ9      VALUE ZEROS   .
+           05  WS-FIX-FORMATTING.
+               10  WS-BOOK-CNT-NUM     PIC 9(006)      VALUE 0     .
+               10  WS-AVG-RATING-NUM   PIC 99V99       VALUE 0     .
+               10  WS-AVG-PAGES-NUM    PIC 9(005)      VALUE 0     .
+           05  WS-COUNTERS.
+               10  WS-REC-TOTAL-CNTR   PIC S9(04) COMP VALUE 0.
+
+           05  WS-REP-VARS.
+               10  WS-CUR-PAGE          PIC 9(04)            .
+               10  WS-HDR-TITLE         PIC X(108)
+                                        VALUE 'PUBLISHER ROLLUP SUMMARY'
+                                        .
+
+       COPY REPVARS.
+
+       01  WS-SYS-VARS.
+           05  WS-TIMESTAMP             PIC X(26)       VALUE SPACES.
+           05  WS-TIMESTAMP-FMT         REDEFINES WS-TIMESTAMP.
+               10  WS-DATE              PIC X(10).
+               10  FILLER               PIC X    .
+               10  WS-TIME              PIC X(08).
+               10  FILLER               PIC X    .
+               10  WS-MICROSEC          PIC X(06).
+           05  WS-FILESTAT.
+               10  FS-PUBSUMOP          PIC 99          VALUE 0.
+           05  EVAL-CODE                PIC S9(08) COMP VALUE 0.
+               88  ERR-OK                               VALUE 0.
+               88  SQL-EOC                               VALUE 100.
+           05  WS-PGM-NAME              PIC X(08)      VALUE 'PUBSUMM'.
+
+       01  WS-ERROR.
+           05  FILLER                   PIC X(09)       VALUE 'ERR AT '.
+           05  ERR-LOC                  PIC X(26)       VALUE SPACES   .
+           05  FILLER                   PIC X(05)       VALUE ' RC: '  .
+           05  ERR-CODE                 PIC X(08)       VALUE SPACES   .
+           05  FILLER                   PIC X(06)       VALUE ' MSG: ' .
+           05  ERR-MSG                  PIC X(26)       VALUE SPACES   .
+
+      *** SQL COPYBOOKS
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLBOOKS END-EXEC.
+           EXEC SQL INCLUDE DCLPUB END-EXEC.
+
+           EXEC SQL DECLARE CURPUBSM CURSOR FOR
+                SELECT P.PUBLISHER_ID
+                      ,P.PUBLISHER_NAME
+                      ,COUNT(*)
+                      ,AVG(B.RATING)
+                      ,AVG(B.TOTAL_PAGES)
+                  FROM IBMUSER.PUBLISHERS P
+                 INNER JOIN IBMUSER.BOOKS B
+                    ON P.PUBLISHER_ID = B.PUBLISHER_ID
+                 GROUP BY P.PUBLISHER_ID, P.PUBLISHER_NAME
+                 ORDER BY P.PUBLISHER_ID
+           END-EXEC.
+
+      *------------------------------
+       PROCEDURE DIVISION.
+      *------------------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+            PERFORM 1000-INIT
+            PERFORM 2000-MAIN-LOGIC
+            PERFORM 3000-CLEANUP
+            .
+
+       1000-INIT.
+            MOVE '1000-INIT' TO ERR-LOC
+            PERFORM 1100-GET-TIMESTAMP
+            PERFORM 1200-OPEN-CURSOR
+            PERFORM 1300-OPEN-FILE
+            PERFORM 1400-SET-REPVARS
+            .
+
+       1100-GET-TIMESTAMP.
+            MOVE '1100-GET-TIMESTAMP' TO ERR-LOC
+            EXEC SQL
+                 SELECT CURRENT TIMESTAMP
+                   INTO :WS-TIMESTAMP
+                   FROM SYSIBM.SYSDUMMY1
+            END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            IF ERR-OK
+               DISPLAY WS-TIMESTAMP
+            ELSE
+               MOVE 'SELECT CURRENT TIMESTAMP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1200-OPEN-CURSOR.
+            MOVE '1200-OPEN-CURSOR' TO ERR-LOC
+            EXEC SQL OPEN CURPUBSM END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'OPEN CURPUBSM' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1300-OPEN-FILE.
+            MOVE '1300-OPEN-FILE' TO ERR-LOC
+            OPEN OUTPUT FD-PUBSUMOP
+            MOVE FS-PUBSUMOP TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'OPEN OUTPUT FD-PUBSUMOP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1400-SET-REPVARS.
+            MOVE '1400-SET-REPVARS' TO ERR-LOC
+            MOVE WS-PGM-NAME  TO WS-REP-PGM
+            MOVE WS-HDR-TITLE TO WS-REP-TITLE(32:)
+            MOVE WS-DATE      TO WS-REP-DATE
+            INSPECT WS-TIME REPLACING ALL '.' BY ':'
+            MOVE WS-TIME      TO WS-REP-TIME
+            .
+
+       2000-MAIN-LOGIC.
+            MOVE '2000-MAIN-LOGIC' TO ERR-LOC
+            INITIALIZE WS-COUNTERS
+            PERFORM 2100-WRITE-HEADERS
+            PERFORM 2200-FETCH-CURSOR UNTIL SQL-EOC
+            DISPLAY 'SEE FULL REPORT AT IBMUSER.SMAGALIT.PUBSUMOP'
+            WRITE REC-PUBSUMOP FROM WS-REP-FOOTER
+            .
+
+       2100-WRITE-HEADERS.
+            MOVE '2100-WRITE-HEADERS' TO ERR-LOC
+            ADD  1            TO WS-CUR-PAGE
+            MOVE WS-CUR-PAGE  TO WS-REP-CURP
+            WRITE REC-PUBSUMOP FROM WS-REP-HEADER1
+            WRITE REC-PUBSUMOP FROM WS-REP-HEADER2
+            WRITE REC-PUBSUMOP FROM WS-REP-SPACES
+            .
+
+       2200-FETCH-CURSOR.
+            MOVE '2200-FETCH-CURSOR' TO ERR-LOC
+            INITIALIZE WS-PUB-INFO
+                       DCLPUB
+            EXEC SQL
+                 FETCH CURPUBSM
+                  INTO :TBLPUB-PUBLISHER-ID
+                      ,:TBLPUB-PUBLISHER-NAME
+                      ,:WS-BOOK-CNT-NUM
+                      ,:WS-AVG-RATING-NUM
+                      ,:WS-AVG-PAGES-NUM
+            END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            EVALUATE TRUE
+                WHEN ERR-OK
+                     ADD 1 TO WS-REC-TOTAL-CNTR
+                     PERFORM 2210-MOVE-TO-VARS
+                     PERFORM 2220-WRITE-INFO
+                WHEN SQL-EOC
+                     DISPLAY 'END OF FILE REACHED'
+                     DISPLAY WS-REC-TOTAL-CNTR ' PUBLISHERS LISTED'
+                WHEN OTHER
+                     MOVE 'FETCH CURPUBSM' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+       2210-MOVE-TO-VARS.
+            MOVE '2210-MOVE-TO-VARS' TO ERR-LOC
+            MOVE TBLPUB-PUBLISHER-ID          TO WS-PUB-ID-NUM
+            MOVE TBLPUB-PUBLISHER-NAME-TEXT (1:40)
+                                               TO WS-PUB-NAME
+            MOVE WS-BOOK-CNT-NUM               TO WS-BOOK-CNT-TXT
+            MOVE WS-AVG-RATING-NUM             TO WS-AVG-RATING-FMT
+            MOVE WS-AVG-PAGES-NUM               TO WS-AVG-PAGES-TXT
+            .
+
+       2220-WRITE-INFO.
+            MOVE '2220-WRITE-INFO' TO ERR-LOC
+            WRITE REC-PUBSUMOP FROM WS-PUB-INFO
+            .
+
+       3000-CLEANUP.
+            MOVE '3000-CLEANUP' TO ERR-LOC
+            PERFORM 3100-CLOSE-FILE
+            PERFORM 3200-CLOSE-CURSOR
+            PERFORM 9999-TERMINATE
+            .
+
+       3100-CLOSE-FILE.
+            MOVE '3100-CLOSE-FILE' TO ERR-LOC
+            CLOSE FD-PUBSUMOP
+            MOVE FS-PUBSUMOP TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'CLOSE FD-PUBSUMOP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       3200-CLOSE-CURSOR.
+            MOVE '3200-CLOSE-CURSOR' TO ERR-LOC
+            EXEC SQL CLOSE CURPUBSM END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'CLOSE CURPUBSM' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            DISPLAY WS-ERROR
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            STOP RUN
+            .
