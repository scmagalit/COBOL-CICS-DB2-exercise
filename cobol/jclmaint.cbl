@@ -0,0 +1,416 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    JCLMAINT.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  06/26/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * ONLINE MAINTENANCE SCREEN FOR THE JCLBKREP VSAM JCL TEXT       *
+      *----------------------------------------------------------------*
+      * - LETS AN AUTHORIZED OPERATOR VIEW AND EDIT THE JCL LINES      *
+      *   CICSRJCL SUBMITS, WITHOUT GOING AROUND THE ONLINE SYSTEM     *
+      *   VIA TSO/ISPF OR A BATCH LOAD                                 *
+      * - GATED TO SUPERVISOR-LEVEL OPERATORS VIA AUTHCHK, THE SAME    *
+      *   WAY TRAN2DB2 GATES DELETES (SEE 0611AU)                      *
+      * - ENTER A KEY AND PRESS ENTER TO DISPLAY THAT LINE (BLANK IF   *
+      *   THE KEY DOESN'T EXIST YET)                                   *
+      * - TYPE/EDIT THE JCL TEXT AND PRESS PF5 TO SAVE - REWRITES AN   *
+      *   EXISTING KEY OR WRITES A NEW ONE                             *
+      * - PRESS PF6 TO DELETE THE LINE CURRENTLY DISPLAYED             *
+      * - PRESS PF7/PF8 TO BROWSE TO THE PREVIOUS/NEXT KEY IN THE FILE *
+      * - PRESS PF3 TO EXIT                                            *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JUNE  26,2020 - INITIAL VERSION                        (0626JM)*
+      *                                                                *
+      * FILES:                                                         *
+      * JCLBKREP (INPUT/OUTPUT) - IBMUSER.SMAGALIT.VSAM.JCLBKREP       *
+      *                                                                *
+      * 0000-MAIN                      2300-DELETE-JCL-LINE            *
+      * 1000-INIT-SCREEN               2400-BROWSE-JCL-LINE            *
+      * 1100-CHECK-AUTHORITY           3000-SEND-RECEIVE-SCREEN        *
+      * 1200-SEND-BLANK-MAP            9999-ERROR-HANDLING             *
+      * 2000-RECEIVE-MAP               9999-TERMINATE                  *
+      * 2100-READ-JCL-LINE                                             *
+      * 2200-SAVE-JCL-LINE                                             *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-JCL-FILE          PIC X(08)         VALUE 'JCLBKREP'.
+           05  WS-VSAM-KEY          PIC X(08)         VALUE SPACES.
+           05  WS-JCL-LINE          PIC X(80)         VALUE SPACES.
+           05  WS-NOTFND-SW         PIC 9             VALUE 0.
+               88  KEY-NOTFND                         VALUE 1.
+
+       01  WS-CONST-VARS.
+           05  WS-TRNIDS.
+               10  WS-JCLM-TRNID    PIC X(04)         VALUE 'JCLM'.
+           05  WS-MAPIDS.
+               10  WS-JCLMAP-NAME   PIC X(07)         VALUE 'JCLMAP'.
+               10  WS-JCLSET-NAME   PIC X(07)         VALUE 'JCLSET'.
+           05  WS-PGMIDS.
+               10  WS-AUTHCHK-PGMID PIC X(08)         VALUE 'AUTHCHK'.
+
+       01  WS-SYS-VARS.
+           05  WS-SEND-MSG          PIC  X(80)        VALUE SPACES.
+           05  EVAL-CODE            PIC S9(08) COMP   VALUE 0.
+
+       01  WS-ERROR.
+           05  FILLER               PIC X(09)         VALUE 'ERROR AT '.
+           05  ERR-LOC              PIC X(26)         VALUE SPACES     .
+           05  FILLER               PIC X(05)         VALUE ' RC: '    .
+           05  ERR-CODE             PIC X(08)         VALUE SPACES     .
+           05  FILLER               PIC X(06)         VALUE ' MSG: '   .
+           05  ERR-MSG              PIC X(26)         VALUE SPACES     .
+
+       01  WS-AUTHCHK-COMMAREA.
+           05  WS-OPERATOR-ID       PIC X(08)         VALUE SPACES.
+           05  WS-AUTHORIZED-SW     PIC 9             VALUE 0.
+               88  AUTHORIZED                         VALUE 1.
+
+      **COPYBOOK FOR SYMBOLIC MAP
+       COPY JCLSET.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       01  WS-COMMAREA.
+           05  LS-DUMMY-FLAG        PIC X             VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-DUMMY-FLAG        PIC X.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+
+            IF EIBCALEN = 0
+               PERFORM 1000-INIT-SCREEN
+            ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               EVALUATE EIBAID
+                   WHEN DFHPF3
+                        MOVE 'TRANSACTION TERMINATED' TO WS-SEND-MSG
+                        PERFORM 9999-TERMINATE
+                   WHEN DFHENTER
+                        PERFORM 2000-RECEIVE-MAP
+                        PERFORM 2100-READ-JCL-LINE
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+                   WHEN DFHPF5
+                        PERFORM 2000-RECEIVE-MAP
+                        PERFORM 2200-SAVE-JCL-LINE
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+                   WHEN DFHPF6
+                        PERFORM 2000-RECEIVE-MAP
+                        PERFORM 2300-DELETE-JCL-LINE
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+                   WHEN DFHPF7
+                        PERFORM 2000-RECEIVE-MAP
+                        PERFORM 2400-BROWSE-JCL-LINE
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+                   WHEN DFHPF8
+                        PERFORM 2000-RECEIVE-MAP
+                        PERFORM 2400-BROWSE-JCL-LINE
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+                   WHEN OTHER
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+               END-EVALUATE
+            END-IF
+
+            MOVE WS-COMMAREA TO DFHCOMMAREA
+
+            EXEC CICS
+                 RETURN TRANSID  (WS-JCLM-TRNID)
+                        COMMAREA (DFHCOMMAREA)
+                        RESP     (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'RETURN TRANSID' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1000-INIT-SCREEN.
+            MOVE '1000-INIT-SCREEN' TO ERR-LOC
+
+            PERFORM 1100-CHECK-AUTHORITY
+
+            IF AUTHORIZED
+               PERFORM 1200-SEND-BLANK-MAP
+            ELSE
+               MOVE 'NOT AUTHORIZED TO MAINTAIN JCL' TO WS-SEND-MSG
+               PERFORM 9999-TERMINATE
+            END-IF
+            .
+
+       1100-CHECK-AUTHORITY.
+            MOVE '1100-CHECK-AUTHORITY' TO ERR-LOC
+
+            MOVE EIBTRMID TO WS-OPERATOR-ID
+            MOVE 0 TO WS-AUTHORIZED-SW
+
+            EXEC CICS LINK
+                 PROGRAM  (WS-AUTHCHK-PGMID)
+                 COMMAREA (WS-AUTHCHK-COMMAREA)
+                 RESP     (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'LINK PROGRAM' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1200-SEND-BLANK-MAP.
+            MOVE '1200-SEND-BLANK-MAP' TO ERR-LOC
+
+            MOVE LOW-VALUES TO JCLMAPO
+            MOVE 'ENTER A KEY AND PRESS ENTER' TO MSGLNO
+
+            EXEC CICS
+                 SEND MAP    (WS-JCLMAP-NAME)
+                      MAPSET (WS-JCLSET-NAME)
+                      FROM   (JCLMAPO)
+                      ERASE
+                      RESP   (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'SEND MAP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       2000-RECEIVE-MAP.
+            MOVE '2000-RECEIVE-MAP' TO ERR-LOC
+
+            EXEC CICS
+                 RECEIVE MAP    (WS-JCLMAP-NAME)
+                         MAPSET (WS-JCLSET-NAME)
+                         INTO   (JCLMAPI)
+                         RESP   (EVAL-CODE)
+                         ASIS
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+            AND EVAL-CODE NOT = DFHRESP (MAPFAIL)
+               MOVE 'RECEIVE MAP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            MOVE JCLKEYI TO WS-VSAM-KEY
+            .
+
+       2100-READ-JCL-LINE.
+            MOVE '2100-READ-JCL-LINE' TO ERR-LOC
+
+            MOVE 0 TO WS-NOTFND-SW
+
+            EXEC CICS
+                 READ FILE   (WS-JCL-FILE)
+                      INTO   (WS-JCL-LINE)
+                      RIDFLD (WS-VSAM-KEY)
+                      RESP   (EVAL-CODE)
+            END-EXEC
+
+            EVALUATE EVAL-CODE
+                WHEN DFHRESP (NORMAL)
+                     MOVE WS-VSAM-KEY TO JCLKEYO
+                     MOVE WS-JCL-LINE TO JCLTXTO
+                     MOVE 'LINE FOUND - PF5 SAVE, PF6 DELETE' TO
+                          MSGLNO
+                WHEN DFHRESP (NOTFND)
+                     MOVE WS-VSAM-KEY TO JCLKEYO
+                     MOVE SPACES      TO JCLTXTO
+                     MOVE 'KEY NOT FOUND - TYPE JCL AND PF5 TO ADD'
+                       TO MSGLNO
+                WHEN OTHER
+                     MOVE 'READ FILE' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+       2200-SAVE-JCL-LINE.
+            MOVE '2200-SAVE-JCL-LINE' TO ERR-LOC
+
+            MOVE JCLTXTI TO WS-JCL-LINE
+
+            EXEC CICS
+                 READ FILE   (WS-JCL-FILE)
+                      INTO   (WS-JCL-LINE)
+                      RIDFLD (WS-VSAM-KEY)
+                      UPDATE
+                      RESP   (EVAL-CODE)
+            END-EXEC
+
+            MOVE JCLTXTI TO WS-JCL-LINE
+
+            EVALUATE EVAL-CODE
+                WHEN DFHRESP (NORMAL)
+                     EXEC CICS
+                          REWRITE FILE (WS-JCL-FILE)
+                                  FROM (WS-JCL-LINE)
+                                  RESP (EVAL-CODE)
+                     END-EXEC
+
+                     IF EVAL-CODE NOT = DFHRESP (NORMAL)
+                        MOVE 'REWRITE FILE' TO ERR-MSG
+                        PERFORM 9999-ERROR-HANDLING
+                     END-IF
+
+                     MOVE 'LINE UPDATED' TO MSGLNO
+                WHEN DFHRESP (NOTFND)
+                     EXEC CICS
+                          WRITE  FILE   (WS-JCL-FILE)
+                                 FROM   (WS-JCL-LINE)
+                                 RIDFLD (WS-VSAM-KEY)
+                                 RESP   (EVAL-CODE)
+                     END-EXEC
+
+                     IF EVAL-CODE NOT = DFHRESP (NORMAL)
+                        MOVE 'WRITE FILE' TO ERR-MSG
+                        PERFORM 9999-ERROR-HANDLING
+                     END-IF
+
+                     MOVE 'LINE ADDED' TO MSGLNO
+                WHEN OTHER
+                     MOVE 'READ FILE UPDATE' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+
+            MOVE WS-VSAM-KEY TO JCLKEYO
+            MOVE WS-JCL-LINE TO JCLTXTO
+            .
+
+       2300-DELETE-JCL-LINE.
+            MOVE '2300-DELETE-JCL-LINE' TO ERR-LOC
+
+            EXEC CICS
+                 READ FILE   (WS-JCL-FILE)
+                      INTO   (WS-JCL-LINE)
+                      RIDFLD (WS-VSAM-KEY)
+                      UPDATE
+                      RESP   (EVAL-CODE)
+            END-EXEC
+
+            EVALUATE EVAL-CODE
+                WHEN DFHRESP (NORMAL)
+                     EXEC CICS
+                          DELETE FILE (WS-JCL-FILE)
+                                 RESP (EVAL-CODE)
+                     END-EXEC
+
+                     IF EVAL-CODE NOT = DFHRESP (NORMAL)
+                        MOVE 'DELETE FILE' TO ERR-MSG
+                        PERFORM 9999-ERROR-HANDLING
+                     END-IF
+
+                     MOVE SPACES       TO JCLTXTO
+                     MOVE 'LINE DELETED' TO MSGLNO
+                WHEN DFHRESP (NOTFND)
+                     MOVE 'KEY NOT FOUND - NOTHING TO DELETE' TO
+                          MSGLNO
+                WHEN OTHER
+                     MOVE 'READ FILE UPDATE' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+
+            MOVE WS-VSAM-KEY TO JCLKEYO
+            .
+
+       2400-BROWSE-JCL-LINE.
+            MOVE '2400-BROWSE-JCL-LINE' TO ERR-LOC
+
+            EXEC CICS
+                 STARTBR FILE   (WS-JCL-FILE)
+                         RIDFLD (WS-VSAM-KEY)
+                         RESP   (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+            AND EVAL-CODE NOT = DFHRESP (NOTFND)
+               MOVE 'STARTBR' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            IF EIBAID = DFHPF8
+               EXEC CICS
+                    READNEXT FILE   (WS-JCL-FILE)
+                             INTO   (WS-JCL-LINE)
+                             RIDFLD (WS-VSAM-KEY)
+                             RESP   (EVAL-CODE)
+               END-EXEC
+            ELSE
+               EXEC CICS
+                    READPREV FILE   (WS-JCL-FILE)
+                             INTO   (WS-JCL-LINE)
+                             RIDFLD (WS-VSAM-KEY)
+                             RESP   (EVAL-CODE)
+               END-EXEC
+            END-IF
+
+            EVALUATE EVAL-CODE
+                WHEN DFHRESP (NORMAL)
+                     MOVE WS-VSAM-KEY TO JCLKEYO
+                     MOVE WS-JCL-LINE TO JCLTXTO
+                     MOVE 'LINE FOUND - PF5 SAVE, PF6 DELETE' TO
+                          MSGLNO
+                WHEN DFHRESP (ENDFILE)
+                     MOVE 'NO MORE LINES IN THAT DIRECTION' TO
+                          MSGLNO
+                WHEN OTHER
+                     MOVE 'READNEXT/READPREV' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+
+            EXEC CICS
+                 ENDBR FILE (WS-JCL-FILE)
+                       RESP (EVAL-CODE)
+            END-EXEC
+            .
+
+       3000-SEND-RECEIVE-SCREEN.
+            MOVE '3000-SEND-RECEIVE-SCREEN' TO ERR-LOC
+
+            EXEC CICS
+                 SEND MAP    (WS-JCLMAP-NAME)
+                      MAPSET (WS-JCLSET-NAME)
+                      FROM   (JCLMAPO)
+                      ERASE
+                      RESP   (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'SEND MAP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            MOVE WS-ERROR  TO WS-SEND-MSG
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            EXEC CICS
+                 SEND TEXT
+                      FROM  (WS-SEND-MSG)
+                      RESP  (EVAL-CODE)
+                      ERASE
+            END-EXEC
+
+            EXEC CICS
+                 RETURN
+            END-EXEC
+            .
