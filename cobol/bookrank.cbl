@@ -0,0 +1,420 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BOOKRANK.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  06/20/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * COMPANION BATCH REPORT TO BOOKREP - TOP-N RANKING REPORT       *
+      *----------------------------------------------------------------*
+      * - SAME DCLBOOKS/SQLCA PLUMBING AS BOOKREP, BUT ORDERS CURBOOK  *
+      *   BY RATING DESCENDING OR TOTAL_PAGES DESCENDING INSTEAD OF    *
+      *   BOOK_ID, AND STOPS AFTER THE TOP N ROWS                      *
+      * - TWO DECLARE CURSORS (ONE PER SORT), OPENED BASED ON THE      *
+      *   PARM CARD'S SORT= VALUE, SAME "PICK ONE CURSOR AT OPEN TIME" *
+      *   PATTERN QUEUEDB2 USES FOR ITS SORT-BY-TITLE/SORT-BY-RATING   *
+      *   CURSORS                                                      *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JUNE  20,2020 - INITIAL VERSION                        (0620RK)*
+      *                                                                *
+      * PARM CARD (ALL OPTIONAL, COMMA-SEPARATED, ANY ORDER):          *
+      *   SORT=RATING  - RANK BY RATING DESCENDING (DEFAULT)           *
+      *   SORT=PAGES   - RANK BY TOTAL_PAGES DESCENDING                *
+      *   TOPN=nn      - HOW MANY ROWS TO LIST (DEFAULT 10)            *
+      *   E.G. PARM='SORT=PAGES,TOPN=25'                               *
+      *                                                                *
+      * FILES:                                                         *
+      * BKRANKOP (OUTPUT) - IBMUSER.SMAGALIT.BKRANKOP                  *
+      *                                                                *
+      * 0000-MAIN                      2210-MOVE-TO-VARS               *
+      * 1000-INIT                      2220-WRITE-INFO                 *
+      * 1100-GET-TIMESTAMP             3000-CLEANUP                    *
+      * 1150-PARSE-PARM                3100-CLOSE-FILE                 *
+      * 1200-OPEN-CURSOR               3200-CLOSE-CURSOR               *
+      * 1300-OPEN-FILE                 9999-ERROR-HANDLING             *
+      * 1400-SET-REPVARS               9999-TERMINATE                 *
+      * 2000-MAIN-LOGIC                                                *
+      * 2100-WRITE-HEADERS                                             *
+      * 2200-FETCH-CURSOR                                              *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-BKRANKOP ASSIGN       TO    BKRANKOP
+                              FILE STATUS  IS FS-BKRANKOP
+                              ORGANIZATION IS SEQUENTIAL.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  FD-BKRANKOP
+           RECORDING MODE F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REC-BKRANKOP                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-RANK-INFO.
+               10  WS-RANK-NUM         PIC ZZZ9        VALUE 0       .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-BOOK-ID-NUM      PIC 9(008)     VALUE 0       .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-TITLE            PIC X(060)     VALUE SPACES  .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-TOTAL-PAGES-NUM  PIC 9(004)     VALUE 0       .
+               10  WS-TOTAL-PAGES-TXT  REDEFINES WS-TOTAL-PAGES-NUM
+                                       PIC X(004)                   .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-RATING-TXT       PIC X(005)     VALUE SPACES  .
+               10  WS-RATING-TXT-FMT   REDEFINES WS-RATING-TXT
+                                       PIC 99.99                    .
+               10  FILLER              PIC XX         VALUE SPACES  .
+               10  WS-ISBN             PIC X(013)     VALUE SPACES  .
+           05  WS-FIX-FORMATTING.
+               10  WS-RATING-NUM       PIC 99V99       VALUE 0     .
+           05  WS-NULL-INDICATORS.
+               10  IND-TOTAL-PAGES     PIC S9(04) COMP VALUE 0.
+               10  IND-RATING          PIC S9(04) COMP VALUE 0.
+               10  IND-ISBN            PIC S9(04) COMP VALUE 0.
+           05  WS-SORT-VARS.
+               10  WS-SORT-MODE        PIC X(06)      VALUE 'RATING'.
+                   88  SORT-BY-RATING                  VALUE 'RATING'.
+                   88  SORT-BY-PAGES                   VALUE 'PAGES '.
+               10  WS-TOPN             PIC S9(04) COMP VALUE 10.
+               10  WS-RANK-CNTR        PIC S9(04) COMP VALUE 0.
+           05  WS-PARM-VARS.
+               10  WS-PARM-TOK         OCCURS 2 TIMES
+                                       PIC X(20)  VALUE SPACES.
+               10  WS-PARM-IDX         PIC S9(04) COMP VALUE 0.
+               10  WS-PARM-KEY         PIC X(10)  VALUE SPACES.
+               10  WS-PARM-VAL         PIC X(10)  VALUE SPACES.
+           05  WS-COUNTERS.
+               10  WS-REC-TOTAL-CNTR   PIC S9(04) COMP VALUE 0.
+               10  WS-REP-LINE         PIC S9(04) COMP VALUE 0.
+
+           05  WS-REP-VARS.
+               10  WS-CUR-PAGE          PIC 9(04)            .
+               10  WS-HDR-TITLE         PIC X(108)
+                                        VALUE 'TOP-RANKED BOOKS'.
+
+       COPY REPVARS.
+
+       01  WS-SYS-VARS.
+           05  WS-TIMESTAMP             PIC X(26)       VALUE SPACES.
+           05  WS-TIMESTAMP-FMT         REDEFINES WS-TIMESTAMP.
+               10  WS-DATE              PIC X(10).
+               10  FILLER               PIC X    .
+               10  WS-TIME              PIC X(08).
+               10  FILLER               PIC X    .
+               10  WS-MICROSEC          PIC X(06).
+           05  WS-FILESTAT.
+               10  FS-BKRANKOP          PIC 99          VALUE 0.
+           05  EVAL-CODE                PIC S9(08) COMP VALUE 0.
+               88  ERR-OK                               VALUE 0.
+               88  SQL-EOC                              VALUE 100.
+           05  WS-PGM-NAME              PIC X(08)      VALUE 'BOOKRANK'.
+
+       01  WS-ERROR.
+           05  FILLER                   PIC X(09)       VALUE 'ERR AT '.
+           05  ERR-LOC                  PIC X(26)       VALUE SPACES   .
+           05  FILLER                   PIC X(05)       VALUE ' RC: '  .
+           05  ERR-CODE                 PIC X(08)       VALUE SPACES   .
+           05  FILLER                   PIC X(06)       VALUE ' MSG: ' .
+           05  ERR-MSG                  PIC X(26)       VALUE SPACES   .
+
+      *** SQL COPYBOOKS
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLBOOKS END-EXEC.
+
+           EXEC SQL DECLARE CURRANKR CURSOR FOR
+                SELECT BOOK_ID
+                      ,TITLE
+                      ,TOTAL_PAGES
+                      ,RATING
+                      ,ISBN
+                  FROM IBMUSER.BOOKS
+                  ORDER BY RATING DESC
+           END-EXEC.
+
+           EXEC SQL DECLARE CURRANKP CURSOR FOR
+                SELECT BOOK_ID
+                      ,TITLE
+                      ,TOTAL_PAGES
+                      ,RATING
+                      ,ISBN
+                  FROM IBMUSER.BOOKS
+                  ORDER BY TOTAL_PAGES DESC
+           END-EXEC.
+
+      *--------------------------------------------------------------*
+      * LS-PARM HOLDS THE BATCH PARM CARD (SEE HEADER FOR GRAMMAR)    *
+      *--------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  LS-PARM.
+           05  LS-PARM-LEN              PIC S9(04) COMP.
+           05  LS-PARM-TEXT             PIC X(100).
+
+      *------------------------------
+       PROCEDURE DIVISION USING LS-PARM.
+      *------------------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+
+            PERFORM 1000-INIT
+            PERFORM 2000-MAIN-LOGIC
+            PERFORM 3000-CLEANUP
+            .
+
+       1000-INIT.
+            MOVE '1000-INIT' TO ERR-LOC
+
+            PERFORM 1100-GET-TIMESTAMP
+            PERFORM 1150-PARSE-PARM
+            PERFORM 1200-OPEN-CURSOR
+            PERFORM 1300-OPEN-FILE
+            PERFORM 1400-SET-REPVARS
+            .
+
+       1100-GET-TIMESTAMP.
+            MOVE '1100-GET-TIMESTAMP' TO ERR-LOC
+
+            EXEC SQL
+                 SELECT CURRENT TIMESTAMP
+                   INTO :WS-TIMESTAMP
+                   FROM SYSIBM.SYSDUMMY1
+            END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+
+            IF ERR-OK
+               DISPLAY WS-TIMESTAMP
+            ELSE
+               MOVE 'SELECT CURRENT TIMESTAMP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1150-PARSE-PARM.
+            MOVE '1150-PARSE-PARM' TO ERR-LOC
+
+            IF LS-PARM-LEN > 0
+               UNSTRING LS-PARM-TEXT (1:LS-PARM-LEN) DELIMITED BY ','
+                        INTO WS-PARM-TOK (1) WS-PARM-TOK (2)
+               END-UNSTRING
+
+               PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+                         UNTIL WS-PARM-IDX > 2
+                  IF FUNCTION TRIM (WS-PARM-TOK (WS-PARM-IDX))
+                        NOT = SPACES
+                     MOVE SPACES TO WS-PARM-KEY WS-PARM-VAL
+                     UNSTRING WS-PARM-TOK (WS-PARM-IDX)
+                              DELIMITED BY '='
+                              INTO WS-PARM-KEY WS-PARM-VAL
+                     END-UNSTRING
+
+                     EVALUATE FUNCTION TRIM (WS-PARM-KEY)
+                        WHEN 'SORT'
+                           IF FUNCTION TRIM (WS-PARM-VAL) = 'PAGES'
+                              MOVE 'PAGES ' TO WS-SORT-MODE
+                           ELSE
+                              MOVE 'RATING' TO WS-SORT-MODE
+                           END-IF
+                        WHEN 'TOPN'
+                           MOVE FUNCTION NUMVAL (WS-PARM-VAL)
+                             TO WS-TOPN
+                     END-EVALUATE
+                  END-IF
+               END-PERFORM
+            END-IF
+            .
+
+       1200-OPEN-CURSOR.
+            MOVE '1200-OPEN-CURSOR' TO ERR-LOC
+
+            EVALUATE TRUE
+               WHEN SORT-BY-PAGES
+                    EXEC SQL OPEN CURRANKP END-EXEC
+               WHEN OTHER
+                    EXEC SQL OPEN CURRANKR END-EXEC
+            END-EVALUATE
+            MOVE SQLCODE TO EVAL-CODE
+
+            IF NOT ERR-OK
+               MOVE 'OPEN CURRANK' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1300-OPEN-FILE.
+            MOVE '1300-OPEN-FILE' TO ERR-LOC
+
+            OPEN OUTPUT FD-BKRANKOP
+            MOVE FS-BKRANKOP TO EVAL-CODE
+
+            IF NOT ERR-OK
+               MOVE 'OPEN OUTPUT FD-BKRANKOP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1400-SET-REPVARS.
+            MOVE '1400-SET-REPVARS' TO ERR-LOC
+
+            MOVE WS-PGM-NAME  TO WS-REP-PGM
+            MOVE WS-HDR-TITLE TO WS-REP-TITLE(32:)
+            MOVE WS-DATE      TO WS-REP-DATE
+
+            INSPECT WS-TIME REPLACING ALL '.' BY ':'
+            MOVE WS-TIME      TO WS-REP-TIME
+            .
+
+       2000-MAIN-LOGIC.
+            MOVE '2000-MAIN-LOGIC' TO ERR-LOC
+
+            INITIALIZE WS-COUNTERS
+
+            PERFORM 2100-WRITE-HEADERS
+            PERFORM 2200-FETCH-CURSOR
+              UNTIL SQL-EOC OR WS-RANK-CNTR >= WS-TOPN
+
+            DISPLAY 'SEE FULL REPORT AT IBMUSER.SMAGALIT.BKRANKOP'
+
+            WRITE REC-BKRANKOP FROM WS-REP-FOOTER
+            .
+
+       2100-WRITE-HEADERS.
+            MOVE '2100-WRITE-HEADERS' TO ERR-LOC
+
+            ADD  1            TO WS-CUR-PAGE
+            MOVE WS-CUR-PAGE  TO WS-REP-CURP
+
+            WRITE REC-BKRANKOP FROM WS-REP-HEADER1
+            WRITE REC-BKRANKOP FROM WS-REP-HEADER2
+            WRITE REC-BKRANKOP FROM WS-REP-SPACES
+            .
+
+       2200-FETCH-CURSOR.
+            MOVE '2200-FETCH-CURSOR' TO ERR-LOC
+
+            INITIALIZE WS-RANK-INFO
+                       DCLBOOKS
+
+            EVALUATE TRUE
+               WHEN SORT-BY-PAGES
+                    EXEC SQL
+                         FETCH CURRANKP
+                          INTO :TBLBKS-BOOK-ID
+                              ,:TBLBKS-TITLE
+                              ,:TBLBKS-TOTAL-PAGES    :IND-TOTAL-PAGES
+                              ,:TBLBKS-RATING         :IND-RATING
+                              ,:TBLBKS-ISBN           :IND-ISBN
+                    END-EXEC
+               WHEN OTHER
+                    EXEC SQL
+                         FETCH CURRANKR
+                          INTO :TBLBKS-BOOK-ID
+                              ,:TBLBKS-TITLE
+                              ,:TBLBKS-TOTAL-PAGES    :IND-TOTAL-PAGES
+                              ,:TBLBKS-RATING         :IND-RATING
+                              ,:TBLBKS-ISBN           :IND-ISBN
+                    END-EXEC
+            END-EVALUATE
+            MOVE SQLCODE TO EVAL-CODE
+
+            EVALUATE TRUE
+                WHEN ERR-OK
+                     ADD 1 TO WS-RANK-CNTR
+                               WS-REC-TOTAL-CNTR
+                     PERFORM 2210-MOVE-TO-VARS
+                     PERFORM 2220-WRITE-INFO
+                WHEN SQL-EOC
+                     DISPLAY 'END OF FILE REACHED'
+                     DISPLAY WS-REC-TOTAL-CNTR ' ROWS READ FROM TABLE'
+                WHEN OTHER
+                     MOVE 'FETCH CURRANK' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+       2210-MOVE-TO-VARS.
+            MOVE '2210-MOVE-TO-VARS' TO ERR-LOC
+
+            MOVE WS-RANK-CNTR              TO WS-RANK-NUM
+            MOVE TBLBKS-BOOK-ID            TO WS-BOOK-ID-NUM
+            MOVE TBLBKS-TITLE-TEXT (1:60)  TO WS-TITLE
+
+            IF IND-TOTAL-PAGES = -1
+               MOVE ALL '-'               TO WS-TOTAL-PAGES-TXT
+            ELSE
+               MOVE TBLBKS-TOTAL-PAGES    TO WS-TOTAL-PAGES-NUM
+            END-IF
+
+            IF IND-RATING      = -1
+               MOVE ALL '-'               TO WS-RATING-TXT
+            ELSE
+               MOVE TBLBKS-RATING         TO WS-RATING-NUM
+               MOVE WS-RATING-NUM         TO WS-RATING-TXT-FMT
+            END-IF
+
+            IF IND-ISBN        = -1
+               MOVE ALL '-'               TO WS-ISBN
+            ELSE
+               MOVE TBLBKS-ISBN-TEXT      TO WS-ISBN
+            END-IF
+            .
+
+       2220-WRITE-INFO.
+            MOVE '2220-WRITE-INFO' TO ERR-LOC
+
+            WRITE REC-BKRANKOP FROM WS-RANK-INFO
+            .
+
+       3000-CLEANUP.
+            MOVE '3000-CLEANUP' TO ERR-LOC
+
+            PERFORM 3100-CLOSE-FILE
+            PERFORM 3200-CLOSE-CURSOR
+
+            PERFORM 9999-TERMINATE
+            .
+
+       3100-CLOSE-FILE.
+            MOVE '3100-CLOSE-FILE' TO ERR-LOC
+
+            CLOSE FD-BKRANKOP
+            MOVE FS-BKRANKOP TO EVAL-CODE
+
+            IF NOT ERR-OK
+               MOVE 'CLOSE FD-BKRANKOP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       3200-CLOSE-CURSOR.
+            MOVE '3200-CLOSE-CURSOR' TO ERR-LOC
+
+            EVALUATE TRUE
+               WHEN SORT-BY-PAGES
+                    EXEC SQL CLOSE CURRANKP END-EXEC
+               WHEN OTHER
+                    EXEC SQL CLOSE CURRANKR END-EXEC
+            END-EVALUATE
+            MOVE SQLCODE TO EVAL-CODE
+
+            IF NOT ERR-OK
+               MOVE 'CLOSE CURRANK' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            DISPLAY WS-ERROR
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            STOP RUN
+            .
