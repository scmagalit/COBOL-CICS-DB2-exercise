@@ -0,0 +1,157 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    JOBSTAT.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  06/24/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * STATUS-INQUIRY TRANSACTION FOR BATCH JOBS SUBMITTED BY CICSRJCL*
+      *----------------------------------------------------------------*
+      * - CICSRJCL SUBMITS THE BOOKREP/BOOKRANK/PUBSUMM JCL TO THE     *
+      *   INTERNAL READER AND RETURNS AS SOON AS IT'S QUEUED - IT HAS  *
+      *   NO WAY TO KNOW WHETHER THE BATCH STEP ITSELF LATER SUCCEEDED *
+      *   OR FAILED, SINCE MVS BATCH AND THE CICS REGION ARE SEPARATE  *
+      *   ADDRESS SPACES WITH NO CALLBACK PATH BACK TO THE TERMINAL    *
+      * - BOOKREP NOW WRITES A ONE-RECORD RUNSTAT STATUS (SUCCESS OR   *
+      *   FAILED, PLUS A TIMESTAMP AND, ON FAILURE, ERR-LOC/ERR-MSG)   *
+      *   AT THE END OF EVERY RUN (SEE 0624JC IN BOOKREP). THIS        *
+      *   TRANSACTION SIMPLY READS THAT FILE AND DISPLAYS IT, SO AN    *
+      *   OPERATOR WHO TRIGGERED A REPORT VIA PF12/PF3 CAN CHECK BACK  *
+      *   ON IT RATHER THAN WAITING ON THE SAME SCREEN                 *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JUNE  24,2020 - INITIAL VERSION                        (0624JC)*
+      *                                                                *
+      * FILES:                                                         *
+      * RUNSTAT (INPUT) - IBMUSER.SMAGALIT.RUNSTAT                     *
+      *                                                                *
+      * 0000-MAIN                      3000-CLEANUP                    *
+      * 1000-INIT                      9999-ERROR-HANDLING             *
+      * 2000-MAIN-LOGIC                9999-TERMINATE                  *
+      * 2100-READ-RUNSTAT                                              *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-RUNSTAT ASSIGN       TO    RUNSTAT
+                              FILE STATUS  IS FS-RUNSTAT
+                              ORGANIZATION IS SEQUENTIAL.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  FD-RUNSTAT
+           RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REC-RUNSTAT                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-RUNSTAT-VARS.
+               10  WS-RUNSTAT-STATUS    PIC X(007)     VALUE SPACES.
+               10  WS-RUNSTAT-TS        PIC X(026)     VALUE SPACES.
+               10  WS-RUNSTAT-LOC       PIC X(026)     VALUE SPACES.
+               10  WS-RUNSTAT-MSG       PIC X(020)     VALUE SPACES.
+           05  WS-NOT-FOUND-SW          PIC 9           VALUE 0.
+               88  RUNSTAT-NOT-FOUND                    VALUE 1.
+
+       01  WS-SYS-VARS.
+           05  FS-RUNSTAT               PIC 99          VALUE 0.
+           05  EVAL-CODE                PIC S9(08) COMP VALUE 0.
+           05  WS-SEND-MSG              PIC X(80)       VALUE SPACES.
+
+       01  WS-ERROR.
+           05  FILLER               PIC X(09)       VALUE 'ERROR AT '.
+           05  ERR-LOC              PIC X(26)       VALUE SPACES     .
+           05  FILLER               PIC X(05)       VALUE ' RC: '    .
+           05  ERR-CODE             PIC X(08)       VALUE SPACES     .
+           05  FILLER               PIC X(06)       VALUE ' MSG: '   .
+           05  ERR-MSG              PIC X(26)       VALUE SPACES     .
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+
+            PERFORM 1000-INIT
+            PERFORM 2000-MAIN-LOGIC
+            PERFORM 3000-CLEANUP
+            .
+
+       1000-INIT.
+            MOVE '1000-INIT' TO ERR-LOC
+            .
+
+       2000-MAIN-LOGIC.
+            MOVE '2000-MAIN-LOGIC' TO ERR-LOC
+
+            PERFORM 2100-READ-RUNSTAT
+
+            IF RUNSTAT-NOT-FOUND
+               MOVE 'NO REPORT HAS BEEN RUN YET' TO WS-SEND-MSG
+            ELSE
+               STRING 'LAST REPORT: '          DELIMITED BY SIZE
+                      WS-RUNSTAT-STATUS        DELIMITED BY SIZE
+                      ' AT '                   DELIMITED BY SIZE
+                      WS-RUNSTAT-TS (1:19)     DELIMITED BY SIZE
+                      INTO WS-SEND-MSG
+               END-STRING
+
+               IF WS-RUNSTAT-STATUS = 'FAILED'
+                  STRING FUNCTION TRIM (WS-SEND-MSG)
+                                                   DELIMITED BY SIZE
+                         ' - '                    DELIMITED BY SIZE
+                         FUNCTION TRIM (WS-RUNSTAT-LOC)
+                                                   DELIMITED BY SIZE
+                         ' '                       DELIMITED BY SIZE
+                         FUNCTION TRIM (WS-RUNSTAT-MSG)
+                                                   DELIMITED BY SIZE
+                         INTO WS-SEND-MSG
+                  END-STRING
+               END-IF
+            END-IF
+            .
+
+       2100-READ-RUNSTAT.
+            MOVE '2100-READ-RUNSTAT' TO ERR-LOC
+
+            OPEN INPUT FD-RUNSTAT
+
+            IF FS-RUNSTAT = 35
+               SET RUNSTAT-NOT-FOUND TO TRUE
+            ELSE
+               READ FD-RUNSTAT INTO WS-RUNSTAT-VARS
+                  AT END
+                     SET RUNSTAT-NOT-FOUND TO TRUE
+               END-READ
+               CLOSE FD-RUNSTAT
+            END-IF
+            .
+
+       3000-CLEANUP.
+            MOVE '3000-CLEANUP' TO ERR-LOC
+
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            MOVE WS-ERROR  TO WS-SEND-MSG
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            EXEC CICS
+                 SEND TEXT
+                      FROM  (WS-SEND-MSG)
+                      RESP  (EVAL-CODE)
+                      ERASE
+            END-EXEC
+
+            EXEC CICS
+                 RETURN
+            END-EXEC
+            .
