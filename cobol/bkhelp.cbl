@@ -0,0 +1,106 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BKHELP.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  07/01/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * STATIC PF-KEY HELP PANEL FOR TRAN1DB2'S LIST SCREEN            *
+      *----------------------------------------------------------------*
+      * - TRAN1DB2 HAS ACCUMULATED A LONG LIST OF PF KEYS OVER TIME    *
+      *   WITH NOTHING ON SCREEN EXPLAINING THEM TO A NEW CLERK - THIS *
+      *   TRANSACTION IS LINKED TO (SAME LINK-NOT-XCTL SHAPE JOBSTAT   *
+      *   ALREADY USES FOR PF13) SO CONTROL RETURNS TO TRAN1DB2        *
+      *   AFTERWARD WITH ITS COMMAREA (CURRENT PAGE/SEARCH) UNTOUCHED  *
+      * - JUST SENDS A STATIC TEXT PANEL AND RETURNS - NO INPUT, NO    *
+      *   FILES, NO DATABASE ACCESS                                    *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JULY  01,2020 - INITIAL VERSION                        (0701HK)*
+      * JULY  12,2020 - ADDED PF16 (SORT DIRECTION TOGGLE) THIS(0712SD)*
+      *               X PANEL NEVER PICKED UP                         *
+      *                                                                *
+      * 0000-MAIN                      9999-ERROR-HANDLING              *
+      *                                9999-TERMINATE                  *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+       01  WS-HELP-TEXT.
+           05  FILLER PIC X(80) VALUE
+               'TRAN1DB2 - PF KEY REFERENCE'.
+           05  FILLER PIC X(80) VALUE
+               'PF1  - ENTER A PAGE SIZE (1-25) FOR THE LIST'.
+           05  FILLER PIC X(80) VALUE
+               'PF2  - ADD A NEW BOOK'.
+           05  FILLER PIC X(80) VALUE
+               'PF3  - EXIT AND RUN THE CATALOG REPORT'.
+           05  FILLER PIC X(80) VALUE
+               'PF4  - TOGGLE SORT COLUMN (ID/TITLE/RATING)'.
+           05  FILLER PIC X(80) VALUE
+               'PF5  - ENTER A GENRE TO BROWSE BY'.
+           05  FILLER PIC X(80) VALUE
+               'PF6  - TOGGLE SHOW-DELETED BOOKS'.
+           05  FILLER PIC X(80) VALUE
+               'PF7  - PAGE UP'.
+           05  FILLER PIC X(80) VALUE
+               'PF8  - PAGE DOWN'.
+           05  FILLER PIC X(80) VALUE
+               'PF9  - TOP OF LIST'.
+           05  FILLER PIC X(80) VALUE
+               'PF10 - BOTTOM OF LIST'.
+           05  FILLER PIC X(80) VALUE
+               'PF11 - JUMP TO A PAGE NUMBER'.
+           05  FILLER PIC X(80) VALUE
+               'PF12 - SAME AS PF3'.
+           05  FILLER PIC X(80) VALUE
+               'PF13 - CHECK STATUS OF LAST REPORT SUBMITTED'.
+           05  FILLER PIC X(80) VALUE
+               'PF14 - ENTER A PATRON ID, THEN TYPE H TO HOLD A BOOK'.
+           05  FILLER PIC X(80) VALUE
+               'PF15 - THIS HELP PANEL'.
+0712SD     05  FILLER PIC X(80) VALUE
+0712SD         'PF16 - TOGGLE SORT ASCENDING/DESCENDING'.
+           05  FILLER PIC X(80) VALUE
+               'S/D/U/R/H IN THE SELECTION FIELD: SELECT, DELETE,'.
+           05  FILLER PIC X(80) VALUE
+               '  UPDATE, RESTORE, OR HOLD THE BOOK ON THAT LINE'.
+           05  FILLER PIC X(80) VALUE
+               'PRESS ENTER TO RETURN TO THE LIST'.
+
+       01  WS-SYS-VARS.
+           05  EVAL-CODE            PIC S9(08) COMP   VALUE 0.
+
+       01  WS-ERROR.
+           05  FILLER               PIC X(09)         VALUE 'ERROR AT '.
+           05  ERR-LOC              PIC X(26)         VALUE SPACES     .
+           05  FILLER               PIC X(05)         VALUE ' RC: '    .
+           05  ERR-CODE             PIC X(08)         VALUE SPACES     .
+           05  FILLER               PIC X(06)         VALUE ' MSG: '   .
+           05  ERR-MSG              PIC X(26)         VALUE SPACES     .
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            EXEC CICS
+                 SEND TEXT
+                      FROM  (WS-HELP-TEXT)
+                      RESP  (EVAL-CODE)
+                      ERASE
+            END-EXEC
+
+            EXEC CICS
+                 RETURN
+            END-EXEC
+            .
