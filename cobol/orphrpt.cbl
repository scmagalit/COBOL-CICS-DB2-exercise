@@ -0,0 +1,373 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ORPHRPT.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  07/10/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * COMPANION BATCH REPORT TO BOOKREP - REFERENTIAL ORPHAN CHECK   *
+      *----------------------------------------------------------------*
+      * - SAME SQLCA/REPVARS PLUMBING AS BOOKREP, BOOKRANK AND PUBSUMM *
+      * - SECTION 1 LISTS IBMUSER.BOOKS ROWS WHOSE PUBLISHER_ID HAS NO *
+      *   MATCHING IBMUSER.PUBLISHERS ROW (CURBKORP)                   *
+      * - SECTION 2 LISTS IBMUSER.BOOK_AUTHORS ROWS WHOSE AUTHOR_ID    *
+      *   HAS NO MATCHING IBMUSER.AUTHORS ROW (CURAUORP)               *
+      * - BOTH CURSORS USE A STATIC NOT EXISTS SUBQUERY RATHER THAN AN *
+      *   OUTER JOIN - NEITHER FORM IS USED ELSEWHERE IN THIS SHOP'S   *
+      *   SQL, BUT NOT EXISTS KEEPS EACH CURSOR A SIMPLE SINGLE-TABLE  *
+      *   DRIVER, CONSISTENT WITH HOW EVERY OTHER CURSOR IN THIS       *
+      *   SYSTEM IS WRITTEN                                            *
+      * - ROWS CAN ONLY GO ORPHANED THROUGH MANUAL DB2 MAINTENANCE -   *
+      *   TRAN2DB2 VALIDATES PUBLISHER_ID AND EVERY AUTHOR_ID AGAINST  *
+      *   THE PARENT TABLES BEFORE INSERT, SO THIS JOB IS A SAFETY     *
+      *   NET, NOT A ROUTINE FINDING                                   *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JULY  10,2020 - INITIAL VERSION                        (0710OR)*
+      * JULY  12,2020 - CURAUORP HAD NO DELETED_FLAG FILTER,   (0712DF)*
+      *               X UNLIKE CURBKORP IN THE SAME REPORT, SO A       *
+      *               X SOFT-DELETED BOOK'S ORPHANED AUTHORS SHOWED UP *
+      *               X BUT ITS ORPHANED PUBLISHER DID NOT - ADDED THE *
+      *               X SAME FILTER TO BOTH CURSORS                   *
+      *                                                                *
+      * FILES:                                                         *
+      * ORPHROP  (OUTPUT) - IBMUSER.SMAGALIT.ORPHROP                   *
+      *                                                                *
+      * 0000-MAIN                      2300-FETCH-AUT-CURSOR           *
+      * 1000-INIT                      2310-MOVE-AUT-TO-VARS           *
+      * 1100-GET-TIMESTAMP             2320-WRITE-AUT-INFO             *
+      * 1200-OPEN-CURSORS              3000-CLEANUP                    *
+      * 1300-OPEN-FILE                 3100-CLOSE-FILE                 *
+      * 1400-SET-REPVARS               3200-CLOSE-CURSORS              *
+      * 2000-MAIN-LOGIC                9999-ERROR-HANDLING             *
+      * 2100-WRITE-HEADERS             9999-TERMINATE                 *
+      * 2200-FETCH-PUB-CURSOR                                          *
+      * 2210-MOVE-PUB-TO-VARS                                          *
+      * 2220-WRITE-PUB-INFO                                            *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-ORPHROP  ASSIGN       TO    ORPHROP
+                              FILE STATUS  IS FS-ORPHROP
+                              ORGANIZATION IS SEQUENTIAL.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  FD-ORPHROP
+           RECORDING MODE F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REC-ORPHROP                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-SECTION-HDR.
+               10  FILLER              PIC X(132)    VALUE SPACES  .
+           05  WS-ORPH-INFO.
+               10  WS-ORPH-BOOK-ID-TXT PIC ZZZZZZZZ9 VALUE ZEROS   .
+               10  FILLER              PIC XX        VALUE SPACES  .
+               10  WS-ORPH-TITLE       PIC X(050)    VALUE SPACES  .
+               10  FILLER              PIC XX        VALUE SPACES  .
+               10  WS-ORPH-REF-LBL     PIC X(014)    VALUE SPACES  .
+               10  WS-ORPH-REF-ID-TXT  PIC ZZZZZZZZ9 VALUE ZEROS   .
+           05  WS-COUNTERS.
+               10  WS-PUB-ORPH-CNTR    PIC S9(04) COMP VALUE 0.
+               10  WS-AUT-ORPH-CNTR    PIC S9(04) COMP VALUE 0.
+
+           05  WS-REP-VARS.
+               10  WS-CUR-PAGE          PIC 9(04)            .
+               10  WS-HDR-TITLE         PIC X(108)
+                                    VALUE 'PUBLISHER/AUTHOR ORPHAN CHK'
+                                        .
+
+       COPY REPVARS.
+
+       01  WS-SYS-VARS.
+           05  WS-TIMESTAMP             PIC X(26)       VALUE SPACES.
+           05  WS-TIMESTAMP-FMT         REDEFINES WS-TIMESTAMP.
+               10  WS-DATE              PIC X(10).
+               10  FILLER               PIC X    .
+               10  WS-TIME              PIC X(08).
+               10  FILLER               PIC X    .
+               10  WS-MICROSEC          PIC X(06).
+           05  WS-FILESTAT.
+               10  FS-ORPHROP           PIC 99          VALUE 0.
+           05  EVAL-CODE                PIC S9(08) COMP VALUE 0.
+               88  ERR-OK                               VALUE 0.
+               88  SQL-EOC                               VALUE 100.
+           05  WS-PGM-NAME              PIC X(08)      VALUE 'ORPHRPT'.
+
+       01  WS-ERROR.
+           05  FILLER                   PIC X(09)       VALUE 'ERR AT '.
+           05  ERR-LOC                  PIC X(26)       VALUE SPACES   .
+           05  FILLER                   PIC X(05)       VALUE ' RC: '  .
+           05  ERR-CODE                 PIC X(08)       VALUE SPACES   .
+           05  FILLER                   PIC X(06)       VALUE ' MSG: ' .
+           05  ERR-MSG                  PIC X(26)       VALUE SPACES   .
+
+      *** SQL COPYBOOKS
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+           EXEC SQL INCLUDE DCLBOOKS END-EXEC.
+           EXEC SQL INCLUDE DCLPUB  END-EXEC.
+           EXEC SQL INCLUDE DCLAUTH END-EXEC.
+           EXEC SQL INCLUDE DCLBKAU END-EXEC.
+
+           EXEC SQL DECLARE CURBKORP CURSOR FOR
+                SELECT B.BOOK_ID
+                      ,B.TITLE
+                      ,B.PUBLISHER_ID
+                  FROM IBMUSER.BOOKS B
+                 WHERE B.DELETED_FLAG = 'N'
+                   AND NOT EXISTS
+                       (SELECT 1
+                          FROM IBMUSER.PUBLISHERS P
+                         WHERE P.PUBLISHER_ID = B.PUBLISHER_ID)
+                 ORDER BY B.BOOK_ID
+           END-EXEC.
+
+           EXEC SQL DECLARE CURAUORP CURSOR FOR
+                SELECT BA.BOOK_ID
+                      ,B.TITLE
+                      ,BA.AUTHOR_ID
+                  FROM IBMUSER.BOOK_AUTHORS BA
+                 INNER JOIN IBMUSER.BOOKS B
+                    ON B.BOOK_ID = BA.BOOK_ID
+0712DF           WHERE B.DELETED_FLAG = 'N'
+0712DF             AND NOT EXISTS
+                       (SELECT 1
+                          FROM IBMUSER.AUTHORS A
+                         WHERE A.AUTHOR_ID = BA.AUTHOR_ID)
+                 ORDER BY BA.BOOK_ID, BA.AUTHOR_ID
+           END-EXEC.
+
+      *------------------------------
+       PROCEDURE DIVISION.
+      *------------------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+            PERFORM 1000-INIT
+            PERFORM 2000-MAIN-LOGIC
+            PERFORM 3000-CLEANUP
+            .
+
+       1000-INIT.
+            MOVE '1000-INIT' TO ERR-LOC
+            PERFORM 1100-GET-TIMESTAMP
+            PERFORM 1200-OPEN-CURSORS
+            PERFORM 1300-OPEN-FILE
+            PERFORM 1400-SET-REPVARS
+            .
+
+       1100-GET-TIMESTAMP.
+            MOVE '1100-GET-TIMESTAMP' TO ERR-LOC
+            EXEC SQL
+                 SELECT CURRENT TIMESTAMP
+                   INTO :WS-TIMESTAMP
+                   FROM SYSIBM.SYSDUMMY1
+            END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            IF ERR-OK
+               DISPLAY WS-TIMESTAMP
+            ELSE
+               MOVE 'SELECT CURRENT TIMESTAMP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1200-OPEN-CURSORS.
+            MOVE '1200-OPEN-CURSORS' TO ERR-LOC
+            EXEC SQL OPEN CURBKORP END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'OPEN CURBKORP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            EXEC SQL OPEN CURAUORP END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'OPEN CURAUORP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1300-OPEN-FILE.
+            MOVE '1300-OPEN-FILE' TO ERR-LOC
+            OPEN OUTPUT FD-ORPHROP
+            MOVE FS-ORPHROP TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'OPEN OUTPUT FD-ORPHROP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1400-SET-REPVARS.
+            MOVE '1400-SET-REPVARS' TO ERR-LOC
+            MOVE WS-PGM-NAME  TO WS-REP-PGM
+            MOVE WS-HDR-TITLE TO WS-REP-TITLE(32:)
+            MOVE WS-DATE      TO WS-REP-DATE
+            INSPECT WS-TIME REPLACING ALL '.' BY ':'
+            MOVE WS-TIME      TO WS-REP-TIME
+            .
+
+       2000-MAIN-LOGIC.
+            MOVE '2000-MAIN-LOGIC' TO ERR-LOC
+            INITIALIZE WS-COUNTERS
+            PERFORM 2100-WRITE-HEADERS
+
+            MOVE 'PUBLISHER ORPHANS (BOOKS.PUBLISHER_ID NOT ON FILE)'
+              TO WS-SECTION-HDR
+            WRITE REC-ORPHROP FROM WS-SECTION-HDR
+            WRITE REC-ORPHROP FROM WS-REP-SPACES
+            PERFORM 2200-FETCH-PUB-CURSOR UNTIL SQL-EOC
+            IF WS-PUB-ORPH-CNTR = 0
+               WRITE REC-ORPHROP FROM WS-REP-SPACES
+            END-IF
+
+            WRITE REC-ORPHROP FROM WS-REP-SPACES
+            MOVE 'AUTHOR ORPHANS (BOOK_AUTHORS.AUTHOR_ID NOT ON FILE)'
+              TO WS-SECTION-HDR
+            WRITE REC-ORPHROP FROM WS-SECTION-HDR
+            WRITE REC-ORPHROP FROM WS-REP-SPACES
+            MOVE 0 TO EVAL-CODE
+            PERFORM 2300-FETCH-AUT-CURSOR UNTIL SQL-EOC
+            IF WS-AUT-ORPH-CNTR = 0
+               WRITE REC-ORPHROP FROM WS-REP-SPACES
+            END-IF
+
+            DISPLAY 'SEE FULL REPORT AT IBMUSER.SMAGALIT.ORPHROP'
+            DISPLAY WS-PUB-ORPH-CNTR ' PUBLISHER ORPHANS, '
+                    WS-AUT-ORPH-CNTR ' AUTHOR ORPHANS'
+            WRITE REC-ORPHROP FROM WS-REP-FOOTER
+            .
+
+       2100-WRITE-HEADERS.
+            MOVE '2100-WRITE-HEADERS' TO ERR-LOC
+            ADD  1            TO WS-CUR-PAGE
+            MOVE WS-CUR-PAGE  TO WS-REP-CURP
+            WRITE REC-ORPHROP FROM WS-REP-HEADER1
+            WRITE REC-ORPHROP FROM WS-REP-HEADER2
+            WRITE REC-ORPHROP FROM WS-REP-SPACES
+            .
+
+       2200-FETCH-PUB-CURSOR.
+            MOVE '2200-FETCH-PUB-CURSOR' TO ERR-LOC
+            INITIALIZE WS-ORPH-INFO
+                       DCLBOOKS
+            EXEC SQL
+                 FETCH CURBKORP
+                  INTO :TBLBKS-BOOK-ID
+                      ,:TBLBKS-TITLE-TEXT
+                      ,:TBLBKS-PUBLISHER-ID
+            END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            EVALUATE TRUE
+                WHEN ERR-OK
+                     ADD 1 TO WS-PUB-ORPH-CNTR
+                     PERFORM 2210-MOVE-PUB-TO-VARS
+                     PERFORM 2220-WRITE-PUB-INFO
+                WHEN SQL-EOC
+                     DISPLAY 'END OF PUBLISHER ORPHAN CURSOR REACHED'
+                WHEN OTHER
+                     MOVE 'FETCH CURBKORP' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+       2210-MOVE-PUB-TO-VARS.
+            MOVE '2210-MOVE-PUB-TO-VARS' TO ERR-LOC
+            MOVE TBLBKS-BOOK-ID               TO WS-ORPH-BOOK-ID-TXT
+            MOVE TBLBKS-TITLE-TEXT (1:50)      TO WS-ORPH-TITLE
+            MOVE 'PUBLISHER_ID: '              TO WS-ORPH-REF-LBL
+            MOVE TBLBKS-PUBLISHER-ID           TO WS-ORPH-REF-ID-TXT
+            .
+
+       2220-WRITE-PUB-INFO.
+            MOVE '2220-WRITE-PUB-INFO' TO ERR-LOC
+            WRITE REC-ORPHROP FROM WS-ORPH-INFO
+            .
+
+       2300-FETCH-AUT-CURSOR.
+            MOVE '2300-FETCH-AUT-CURSOR' TO ERR-LOC
+            INITIALIZE WS-ORPH-INFO
+                       DCLBOOKS
+                       DCLBKAU
+            EXEC SQL
+                 FETCH CURAUORP
+                  INTO :TBLBKAU-BOOK-ID
+                      ,:TBLBKS-TITLE-TEXT
+                      ,:TBLBKAU-AUTHOR-ID
+            END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            EVALUATE TRUE
+                WHEN ERR-OK
+                     ADD 1 TO WS-AUT-ORPH-CNTR
+                     PERFORM 2310-MOVE-AUT-TO-VARS
+                     PERFORM 2320-WRITE-AUT-INFO
+                WHEN SQL-EOC
+                     DISPLAY 'END OF AUTHOR ORPHAN CURSOR REACHED'
+                WHEN OTHER
+                     MOVE 'FETCH CURAUORP' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+       2310-MOVE-AUT-TO-VARS.
+            MOVE '2310-MOVE-AUT-TO-VARS' TO ERR-LOC
+            MOVE TBLBKAU-BOOK-ID              TO WS-ORPH-BOOK-ID-TXT
+            MOVE TBLBKS-TITLE-TEXT (1:50)      TO WS-ORPH-TITLE
+            MOVE 'AUTHOR_ID: '                 TO WS-ORPH-REF-LBL
+            MOVE TBLBKAU-AUTHOR-ID             TO WS-ORPH-REF-ID-TXT
+            .
+
+       2320-WRITE-AUT-INFO.
+            MOVE '2320-WRITE-AUT-INFO' TO ERR-LOC
+            WRITE REC-ORPHROP FROM WS-ORPH-INFO
+            .
+
+       3000-CLEANUP.
+            MOVE '3000-CLEANUP' TO ERR-LOC
+            PERFORM 3100-CLOSE-FILE
+            PERFORM 3200-CLOSE-CURSORS
+            PERFORM 9999-TERMINATE
+            .
+
+       3100-CLOSE-FILE.
+            MOVE '3100-CLOSE-FILE' TO ERR-LOC
+            CLOSE FD-ORPHROP
+            MOVE FS-ORPHROP TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'CLOSE FD-ORPHROP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       3200-CLOSE-CURSORS.
+            MOVE '3200-CLOSE-CURSORS' TO ERR-LOC
+            EXEC SQL CLOSE CURBKORP END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'CLOSE CURBKORP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+
+            EXEC SQL CLOSE CURAUORP END-EXEC
+            MOVE SQLCODE TO EVAL-CODE
+            IF NOT ERR-OK
+               MOVE 'CLOSE CURAUORP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            DISPLAY WS-ERROR
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            STOP RUN
+            .
