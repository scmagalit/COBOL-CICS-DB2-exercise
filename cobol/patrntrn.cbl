@@ -0,0 +1,466 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    PATRNTRN.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  07/06/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * PATRON MASTER MAINTENANCE - ADD/SEARCH/UPDATE - DB2            *
+      *----------------------------------------------------------------*
+      * - ENTER A PATRON ID AND PRESS ENTER TO DISPLAY THAT PATRON     *
+      * - OR LEAVE THE ID BLANK, TYPE PART OF A NAME, AND PRESS ENTER  *
+      *   TO SEARCH FOR THE FIRST MATCHING PATRON BY NAME              *
+      * - TYPE/EDIT THE NAME, PHONE, EMAIL, STATUS AND PRESS PF5 TO    *
+      *   SAVE - UPDATES THE PATRON SHOWN, OR ADDS A NEW ONE IF THE ID *
+      *   ENTERED DOESN'T EXIST YET                                    *
+      * - PRESS PF6 TO DELETE THE PATRON CURRENTLY SHOWN               *
+      * - PRESS PF7/PF8 TO BROWSE TO THE PREVIOUS/NEXT PATRON_ID       *
+      * - PRESS PF3 TO EXIT                                            *
+      *                                                                *
+      * MODELED ON JCLMAINT'S READ/SAVE/DELETE/BROWSE SCREEN SHAPE     *
+      * (SEE 0626JM) - A SECOND FULL LISTMAP/TSQ-PAGING SUBSYSTEM ISN'T*
+      * WARRANTED FOR A SECOND MASTER FILE WHEN THIS SCREEN ALREADY    *
+      * COVERS ADD/SEARCH/UPDATE FOR A SINGLE-SCREEN ENTITY LIKE THIS  *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JULY  06,2020 - INITIAL VERSION                        (0706PM)*
+      *                                                                *
+      * FILES:                                                         *
+      * IBMUSER.PATRONS (I/O) - PATRON MASTER RECORDS (SEE DCLPATR)    *
+      *                                                                *
+      * 0000-MAIN                      2400-BROWSE-PATRON              *
+      * 1000-SEND-BLANK-MAP            3000-SEND-RECEIVE-SCREEN        *
+      * 2000-RECEIVE-MAP               9999-ERROR-HANDLING             *
+      * 2100-READ-PATRON                9999-TERMINATE                 *
+      * 2110-SEARCH-BY-NAME                                            *
+      * 2200-SAVE-PATRON                                               *
+      * 2300-DELETE-PATRON                                             *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-PATRON-ID         PIC S9(09) COMP   VALUE 0.
+           05  WS-DUP-COUNT         PIC S9(09) COMP   VALUE 0.
+           05  WS-FOUND-SW          PIC 9             VALUE 0.
+               88  PATRON-FOUND                       VALUE 1.
+
+       01  WS-CONST-VARS.
+           05  WS-TRNIDS.
+               10  WS-PATM-TRNID    PIC X(04)         VALUE 'PATM'.
+           05  WS-MAPIDS.
+               10  WS-PATMAP-NAME   PIC X(07)         VALUE 'PATMAP'.
+               10  WS-PATSET-NAME   PIC X(07)         VALUE 'PATSET'.
+
+       01  WS-SYS-VARS.
+           05  WS-SEND-MSG          PIC  X(80)        VALUE SPACES.
+           05  EVAL-CODE            PIC S9(08) COMP   VALUE 0.
+               88  ERR-OK                             VALUE 0.
+               88  SQL-NOTFOUND                       VALUE 100.
+
+       01  WS-ERROR.
+           05  FILLER               PIC X(09)         VALUE 'ERROR AT '.
+           05  ERR-LOC              PIC X(26)         VALUE SPACES     .
+           05  FILLER               PIC X(05)         VALUE ' RC: '    .
+           05  ERR-CODE             PIC X(08)         VALUE SPACES     .
+           05  FILLER               PIC X(06)         VALUE ' MSG: '   .
+           05  ERR-MSG              PIC X(26)         VALUE SPACES     .
+
+      **COPYBOOK FOR SYMBOLIC MAP
+       COPY PATSET.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+           EXEC SQL INCLUDE DCLPATR END-EXEC.
+
+       01  WS-COMMAREA.
+           05  LS-DUMMY-FLAG        PIC X             VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-DUMMY-FLAG        PIC X.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+
+            IF EIBCALEN = 0
+               PERFORM 1000-SEND-BLANK-MAP
+            ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               EVALUATE EIBAID
+                   WHEN DFHPF3
+                        MOVE 'TRANSACTION TERMINATED' TO WS-SEND-MSG
+                        PERFORM 9999-TERMINATE
+                   WHEN DFHENTER
+                        PERFORM 2000-RECEIVE-MAP
+                        PERFORM 2100-READ-PATRON
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+                   WHEN DFHPF5
+                        PERFORM 2000-RECEIVE-MAP
+                        PERFORM 2200-SAVE-PATRON
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+                   WHEN DFHPF6
+                        PERFORM 2000-RECEIVE-MAP
+                        PERFORM 2300-DELETE-PATRON
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+                   WHEN DFHPF7
+                        PERFORM 2000-RECEIVE-MAP
+                        PERFORM 2400-BROWSE-PATRON
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+                   WHEN DFHPF8
+                        PERFORM 2000-RECEIVE-MAP
+                        PERFORM 2400-BROWSE-PATRON
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+                   WHEN OTHER
+                        PERFORM 3000-SEND-RECEIVE-SCREEN
+               END-EVALUATE
+            END-IF
+
+            MOVE WS-COMMAREA TO DFHCOMMAREA
+
+            EXEC CICS
+                 RETURN TRANSID  (WS-PATM-TRNID)
+                        COMMAREA (DFHCOMMAREA)
+                        RESP     (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'RETURN TRANSID' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       1000-SEND-BLANK-MAP.
+            MOVE '1000-SEND-BLANK-MAP' TO ERR-LOC
+
+            MOVE LOW-VALUES TO PATMAPO
+            MOVE 'ENTER A PATRON ID, OR A NAME TO SEARCH' TO MSGLNO
+
+            EXEC CICS
+                 SEND MAP    (WS-PATMAP-NAME)
+                      MAPSET (WS-PATSET-NAME)
+                      FROM   (PATMAPO)
+                      ERASE
+                      RESP   (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'SEND MAP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       2000-RECEIVE-MAP.
+            MOVE '2000-RECEIVE-MAP' TO ERR-LOC
+
+            EXEC CICS
+                 RECEIVE MAP    (WS-PATMAP-NAME)
+                         MAPSET (WS-PATSET-NAME)
+                         INTO   (PATMAPI)
+                         RESP   (EVAL-CODE)
+                         ASIS
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+            AND EVAL-CODE NOT = DFHRESP (MAPFAIL)
+               MOVE 'RECEIVE MAP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       2100-READ-PATRON.
+            MOVE '2100-READ-PATRON' TO ERR-LOC
+
+            MOVE 0 TO WS-FOUND-SW
+
+            IF FUNCTION TRIM (PATIDI) = SPACES
+               PERFORM 2110-SEARCH-BY-NAME
+            ELSE
+               MOVE FUNCTION NUMVAL (PATIDI) TO WS-PATRON-ID
+                                                 TBLPATR-PATRON-ID
+
+               EXEC SQL
+                    SELECT PATRON_NAME, PHONE, EMAIL, PATRON_STATUS
+                      INTO :TBLPATR-PATRON-NAME, :TBLPATR-PHONE,
+                           :TBLPATR-EMAIL, :TBLPATR-PATRON-STATUS
+                      FROM IBMUSER.PATRONS
+                     WHERE PATRON_ID = :TBLPATR-PATRON-ID
+               END-EXEC
+
+               MOVE SQLCODE TO EVAL-CODE
+               EVALUATE TRUE
+                   WHEN ERR-OK
+                        SET PATRON-FOUND TO TRUE
+                        MOVE 'PATRON FOUND - PF5 SAVE, PF6 DELETE'
+                          TO MSGLNO
+                   WHEN SQL-NOTFOUND
+                        MOVE SPACES TO PATNAMO PATPHNO
+                                       PATEMLO PATSTAO
+                        MOVE 'PATRON ID NOT FOUND - TYPE DATA, PF5 ADD'
+                          TO MSGLNO
+                   WHEN OTHER
+                        MOVE 'SELECT PATRONS' TO ERR-MSG
+                        PERFORM 9999-ERROR-HANDLING
+               END-EVALUATE
+
+               IF PATRON-FOUND
+                  MOVE TBLPATR-PATRON-NAME-TEXT   TO PATNAMO
+                  MOVE TBLPATR-PHONE-TEXT         TO PATPHNO
+                  MOVE TBLPATR-EMAIL-TEXT         TO PATEMLO
+                  MOVE TBLPATR-PATRON-STATUS      TO PATSTAO
+               END-IF
+
+               MOVE WS-PATRON-ID TO PATIDO
+            END-IF
+            .
+
+       2110-SEARCH-BY-NAME.
+            MOVE '2110-SEARCH-BY-NAME' TO ERR-LOC
+
+            MOVE SPACES TO TBLPATR-PATRON-NAME-TEXT
+            STRING '%' DELIMITED BY SIZE
+                   FUNCTION TRIM (PATNAMI) DELIMITED BY SIZE
+                   '%' DELIMITED BY SIZE
+              INTO TBLPATR-PATRON-NAME-TEXT
+            END-STRING
+
+            EXEC SQL
+                 SELECT PATRON_ID, PATRON_NAME, PHONE, EMAIL,
+                        PATRON_STATUS
+                   INTO :TBLPATR-PATRON-ID, :TBLPATR-PATRON-NAME,
+                        :TBLPATR-PHONE, :TBLPATR-EMAIL,
+                        :TBLPATR-PATRON-STATUS
+                   FROM IBMUSER.PATRONS
+                  WHERE UPPER(PATRON_NAME) LIKE
+                        UPPER(:TBLPATR-PATRON-NAME-TEXT)
+                  ORDER BY PATRON_ID
+                  FETCH FIRST 1 ROW ONLY
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            EVALUATE TRUE
+                WHEN ERR-OK
+                     SET PATRON-FOUND TO TRUE
+                     MOVE TBLPATR-PATRON-ID       TO WS-PATRON-ID
+                     MOVE WS-PATRON-ID            TO PATIDO
+                     MOVE TBLPATR-PATRON-NAME-TEXT TO PATNAMO
+                     MOVE TBLPATR-PHONE-TEXT       TO PATPHNO
+                     MOVE TBLPATR-EMAIL-TEXT       TO PATEMLO
+                     MOVE TBLPATR-PATRON-STATUS    TO PATSTAO
+                     MOVE 'MATCH FOUND - PF5 SAVE, PF6 DELETE'
+                       TO MSGLNO
+                WHEN SQL-NOTFOUND
+                     MOVE 0      TO WS-PATRON-ID
+                     MOVE SPACES TO PATIDO PATNAMO PATPHNO
+                                    PATEMLO PATSTAO
+                     MOVE 'NO PATRON MATCHES THAT NAME' TO MSGLNO
+                WHEN OTHER
+                     MOVE 'SELECT PATRONS BY NAME' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+       2200-SAVE-PATRON.
+            MOVE '2200-SAVE-PATRON' TO ERR-LOC
+
+            IF FUNCTION TRIM (PATIDI) = SPACES
+            OR FUNCTION TRIM (PATNAMI) = SPACES
+               MOVE 'PATRON ID AND NAME ARE REQUIRED' TO MSGLNO
+            ELSE
+               MOVE FUNCTION NUMVAL (PATIDI) TO WS-PATRON-ID
+                                                 TBLPATR-PATRON-ID
+               MOVE PATNAMI TO TBLPATR-PATRON-NAME-TEXT
+               MOVE FUNCTION LENGTH (FUNCTION TRIM (PATNAMI))
+                 TO TBLPATR-PATRON-NAME-LEN
+               MOVE PATPHNI TO TBLPATR-PHONE-TEXT
+               MOVE FUNCTION LENGTH (FUNCTION TRIM (PATPHNI))
+                 TO TBLPATR-PHONE-LEN
+               MOVE PATEMLI TO TBLPATR-EMAIL-TEXT
+               MOVE FUNCTION LENGTH (FUNCTION TRIM (PATEMLI))
+                 TO TBLPATR-EMAIL-LEN
+               MOVE PATSTAI TO TBLPATR-PATRON-STATUS
+
+               EXEC SQL
+                    SELECT COUNT(*)
+                      INTO :WS-DUP-COUNT
+                      FROM IBMUSER.PATRONS
+                     WHERE PATRON_ID = :TBLPATR-PATRON-ID
+               END-EXEC
+
+               MOVE SQLCODE TO EVAL-CODE
+               IF NOT ERR-OK
+                  MOVE 'SELECT COUNT PATRONS' TO ERR-MSG
+                  PERFORM 9999-ERROR-HANDLING
+               END-IF
+
+               IF WS-DUP-COUNT > 0
+                  EXEC SQL
+                       UPDATE IBMUSER.PATRONS
+                          SET PATRON_NAME = :TBLPATR-PATRON-NAME,
+                              PHONE = :TBLPATR-PHONE,
+                              EMAIL = :TBLPATR-EMAIL,
+                              PATRON_STATUS = :TBLPATR-PATRON-STATUS
+                        WHERE PATRON_ID = :TBLPATR-PATRON-ID
+                  END-EXEC
+
+                  MOVE SQLCODE TO EVAL-CODE
+                  IF NOT ERR-OK
+                     MOVE 'UPDATE PATRONS' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+                  END-IF
+
+                  MOVE 'PATRON UPDATED' TO MSGLNO
+               ELSE
+                  MOVE FUNCTION NUMVAL (PATIDI) TO TBLPATR-PATRON-ID
+
+                  EXEC SQL
+                       INSERT INTO IBMUSER.PATRONS
+                              (PATRON_ID, PATRON_NAME, PHONE, EMAIL,
+                               PATRON_STATUS)
+                       VALUES (:TBLPATR-PATRON-ID,
+                               :TBLPATR-PATRON-NAME,
+                               :TBLPATR-PHONE, :TBLPATR-EMAIL,
+                               :TBLPATR-PATRON-STATUS)
+                  END-EXEC
+
+                  MOVE SQLCODE TO EVAL-CODE
+                  IF NOT ERR-OK
+                     MOVE 'INSERT PATRONS' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+                  END-IF
+
+                  MOVE FUNCTION NUMVAL (PATIDI) TO WS-PATRON-ID
+                  MOVE 'PATRON ADDED' TO MSGLNO
+               END-IF
+
+               MOVE WS-PATRON-ID TO PATIDO
+            END-IF
+            .
+
+       2300-DELETE-PATRON.
+            MOVE '2300-DELETE-PATRON' TO ERR-LOC
+
+            IF FUNCTION TRIM (PATIDI) = SPACES
+               MOVE 'ENTER A PATRON ID TO DELETE' TO MSGLNO
+            ELSE
+               MOVE FUNCTION NUMVAL (PATIDI) TO WS-PATRON-ID
+                                                 TBLPATR-PATRON-ID
+
+               EXEC SQL
+                    DELETE FROM IBMUSER.PATRONS
+                     WHERE PATRON_ID = :TBLPATR-PATRON-ID
+               END-EXEC
+
+               MOVE SQLCODE TO EVAL-CODE
+               EVALUATE TRUE
+                   WHEN ERR-OK
+                        MOVE SPACES TO PATNAMO PATPHNO
+                                       PATEMLO PATSTAO
+                        MOVE 'PATRON DELETED' TO MSGLNO
+                   WHEN SQL-NOTFOUND
+                        MOVE 'PATRON ID NOT FOUND - NOTHING TO DELETE'
+                          TO MSGLNO
+                   WHEN OTHER
+                        MOVE 'DELETE PATRONS' TO ERR-MSG
+                        PERFORM 9999-ERROR-HANDLING
+               END-EVALUATE
+
+               MOVE WS-PATRON-ID TO PATIDO
+            END-IF
+            .
+
+       2400-BROWSE-PATRON.
+            MOVE '2400-BROWSE-PATRON' TO ERR-LOC
+
+            MOVE FUNCTION NUMVAL (PATIDI) TO WS-PATRON-ID
+                                              TBLPATR-PATRON-ID
+
+            IF EIBAID = DFHPF8
+               EXEC SQL
+                    SELECT PATRON_ID, PATRON_NAME, PHONE, EMAIL,
+                           PATRON_STATUS
+                      INTO :TBLPATR-PATRON-ID, :TBLPATR-PATRON-NAME,
+                           :TBLPATR-PHONE, :TBLPATR-EMAIL,
+                           :TBLPATR-PATRON-STATUS
+                      FROM IBMUSER.PATRONS
+                     WHERE PATRON_ID > :TBLPATR-PATRON-ID
+                     ORDER BY PATRON_ID
+                     FETCH FIRST 1 ROW ONLY
+               END-EXEC
+            ELSE
+               EXEC SQL
+                    SELECT PATRON_ID, PATRON_NAME, PHONE, EMAIL,
+                           PATRON_STATUS
+                      INTO :TBLPATR-PATRON-ID, :TBLPATR-PATRON-NAME,
+                           :TBLPATR-PHONE, :TBLPATR-EMAIL,
+                           :TBLPATR-PATRON-STATUS
+                      FROM IBMUSER.PATRONS
+                     WHERE PATRON_ID < :TBLPATR-PATRON-ID
+                     ORDER BY PATRON_ID DESC
+                     FETCH FIRST 1 ROW ONLY
+               END-EXEC
+            END-IF
+
+            MOVE SQLCODE TO EVAL-CODE
+            EVALUATE TRUE
+                WHEN ERR-OK
+                     MOVE TBLPATR-PATRON-ID        TO PATIDO
+                     MOVE TBLPATR-PATRON-NAME-TEXT TO PATNAMO
+                     MOVE TBLPATR-PHONE-TEXT       TO PATPHNO
+                     MOVE TBLPATR-EMAIL-TEXT       TO PATEMLO
+                     MOVE TBLPATR-PATRON-STATUS    TO PATSTAO
+                     MOVE 'PATRON FOUND - PF5 SAVE, PF6 DELETE'
+                       TO MSGLNO
+                WHEN SQL-NOTFOUND
+                     MOVE 'NO MORE PATRONS IN THAT DIRECTION'
+                       TO MSGLNO
+                WHEN OTHER
+                     MOVE 'SELECT PATRONS BROWSE' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+       3000-SEND-RECEIVE-SCREEN.
+            MOVE '3000-SEND-RECEIVE-SCREEN' TO ERR-LOC
+
+            EXEC CICS
+                 SEND MAP    (WS-PATMAP-NAME)
+                      MAPSET (WS-PATSET-NAME)
+                      FROM   (PATMAPO)
+                      ERASE
+                      RESP   (EVAL-CODE)
+            END-EXEC
+
+            IF EVAL-CODE NOT = DFHRESP (NORMAL)
+               MOVE 'SEND MAP' TO ERR-MSG
+               PERFORM 9999-ERROR-HANDLING
+            END-IF
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            MOVE WS-ERROR  TO WS-SEND-MSG
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            EXEC CICS
+                 SEND TEXT
+                      FROM  (WS-SEND-MSG)
+                      RESP  (EVAL-CODE)
+                      ERASE
+            END-EXEC
+
+            EXEC CICS
+                 RETURN
+            END-EXEC
+            .
