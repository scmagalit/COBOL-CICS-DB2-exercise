@@ -0,0 +1,143 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    AUTHCHK.
+       AUTHOR.        SAM MAGALIT.
+       DATE-WRITTEN.  06/11/2020.
+       SECURITY.      HIGHLY CONFIDENTIAL.
+      *----------------------------------------------------------------*
+      * SUBPROGRAM TO CHECK OPERATOR DELETE AUTHORITY                  *
+      *----------------------------------------------------------------*
+      * - LINK'D FROM TRAN1DB2 BEFORE A 'D' SELECTION IS QUEUED, AND   *
+      *   FROM JCLMAINT BEFORE THE JCL MAINTENANCE SCREEN IS SHOWN     *
+      * - OPERATOR ID PASSED IN IS THE SIGNED-ON TERMINAL ID, THE      *
+      *   SAME STAND-IN FOR OPERATOR IDENTITY TRAN2DB2 WRITES TO       *
+      *   BOOKS_AUDIT.OPERATOR_ID                                      *
+      * - LOOKS UP IBMUSER.OPER_AUTH; ONLY AUTHORITY_LEVEL 'S'         *
+      *   (SUPERVISOR) IS ALLOWED TO DELETE                            *
+      * - FAILS CLOSED: NOT FOUND OR ANY OTHER LEVEL = NOT AUTHORIZED  *
+      * - ONLY T1DB OR JCLM IS ALLOWED TO CALL THIS PROGRAM            *
+      *                                                                *
+      * CHANGELOG:                                                     *
+      * JUNE  11,2020 - INITIAL VERSION                        (0611AU)*
+      * JUNE  26,2020 - ALLOW JCLM (JCLMAINT) TO CALL THIS     (0626JM)*
+      *               X TOO, SO THE NEW JCL MAINTENANCE SCREEN         *
+      *               X CAN GATE ITSELF TO SUPERVISOR OPERATORS        *
+      *                                                                *
+      * PARAGRAPHS:                                                    *
+      * 0000-MAIN                      9999-ERROR-HANDLING             *
+      * 1000-CHECK-AUTHORITY           9999-TERMINATE                  *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+       01  WS-CONST-VARS.
+           05  WS-TRNIDS.
+               10  WS-LIST-TRNID    PIC X(04)         VALUE 'T1DB'.
+0626JM         10  WS-JCLM-TRNID    PIC X(04)         VALUE 'JCLM'.
+           05  WS-SUPERVISOR-LVL    PIC X             VALUE 'S'.
+
+       01  WS-SYS-VARS.
+           05  WS-SEND-MSG          PIC  X(80)        VALUE SPACES.
+           05  EVAL-CODE            PIC S9(08) COMP.
+               88  ERR-OK                             VALUE 0.
+               88  SQL-NOTFOUND                       VALUE 100.
+
+       01  WS-ERROR.
+           05  FILLER               PIC X(09)         VALUE 'ERROR AT '.
+           05  ERR-LOC              PIC X(32)         VALUE SPACES     .
+           05  FILLER               PIC X(05)         VALUE ' RC: '    .
+           05  ERR-CODE             PIC X(08)         VALUE SPACES     .
+           05  FILLER               PIC X(06)         VALUE ' MSG: '   .
+           05  ERR-MSG              PIC X(20)         VALUE SPACES     .
+
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+           EXEC SQL INCLUDE DCLOPAU END-EXEC.
+
+       01  WS-COMMAREA.
+           05  WS-OPERATOR-ID       PIC X(08)         VALUE SPACES.
+           05  WS-AUTHORIZED-SW     PIC 9             VALUE 0.
+               88  AUTHORIZED                         VALUE 1.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-OPERATOR-ID       PIC X(08).
+           05  LS-AUTHORIZED-SW     PIC 9.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+            MOVE '0000-MAIN' TO ERR-LOC
+
+            IF EIBCALEN = 0
+               MOVE 'CALL FROM TERMINAL NOT ALLOWED' TO WS-SEND-MSG
+               PERFORM 9999-TERMINATE
+            ELSE
+               IF EIBTRNID NOT = WS-LIST-TRNID
+0626JM         AND EIBTRNID NOT = WS-JCLM-TRNID
+                  MOVE 'INVALID CALLEE TRANSACTION' TO WS-SEND-MSG
+                  PERFORM 9999-TERMINATE
+               ELSE
+                  MOVE DFHCOMMAREA TO WS-COMMAREA
+                  MOVE 0 TO WS-AUTHORIZED-SW
+                  PERFORM 1000-CHECK-AUTHORITY
+               END-IF
+            END-IF
+
+            MOVE WS-COMMAREA TO DFHCOMMAREA
+
+            EXEC CICS
+                 RETURN
+            END-EXEC
+            .
+
+       1000-CHECK-AUTHORITY.
+            MOVE '1000-CHECK-AUTHORITY' TO ERR-LOC
+
+            MOVE WS-OPERATOR-ID    TO TBLOAU-OPERATOR-ID-TEXT
+            MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-OPERATOR-ID))
+              TO TBLOAU-OPERATOR-ID-LEN
+
+            EXEC SQL
+                 SELECT AUTHORITY_LEVEL
+                   INTO :TBLOAU-AUTHORITY-LEVEL
+                   FROM IBMUSER.OPER_AUTH
+                  WHERE OPERATOR_ID = :TBLOAU-OPERATOR-ID
+            END-EXEC
+
+            MOVE SQLCODE TO EVAL-CODE
+            EVALUATE TRUE
+                WHEN ERR-OK
+                     IF TBLOAU-AUTHORITY-LEVEL = WS-SUPERVISOR-LVL
+                        SET AUTHORIZED TO TRUE
+                     END-IF
+                WHEN SQL-NOTFOUND
+                     CONTINUE
+                WHEN OTHER
+                     MOVE 'SELECT OPER_AUTH' TO ERR-MSG
+                     PERFORM 9999-ERROR-HANDLING
+            END-EVALUATE
+            .
+
+       9999-ERROR-HANDLING.
+            MOVE EVAL-CODE TO ERR-CODE
+            MOVE WS-ERROR  TO WS-SEND-MSG
+            PERFORM 9999-TERMINATE
+            .
+
+       9999-TERMINATE.
+            EXEC CICS
+                 SEND TEXT
+                      FROM   (WS-SEND-MSG)
+                      ERASE
+                      FREEKB
+            END-EXEC
+
+            EXEC CICS
+                 RETURN
+            END-EXEC
+            .
