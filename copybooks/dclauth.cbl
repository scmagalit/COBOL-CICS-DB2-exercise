@@ -0,0 +1,30 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.AUTHORS)                                  *
+      *        LIBRARY(IBMUSER.SMAGALIT.COPYLIB(DCLAUTH))              *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(TBLAUT-)                                          *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.AUTHORS TABLE
+           ( AUTHOR_ID                      INTEGER NOT NULL,
+             AUTHOR_NAME                    VARCHAR(60) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.AUTHORS                    *
+      ******************************************************************
+       01  DCLAUTH.
+      *                       AUTHOR_ID
+           10 TBLAUT-AUTHOR-ID     PIC S9(9) USAGE COMP.
+           10 TBLAUT-AUTHOR-NAME.
+      *                       AUTHOR_NAME LENGTH
+              49 TBLAUT-AUTHOR-NAME-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       AUTHOR_NAME
+              49 TBLAUT-AUTHOR-NAME-TEXT
+                 PIC X(60).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
