@@ -0,0 +1,38 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.PUBLISHERS)                               *
+      *        LIBRARY(IBMUSER.SMAGALIT.COPYLIB(DCLPUB))               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(TBLPUB-)                                          *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.PUBLISHERS TABLE
+           ( PUBLISHER_ID                   INTEGER NOT NULL,
+             PUBLISHER_NAME                 VARCHAR(60) NOT NULL,
+             CONTACT_INFO                   VARCHAR(80)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.PUBLISHERS                 *
+      ******************************************************************
+       01  DCLPUB.
+      *                       PUBLISHER_ID
+           10 TBLPUB-PUBLISHER-ID  PIC S9(9) USAGE COMP.
+           10 TBLPUB-PUBLISHER-NAME.
+      *                       PUBLISHER_NAME LENGTH
+              49 TBLPUB-PUBLISHER-NAME-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       PUBLISHER_NAME
+              49 TBLPUB-PUBLISHER-NAME-TEXT
+                 PIC X(60).
+           10 TBLPUB-CONTACT-INFO.
+      *                       CONTACT_INFO LENGTH
+              49 TBLPUB-CONTACT-INFO-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       CONTACT_INFO
+              49 TBLPUB-CONTACT-INFO-TEXT
+                 PIC X(80).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
