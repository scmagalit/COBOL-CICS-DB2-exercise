@@ -0,0 +1,31 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.OPER_AUTH)                                *
+      *        LIBRARY(IBMUSER.SMAGALIT.COPYLIB(DCLOPAU))              *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(TBLOAU-)                                          *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.OPER_AUTH TABLE
+           ( OPERATOR_ID                    VARCHAR(8) NOT NULL,
+             AUTHORITY_LEVEL                CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.OPER_AUTH                  *
+      ******************************************************************
+       01  DCLOPAU.
+           10 TBLOAU-OPERATOR-ID.
+      *                       OPERATOR_ID LENGTH
+              49 TBLOAU-OPERATOR-ID-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       OPERATOR_ID
+              49 TBLOAU-OPERATOR-ID-TEXT
+                 PIC X(8).
+      *                       AUTHORITY_LEVEL
+           10 TBLOAU-AUTHORITY-LEVEL
+              PIC X(1).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
