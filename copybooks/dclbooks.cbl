@@ -15,7 +15,11 @@
              RATING                         DECIMAL(4, 2),
              ISBN                           VARCHAR(13),
              PUBLISHED_DATE                 DATE,
-             PUBLISHER_ID                   INTEGER
+             PUBLISHER_ID                   INTEGER,
+             GENRE                          VARCHAR(30),
+             DELETED_FLAG                   CHAR(1) NOT NULL,
+             DELETED_DATE                   DATE,
+0610OC       LAST_CHANGED_TS                TIMESTAMP NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE IBMUSER.BOOKS                      *
@@ -45,7 +49,21 @@
               PIC X(10).
       *                       PUBLISHER_ID
            10 TBLBKS-PUBLISHER-ID  PIC S9(9) USAGE COMP.
+           10 TBLBKS-GENRE.
+      *                       GENRE LENGTH
+              49 TBLBKS-GENRE-LEN  PIC S9(4) USAGE COMP.
+      *                       GENRE
+              49 TBLBKS-GENRE-TEXT
+                 PIC X(30).
+      *                       DELETED_FLAG
+           10 TBLBKS-DELETED-FLAG  PIC X(1).
+      *                       DELETED_DATE
+           10 TBLBKS-DELETED-DATE
+              PIC X(10).
+      *                       LAST_CHANGED_TS
+0610OC     10 TBLBKS-LAST-CHANGED-TS
+0610OC        PIC X(26).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11      *
       ******************************************************************
 
\ No newline at end of file
