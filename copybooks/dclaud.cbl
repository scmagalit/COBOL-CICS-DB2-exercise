@@ -0,0 +1,60 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.BOOKS_AUDIT)                              *
+      *        LIBRARY(IBMUSER.SMAGALIT.COPYLIB(DCLAUD))               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(TBLAUD-)                                          *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.BOOKS_AUDIT TABLE
+           ( AUDIT_ID                       INTEGER NOT NULL,
+             BOOK_ID                        INTEGER NOT NULL,
+             ACTION_CODE                    CHAR(1) NOT NULL,
+             OPERATOR_ID                    VARCHAR(8) NOT NULL,
+             AUDIT_DATE                     DATE NOT NULL,
+             AUDIT_TIME                     TIME NOT NULL,
+             BEFORE_VALUES                  VARCHAR(200),
+             AFTER_VALUES                   VARCHAR(200)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.BOOKS_AUDIT                *
+      ******************************************************************
+       01  DCLAUD.
+      *                       AUDIT_ID
+           10 TBLAUD-AUDIT-ID      PIC S9(9) USAGE COMP.
+      *                       BOOK_ID
+           10 TBLAUD-BOOK-ID       PIC S9(9) USAGE COMP.
+      *                       ACTION_CODE
+           10 TBLAUD-ACTION-CODE   PIC X(1).
+           10 TBLAUD-OPERATOR-ID.
+      *                       OPERATOR_ID LENGTH
+              49 TBLAUD-OPERATOR-ID-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       OPERATOR_ID
+              49 TBLAUD-OPERATOR-ID-TEXT
+                 PIC X(8).
+      *                       AUDIT_DATE
+           10 TBLAUD-AUDIT-DATE
+              PIC X(10).
+      *                       AUDIT_TIME
+           10 TBLAUD-AUDIT-TIME
+              PIC X(8).
+           10 TBLAUD-BEFORE-VALUES.
+      *                       BEFORE_VALUES LENGTH
+              49 TBLAUD-BEFORE-VALUES-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       BEFORE_VALUES
+              49 TBLAUD-BEFORE-VALUES-TEXT
+                 PIC X(200).
+           10 TBLAUD-AFTER-VALUES.
+      *                       AFTER_VALUES LENGTH
+              49 TBLAUD-AFTER-VALUES-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       AFTER_VALUES
+              49 TBLAUD-AFTER-VALUES-TEXT
+                 PIC X(200).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
+      ******************************************************************
