@@ -75,6 +75,27 @@
            02  FILLER   PICTURE X(2).
            02  BKPUBIDI  PIC X(4).
            02  FILLER PIC X.
+           02  AUTHORL    COMP  PIC  S9(4).
+           02  AUTHORF    PICTURE X.
+           02  FILLER REDEFINES AUTHORF.
+             03 AUTHORA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  AUTHORI  PIC X(60).
+           02  FILLER PIC X.
+           02  PUBNAML    COMP  PIC  S9(4).
+           02  PUBNAMF    PICTURE X.
+           02  FILLER REDEFINES PUBNAMF.
+             03 PUBNAMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PUBNAMI  PIC X(40).
+           02  FILLER PIC X.
+           02  GENREL    COMP  PIC  S9(4).
+           02  GENREF    PICTURE X.
+           02  FILLER REDEFINES GENREF.
+             03 GENREA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  GENREI  PIC X(30).
+           02  FILLER PIC X.
            02  MODEMSGL    COMP  PIC  S9(4).
            02  MODEMSGF    PICTURE X.
            02  FILLER REDEFINES MODEMSGF.
@@ -163,6 +184,21 @@
            02  BKPUBIDO  PIC X(4).
            02  FILLER PIC X.
            02  FILLER PICTURE X(3).
+           02  AUTHORC    PICTURE X.
+           02  AUTHORH    PICTURE X.
+           02  AUTHORO  PIC X(60).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  PUBNAMC    PICTURE X.
+           02  PUBNAMH    PICTURE X.
+           02  PUBNAMO  PIC X(40).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  GENREC    PICTURE X.
+           02  GENREH    PICTURE X.
+           02  GENREO  PIC X(30).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
            02  MODEMSGC    PICTURE X.
            02  MODEMSGH    PICTURE X.
            02  MODEMSGO  PIC X(32).
