@@ -0,0 +1,40 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.LOANS)                                    *
+      *        LIBRARY(IBMUSER.SMAGALIT.COPYLIB(DCLLOAN))              *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(TBLLOAN-)                                         *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.LOANS TABLE
+           ( LOAN_ID                        INTEGER NOT NULL,
+             BOOK_ID                        INTEGER NOT NULL,
+             PATRON_ID                      INTEGER NOT NULL,
+             CHECKOUT_DATE                  DATE NOT NULL,
+             DUE_DATE                       DATE NOT NULL,
+             RETURN_DATE                    DATE
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.LOANS                      *
+      ******************************************************************
+       01  DCLLOAN.
+      *                       LOAN_ID
+           10 TBLLOAN-LOAN-ID      PIC S9(9) USAGE COMP.
+      *                       BOOK_ID
+           10 TBLLOAN-BOOK-ID      PIC S9(9) USAGE COMP.
+      *                       PATRON_ID
+           10 TBLLOAN-PATRON-ID    PIC S9(9) USAGE COMP.
+      *                       CHECKOUT_DATE
+           10 TBLLOAN-CHECKOUT-DATE
+              PIC X(10).
+      *                       DUE_DATE
+           10 TBLLOAN-DUE-DATE
+              PIC X(10).
+      *                       RETURN_DATE
+           10 TBLLOAN-RETURN-DATE
+              PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
