@@ -0,0 +1,50 @@
+       01  JCLMAPI.
+           02  FILLER PIC X(12).
+           02  TRANSIDL    COMP  PIC  S9(4).
+           02  TRANSIDF    PICTURE X.
+           02  FILLER REDEFINES TRANSIDF.
+             03 TRANSIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TRANSIDI  PIC X(4).
+           02  FILLER PIC X.
+           02  JCLKEYL    COMP  PIC  S9(4).
+           02  JCLKEYF    PICTURE X.
+           02  FILLER REDEFINES JCLKEYF.
+             03 JCLKEYA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  JCLKEYI  PIC X(8).
+           02  FILLER PIC X.
+           02  JCLTXTL    COMP  PIC  S9(4).
+           02  JCLTXTF    PICTURE X.
+           02  FILLER REDEFINES JCLTXTF.
+             03 JCLTXTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  JCLTXTI  PIC X(80).
+           02  FILLER PIC X.
+           02  MSGLNL    COMP  PIC  S9(4).
+           02  MSGLNF    PICTURE X.
+           02  FILLER REDEFINES MSGLNF.
+             03 MSGLNA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGLNI  PIC X(60).
+       01  JCLMAPO REDEFINES JCLMAPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANSIDC    PICTURE X.
+           02  TRANSIDH    PICTURE X.
+           02  TRANSIDO  PIC X(4).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  JCLKEYC    PICTURE X.
+           02  JCLKEYH    PICTURE X.
+           02  JCLKEYO  PIC X(8).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  JCLTXTC    PICTURE X.
+           02  JCLTXTH    PICTURE X.
+           02  JCLTXTO  PIC X(80).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  MSGLNC    PICTURE X.
+           02  MSGLNH    PICTURE X.
+           02  MSGLNO  PIC X(60).
