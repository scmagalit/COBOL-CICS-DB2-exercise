@@ -0,0 +1,50 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.PATRONS)                                  *
+      *        LIBRARY(IBMUSER.SMAGALIT.COPYLIB(DCLPATR))              *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(TBLPATR-)                                         *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.PATRONS TABLE
+           ( PATRON_ID                      INTEGER NOT NULL,
+             PATRON_NAME                    VARCHAR(60) NOT NULL,
+             PHONE                          VARCHAR(20),
+             EMAIL                          VARCHAR(60),
+             PATRON_STATUS                  CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.PATRONS                    *
+      ******************************************************************
+       01  DCLPATR.
+      *                       PATRON_ID
+           10 TBLPATR-PATRON-ID    PIC S9(9) USAGE COMP.
+           10 TBLPATR-PATRON-NAME.
+      *                       PATRON_NAME LENGTH
+              49 TBLPATR-PATRON-NAME-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       PATRON_NAME
+              49 TBLPATR-PATRON-NAME-TEXT
+                 PIC X(60).
+           10 TBLPATR-PHONE.
+      *                       PHONE LENGTH
+              49 TBLPATR-PHONE-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       PHONE
+              49 TBLPATR-PHONE-TEXT
+                 PIC X(20).
+           10 TBLPATR-EMAIL.
+      *                       EMAIL LENGTH
+              49 TBLPATR-EMAIL-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       EMAIL
+              49 TBLPATR-EMAIL-TEXT
+                 PIC X(60).
+      *                       PATRON_STATUS
+           10 TBLPATR-PATRON-STATUS
+              PIC X(1).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
