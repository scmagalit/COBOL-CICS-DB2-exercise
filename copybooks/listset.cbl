@@ -35,13 +35,20 @@
            02  FILLER   PICTURE X(2).
            02  TOTPAGEI  PIC X(4).
            02  FILLER PIC X.
+           02  TOTBKSL    COMP  PIC  S9(4).
+           02  TOTBKSF    PICTURE X.
+           02  FILLER REDEFINES TOTBKSF.
+             03 TOTBKSA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TOTBKSI  PIC X(6).
+           02  FILLER PIC X.
            02  TTLSRCHL    COMP  PIC  S9(4).
            02  TTLSRCHF    PICTURE X.
            02  FILLER REDEFINES TTLSRCHF.
              03 TTLSRCHA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  TTLSRCHI  PIC X(58).
-           02  LISTLINEI OCCURS 15 TIMES.
+           02  LISTLINEI OCCURS 25 TIMES.
              03  FILLER PIC X.
              03  SELBKL    COMP  PIC  S9(4).
              03  SELBKF    PICTURE X.
@@ -69,6 +76,13 @@
              03 SRCHMODA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  SRCHMODI  PIC X(3).
+           02  FILLER PIC X.
+0601SR     02  SORTMODL    COMP  PIC  S9(4).
+0601SR     02  SORTMODF    PICTURE X.
+0601SR     02  FILLER REDEFINES SORTMODF.
+0601SR       03 SORTMODA    PICTURE X.
+0601SR     02  FILLER   PICTURE X(2).
+0601SR     02  SORTMODI  PIC X(14).
            02  MESSAGEL    COMP  PIC  S9(4).
            02  MESSAGEF    PICTURE X.
            02  FILLER REDEFINES MESSAGEF.
@@ -104,10 +118,15 @@
            02  TOTPAGEO  PIC X(4).
            02  FILLER PIC X.
            02  FILLER PICTURE X(3).
+           02  TOTBKSC    PICTURE X.
+           02  TOTBKSH    PICTURE X.
+           02  TOTBKSO  PIC X(6).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
            02  TTLSRCHC    PICTURE X.
            02  TTLSRCHH    PICTURE X.
            02  TTLSRCHO  PIC X(58).
-           02  LISTLINEO OCCURS 15 TIMES.
+           02  LISTLINEO OCCURS 25 TIMES.
              03  FILLER PIC X.
              03  FILLER PICTURE X(3).
              03  SELBKC    PICTURE X.
@@ -127,6 +146,11 @@
            02  SRCHMODC    PICTURE X.
            02  SRCHMODH    PICTURE X.
            02  SRCHMODO  PIC X(3).
+           02  FILLER PIC X.
+0601SR     02  FILLER PICTURE X(3).
+0601SR     02  SORTMODC    PICTURE X.
+0601SR     02  SORTMODH    PICTURE X.
+0601SR     02  SORTMODO  PIC X(14).
            02  FILLER PICTURE X(3).
            02  MESSAGEC    PICTURE X.
            02  MESSAGEH    PICTURE X.
