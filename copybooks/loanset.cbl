@@ -0,0 +1,86 @@
+       01  LOANMAPI.
+           02  FILLER PIC X(12).
+           02  TRANSIDL    COMP  PIC  S9(4).
+           02  TRANSIDF    PICTURE X.
+           02  FILLER REDEFINES TRANSIDF.
+             03 TRANSIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TRANSIDI  PIC X(4).
+           02  FILLER PIC X.
+           02  BOOKIDL    COMP  PIC  S9(4).
+           02  BOOKIDF    PICTURE X.
+           02  FILLER REDEFINES BOOKIDF.
+             03 BOOKIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BOOKIDI  PIC X(9).
+           02  FILLER PIC X.
+           02  LNTITLL    COMP  PIC  S9(4).
+           02  LNTITLF    PICTURE X.
+           02  FILLER REDEFINES LNTITLF.
+             03 LNTITLA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LNTITLI  PIC X(60).
+           02  FILLER PIC X.
+           02  STATLNL    COMP  PIC  S9(4).
+           02  STATLNF    PICTURE X.
+           02  FILLER REDEFINES STATLNF.
+             03 STATLNA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STATLNI  PIC X(60).
+           02  FILLER PIC X.
+           02  PATRONL    COMP  PIC  S9(4).
+           02  PATRONF    PICTURE X.
+           02  FILLER REDEFINES PATRONF.
+             03 PATRONA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PATRONI  PIC X(9).
+           02  FILLER PIC X.
+           02  DUEDATL    COMP  PIC  S9(4).
+           02  DUEDATF    PICTURE X.
+           02  FILLER REDEFINES DUEDATF.
+             03 DUEDATA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DUEDATI  PIC X(10).
+           02  FILLER PIC X.
+           02  MSGLNL    COMP  PIC  S9(4).
+           02  MSGLNF    PICTURE X.
+           02  FILLER REDEFINES MSGLNF.
+             03 MSGLNA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGLNI  PIC X(60).
+       01  LOANMAPO REDEFINES LOANMAPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANSIDC    PICTURE X.
+           02  TRANSIDH    PICTURE X.
+           02  TRANSIDO  PIC X(4).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  BOOKIDC    PICTURE X.
+           02  BOOKIDH    PICTURE X.
+           02  BOOKIDO  PIC X(9).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  LNTITLC    PICTURE X.
+           02  LNTITLH    PICTURE X.
+           02  LNTITLO  PIC X(60).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  STATLNC    PICTURE X.
+           02  STATLNH    PICTURE X.
+           02  STATLNO  PIC X(60).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  PATRONC    PICTURE X.
+           02  PATRONH    PICTURE X.
+           02  PATRONO  PIC X(9).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  DUEDATC    PICTURE X.
+           02  DUEDATH    PICTURE X.
+           02  DUEDATO  PIC X(10).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  MSGLNC    PICTURE X.
+           02  MSGLNH    PICTURE X.
+           02  MSGLNO  PIC X(60).
