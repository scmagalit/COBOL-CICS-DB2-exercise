@@ -0,0 +1,32 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.HOLDS)                                    *
+      *        LIBRARY(IBMUSER.SMAGALIT.COPYLIB(DCLHOLD))              *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(TBLHOLD-)                                         *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.HOLDS TABLE
+           ( HOLD_ID                        INTEGER NOT NULL,
+             BOOK_ID                        INTEGER NOT NULL,
+             PATRON_ID                      INTEGER NOT NULL,
+             HOLD_DATE                      DATE NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.HOLDS                      *
+      ******************************************************************
+       01  DCLHOLD.
+      *                       HOLD_ID
+           10 TBLHOLD-HOLD-ID      PIC S9(9) USAGE COMP.
+      *                       BOOK_ID
+           10 TBLHOLD-BOOK-ID      PIC S9(9) USAGE COMP.
+      *                       PATRON_ID
+           10 TBLHOLD-PATRON-ID    PIC S9(9) USAGE COMP.
+      *                       HOLD_DATE
+           10 TBLHOLD-HOLD-DATE
+              PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
