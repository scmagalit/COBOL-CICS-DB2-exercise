@@ -0,0 +1,25 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.BOOK_AUTHORS)                             *
+      *        LIBRARY(IBMUSER.SMAGALIT.COPYLIB(DCLBKAU))              *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(TBLBKAU-)                                         *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.BOOK_AUTHORS TABLE
+           ( BOOK_ID                        INTEGER NOT NULL,
+             AUTHOR_ID                      INTEGER NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.BOOK_AUTHORS               *
+      ******************************************************************
+       01  DCLBKAU.
+      *                       BOOK_ID
+           10 TBLBKAU-BOOK-ID      PIC S9(9) USAGE COMP.
+      *                       AUTHOR_ID
+           10 TBLBKAU-AUTHOR-ID    PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
