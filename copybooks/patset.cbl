@@ -0,0 +1,86 @@
+       01  PATMAPI.
+           02  FILLER PIC X(12).
+           02  TRANSIDL    COMP  PIC  S9(4).
+           02  TRANSIDF    PICTURE X.
+           02  FILLER REDEFINES TRANSIDF.
+             03 TRANSIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TRANSIDI  PIC X(4).
+           02  FILLER PIC X.
+           02  PATIDL    COMP  PIC  S9(4).
+           02  PATIDF    PICTURE X.
+           02  FILLER REDEFINES PATIDF.
+             03 PATIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PATIDI  PIC X(9).
+           02  FILLER PIC X.
+           02  PATNAML    COMP  PIC  S9(4).
+           02  PATNAMF    PICTURE X.
+           02  FILLER REDEFINES PATNAMF.
+             03 PATNAMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PATNAMI  PIC X(60).
+           02  FILLER PIC X.
+           02  PATPHNL    COMP  PIC  S9(4).
+           02  PATPHNF    PICTURE X.
+           02  FILLER REDEFINES PATPHNF.
+             03 PATPHNA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PATPHNI  PIC X(20).
+           02  FILLER PIC X.
+           02  PATEMLL    COMP  PIC  S9(4).
+           02  PATEMLF    PICTURE X.
+           02  FILLER REDEFINES PATEMLF.
+             03 PATEMLA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PATEMLI  PIC X(60).
+           02  FILLER PIC X.
+           02  PATSTAL    COMP  PIC  S9(4).
+           02  PATSTAF    PICTURE X.
+           02  FILLER REDEFINES PATSTAF.
+             03 PATSTAA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PATSTAI  PIC X(1).
+           02  FILLER PIC X.
+           02  MSGLNL    COMP  PIC  S9(4).
+           02  MSGLNF    PICTURE X.
+           02  FILLER REDEFINES MSGLNF.
+             03 MSGLNA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGLNI  PIC X(60).
+       01  PATMAPO REDEFINES PATMAPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANSIDC    PICTURE X.
+           02  TRANSIDH    PICTURE X.
+           02  TRANSIDO  PIC X(4).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  PATIDC    PICTURE X.
+           02  PATIDH    PICTURE X.
+           02  PATIDO  PIC X(9).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  PATNAMC    PICTURE X.
+           02  PATNAMH    PICTURE X.
+           02  PATNAMO  PIC X(60).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  PATPHNC    PICTURE X.
+           02  PATPHNH    PICTURE X.
+           02  PATPHNO  PIC X(20).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  PATEMLC    PICTURE X.
+           02  PATEMLH    PICTURE X.
+           02  PATEMLO  PIC X(60).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  PATSTAC    PICTURE X.
+           02  PATSTAH    PICTURE X.
+           02  PATSTAO  PIC X(1).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  MSGLNC    PICTURE X.
+           02  MSGLNH    PICTURE X.
+           02  MSGLNO  PIC X(60).
